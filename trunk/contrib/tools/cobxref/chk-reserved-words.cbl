@@ -0,0 +1,291 @@
+       >>source free
+ Identification division.
+*>**********************
+      program-id.       chk-reserved-words.
+*>**
+*>    author.           Vincent Bryan Coen, Applewood Computers,
+*>                      Applewood, Epping Road, Roydon, Essex, UK.
+*>**
+*>    date-written.     9 August 2026.
+*>**
+*>    Security.         Copyright (C) 2026- forever, Vincent Bryan Coen.
+*>                      Distributed under the GNU General Public License
+*>                      v2.0. Only. See the file COPYING for details but
+*>                      for use within Open Cobol ONLY.
+*>**
+*>    Usage.            Regenerate cobc's current intrinsic-function and
+*>                      reserved-word lists via get-reserved-lists and
+*>                      compare them against the literal Function-Table
+*>                      and Additional-Reserved-Words tables baked into
+*>                      cobxref.cbl, so that a scheduled/unattended run
+*>                      can flag drift (new words cobc now knows that
+*>                      cobxref doesn't, or entries cobxref carries that
+*>                      cobc no longer lists) before it causes cobxref to
+*>                      mis-classify a word in a cross-reference run.
+*>**
+*>    Called by.
+*>                      Run standalone, e.g. from cron/scheduler.
+*>**
+*>    Calls.
+*>                      get-reserved-lists
+*>**
+*>    Changes.          See Changelog & Prog-Name.
+*>
+*>*************************************************************************
+*>
+*> Copyright Notice.
+*>*****************
+*>
+*> This file/program is part of Cobxref AND Open Cobol and is copyright
+*> (c) Vincent B Coen 2026 - forever.
+*>
+*> This program is free software; you can redistribute it and/or modify it
+*> under the terms of the GNU General Public License as published by the
+*> Free Software Foundation; version 2 ONLY within Open Cobol, providing
+*> the package continues to be issued or marketed as 'Open Cobol' and
+*> is available FREE OF CHARGE AND WITH FULL SOURCE CODE.
+*>
+*> It cannot be included or used with any other Compiler without the
+*> written Authority by the copyright holder, Vincent B Coen.
+*>
+*> Cobxref is distributed in the hope that it will be useful, but WITHOUT
+*> ANY WARRANTY; without even the implied warranty of MERCHANTABILITY or
+*> FITNESS FOR A PARTICULAR PURPOSE.  See the GNU General Public License
+*> for more details. If it breaks, you own both pieces but I will endevor
+*> to fix it, providing you tell me about the problem.
+*>
+*> You should have received a copy of the GNU General Public License along
+*> with Cobxref; see the file COPYING.  If not, write to the Free Software
+*> Foundation, 59 Temple Place, Suite 330, Boston, MA 02111-1307 USA.
+*>*************************************************************************
+*>
+ environment division.
+ configuration section.
+ source-computer.      linux.
+ object-computer.      linux.
+ input-Output section.
+ file-control.
+*>
+     select   Cobxref-Source   assign Cobxref-Source-Name
+              organization     line sequential
+              status           fs-reply.
+*>
+ data division.
+ file section.
+*>***********
+ fd  Cobxref-Source.
+ 01  Cobxref-Rec           pic x(132).
+*>
+ working-storage section.
+*>**********************
+ 77  Prog-Name             pic x(27) value "chk-reserved-lists v1.00.00".
+ 77  Cobxref-Source-Name   pic x(64)
+                           value "contrib/tools/cobxref/cobxref.cbl".
+ 77  fs-reply              pic 99.
+ 77  ws-Return-Code        binary-char value zero.
+*>
+*> tables get-reserved-lists fills in from the live cobc - same
+*> copybook get-reserved-lists itself uses, so this comparison can
+*> never drift out of step with the layout it is actually being
+*> handed at run time
+*>
+ copy "reserved-word-tables.cpy".
+*>
+*> words scraped out of cobxref.cbl's own baked-in literal tables
+*>
+ 01  Cbx-Function-Table.
+     03  Cbx-Function             occurs 500 pic x(30).
+ 77  Cbx-Function-Count           Binary-long  value zero.
+*>
+ 01  Cbx-Reserved-Table.
+     03  Cbx-Reserved             occurs 1500 pic x(30).
+ 77  Cbx-Reserved-Count           Binary-long  value zero.
+*>
+ 77  ws-Sub                       Binary-long  value zero.
+ 77  ws-Sub2                      Binary-long  value zero.
+ 77  ws-Found-Sw                  pic x        value space.
+     88  ws-Found                 value "Y".
+ 77  ws-Tally                     Binary-long  value zero.
+ 77  ws-Before                    pic x(40)    value spaces.
+ 77  ws-Literal                   pic x(32)    value spaces.
+ 77  ws-New-Count                 Binary-long  value zero.
+ 77  ws-Gone-Count                Binary-long  value zero.
+*>
+ 77  ws-Scan-State                pic x        value space.
+     88  ws-In-Function-Table     value "F".
+     88  ws-In-Reserved-Table     value "R".
+     88  ws-Not-Scanning          value space.
+*>
+ procedure division.
+*>==================
+ 0000-mainline section.
+ 0000-Main.
+     perform  1000-Get-Live-Lists     thru 1000-Exit.
+     if       ws-Return-Code not = zero
+              display "Unable to regenerate reserved word lists"
+              move 16 to return-code
+              goback
+     end-if.
+     perform  2000-Scrape-Cobxref     thru 2000-Exit.
+     perform  3000-Compare-Functions  thru 3000-Exit.
+     perform  3100-Compare-Reserved   thru 3100-Exit.
+     if       ws-New-Count > zero or ws-Gone-Count > zero
+              display "chk-reserved-words: cobxref.cbl tables are "
+                       "out of step with this cobc - see above"
+              move 1 to return-code
+     else
+              display "chk-reserved-words: cobxref.cbl tables agree "
+                       "with this cobc"
+              move zero to return-code
+     end-if.
+     goback.
+*>
+*>----------------------------------------------------------------
+*> get the live word lists straight from the compiler in use
+*>----------------------------------------------------------------
+ 1000-Get-Live-Lists.
+     call     "get-reserved-lists" using ws-Return-Code
+                                          Function-Table-R
+                                          Function-Table-Size
+                                          Additional-Reserved-Words-R
+                                          Resvd-Table-Size.
+ 1000-Exit.
+     exit.
+*>
+*>----------------------------------------------------------------
+*> pull the two baked-in literal tables back out of cobxref.cbl
+*>----------------------------------------------------------------
+ 2000-Scrape-Cobxref.
+     move     space to ws-Scan-State.
+     open     input Cobxref-Source.
+     if       fs-reply not = zero
+              display "Cannot open " Cobxref-Source-Name
+                       ", status " fs-reply
+              move 16 to return-code
+              goback
+     end-if.
+ 2010-Read-Next.
+     read     Cobxref-Source at end
+              go to 2090-Done.
+     if       ws-Not-Scanning
+              move zero to ws-Tally
+              inspect Cobxref-Rec tallying ws-Tally
+                      for all "01  Function-Table."
+              if  ws-Tally > zero
+                  set ws-In-Function-Table to true
+              else
+                  move zero to ws-Tally
+                  inspect Cobxref-Rec tallying ws-Tally
+                          for all "01  Additional-Reserved-Words."
+                  if ws-Tally > zero
+                     set ws-In-Reserved-Table to true
+                  end-if
+              end-if
+              go to 2010-Read-Next
+     end-if.
+     move     zero to ws-Tally.
+     inspect  Cobxref-Rec tallying ws-Tally
+              for all "01  filler redefines".
+     if       ws-Tally > zero
+              move space to ws-Scan-State
+              go to 2010-Read-Next
+     end-if.
+     move     zero to ws-Tally.
+     inspect  Cobxref-Rec tallying ws-Tally
+              for all "filler pic".
+     if       ws-Tally = zero
+              go to 2010-Read-Next
+     end-if.
+*>
+*> pull out the quoted literal and strip its leading implemented flag
+*>
+     move     spaces to ws-Before ws-Literal.
+     unstring Cobxref-Rec delimited by '"' into ws-Before ws-Literal.
+     if       ws-In-Function-Table
+              add 1 to Cbx-Function-Count
+              move ws-Literal (2:29) to Cbx-Function (Cbx-Function-Count)
+     else
+              add 1 to Cbx-Reserved-Count
+              move ws-Literal (2:29) to Cbx-Reserved (Cbx-Reserved-Count)
+     end-if.
+     go       to 2010-Read-Next.
+ 2090-Done.
+     close    Cobxref-Source.
+ 2000-Exit.
+     exit.
+*>
+*>----------------------------------------------------------------
+*> flag any intrinsic cobc now lists that cobxref doesn't carry, and
+*> any cobxref carries that cobc no longer lists
+*>----------------------------------------------------------------
+ 3000-Compare-Functions.
+     perform  varying ws-Sub from 1 by 1
+              until ws-Sub > Function-Table-Size
+              move  space to ws-Found-Sw
+              perform varying ws-Sub2 from 1 by 1
+                       until ws-Sub2 > Cbx-Function-Count
+                       or ws-Found
+                       if P-Function (ws-Sub) = Cbx-Function (ws-Sub2)
+                          set ws-Found to true
+                       end-if
+              end-perform
+              if    not ws-Found
+                    display "new intrinsic not in cobxref.cbl: "
+                             P-Function (ws-Sub)
+                    add 1 to ws-New-Count
+              end-if
+     end-perform.
+     perform  varying ws-Sub from 1 by 1
+              until ws-Sub > Cbx-Function-Count
+              move  space to ws-Found-Sw
+              perform varying ws-Sub2 from 1 by 1
+                       until ws-Sub2 > Function-Table-Size
+                       or ws-Found
+                       if Cbx-Function (ws-Sub) = P-Function (ws-Sub2)
+                          set ws-Found to true
+                       end-if
+              end-perform
+              if    not ws-Found
+                    display "cobxref.cbl intrinsic no longer in "
+                             "cobc: " Cbx-Function (ws-Sub)
+                    add 1 to ws-Gone-Count
+              end-if
+     end-perform.
+ 3000-Exit.
+     exit.
+*>
+ 3100-Compare-Reserved.
+     perform  varying ws-Sub from 1 by 1
+              until ws-Sub > Resvd-Table-Size
+              move  space to ws-Found-Sw
+              perform varying ws-Sub2 from 1 by 1
+                       until ws-Sub2 > Cbx-Reserved-Count
+                       or ws-Found
+                       if Resvd-Word (ws-Sub) = Cbx-Reserved (ws-Sub2)
+                          set ws-Found to true
+                       end-if
+              end-perform
+              if    not ws-Found
+                    display "new reserved word not in cobxref.cbl: "
+                             Resvd-Word (ws-Sub)
+                    add 1 to ws-New-Count
+              end-if
+     end-perform.
+     perform  varying ws-Sub from 1 by 1
+              until ws-Sub > Cbx-Reserved-Count
+              move  space to ws-Found-Sw
+              perform varying ws-Sub2 from 1 by 1
+                       until ws-Sub2 > Resvd-Table-Size
+                       or ws-Found
+                       if Cbx-Reserved (ws-Sub) = Resvd-Word (ws-Sub2)
+                          set ws-Found to true
+                       end-if
+              end-perform
+              if    not ws-Found
+                    display "cobxref.cbl reserved word no longer in "
+                             "cobc: " Cbx-Reserved (ws-Sub)
+                    add 1 to ws-Gone-Count
+              end-if
+     end-perform.
+ 3100-Exit.
+     exit.
