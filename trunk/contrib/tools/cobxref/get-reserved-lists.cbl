@@ -105,22 +105,7 @@
 *> Also note that the number 0 or 1 indicates if the function/reserved word is implemented in Open Cobol
 *>   but xref treats all, as being reserved as they are so (reserved that is)
 *>
- 01  Function-Table-R.
-     03  All-Functions                 occurs 256 ascending key P-Function indexed by All-Fun-Idx.
-         05  P-oc-implemented  pic x.
-         05  P-Function        pic x(30).
- 01  Function-Table-Size       pic s9(5)  comp.
-*>
-*> Note that system names are omitted so that they turn up in the cross refs
-*>
-*> Here for all reserved words in OC see :
-*>           struct reserved reserved_words in cobc/reserved.c in the open-cobol source directory
-*>
- 01  Additional-Reserved-Words-R.
-     03  Reserved-Names                occurs 1024 ascending key Resvd-Word indexed by Resvd-Idx.
-         05  Resvd-Implemented pic x.
-         05  Resvd-Word        pic x(30).
- 01  Resvd-Table-Size          pic s9(5)   comp.
+ copy "reserved-word-tables.cpy".
 *>
  procedure division using ws-Return-Code
                           Function-Table-R
