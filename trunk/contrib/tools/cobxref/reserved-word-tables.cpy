@@ -0,0 +1,32 @@
+      *> ***************************************************************
+      *> Copybook:  reserved-word-tables.cpy
+      *> Purpose:   Shared record layout for the intrinsic-function and
+      *>            reserved-word tables passed between get-reserved-lists
+      *>            and its callers.  Pulled out into its own copybook so
+      *>            that get-reserved-lists (which fills these tables from
+      *>            the live cobc) and chk-reserved-words (which compares
+      *>            them against cobxref.cbl) always agree on the layout
+      *>            at compile time - before this copybook existed the two
+      *>            programs each carried their own hand-typed copy of the
+      *>            same 01-levels, and the two could silently drift apart.
+      *>
+      *>            Note that system names are omitted so that they turn
+      *>            up in cross-reference listings; see cobc/reserved.c in
+      *>            the open-cobol source directory for cb_intrinsic_table
+      *>            and reserved_words, which this layout mirrors.
+      *> ***************************************************************
+       01  Function-Table-R.
+           03  All-Functions                 occurs 256
+                                              ascending key P-Function
+                                              indexed by All-Fun-Idx.
+               05  P-oc-implemented  pic x.
+               05  P-Function        pic x(30).
+       01  Function-Table-Size       pic s9(5)  comp.
+      *>
+       01  Additional-Reserved-Words-R.
+           03  Reserved-Names                occurs 1024
+                                              ascending key Resvd-Word
+                                              indexed by Resvd-Idx.
+               05  Resvd-Implemented pic x.
+               05  Resvd-Word        pic x(30).
+       01  Resvd-Table-Size          pic s9(5)   comp.
