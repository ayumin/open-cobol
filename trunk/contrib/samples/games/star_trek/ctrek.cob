@@ -30,9 +30,56 @@
        source-computer.  multics.
        object-computer.  multics.
 
+       input-output section.
+       file-control.
+           select ctrek-save assign to "CTREK.SAV"
+               organization line sequential
+               status ws-save-status.
+
        data division.
+       file section.
+
+       fd  ctrek-save.
+       01  sv-record.
+           05  sv-name-x             pic x(12).
+           05  sv-skill-lev          pic 9.
+           05  sv-k-or               pic 99.
+           05  sv-klingons           pic 99.
+           05  sv-romulons           pic 99.
+           05  sv-base-cnt           pic 9.
+           05  sv-vab1               pic 9.
+           05  sv-vab2               pic 99.
+           05  sv-fuel-count         pic s9(5).
+           05  sv-torps              pic 9.
+           05  sv-shield-cnt         pic s9(4).
+           05  sv-damage-cnt         pic 9(6).
+           05  sv-s-date             pic 9(4).
+           05  sv-ds-date            pic 9(4).
+           05  sv-ds-min             pic 99.
+           05  sv-ds-sec             pic 99.
+           05  sv-time-flag          pic 9.
+           05  sv-hq1                pic 9.
+           05  sv-hq2                pic 9.
+           05  sv-mrctr              pic 999.
+           05  sv-mkctr              pic 999.
+           05  sv-attack-flag        pic 9.
+           05  sv-too-late-flag      pic 9.
+           05  sv-nx                 pic 99.
+           05  sv-var1               pic 99.
+           05  sv-seed-x             pic v9(6).
+           05  sv-galaxy             pic x(15876).
+
        working-storage section.
        01  eof-flag                  pic x value "n".
+
+      *> Saved-mission file status and resume prompt - CTREK.SAV holds
+      *> one complete snapshot of the mission in progress, overwritten
+      *> each time the player saves from the library computer.
+       01  ws-save-status            pic xx.
+       01  ws-save-empty-flag        pic x value "N".
+           88  save-file-empty       value "Y".
+       01  resume-reply              pic x(3).
+           88  yes-resume            value "yes", "Y  ", "y  ".
        01  star-table.
            05  row      occurs 42 times.
                10  kolumn            pic x occurs 42 times.
@@ -270,6 +317,26 @@
            display "      ".
            display "      *STAR TREK* ".
            display "      ".
+           display "Do you wish to resume a saved mission (Y-N)? ".
+           accept resume-reply.
+           if yes-resume
+               perform 9200-restore-mission thru 9200-exit
+           else
+               perform 0150-new-mission thru 0150-exit.
+           if yes-resume and ws-save-status not = "00"
+               perform 0150-new-mission thru 0150-exit.
+       0100-exit.  exit.
+
+      *>***************************************************
+      *> 0150-new-mission holds the original new-mission   *
+      *> setup (name, skill level, mission briefing, and   *
+      *> galaxy generation) that 0100-housekeeping used to *
+      *> run unconditionally, now shared between a fresh   *
+      *> start and a failed resume (no saved mission to be *
+      *> found).                                           *
+      *>***************************************************
+
+       0150-new-mission.
            display "Congratulations - you have just been appointed ".
            display "Captain of the U.S.S. Enterprise. ".
            display "      ".
@@ -321,7 +388,7 @@
            if yes-reply
                perform 0500-prt-inst thru 0500-exit
                perform 0550-add-inst thru 0550-exit.
-       0100-exit.  exit.
+       0150-exit.  exit.
 
        0500-prt-inst.
            display "      ".
@@ -600,12 +667,12 @@
 
        3000-com-fun.
            display "      ".
-           if entry1 not numeric or entry1 < 1 or entry1 > 6
+           if entry1 not numeric or entry1 < 1 or entry1 > 7
                display "*COMPUTER ACTIVE AND AWAITING COMMAND* "
                accept comp-com
            else
                move entry1 to comp-com.
-           if comp-com not numeric or comp-com < 1 or comp-com > 6
+           if comp-com not numeric or comp-com < 1 or comp-com > 7
                display "INVALID COMPUTER COMMAND "
                display "Do you want a list  of computer commands? "
 
@@ -618,6 +685,7 @@
                    display "     4  To request tally of Klingons "
                    display "     5  To request intelligence report "
                    display "     6  To terminate program execution "
+                   display "     7  To save the current mission "
                    display "      "
                    display "*COMPUTER ACTIVE AND AWAITING COMMAND* "
                    accept comp-com
@@ -631,6 +699,7 @@
                3040-com
                3050-com
                3060-com
+               3070-com
                    depending on comp-com.
            display " INVALID COMPUTER COMMAND ".
            go to 3000-exit.
@@ -669,6 +738,10 @@
            perform 8200-ck-done thru 8200-exit.
            go to 3000-exit.
 
+       3070-com.
+           perform 9100-save-mission thru 9100-exit.
+           go to 3000-exit.
+
        3000-exit.  exit.
 
       *>******************************************
@@ -1571,3 +1644,114 @@
        9000-end-of-job.
            display "      ".
        9000-exit.  exit.
+
+      *>***************************************************
+      *> 9100-save-mission writes a single snapshot of    *
+      *> the mission in progress to CTREK.SAV, overwrit-  *
+      *> ing any earlier save, so the captain may resume  *
+      *> it with the Y-N prompt at the start of a later   *
+      *> run.                                             *
+      *>***************************************************
+
+       9100-save-mission.
+           move name-x            to sv-name-x.
+           move skill-lev         to sv-skill-lev.
+           move k-or              to sv-k-or.
+           move klingons          to sv-klingons.
+           move romulons          to sv-romulons.
+           move base-cnt          to sv-base-cnt.
+           move vab1              to sv-vab1.
+           move vab2              to sv-vab2.
+           move fuel-count        to sv-fuel-count.
+           move torps             to sv-torps.
+           move shield-cnt        to sv-shield-cnt.
+           move damage-cnt        to sv-damage-cnt.
+           move s-date            to sv-s-date.
+           move ds-date           to sv-ds-date.
+           move ds-min            to sv-ds-min.
+           move ds-sec            to sv-ds-sec.
+           move time-flag         to sv-time-flag.
+           move hq1               to sv-hq1.
+           move hq2               to sv-hq2.
+           move mrctr             to sv-mrctr.
+           move mkctr             to sv-mkctr.
+           move attack-flag       to sv-attack-flag.
+           move too-late-flag     to sv-too-late-flag.
+           move nx                to sv-nx.
+           move var1              to sv-var1.
+           move seed-x            to sv-seed-x.
+           move master-tbl        to sv-galaxy.
+           open output ctrek-save.
+           if ws-save-status = "00"
+               write sv-record
+               close ctrek-save
+               display "      "
+               display "*MISSION SAVED* "
+               display "      "
+           else
+               display "      "
+               display "*UNABLE TO SAVE MISSION* "
+               display "      ".
+       9100-exit.  exit.
+
+      *>***************************************************
+      *> 9200-restore-mission reads CTREK.SAV and puts    *
+      *> the mission it describes back into play, in      *
+      *> place of 0100-housekeeping's usual new-mission    *
+      *> setup.  Called only when the captain answers Y   *
+      *> to the resume prompt in 0100-housekeeping.        *
+      *>***************************************************
+
+       9200-restore-mission.
+           open input ctrek-save.
+           if ws-save-status not = "00"
+               display "      "
+               display "*NO SAVED MISSION FOUND* "
+               display "      "
+           else
+               move "N" to ws-save-empty-flag
+               read ctrek-save
+                   at end
+                       move "Y" to ws-save-empty-flag
+                       display "      "
+                       display "*SAVED MISSION FILE IS EMPTY* "
+                       display "      "
+               end-read
+               close ctrek-save
+               if save-file-empty
+                   move "10" to ws-save-status
+                   go to 9200-exit
+               end-if
+               move sv-name-x          to name-x
+               move sv-skill-lev       to skill-lev
+               move sv-k-or            to k-or
+               move sv-klingons        to klingons
+               move sv-romulons        to romulons
+               move sv-base-cnt        to base-cnt
+               move sv-vab1            to vab1
+               move sv-vab2            to vab2
+               move vab1               to vae1
+               move sv-fuel-count      to fuel-count
+               move sv-torps           to torps
+               move sv-shield-cnt      to shield-cnt
+               move sv-damage-cnt      to damage-cnt
+               move sv-s-date          to s-date
+               move sv-ds-date         to ds-date
+               move sv-ds-min          to ds-min
+               move sv-ds-sec          to ds-sec
+               move sv-time-flag       to time-flag
+               move sv-hq1             to hq1
+               move sv-hq2             to hq2
+               move sv-mrctr           to mrctr
+               move sv-mkctr           to mkctr
+               move sv-attack-flag     to attack-flag
+               move sv-too-late-flag   to too-late-flag
+               move sv-nx              to nx
+               move sv-var1            to var1
+               move sv-seed-x          to seed-x
+               move sv-galaxy          to master-tbl
+               move 1                  to indicate-z
+               display "      "
+               display "Welcome back, Captain " name-x
+               display "      ".
+       9200-exit.  exit.
