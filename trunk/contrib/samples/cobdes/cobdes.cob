@@ -1,1412 +1,2888 @@
- IDENTIFICATION DIVISION.
- PROGRAM-ID. COBDES.
-*>**********************************************************************
-*> Purpose:      DES (Data Encryption Standard) in COBOL
-*>               http://en.wikipedia.org/wiki/Data_Encryption_Standard
-*>
-*>               To use this subroutine, simply CALL it as follows: 
-*>               CALL "COBDES" USING COBDES-LNK
-*>               Fields in COBDES-LNK:
-*>                 <df> - input flag, 0 encryption, 1 decryption 
-*>                 <pw> - input password
-*>                 <data-buff> - input / output data block
-*>
-*> Author:       Laszlo Erdos
-*>               https://www.facebook.com/wortfee
-*>
-*> Tectonics:    cobc -free cobdes.cob
-*>
-*> Date-Written: 21-12-1997 
-*>**********************************************************************
-*> Date       Change description 
-*> ========== ==========================================================
-*> 04.10.2013 Converted to GNU Cobol 
-*>**********************************************************************
-
-*>**********************************************************************
-*> License: COBDES is free for use in any environment, including but 
-*> not necessarily limited to: personal, academic, commercial, 
-*> government, business, non-profit, and for-profit. You may modify, 
-*> adapt, rent, lease, loan, sell, or create derivative works based upon
-*> the Software or any part thereof.
-*> THE SOFTWARE IS PROVIDED "AS IS", WITHOUT WARRANTY OF ANY KIND, 
-*> EXPRESS OR IMPLIED, INCLUDING BUT NOT LIMITED TO THE WARRANTIES OF
-*> MERCHANTABILITY, FITNESS FOR A PARTICULAR PURPOSE AND 
-*> NONINFRINGEMENT. IN NO EVENT SHALL THE AUTHOR BE LIABLE FOR ANY 
-*> CLAIM, DAMAGES OR OTHER LIABILITY, WHETHER IN AN ACTION OF CONTRACT,
-*> TORT OR OTHERWISE, ARISING FROM, OUT OF OR IN CONNECTION WITH THE
-*> SOFTWARE OR THE USE OR OTHER DEALINGS IN THE SOFTWARE. 
-*>**********************************************************************
-
- ENVIRONMENT DIVISION.
-
- DATA DIVISION.
-
-*>**********************************************************************
- WORKING-STORAGE SECTION.
-*> Initial permutation.
- 01 IP-TABLE-DATA.
-*> 1
-     03  FILLER      PIC 9(2) COMP-5 VALUE    58.
-     03  FILLER      PIC 9(2) COMP-5 VALUE    50.
-     03  FILLER      PIC 9(2) COMP-5 VALUE    42.
-     03  FILLER      PIC 9(2) COMP-5 VALUE    34.
-     03  FILLER      PIC 9(2) COMP-5 VALUE    26.
-     03  FILLER      PIC 9(2) COMP-5 VALUE    18.
-     03  FILLER      PIC 9(2) COMP-5 VALUE    10.
-     03  FILLER      PIC 9(2) COMP-5 VALUE     2.
-*> 2
-     03  FILLER      PIC 9(2) COMP-5 VALUE    60.
-     03  FILLER      PIC 9(2) COMP-5 VALUE    52.
-     03  FILLER      PIC 9(2) COMP-5 VALUE    44.
-     03  FILLER      PIC 9(2) COMP-5 VALUE    36.
-     03  FILLER      PIC 9(2) COMP-5 VALUE    28.
-     03  FILLER      PIC 9(2) COMP-5 VALUE    20.
-     03  FILLER      PIC 9(2) COMP-5 VALUE    12.
-     03  FILLER      PIC 9(2) COMP-5 VALUE     4.
-*> 3
-     03  FILLER      PIC 9(2) COMP-5 VALUE    62.
-     03  FILLER      PIC 9(2) COMP-5 VALUE    54.
-     03  FILLER      PIC 9(2) COMP-5 VALUE    46.
-     03  FILLER      PIC 9(2) COMP-5 VALUE    38.
-     03  FILLER      PIC 9(2) COMP-5 VALUE    30.
-     03  FILLER      PIC 9(2) COMP-5 VALUE    22.
-     03  FILLER      PIC 9(2) COMP-5 VALUE    14.
-     03  FILLER      PIC 9(2) COMP-5 VALUE     6.
-*> 4
-     03  FILLER      PIC 9(2) COMP-5 VALUE    64.
-     03  FILLER      PIC 9(2) COMP-5 VALUE    56.
-     03  FILLER      PIC 9(2) COMP-5 VALUE    48.
-     03  FILLER      PIC 9(2) COMP-5 VALUE    40.
-     03  FILLER      PIC 9(2) COMP-5 VALUE    32.
-     03  FILLER      PIC 9(2) COMP-5 VALUE    24.
-     03  FILLER      PIC 9(2) COMP-5 VALUE    16.
-     03  FILLER      PIC 9(2) COMP-5 VALUE     8.
-*> 5
-     03  FILLER      PIC 9(2) COMP-5 VALUE    57.
-     03  FILLER      PIC 9(2) COMP-5 VALUE    49.
-     03  FILLER      PIC 9(2) COMP-5 VALUE    41.
-     03  FILLER      PIC 9(2) COMP-5 VALUE    33.
-     03  FILLER      PIC 9(2) COMP-5 VALUE    25.
-     03  FILLER      PIC 9(2) COMP-5 VALUE    17.
-     03  FILLER      PIC 9(2) COMP-5 VALUE     9.
-     03  FILLER      PIC 9(2) COMP-5 VALUE     1.
-*> 6
-     03  FILLER      PIC 9(2) COMP-5 VALUE    59.
-     03  FILLER      PIC 9(2) COMP-5 VALUE    51.
-     03  FILLER      PIC 9(2) COMP-5 VALUE    43.
-     03  FILLER      PIC 9(2) COMP-5 VALUE    35.
-     03  FILLER      PIC 9(2) COMP-5 VALUE    27.
-     03  FILLER      PIC 9(2) COMP-5 VALUE    19.
-     03  FILLER      PIC 9(2) COMP-5 VALUE    11.
-     03  FILLER      PIC 9(2) COMP-5 VALUE     3.
-*> 7
-     03  FILLER      PIC 9(2) COMP-5 VALUE    61.
-     03  FILLER      PIC 9(2) COMP-5 VALUE    53.
-     03  FILLER      PIC 9(2) COMP-5 VALUE    45.
-     03  FILLER      PIC 9(2) COMP-5 VALUE    37.
-     03  FILLER      PIC 9(2) COMP-5 VALUE    29.
-     03  FILLER      PIC 9(2) COMP-5 VALUE    21.
-     03  FILLER      PIC 9(2) COMP-5 VALUE    13.
-     03  FILLER      PIC 9(2) COMP-5 VALUE     5.
-*> 8
-     03  FILLER      PIC 9(2) COMP-5 VALUE    63.
-     03  FILLER      PIC 9(2) COMP-5 VALUE    55.
-     03  FILLER      PIC 9(2) COMP-5 VALUE    47.
-     03  FILLER      PIC 9(2) COMP-5 VALUE    39.
-     03  FILLER      PIC 9(2) COMP-5 VALUE    31.
-     03  FILLER      PIC 9(2) COMP-5 VALUE    23.
-     03  FILLER      PIC 9(2) COMP-5 VALUE    15.
-     03  FILLER      PIC 9(2) COMP-5 VALUE     7.
-
- 01  IP-TABLE    REDEFINES   IP-TABLE-DATA.
-     03  IP          PIC 9(2) COMP-5  OCCURS  64.
-*>----------------------------------------------------------------------
-
-*> Final permutation. FP = IP (-1)
- 01 FP-TABLE-DATA.
-*> 1
-     03  FILLER      PIC 9(2) COMP-5 VALUE    40.
-     03  FILLER      PIC 9(2) COMP-5 VALUE     8.
-     03  FILLER      PIC 9(2) COMP-5 VALUE    48.
-     03  FILLER      PIC 9(2) COMP-5 VALUE    16.
-     03  FILLER      PIC 9(2) COMP-5 VALUE    56.
-     03  FILLER      PIC 9(2) COMP-5 VALUE    24.
-     03  FILLER      PIC 9(2) COMP-5 VALUE    64.
-     03  FILLER      PIC 9(2) COMP-5 VALUE    32.
-*> 2
-     03  FILLER      PIC 9(2) COMP-5 VALUE    39.
-     03  FILLER      PIC 9(2) COMP-5 VALUE     7.
-     03  FILLER      PIC 9(2) COMP-5 VALUE    47.
-     03  FILLER      PIC 9(2) COMP-5 VALUE    15.
-     03  FILLER      PIC 9(2) COMP-5 VALUE    55.
-     03  FILLER      PIC 9(2) COMP-5 VALUE    23.
-     03  FILLER      PIC 9(2) COMP-5 VALUE    63.
-     03  FILLER      PIC 9(2) COMP-5 VALUE    31.
-*> 3
-     03  FILLER      PIC 9(2) COMP-5 VALUE    38.
-     03  FILLER      PIC 9(2) COMP-5 VALUE     6.
-     03  FILLER      PIC 9(2) COMP-5 VALUE    46.
-     03  FILLER      PIC 9(2) COMP-5 VALUE    14.
-     03  FILLER      PIC 9(2) COMP-5 VALUE    54.
-     03  FILLER      PIC 9(2) COMP-5 VALUE    22.
-     03  FILLER      PIC 9(2) COMP-5 VALUE    62.
-     03  FILLER      PIC 9(2) COMP-5 VALUE    30.
-*> 4
-     03  FILLER      PIC 9(2) COMP-5 VALUE    37.
-     03  FILLER      PIC 9(2) COMP-5 VALUE     5.
-     03  FILLER      PIC 9(2) COMP-5 VALUE    45.
-     03  FILLER      PIC 9(2) COMP-5 VALUE    13.
-     03  FILLER      PIC 9(2) COMP-5 VALUE    53.
-     03  FILLER      PIC 9(2) COMP-5 VALUE    21.
-     03  FILLER      PIC 9(2) COMP-5 VALUE    61.
-     03  FILLER      PIC 9(2) COMP-5 VALUE    29.
-*> 5
-     03  FILLER      PIC 9(2) COMP-5 VALUE    36.
-     03  FILLER      PIC 9(2) COMP-5 VALUE     4.
-     03  FILLER      PIC 9(2) COMP-5 VALUE    44.
-     03  FILLER      PIC 9(2) COMP-5 VALUE    12.
-     03  FILLER      PIC 9(2) COMP-5 VALUE    52.
-     03  FILLER      PIC 9(2) COMP-5 VALUE    20.
-     03  FILLER      PIC 9(2) COMP-5 VALUE    60.
-     03  FILLER      PIC 9(2) COMP-5 VALUE    28.
-*> 6
-     03  FILLER      PIC 9(2) COMP-5 VALUE    35.
-     03  FILLER      PIC 9(2) COMP-5 VALUE     3.
-     03  FILLER      PIC 9(2) COMP-5 VALUE    43.
-     03  FILLER      PIC 9(2) COMP-5 VALUE    11.
-     03  FILLER      PIC 9(2) COMP-5 VALUE    51.
-     03  FILLER      PIC 9(2) COMP-5 VALUE    19.
-     03  FILLER      PIC 9(2) COMP-5 VALUE    59.
-     03  FILLER      PIC 9(2) COMP-5 VALUE    27.
-*> 7
-     03  FILLER      PIC 9(2) COMP-5 VALUE    34.
-     03  FILLER      PIC 9(2) COMP-5 VALUE     2.
-     03  FILLER      PIC 9(2) COMP-5 VALUE    42.
-     03  FILLER      PIC 9(2) COMP-5 VALUE    10.
-     03  FILLER      PIC 9(2) COMP-5 VALUE    50.
-     03  FILLER      PIC 9(2) COMP-5 VALUE    18.
-     03  FILLER      PIC 9(2) COMP-5 VALUE    58.
-     03  FILLER      PIC 9(2) COMP-5 VALUE    26.
-*> 8
-     03  FILLER      PIC 9(2) COMP-5 VALUE    33.
-     03  FILLER      PIC 9(2) COMP-5 VALUE     1.
-     03  FILLER      PIC 9(2) COMP-5 VALUE    41.
-     03  FILLER      PIC 9(2) COMP-5 VALUE     9.
-     03  FILLER      PIC 9(2) COMP-5 VALUE    49.
-     03  FILLER      PIC 9(2) COMP-5 VALUE    17.
-     03  FILLER      PIC 9(2) COMP-5 VALUE    57.
-     03  FILLER      PIC 9(2) COMP-5 VALUE    25.
-
- 01  FP-TABLE    REDEFINES   FP-TABLE-DATA.
-     03  FP          PIC 9(2) COMP-5  OCCURS  64.
-*>----------------------------------------------------------------------
-
-*> Permuted key selection bits.
-*> The results are in the C and D arrays.
-*> Every 8-bits are skipped, they are only for parity checking.
- 01 PC1-C-TABLE-DATA.
-*> 1
-     03  FILLER      PIC 9(2) COMP-5 VALUE    57.
-     03  FILLER      PIC 9(2) COMP-5 VALUE    49.
-     03  FILLER      PIC 9(2) COMP-5 VALUE    41.
-     03  FILLER      PIC 9(2) COMP-5 VALUE    33.
-     03  FILLER      PIC 9(2) COMP-5 VALUE    25.
-     03  FILLER      PIC 9(2) COMP-5 VALUE    17.
-     03  FILLER      PIC 9(2) COMP-5 VALUE     9.
-*> 2
-     03  FILLER      PIC 9(2) COMP-5 VALUE     1.
-     03  FILLER      PIC 9(2) COMP-5 VALUE    58.
-     03  FILLER      PIC 9(2) COMP-5 VALUE    50.
-     03  FILLER      PIC 9(2) COMP-5 VALUE    42.
-     03  FILLER      PIC 9(2) COMP-5 VALUE    34.
-     03  FILLER      PIC 9(2) COMP-5 VALUE    26.
-     03  FILLER      PIC 9(2) COMP-5 VALUE    18.
-*> 3
-     03  FILLER      PIC 9(2) COMP-5 VALUE    10.
-     03  FILLER      PIC 9(2) COMP-5 VALUE     2.
-     03  FILLER      PIC 9(2) COMP-5 VALUE    59.
-     03  FILLER      PIC 9(2) COMP-5 VALUE    51.
-     03  FILLER      PIC 9(2) COMP-5 VALUE    43.
-     03  FILLER      PIC 9(2) COMP-5 VALUE    35.
-     03  FILLER      PIC 9(2) COMP-5 VALUE    27.
-*> 4
-     03  FILLER      PIC 9(2) COMP-5 VALUE    19.
-     03  FILLER      PIC 9(2) COMP-5 VALUE    11.
-     03  FILLER      PIC 9(2) COMP-5 VALUE     3.
-     03  FILLER      PIC 9(2) COMP-5 VALUE    60.
-     03  FILLER      PIC 9(2) COMP-5 VALUE    52.
-     03  FILLER      PIC 9(2) COMP-5 VALUE    44.
-     03  FILLER      PIC 9(2) COMP-5 VALUE    36.
-
- 01  PC1-C-TABLE    REDEFINES   PC1-C-TABLE-DATA.
-     03  PC1-C1      PIC 9(2) COMP-5  OCCURS  28.
-*>----------------------------------------------------------------------
-
- 01  PC1-D-TABLE-DATA.
-*> 1
-     03  FILLER      PIC 9(2) COMP-5 VALUE    63.
-     03  FILLER      PIC 9(2) COMP-5 VALUE    55.
-     03  FILLER      PIC 9(2) COMP-5 VALUE    47.
-     03  FILLER      PIC 9(2) COMP-5 VALUE    39.
-     03  FILLER      PIC 9(2) COMP-5 VALUE    31.
-     03  FILLER      PIC 9(2) COMP-5 VALUE    23.
-     03  FILLER      PIC 9(2) COMP-5 VALUE    15.
-*> 2
-     03  FILLER      PIC 9(2) COMP-5 VALUE     7.
-     03  FILLER      PIC 9(2) COMP-5 VALUE    62.
-     03  FILLER      PIC 9(2) COMP-5 VALUE    54.
-     03  FILLER      PIC 9(2) COMP-5 VALUE    46.
-     03  FILLER      PIC 9(2) COMP-5 VALUE    38.
-     03  FILLER      PIC 9(2) COMP-5 VALUE    30.
-     03  FILLER      PIC 9(2) COMP-5 VALUE    22.
-*> 3
-     03  FILLER      PIC 9(2) COMP-5 VALUE    14.
-     03  FILLER      PIC 9(2) COMP-5 VALUE     6.
-     03  FILLER      PIC 9(2) COMP-5 VALUE    61.
-     03  FILLER      PIC 9(2) COMP-5 VALUE    53.
-     03  FILLER      PIC 9(2) COMP-5 VALUE    45.
-     03  FILLER      PIC 9(2) COMP-5 VALUE    37.
-     03  FILLER      PIC 9(2) COMP-5 VALUE    29.
-*> 4
-     03  FILLER      PIC 9(2) COMP-5 VALUE    21.
-     03  FILLER      PIC 9(2) COMP-5 VALUE    13.
-     03  FILLER      PIC 9(2) COMP-5 VALUE     5.
-     03  FILLER      PIC 9(2) COMP-5 VALUE    28.
-     03  FILLER      PIC 9(2) COMP-5 VALUE    20.
-     03  FILLER      PIC 9(2) COMP-5 VALUE    12.
-     03  FILLER      PIC 9(2) COMP-5 VALUE     4.
-
- 01  PC1-D-TABLE    REDEFINES   PC1-D-TABLE-DATA.
-     03  PC1-D1      PIC 9(2) COMP-5  OCCURS  28.
-*>----------------------------------------------------------------------
-
-*> For the key scheduler. 
-*> Rotate order of cycle.
- 01  SS-TABLE-DATA.
-     03  FILLER      PIC 9(2) COMP-5 VALUE    1.
-     03  FILLER      PIC 9(2) COMP-5 VALUE    1.
-     03  FILLER      PIC 9(2) COMP-5 VALUE    2.
-     03  FILLER      PIC 9(2) COMP-5 VALUE    2.
-     03  FILLER      PIC 9(2) COMP-5 VALUE    2.
-     03  FILLER      PIC 9(2) COMP-5 VALUE    2.
-     03  FILLER      PIC 9(2) COMP-5 VALUE    2.
-     03  FILLER      PIC 9(2) COMP-5 VALUE    2.
-     03  FILLER      PIC 9(2) COMP-5 VALUE    1.
-     03  FILLER      PIC 9(2) COMP-5 VALUE    2.
-     03  FILLER      PIC 9(2) COMP-5 VALUE    2.
-     03  FILLER      PIC 9(2) COMP-5 VALUE    2.
-     03  FILLER      PIC 9(2) COMP-5 VALUE    2.
-     03  FILLER      PIC 9(2) COMP-5 VALUE    2.
-     03  FILLER      PIC 9(2) COMP-5 VALUE    2.
-     03  FILLER      PIC 9(2) COMP-5 VALUE    1.
-
- 01  SS-TABLE    REDEFINES   SS-TABLE-DATA.
-     03  SS          PIC 9(2) COMP-5  OCCURS  16.
-*>----------------------------------------------------------------------
-
-*> Permuted selection for the 48-bits key cycle.
-*> The result is in the key scheduler.
- 01  PC2-C-TABLE-DATA.
-*> 1
-     03  FILLER      PIC 9(2) COMP-5 VALUE    14.
-     03  FILLER      PIC 9(2) COMP-5 VALUE    17.
-     03  FILLER      PIC 9(2) COMP-5 VALUE    11.
-     03  FILLER      PIC 9(2) COMP-5 VALUE    24.
-     03  FILLER      PIC 9(2) COMP-5 VALUE     1.
-     03  FILLER      PIC 9(2) COMP-5 VALUE     5.
-*> 2
-     03  FILLER      PIC 9(2) COMP-5 VALUE     3.
-     03  FILLER      PIC 9(2) COMP-5 VALUE    28.
-     03  FILLER      PIC 9(2) COMP-5 VALUE    15.
-     03  FILLER      PIC 9(2) COMP-5 VALUE     6.
-     03  FILLER      PIC 9(2) COMP-5 VALUE    21.
-     03  FILLER      PIC 9(2) COMP-5 VALUE    10.
-*> 3
-     03  FILLER      PIC 9(2) COMP-5 VALUE    23.
-     03  FILLER      PIC 9(2) COMP-5 VALUE    19.
-     03  FILLER      PIC 9(2) COMP-5 VALUE    12.
-     03  FILLER      PIC 9(2) COMP-5 VALUE     4.
-     03  FILLER      PIC 9(2) COMP-5 VALUE    26.
-     03  FILLER      PIC 9(2) COMP-5 VALUE     8.
-*> 4
-     03  FILLER      PIC 9(2) COMP-5 VALUE    16.
-     03  FILLER      PIC 9(2) COMP-5 VALUE     7.
-     03  FILLER      PIC 9(2) COMP-5 VALUE    27.
-     03  FILLER      PIC 9(2) COMP-5 VALUE    20.
-     03  FILLER      PIC 9(2) COMP-5 VALUE    13.
-     03  FILLER      PIC 9(2) COMP-5 VALUE     2.
-
- 01  PC2-C-TABLE    REDEFINES   PC2-C-TABLE-DATA.
-     03  PC2-C2      PIC 9(2) COMP-5  OCCURS  24.
-*>----------------------------------------------------------------------
-
- 01  PC2-D-TABLE-DATA.
-*> 1
-     03  FILLER      PIC 9(2) COMP-5 VALUE    41.
-     03  FILLER      PIC 9(2) COMP-5 VALUE    52.
-     03  FILLER      PIC 9(2) COMP-5 VALUE    31.
-     03  FILLER      PIC 9(2) COMP-5 VALUE    37.
-     03  FILLER      PIC 9(2) COMP-5 VALUE    47.
-     03  FILLER      PIC 9(2) COMP-5 VALUE    55.
-*> 2
-     03  FILLER      PIC 9(2) COMP-5 VALUE    30.
-     03  FILLER      PIC 9(2) COMP-5 VALUE    40.
-     03  FILLER      PIC 9(2) COMP-5 VALUE    51.
-     03  FILLER      PIC 9(2) COMP-5 VALUE    45.
-     03  FILLER      PIC 9(2) COMP-5 VALUE    33.
-     03  FILLER      PIC 9(2) COMP-5 VALUE    48.
-*> 3
-     03  FILLER      PIC 9(2) COMP-5 VALUE    44.
-     03  FILLER      PIC 9(2) COMP-5 VALUE    49.
-     03  FILLER      PIC 9(2) COMP-5 VALUE    39.
-     03  FILLER      PIC 9(2) COMP-5 VALUE    56.
-     03  FILLER      PIC 9(2) COMP-5 VALUE    34.
-     03  FILLER      PIC 9(2) COMP-5 VALUE    53.
-*> 4
-     03  FILLER      PIC 9(2) COMP-5 VALUE    46.
-     03  FILLER      PIC 9(2) COMP-5 VALUE    42.
-     03  FILLER      PIC 9(2) COMP-5 VALUE    50.
-     03  FILLER      PIC 9(2) COMP-5 VALUE    36.
-     03  FILLER      PIC 9(2) COMP-5 VALUE    29.
-     03  FILLER      PIC 9(2) COMP-5 VALUE    32.
-
- 01  PC2-D-TABLE    REDEFINES   PC2-D-TABLE-DATA.
-     03  PC2-D2      PIC 9(2) COMP-5  OCCURS  24.
-*>----------------------------------------------------------------------
-
-*> C and D arrays for creation of the key scheduler.
- 01  C-TABLE.
-     03  C           PIC 9(2) COMP-5  OCCURS  28.
-
- 01  D-TABLE.
-     03  D           PIC 9(2) COMP-5  OCCURS  28.
-*>----------------------------------------------------------------------
-
-*> The key scheduler, created from the password.
- 01  KS-TABLE.
-     03  KS-ROW          OCCURS 16.
-         05  KS-COL      OCCURS 48.
-             07  KS      PIC 9(2) COMP-5.
-*>----------------------------------------------------------------------
-
-*> This table extends 32-bits to 48-bits.
- 01  EX-TABLE-DATA.
-*> 1
-     03  FILLER      PIC 9(2) COMP-5 VALUE    32.
-     03  FILLER      PIC 9(2) COMP-5 VALUE     1.
-     03  FILLER      PIC 9(2) COMP-5 VALUE     2.
-     03  FILLER      PIC 9(2) COMP-5 VALUE     3.
-     03  FILLER      PIC 9(2) COMP-5 VALUE     4.
-     03  FILLER      PIC 9(2) COMP-5 VALUE     5.
-*> 2
-     03  FILLER      PIC 9(2) COMP-5 VALUE     4.
-     03  FILLER      PIC 9(2) COMP-5 VALUE     5.
-     03  FILLER      PIC 9(2) COMP-5 VALUE     6.
-     03  FILLER      PIC 9(2) COMP-5 VALUE     7.
-     03  FILLER      PIC 9(2) COMP-5 VALUE     8.
-     03  FILLER      PIC 9(2) COMP-5 VALUE     9.
-*> 3
-     03  FILLER      PIC 9(2) COMP-5 VALUE     8.
-     03  FILLER      PIC 9(2) COMP-5 VALUE     9.
-     03  FILLER      PIC 9(2) COMP-5 VALUE    10.
-     03  FILLER      PIC 9(2) COMP-5 VALUE    11.
-     03  FILLER      PIC 9(2) COMP-5 VALUE    12.
-     03  FILLER      PIC 9(2) COMP-5 VALUE    13.
-*> 4
-     03  FILLER      PIC 9(2) COMP-5 VALUE    12.
-     03  FILLER      PIC 9(2) COMP-5 VALUE    13.
-     03  FILLER      PIC 9(2) COMP-5 VALUE    14.
-     03  FILLER      PIC 9(2) COMP-5 VALUE    15.
-     03  FILLER      PIC 9(2) COMP-5 VALUE    16.
-     03  FILLER      PIC 9(2) COMP-5 VALUE    17.
-*> 5
-     03  FILLER      PIC 9(2) COMP-5 VALUE    16.
-     03  FILLER      PIC 9(2) COMP-5 VALUE    17.
-     03  FILLER      PIC 9(2) COMP-5 VALUE    18.
-     03  FILLER      PIC 9(2) COMP-5 VALUE    19.
-     03  FILLER      PIC 9(2) COMP-5 VALUE    20.
-     03  FILLER      PIC 9(2) COMP-5 VALUE    21.
-*> 6
-     03  FILLER      PIC 9(2) COMP-5 VALUE    20.
-     03  FILLER      PIC 9(2) COMP-5 VALUE    21.
-     03  FILLER      PIC 9(2) COMP-5 VALUE    22.
-     03  FILLER      PIC 9(2) COMP-5 VALUE    23.
-     03  FILLER      PIC 9(2) COMP-5 VALUE    24.
-     03  FILLER      PIC 9(2) COMP-5 VALUE    25.
-*> 7
-     03  FILLER      PIC 9(2) COMP-5 VALUE    24.
-     03  FILLER      PIC 9(2) COMP-5 VALUE    25.
-     03  FILLER      PIC 9(2) COMP-5 VALUE    26.
-     03  FILLER      PIC 9(2) COMP-5 VALUE    27.
-     03  FILLER      PIC 9(2) COMP-5 VALUE    28.
-     03  FILLER      PIC 9(2) COMP-5 VALUE    29.
-*> 8
-     03  FILLER      PIC 9(2) COMP-5 VALUE    28.
-     03  FILLER      PIC 9(2) COMP-5 VALUE    29.
-     03  FILLER      PIC 9(2) COMP-5 VALUE    30.
-     03  FILLER      PIC 9(2) COMP-5 VALUE    31.
-     03  FILLER      PIC 9(2) COMP-5 VALUE    32.
-     03  FILLER      PIC 9(2) COMP-5 VALUE     1.
-
- 01  EX-TABLE    REDEFINES       EX-TABLE-DATA.
-     03  EX          PIC 9(2) COMP-5  OCCURS  48.
-*>----------------------------------------------------------------------
-
-*> 8 S-boxes.
- 01  S-TABLE-DATA.
-*> 1-1/4
-     03  FILLER      PIC 9(2) COMP-5 VALUE    14.
-     03  FILLER      PIC 9(2) COMP-5 VALUE     4.
-     03  FILLER      PIC 9(2) COMP-5 VALUE    13.
-     03  FILLER      PIC 9(2) COMP-5 VALUE     1.
-     03  FILLER      PIC 9(2) COMP-5 VALUE     2.
-     03  FILLER      PIC 9(2) COMP-5 VALUE    15.
-     03  FILLER      PIC 9(2) COMP-5 VALUE    11.
-     03  FILLER      PIC 9(2) COMP-5 VALUE     8.
-     03  FILLER      PIC 9(2) COMP-5 VALUE     3.
-     03  FILLER      PIC 9(2) COMP-5 VALUE    10.
-     03  FILLER      PIC 9(2) COMP-5 VALUE     6.
-     03  FILLER      PIC 9(2) COMP-5 VALUE    12.
-     03  FILLER      PIC 9(2) COMP-5 VALUE     5.
-     03  FILLER      PIC 9(2) COMP-5 VALUE     9.
-     03  FILLER      PIC 9(2) COMP-5 VALUE     0.
-     03  FILLER      PIC 9(2) COMP-5 VALUE     7.
-
-*> 1-2/4
-     03  FILLER      PIC 9(2) COMP-5 VALUE     0.
-     03  FILLER      PIC 9(2) COMP-5 VALUE    15.
-     03  FILLER      PIC 9(2) COMP-5 VALUE     7.
-     03  FILLER      PIC 9(2) COMP-5 VALUE     4.
-     03  FILLER      PIC 9(2) COMP-5 VALUE    14.
-     03  FILLER      PIC 9(2) COMP-5 VALUE     2.
-     03  FILLER      PIC 9(2) COMP-5 VALUE    13.
-     03  FILLER      PIC 9(2) COMP-5 VALUE     1.
-     03  FILLER      PIC 9(2) COMP-5 VALUE    10.
-     03  FILLER      PIC 9(2) COMP-5 VALUE     6.
-     03  FILLER      PIC 9(2) COMP-5 VALUE    12.
-     03  FILLER      PIC 9(2) COMP-5 VALUE    11.
-     03  FILLER      PIC 9(2) COMP-5 VALUE     9.
-     03  FILLER      PIC 9(2) COMP-5 VALUE     5.
-     03  FILLER      PIC 9(2) COMP-5 VALUE     3.
-     03  FILLER      PIC 9(2) COMP-5 VALUE     8.
-
-*> 1-3/4
-     03  FILLER      PIC 9(2) COMP-5 VALUE     4.
-     03  FILLER      PIC 9(2) COMP-5 VALUE     1.
-     03  FILLER      PIC 9(2) COMP-5 VALUE    14.
-     03  FILLER      PIC 9(2) COMP-5 VALUE     8.
-     03  FILLER      PIC 9(2) COMP-5 VALUE    13.
-     03  FILLER      PIC 9(2) COMP-5 VALUE     6.
-     03  FILLER      PIC 9(2) COMP-5 VALUE     2.
-     03  FILLER      PIC 9(2) COMP-5 VALUE    11.
-     03  FILLER      PIC 9(2) COMP-5 VALUE    15.
-     03  FILLER      PIC 9(2) COMP-5 VALUE    12.
-     03  FILLER      PIC 9(2) COMP-5 VALUE     9.
-     03  FILLER      PIC 9(2) COMP-5 VALUE     7.
-     03  FILLER      PIC 9(2) COMP-5 VALUE     3.
-     03  FILLER      PIC 9(2) COMP-5 VALUE    10.
-     03  FILLER      PIC 9(2) COMP-5 VALUE     5.
-     03  FILLER      PIC 9(2) COMP-5 VALUE     0.
-
-*> 1-4/4
-     03  FILLER      PIC 9(2) COMP-5 VALUE    15.
-     03  FILLER      PIC 9(2) COMP-5 VALUE    12.
-     03  FILLER      PIC 9(2) COMP-5 VALUE     8.
-     03  FILLER      PIC 9(2) COMP-5 VALUE     2.
-     03  FILLER      PIC 9(2) COMP-5 VALUE     4.
-     03  FILLER      PIC 9(2) COMP-5 VALUE     9.
-     03  FILLER      PIC 9(2) COMP-5 VALUE     1.
-     03  FILLER      PIC 9(2) COMP-5 VALUE     7.
-     03  FILLER      PIC 9(2) COMP-5 VALUE     5.
-     03  FILLER      PIC 9(2) COMP-5 VALUE    11.
-     03  FILLER      PIC 9(2) COMP-5 VALUE     3.
-     03  FILLER      PIC 9(2) COMP-5 VALUE    14.
-     03  FILLER      PIC 9(2) COMP-5 VALUE    10.
-     03  FILLER      PIC 9(2) COMP-5 VALUE     0.
-     03  FILLER      PIC 9(2) COMP-5 VALUE     6.
-     03  FILLER      PIC 9(2) COMP-5 VALUE    13.
-
-*> 2-1/4
-     03  FILLER      PIC 9(2) COMP-5 VALUE    15.
-     03  FILLER      PIC 9(2) COMP-5 VALUE     1.
-     03  FILLER      PIC 9(2) COMP-5 VALUE     8.
-     03  FILLER      PIC 9(2) COMP-5 VALUE    14.
-     03  FILLER      PIC 9(2) COMP-5 VALUE     6.
-     03  FILLER      PIC 9(2) COMP-5 VALUE    11.
-     03  FILLER      PIC 9(2) COMP-5 VALUE     3.
-     03  FILLER      PIC 9(2) COMP-5 VALUE     4.
-     03  FILLER      PIC 9(2) COMP-5 VALUE     9.
-     03  FILLER      PIC 9(2) COMP-5 VALUE     7.
-     03  FILLER      PIC 9(2) COMP-5 VALUE     2.
-     03  FILLER      PIC 9(2) COMP-5 VALUE    13.
-     03  FILLER      PIC 9(2) COMP-5 VALUE    12.
-     03  FILLER      PIC 9(2) COMP-5 VALUE     0.
-     03  FILLER      PIC 9(2) COMP-5 VALUE     5.
-     03  FILLER      PIC 9(2) COMP-5 VALUE    10.
-
-*> 2-2/4
-     03  FILLER      PIC 9(2) COMP-5 VALUE     3.
-     03  FILLER      PIC 9(2) COMP-5 VALUE    13.
-     03  FILLER      PIC 9(2) COMP-5 VALUE     4.
-     03  FILLER      PIC 9(2) COMP-5 VALUE     7.
-     03  FILLER      PIC 9(2) COMP-5 VALUE    15.
-     03  FILLER      PIC 9(2) COMP-5 VALUE     2.
-     03  FILLER      PIC 9(2) COMP-5 VALUE     8.
-     03  FILLER      PIC 9(2) COMP-5 VALUE    14.
-     03  FILLER      PIC 9(2) COMP-5 VALUE    12.
-     03  FILLER      PIC 9(2) COMP-5 VALUE     0.
-     03  FILLER      PIC 9(2) COMP-5 VALUE     1.
-     03  FILLER      PIC 9(2) COMP-5 VALUE    10.
-     03  FILLER      PIC 9(2) COMP-5 VALUE     6.
-     03  FILLER      PIC 9(2) COMP-5 VALUE     9.
-     03  FILLER      PIC 9(2) COMP-5 VALUE    11.
-     03  FILLER      PIC 9(2) COMP-5 VALUE     5.
-
-*> 2-3/4
-     03  FILLER      PIC 9(2) COMP-5 VALUE     0.
-     03  FILLER      PIC 9(2) COMP-5 VALUE    14.
-     03  FILLER      PIC 9(2) COMP-5 VALUE     7.
-     03  FILLER      PIC 9(2) COMP-5 VALUE    11.
-     03  FILLER      PIC 9(2) COMP-5 VALUE    10.
-     03  FILLER      PIC 9(2) COMP-5 VALUE     4.
-     03  FILLER      PIC 9(2) COMP-5 VALUE    13.
-     03  FILLER      PIC 9(2) COMP-5 VALUE     1.
-     03  FILLER      PIC 9(2) COMP-5 VALUE     5.
-     03  FILLER      PIC 9(2) COMP-5 VALUE     8.
-     03  FILLER      PIC 9(2) COMP-5 VALUE    12.
-     03  FILLER      PIC 9(2) COMP-5 VALUE     6.
-     03  FILLER      PIC 9(2) COMP-5 VALUE     9.
-     03  FILLER      PIC 9(2) COMP-5 VALUE     3.
-     03  FILLER      PIC 9(2) COMP-5 VALUE     2.
-     03  FILLER      PIC 9(2) COMP-5 VALUE    15.
-
-*> 2-4/4
-     03  FILLER      PIC 9(2) COMP-5 VALUE    13.
-     03  FILLER      PIC 9(2) COMP-5 VALUE     8.
-     03  FILLER      PIC 9(2) COMP-5 VALUE    10.
-     03  FILLER      PIC 9(2) COMP-5 VALUE     1.
-     03  FILLER      PIC 9(2) COMP-5 VALUE     3.
-     03  FILLER      PIC 9(2) COMP-5 VALUE    15.
-     03  FILLER      PIC 9(2) COMP-5 VALUE     4.
-     03  FILLER      PIC 9(2) COMP-5 VALUE     2.
-     03  FILLER      PIC 9(2) COMP-5 VALUE    11.
-     03  FILLER      PIC 9(2) COMP-5 VALUE     6.
-     03  FILLER      PIC 9(2) COMP-5 VALUE     7.
-     03  FILLER      PIC 9(2) COMP-5 VALUE    12.
-     03  FILLER      PIC 9(2) COMP-5 VALUE     0.
-     03  FILLER      PIC 9(2) COMP-5 VALUE     5.
-     03  FILLER      PIC 9(2) COMP-5 VALUE    14.
-     03  FILLER      PIC 9(2) COMP-5 VALUE     9.
-
-*> 3-1/4
-     03  FILLER      PIC 9(2) COMP-5 VALUE    10.
-     03  FILLER      PIC 9(2) COMP-5 VALUE     0.
-     03  FILLER      PIC 9(2) COMP-5 VALUE     9.
-     03  FILLER      PIC 9(2) COMP-5 VALUE    14.
-     03  FILLER      PIC 9(2) COMP-5 VALUE     6.
-     03  FILLER      PIC 9(2) COMP-5 VALUE     3.
-     03  FILLER      PIC 9(2) COMP-5 VALUE    15.
-     03  FILLER      PIC 9(2) COMP-5 VALUE     5.
-     03  FILLER      PIC 9(2) COMP-5 VALUE     1.
-     03  FILLER      PIC 9(2) COMP-5 VALUE    13.
-     03  FILLER      PIC 9(2) COMP-5 VALUE    12.
-     03  FILLER      PIC 9(2) COMP-5 VALUE     7.
-     03  FILLER      PIC 9(2) COMP-5 VALUE    11.
-     03  FILLER      PIC 9(2) COMP-5 VALUE     4.
-     03  FILLER      PIC 9(2) COMP-5 VALUE     2.
-     03  FILLER      PIC 9(2) COMP-5 VALUE     8.
-
-*> 3-2/4
-     03  FILLER      PIC 9(2) COMP-5 VALUE    13.
-     03  FILLER      PIC 9(2) COMP-5 VALUE     7.
-     03  FILLER      PIC 9(2) COMP-5 VALUE     0.
-     03  FILLER      PIC 9(2) COMP-5 VALUE     9.
-     03  FILLER      PIC 9(2) COMP-5 VALUE     3.
-     03  FILLER      PIC 9(2) COMP-5 VALUE     4.
-     03  FILLER      PIC 9(2) COMP-5 VALUE     6.
-     03  FILLER      PIC 9(2) COMP-5 VALUE    10.
-     03  FILLER      PIC 9(2) COMP-5 VALUE     2.
-     03  FILLER      PIC 9(2) COMP-5 VALUE     8.
-     03  FILLER      PIC 9(2) COMP-5 VALUE     5.
-     03  FILLER      PIC 9(2) COMP-5 VALUE    14.
-     03  FILLER      PIC 9(2) COMP-5 VALUE    12.
-     03  FILLER      PIC 9(2) COMP-5 VALUE    11.
-     03  FILLER      PIC 9(2) COMP-5 VALUE    15.
-     03  FILLER      PIC 9(2) COMP-5 VALUE     1.
-
-*> 3-3/4
-     03  FILLER      PIC 9(2) COMP-5 VALUE    13.
-     03  FILLER      PIC 9(2) COMP-5 VALUE     6.
-     03  FILLER      PIC 9(2) COMP-5 VALUE     4.
-     03  FILLER      PIC 9(2) COMP-5 VALUE     9.
-     03  FILLER      PIC 9(2) COMP-5 VALUE     8.
-     03  FILLER      PIC 9(2) COMP-5 VALUE    15.
-     03  FILLER      PIC 9(2) COMP-5 VALUE     3.
-     03  FILLER      PIC 9(2) COMP-5 VALUE     0.
-     03  FILLER      PIC 9(2) COMP-5 VALUE    11.
-     03  FILLER      PIC 9(2) COMP-5 VALUE     1.
-     03  FILLER      PIC 9(2) COMP-5 VALUE     2.
-     03  FILLER      PIC 9(2) COMP-5 VALUE    12.
-     03  FILLER      PIC 9(2) COMP-5 VALUE     5.
-     03  FILLER      PIC 9(2) COMP-5 VALUE    10.
-     03  FILLER      PIC 9(2) COMP-5 VALUE    14.
-     03  FILLER      PIC 9(2) COMP-5 VALUE     7.
-
-*> 3-4/4
-     03  FILLER      PIC 9(2) COMP-5 VALUE     1.
-     03  FILLER      PIC 9(2) COMP-5 VALUE    10.
-     03  FILLER      PIC 9(2) COMP-5 VALUE    13.
-     03  FILLER      PIC 9(2) COMP-5 VALUE     0.
-     03  FILLER      PIC 9(2) COMP-5 VALUE     6.
-     03  FILLER      PIC 9(2) COMP-5 VALUE     9.
-     03  FILLER      PIC 9(2) COMP-5 VALUE     8.
-     03  FILLER      PIC 9(2) COMP-5 VALUE     7.
-     03  FILLER      PIC 9(2) COMP-5 VALUE     4.
-     03  FILLER      PIC 9(2) COMP-5 VALUE    15.
-     03  FILLER      PIC 9(2) COMP-5 VALUE    14.
-     03  FILLER      PIC 9(2) COMP-5 VALUE     3.
-     03  FILLER      PIC 9(2) COMP-5 VALUE    11.
-     03  FILLER      PIC 9(2) COMP-5 VALUE     5.
-     03  FILLER      PIC 9(2) COMP-5 VALUE     2.
-     03  FILLER      PIC 9(2) COMP-5 VALUE    12.
-
-*> 4-1/4
-     03  FILLER      PIC 9(2) COMP-5 VALUE     7.
-     03  FILLER      PIC 9(2) COMP-5 VALUE    13.
-     03  FILLER      PIC 9(2) COMP-5 VALUE    14.
-     03  FILLER      PIC 9(2) COMP-5 VALUE     3.
-     03  FILLER      PIC 9(2) COMP-5 VALUE     0.
-     03  FILLER      PIC 9(2) COMP-5 VALUE     6.
-     03  FILLER      PIC 9(2) COMP-5 VALUE     9.
-     03  FILLER      PIC 9(2) COMP-5 VALUE    10.
-     03  FILLER      PIC 9(2) COMP-5 VALUE     1.
-     03  FILLER      PIC 9(2) COMP-5 VALUE     2.
-     03  FILLER      PIC 9(2) COMP-5 VALUE     8.
-     03  FILLER      PIC 9(2) COMP-5 VALUE     5.
-     03  FILLER      PIC 9(2) COMP-5 VALUE    11.
-     03  FILLER      PIC 9(2) COMP-5 VALUE    12.
-     03  FILLER      PIC 9(2) COMP-5 VALUE     4.
-     03  FILLER      PIC 9(2) COMP-5 VALUE    15.
-
-*> 4-2/4
-     03  FILLER      PIC 9(2) COMP-5 VALUE    13.
-     03  FILLER      PIC 9(2) COMP-5 VALUE     8.
-     03  FILLER      PIC 9(2) COMP-5 VALUE    11.
-     03  FILLER      PIC 9(2) COMP-5 VALUE     5.
-     03  FILLER      PIC 9(2) COMP-5 VALUE     6.
-     03  FILLER      PIC 9(2) COMP-5 VALUE    15.
-     03  FILLER      PIC 9(2) COMP-5 VALUE     0.
-     03  FILLER      PIC 9(2) COMP-5 VALUE     3.
-     03  FILLER      PIC 9(2) COMP-5 VALUE     4.
-     03  FILLER      PIC 9(2) COMP-5 VALUE     7.
-     03  FILLER      PIC 9(2) COMP-5 VALUE     2.
-     03  FILLER      PIC 9(2) COMP-5 VALUE    12.
-     03  FILLER      PIC 9(2) COMP-5 VALUE     1.
-     03  FILLER      PIC 9(2) COMP-5 VALUE    10.
-     03  FILLER      PIC 9(2) COMP-5 VALUE    14.
-     03  FILLER      PIC 9(2) COMP-5 VALUE     9.
-
-*> 4-3/4
-     03  FILLER      PIC 9(2) COMP-5 VALUE    10.
-     03  FILLER      PIC 9(2) COMP-5 VALUE     6.
-     03  FILLER      PIC 9(2) COMP-5 VALUE     9.
-     03  FILLER      PIC 9(2) COMP-5 VALUE     0.
-     03  FILLER      PIC 9(2) COMP-5 VALUE    12.
-     03  FILLER      PIC 9(2) COMP-5 VALUE    11.
-     03  FILLER      PIC 9(2) COMP-5 VALUE     7.
-     03  FILLER      PIC 9(2) COMP-5 VALUE    13.
-     03  FILLER      PIC 9(2) COMP-5 VALUE    15.
-     03  FILLER      PIC 9(2) COMP-5 VALUE     1.
-     03  FILLER      PIC 9(2) COMP-5 VALUE     3.
-     03  FILLER      PIC 9(2) COMP-5 VALUE    14.
-     03  FILLER      PIC 9(2) COMP-5 VALUE     5.
-     03  FILLER      PIC 9(2) COMP-5 VALUE     2.
-     03  FILLER      PIC 9(2) COMP-5 VALUE     8.
-     03  FILLER      PIC 9(2) COMP-5 VALUE     4.
-
-*> 4-4/4
-     03  FILLER      PIC 9(2) COMP-5 VALUE     3.
-     03  FILLER      PIC 9(2) COMP-5 VALUE    15.
-     03  FILLER      PIC 9(2) COMP-5 VALUE     0.
-     03  FILLER      PIC 9(2) COMP-5 VALUE     6.
-     03  FILLER      PIC 9(2) COMP-5 VALUE    10.
-     03  FILLER      PIC 9(2) COMP-5 VALUE     1.
-     03  FILLER      PIC 9(2) COMP-5 VALUE    13.
-     03  FILLER      PIC 9(2) COMP-5 VALUE     8.
-     03  FILLER      PIC 9(2) COMP-5 VALUE     9.
-     03  FILLER      PIC 9(2) COMP-5 VALUE     4.
-     03  FILLER      PIC 9(2) COMP-5 VALUE     5.
-     03  FILLER      PIC 9(2) COMP-5 VALUE    11.
-     03  FILLER      PIC 9(2) COMP-5 VALUE    12.
-     03  FILLER      PIC 9(2) COMP-5 VALUE     7.
-     03  FILLER      PIC 9(2) COMP-5 VALUE     2.
-     03  FILLER      PIC 9(2) COMP-5 VALUE    14.
-
-*> 5-1/4
-     03  FILLER      PIC 9(2) COMP-5 VALUE     2.
-     03  FILLER      PIC 9(2) COMP-5 VALUE    12.
-     03  FILLER      PIC 9(2) COMP-5 VALUE     4.
-     03  FILLER      PIC 9(2) COMP-5 VALUE     1.
-     03  FILLER      PIC 9(2) COMP-5 VALUE     7.
-     03  FILLER      PIC 9(2) COMP-5 VALUE    10.
-     03  FILLER      PIC 9(2) COMP-5 VALUE    11.
-     03  FILLER      PIC 9(2) COMP-5 VALUE     6.
-     03  FILLER      PIC 9(2) COMP-5 VALUE     8.
-     03  FILLER      PIC 9(2) COMP-5 VALUE     5.
-     03  FILLER      PIC 9(2) COMP-5 VALUE     3.
-     03  FILLER      PIC 9(2) COMP-5 VALUE    15.
-     03  FILLER      PIC 9(2) COMP-5 VALUE    13.
-     03  FILLER      PIC 9(2) COMP-5 VALUE     0.
-     03  FILLER      PIC 9(2) COMP-5 VALUE    14.
-     03  FILLER      PIC 9(2) COMP-5 VALUE     9.
-
-*> 5-2/4
-     03  FILLER      PIC 9(2) COMP-5 VALUE    14.
-     03  FILLER      PIC 9(2) COMP-5 VALUE    11.
-     03  FILLER      PIC 9(2) COMP-5 VALUE     2.
-     03  FILLER      PIC 9(2) COMP-5 VALUE    12.
-     03  FILLER      PIC 9(2) COMP-5 VALUE     4.
-     03  FILLER      PIC 9(2) COMP-5 VALUE     7.
-     03  FILLER      PIC 9(2) COMP-5 VALUE    13.
-     03  FILLER      PIC 9(2) COMP-5 VALUE     1.
-     03  FILLER      PIC 9(2) COMP-5 VALUE     5.
-     03  FILLER      PIC 9(2) COMP-5 VALUE     0.
-     03  FILLER      PIC 9(2) COMP-5 VALUE    15.
-     03  FILLER      PIC 9(2) COMP-5 VALUE    10.
-     03  FILLER      PIC 9(2) COMP-5 VALUE     3.
-     03  FILLER      PIC 9(2) COMP-5 VALUE     9.
-     03  FILLER      PIC 9(2) COMP-5 VALUE     8.
-     03  FILLER      PIC 9(2) COMP-5 VALUE     6.
-
-*> 5-3/4
-     03  FILLER      PIC 9(2) COMP-5 VALUE     4.
-     03  FILLER      PIC 9(2) COMP-5 VALUE     2.
-     03  FILLER      PIC 9(2) COMP-5 VALUE     1.
-     03  FILLER      PIC 9(2) COMP-5 VALUE    11.
-     03  FILLER      PIC 9(2) COMP-5 VALUE    10.
-     03  FILLER      PIC 9(2) COMP-5 VALUE    13.
-     03  FILLER      PIC 9(2) COMP-5 VALUE     7.
-     03  FILLER      PIC 9(2) COMP-5 VALUE     8.
-     03  FILLER      PIC 9(2) COMP-5 VALUE    15.
-     03  FILLER      PIC 9(2) COMP-5 VALUE     9.
-     03  FILLER      PIC 9(2) COMP-5 VALUE    12.
-     03  FILLER      PIC 9(2) COMP-5 VALUE     5.
-     03  FILLER      PIC 9(2) COMP-5 VALUE     6.
-     03  FILLER      PIC 9(2) COMP-5 VALUE     3.
-     03  FILLER      PIC 9(2) COMP-5 VALUE     0.
-     03  FILLER      PIC 9(2) COMP-5 VALUE    14.
-
-*> 5-4/4
-     03  FILLER      PIC 9(2) COMP-5 VALUE    11.
-     03  FILLER      PIC 9(2) COMP-5 VALUE     8.
-     03  FILLER      PIC 9(2) COMP-5 VALUE    12.
-     03  FILLER      PIC 9(2) COMP-5 VALUE     7.
-     03  FILLER      PIC 9(2) COMP-5 VALUE     1.
-     03  FILLER      PIC 9(2) COMP-5 VALUE    14.
-     03  FILLER      PIC 9(2) COMP-5 VALUE     2.
-     03  FILLER      PIC 9(2) COMP-5 VALUE    13.
-     03  FILLER      PIC 9(2) COMP-5 VALUE     6.
-     03  FILLER      PIC 9(2) COMP-5 VALUE    15.
-     03  FILLER      PIC 9(2) COMP-5 VALUE     0.
-     03  FILLER      PIC 9(2) COMP-5 VALUE     9.
-     03  FILLER      PIC 9(2) COMP-5 VALUE    10.
-     03  FILLER      PIC 9(2) COMP-5 VALUE     4.
-     03  FILLER      PIC 9(2) COMP-5 VALUE     5.
-     03  FILLER      PIC 9(2) COMP-5 VALUE     3.
-
-*> 6-1/4
-     03  FILLER      PIC 9(2) COMP-5 VALUE    12.
-     03  FILLER      PIC 9(2) COMP-5 VALUE     1.
-     03  FILLER      PIC 9(2) COMP-5 VALUE    10.
-     03  FILLER      PIC 9(2) COMP-5 VALUE    15.
-     03  FILLER      PIC 9(2) COMP-5 VALUE     9.
-     03  FILLER      PIC 9(2) COMP-5 VALUE     2.
-     03  FILLER      PIC 9(2) COMP-5 VALUE     6.
-     03  FILLER      PIC 9(2) COMP-5 VALUE     8.
-     03  FILLER      PIC 9(2) COMP-5 VALUE     0.
-     03  FILLER      PIC 9(2) COMP-5 VALUE    13.
-     03  FILLER      PIC 9(2) COMP-5 VALUE     3.
-     03  FILLER      PIC 9(2) COMP-5 VALUE     4.
-     03  FILLER      PIC 9(2) COMP-5 VALUE    14.
-     03  FILLER      PIC 9(2) COMP-5 VALUE     7.
-     03  FILLER      PIC 9(2) COMP-5 VALUE     5.
-     03  FILLER      PIC 9(2) COMP-5 VALUE    11.
-
-*> 6-2/4
-     03  FILLER      PIC 9(2) COMP-5 VALUE    10.
-     03  FILLER      PIC 9(2) COMP-5 VALUE    15.
-     03  FILLER      PIC 9(2) COMP-5 VALUE     4.
-     03  FILLER      PIC 9(2) COMP-5 VALUE     2.
-     03  FILLER      PIC 9(2) COMP-5 VALUE     7.
-     03  FILLER      PIC 9(2) COMP-5 VALUE    12.
-     03  FILLER      PIC 9(2) COMP-5 VALUE     9.
-     03  FILLER      PIC 9(2) COMP-5 VALUE     5.
-     03  FILLER      PIC 9(2) COMP-5 VALUE     6.
-     03  FILLER      PIC 9(2) COMP-5 VALUE     1.
-     03  FILLER      PIC 9(2) COMP-5 VALUE    13.
-     03  FILLER      PIC 9(2) COMP-5 VALUE    14.
-     03  FILLER      PIC 9(2) COMP-5 VALUE     0.
-     03  FILLER      PIC 9(2) COMP-5 VALUE    11.
-     03  FILLER      PIC 9(2) COMP-5 VALUE     3.
-     03  FILLER      PIC 9(2) COMP-5 VALUE     8.
-
-*> 6-3/4
-     03  FILLER      PIC 9(2) COMP-5 VALUE     9.
-     03  FILLER      PIC 9(2) COMP-5 VALUE    14.
-     03  FILLER      PIC 9(2) COMP-5 VALUE    15.
-     03  FILLER      PIC 9(2) COMP-5 VALUE     5.
-     03  FILLER      PIC 9(2) COMP-5 VALUE     2.
-     03  FILLER      PIC 9(2) COMP-5 VALUE     8.
-     03  FILLER      PIC 9(2) COMP-5 VALUE    12.
-     03  FILLER      PIC 9(2) COMP-5 VALUE     3.
-     03  FILLER      PIC 9(2) COMP-5 VALUE     7.
-     03  FILLER      PIC 9(2) COMP-5 VALUE     0.
-     03  FILLER      PIC 9(2) COMP-5 VALUE     4.
-     03  FILLER      PIC 9(2) COMP-5 VALUE    10.
-     03  FILLER      PIC 9(2) COMP-5 VALUE     1.
-     03  FILLER      PIC 9(2) COMP-5 VALUE    13.
-     03  FILLER      PIC 9(2) COMP-5 VALUE    11.
-     03  FILLER      PIC 9(2) COMP-5 VALUE     6.
-
-*> 6-4/4
-     03  FILLER      PIC 9(2) COMP-5 VALUE     4.
-     03  FILLER      PIC 9(2) COMP-5 VALUE     3.
-     03  FILLER      PIC 9(2) COMP-5 VALUE     2.
-     03  FILLER      PIC 9(2) COMP-5 VALUE    12.
-     03  FILLER      PIC 9(2) COMP-5 VALUE     9.
-     03  FILLER      PIC 9(2) COMP-5 VALUE     5.
-     03  FILLER      PIC 9(2) COMP-5 VALUE    15.
-     03  FILLER      PIC 9(2) COMP-5 VALUE    10.
-     03  FILLER      PIC 9(2) COMP-5 VALUE    11.
-     03  FILLER      PIC 9(2) COMP-5 VALUE    14.
-     03  FILLER      PIC 9(2) COMP-5 VALUE     1.
-     03  FILLER      PIC 9(2) COMP-5 VALUE     7.
-     03  FILLER      PIC 9(2) COMP-5 VALUE     6.
-     03  FILLER      PIC 9(2) COMP-5 VALUE     0.
-     03  FILLER      PIC 9(2) COMP-5 VALUE     8.
-     03  FILLER      PIC 9(2) COMP-5 VALUE    13.
-
-*> 7-1/4
-     03  FILLER      PIC 9(2) COMP-5 VALUE     4.
-     03  FILLER      PIC 9(2) COMP-5 VALUE    11.
-     03  FILLER      PIC 9(2) COMP-5 VALUE     2.
-     03  FILLER      PIC 9(2) COMP-5 VALUE    14.
-     03  FILLER      PIC 9(2) COMP-5 VALUE    15.
-     03  FILLER      PIC 9(2) COMP-5 VALUE     0.
-     03  FILLER      PIC 9(2) COMP-5 VALUE     8.
-     03  FILLER      PIC 9(2) COMP-5 VALUE    13.
-     03  FILLER      PIC 9(2) COMP-5 VALUE     3.
-     03  FILLER      PIC 9(2) COMP-5 VALUE    12.
-     03  FILLER      PIC 9(2) COMP-5 VALUE     9.
-     03  FILLER      PIC 9(2) COMP-5 VALUE     7.
-     03  FILLER      PIC 9(2) COMP-5 VALUE     5.
-     03  FILLER      PIC 9(2) COMP-5 VALUE    10.
-     03  FILLER      PIC 9(2) COMP-5 VALUE     6.
-     03  FILLER      PIC 9(2) COMP-5 VALUE     1.
-
-*> 7-2/4
-     03  FILLER      PIC 9(2) COMP-5 VALUE    13.
-     03  FILLER      PIC 9(2) COMP-5 VALUE     0.
-     03  FILLER      PIC 9(2) COMP-5 VALUE    11.
-     03  FILLER      PIC 9(2) COMP-5 VALUE     7.
-     03  FILLER      PIC 9(2) COMP-5 VALUE     4.
-     03  FILLER      PIC 9(2) COMP-5 VALUE     9.
-     03  FILLER      PIC 9(2) COMP-5 VALUE     1.
-     03  FILLER      PIC 9(2) COMP-5 VALUE    10.
-     03  FILLER      PIC 9(2) COMP-5 VALUE    14.
-     03  FILLER      PIC 9(2) COMP-5 VALUE     3.
-     03  FILLER      PIC 9(2) COMP-5 VALUE     5.
-     03  FILLER      PIC 9(2) COMP-5 VALUE    12.
-     03  FILLER      PIC 9(2) COMP-5 VALUE     2.
-     03  FILLER      PIC 9(2) COMP-5 VALUE    15.
-     03  FILLER      PIC 9(2) COMP-5 VALUE     8.
-     03  FILLER      PIC 9(2) COMP-5 VALUE     6.
-
-*> 7-3/4
-     03  FILLER      PIC 9(2) COMP-5 VALUE     1.
-     03  FILLER      PIC 9(2) COMP-5 VALUE     4.
-     03  FILLER      PIC 9(2) COMP-5 VALUE    11.
-     03  FILLER      PIC 9(2) COMP-5 VALUE    13.
-     03  FILLER      PIC 9(2) COMP-5 VALUE    12.
-     03  FILLER      PIC 9(2) COMP-5 VALUE     3.
-     03  FILLER      PIC 9(2) COMP-5 VALUE     7.
-     03  FILLER      PIC 9(2) COMP-5 VALUE    14.
-     03  FILLER      PIC 9(2) COMP-5 VALUE    10.
-     03  FILLER      PIC 9(2) COMP-5 VALUE    15.
-     03  FILLER      PIC 9(2) COMP-5 VALUE     6.
-     03  FILLER      PIC 9(2) COMP-5 VALUE     8.
-     03  FILLER      PIC 9(2) COMP-5 VALUE     0.
-     03  FILLER      PIC 9(2) COMP-5 VALUE     5.
-     03  FILLER      PIC 9(2) COMP-5 VALUE     9.
-     03  FILLER      PIC 9(2) COMP-5 VALUE     2.
-
-*> 7-4/4
-     03  FILLER      PIC 9(2) COMP-5 VALUE     6.
-     03  FILLER      PIC 9(2) COMP-5 VALUE    11.
-     03  FILLER      PIC 9(2) COMP-5 VALUE    13.
-     03  FILLER      PIC 9(2) COMP-5 VALUE     8.
-     03  FILLER      PIC 9(2) COMP-5 VALUE     1.
-     03  FILLER      PIC 9(2) COMP-5 VALUE     4.
-     03  FILLER      PIC 9(2) COMP-5 VALUE    10.
-     03  FILLER      PIC 9(2) COMP-5 VALUE     7.
-     03  FILLER      PIC 9(2) COMP-5 VALUE     9.
-     03  FILLER      PIC 9(2) COMP-5 VALUE     5.
-     03  FILLER      PIC 9(2) COMP-5 VALUE     0.
-     03  FILLER      PIC 9(2) COMP-5 VALUE    15.
-     03  FILLER      PIC 9(2) COMP-5 VALUE    14.
-     03  FILLER      PIC 9(2) COMP-5 VALUE     2.
-     03  FILLER      PIC 9(2) COMP-5 VALUE     3.
-     03  FILLER      PIC 9(2) COMP-5 VALUE    12.
-
-*> 8-1/4
-     03  FILLER      PIC 9(2) COMP-5 VALUE    13.
-     03  FILLER      PIC 9(2) COMP-5 VALUE     2.
-     03  FILLER      PIC 9(2) COMP-5 VALUE     8.
-     03  FILLER      PIC 9(2) COMP-5 VALUE     4.
-     03  FILLER      PIC 9(2) COMP-5 VALUE     6.
-     03  FILLER      PIC 9(2) COMP-5 VALUE    15.
-     03  FILLER      PIC 9(2) COMP-5 VALUE    11.
-     03  FILLER      PIC 9(2) COMP-5 VALUE     1.
-     03  FILLER      PIC 9(2) COMP-5 VALUE    10.
-     03  FILLER      PIC 9(2) COMP-5 VALUE     9.
-     03  FILLER      PIC 9(2) COMP-5 VALUE     3.
-     03  FILLER      PIC 9(2) COMP-5 VALUE    14.
-     03  FILLER      PIC 9(2) COMP-5 VALUE     5.
-     03  FILLER      PIC 9(2) COMP-5 VALUE     0.
-     03  FILLER      PIC 9(2) COMP-5 VALUE    12.
-     03  FILLER      PIC 9(2) COMP-5 VALUE     7.
-
-*> 8-2/4
-     03  FILLER      PIC 9(2) COMP-5 VALUE     1.
-     03  FILLER      PIC 9(2) COMP-5 VALUE    15.
-     03  FILLER      PIC 9(2) COMP-5 VALUE    13.
-     03  FILLER      PIC 9(2) COMP-5 VALUE     8.
-     03  FILLER      PIC 9(2) COMP-5 VALUE    10.
-     03  FILLER      PIC 9(2) COMP-5 VALUE     3.
-     03  FILLER      PIC 9(2) COMP-5 VALUE     7.
-     03  FILLER      PIC 9(2) COMP-5 VALUE     4.
-     03  FILLER      PIC 9(2) COMP-5 VALUE    12.
-     03  FILLER      PIC 9(2) COMP-5 VALUE     5.
-     03  FILLER      PIC 9(2) COMP-5 VALUE     6.
-     03  FILLER      PIC 9(2) COMP-5 VALUE    11.
-     03  FILLER      PIC 9(2) COMP-5 VALUE     0.
-     03  FILLER      PIC 9(2) COMP-5 VALUE    14.
-     03  FILLER      PIC 9(2) COMP-5 VALUE     9.
-     03  FILLER      PIC 9(2) COMP-5 VALUE     2.
-
-*> 8-3/4
-     03  FILLER      PIC 9(2) COMP-5 VALUE     7.
-     03  FILLER      PIC 9(2) COMP-5 VALUE    11.
-     03  FILLER      PIC 9(2) COMP-5 VALUE     4.
-     03  FILLER      PIC 9(2) COMP-5 VALUE     1.
-     03  FILLER      PIC 9(2) COMP-5 VALUE     9.
-     03  FILLER      PIC 9(2) COMP-5 VALUE    12.
-     03  FILLER      PIC 9(2) COMP-5 VALUE    14.
-     03  FILLER      PIC 9(2) COMP-5 VALUE     2.
-     03  FILLER      PIC 9(2) COMP-5 VALUE     0.
-     03  FILLER      PIC 9(2) COMP-5 VALUE     6.
-     03  FILLER      PIC 9(2) COMP-5 VALUE    10.
-     03  FILLER      PIC 9(2) COMP-5 VALUE    13.
-     03  FILLER      PIC 9(2) COMP-5 VALUE    15.
-     03  FILLER      PIC 9(2) COMP-5 VALUE     3.
-     03  FILLER      PIC 9(2) COMP-5 VALUE     5.
-     03  FILLER      PIC 9(2) COMP-5 VALUE     8.
-
-*> 8-4/4
-     03  FILLER      PIC 9(2) COMP-5 VALUE     2.
-     03  FILLER      PIC 9(2) COMP-5 VALUE     1.
-     03  FILLER      PIC 9(2) COMP-5 VALUE    14.
-     03  FILLER      PIC 9(2) COMP-5 VALUE     7.
-     03  FILLER      PIC 9(2) COMP-5 VALUE     4.
-     03  FILLER      PIC 9(2) COMP-5 VALUE    10.
-     03  FILLER      PIC 9(2) COMP-5 VALUE     8.
-     03  FILLER      PIC 9(2) COMP-5 VALUE    13.
-     03  FILLER      PIC 9(2) COMP-5 VALUE    15.
-     03  FILLER      PIC 9(2) COMP-5 VALUE    12.
-     03  FILLER      PIC 9(2) COMP-5 VALUE     9.
-     03  FILLER      PIC 9(2) COMP-5 VALUE     0.
-     03  FILLER      PIC 9(2) COMP-5 VALUE     3.
-     03  FILLER      PIC 9(2) COMP-5 VALUE     5.
-     03  FILLER      PIC 9(2) COMP-5 VALUE     6.
-     03  FILLER      PIC 9(2) COMP-5 VALUE    11.
-
- 01  S-TABLE     REDEFINES       S-TABLE-DATA.
-     03  S-ROW       OCCURS  8.
-         05  S-COL   OCCURS 64.
-             07  S   PIC 9(2) COMP-5.
-*>----------------------------------------------------------------------
-
-*> Permutation of the S-box outputs.
- 01  P-TABLE-DATA.
-*> 1
-     03  FILLER      PIC 9(2) COMP-5 VALUE    16.
-     03  FILLER      PIC 9(2) COMP-5 VALUE     7.
-     03  FILLER      PIC 9(2) COMP-5 VALUE    20.
-     03  FILLER      PIC 9(2) COMP-5 VALUE    21.
-*> 2
-     03  FILLER      PIC 9(2) COMP-5 VALUE    29.
-     03  FILLER      PIC 9(2) COMP-5 VALUE    12.
-     03  FILLER      PIC 9(2) COMP-5 VALUE    28.
-     03  FILLER      PIC 9(2) COMP-5 VALUE    17.
-*> 3
-     03  FILLER      PIC 9(2) COMP-5 VALUE     1.
-     03  FILLER      PIC 9(2) COMP-5 VALUE    15.
-     03  FILLER      PIC 9(2) COMP-5 VALUE    23.
-     03  FILLER      PIC 9(2) COMP-5 VALUE    26.
-*> 4
-     03  FILLER      PIC 9(2) COMP-5 VALUE     5.
-     03  FILLER      PIC 9(2) COMP-5 VALUE    18.
-     03  FILLER      PIC 9(2) COMP-5 VALUE    31.
-     03  FILLER      PIC 9(2) COMP-5 VALUE    10.
-*> 5
-     03  FILLER      PIC 9(2) COMP-5 VALUE     2.
-     03  FILLER      PIC 9(2) COMP-5 VALUE     8.
-     03  FILLER      PIC 9(2) COMP-5 VALUE    24.
-     03  FILLER      PIC 9(2) COMP-5 VALUE    14.
-*> 6
-     03  FILLER      PIC 9(2) COMP-5 VALUE    32.
-     03  FILLER      PIC 9(2) COMP-5 VALUE    27.
-     03  FILLER      PIC 9(2) COMP-5 VALUE     3.
-     03  FILLER      PIC 9(2) COMP-5 VALUE     9.
-*> 7
-     03  FILLER      PIC 9(2) COMP-5 VALUE    19.
-     03  FILLER      PIC 9(2) COMP-5 VALUE    13.
-     03  FILLER      PIC 9(2) COMP-5 VALUE    30.
-     03  FILLER      PIC 9(2) COMP-5 VALUE     6.
-*> 8
-     03  FILLER      PIC 9(2) COMP-5 VALUE    22.
-     03  FILLER      PIC 9(2) COMP-5 VALUE    11.
-     03  FILLER      PIC 9(2) COMP-5 VALUE     4.
-     03  FILLER      PIC 9(2) COMP-5 VALUE    25.
-
- 01  P-TABLE     REDEFINES   P-TABLE-DATA.
-     03  P           PIC 9(2) COMP-5  OCCURS  32.
-*>----------------------------------------------------------------------
-
-*> The two sides of the splitted block.
- 01  LEFT-RIGHT-TABLE.
-     03  LR-TABLE    PIC 9(2) COMP-5  OCCURS  64.
- 01  LR-TABLE-RE REDEFINES LEFT-RIGHT-TABLE.
-     03  LLEFT       PIC 9(2) COMP-5  OCCURS  32.
-     03  RRIGHT      PIC 9(2) COMP-5  OCCURS  32.
-*>----------------------------------------------------------------------
-
-*> Left half block temp storage.
- 01  TEMPL-TABLE.
-     03  TEMPL       PIC 9(2) COMP-5  OCCURS  32.
-*>----------------------------------------------------------------------
-
-*> This 32-bits block will be created from 
-*> the right half block and the key scheduler.
- 01  F-TABLE.
-     03  F           PIC 9(2) COMP-5  OCCURS  32.
-*>----------------------------------------------------------------------
-
-*> The input and the iteration key modulo 2 sum.
- 01  PRES-TABLE.
-     03  PRES        PIC 9(2) COMP-5  OCCURS  48.
-*>----------------------------------------------------------------------
-
-*> Indices for cycles and temp vars.
- 01  I               PIC 9(2) COMP-5.
- 01  J               PIC 9(2) COMP-5.
- 01  K               PIC 9(2) COMP-5.
- 01  L               PIC 9(2) COMP-5.
- 01  M               PIC 9(2) COMP-5.
- 01  N               PIC 9(2) COMP-5.
- 01  T               PIC 9(2) COMP-5. 
-
-*> Character processing.
- 01  CHAR            PIC 9(2) COMP-5.
- 01  AND-VAL         PIC 9(2) COMP-5  VALUE 1.
-
-*> For BIN2CHAR / CHAR2BIN.
- 01  BIN-DATA        PIC X(8).
- 01  BIN-TABLE REDEFINES BIN-DATA.
-     03  BIN         PIC 9(2) COMP-5  OCCURS   8.
-
-*> The block array.
- 01  BLK-TABLE.
-     03  BLK         PIC 9(2) COMP-5  OCCURS  64.
- 
-*>**********************************************************************
- LINKAGE SECTION.
- 01  COBDES-LNK.
-*> Input flag, DF = 0 -> encryption, DF = 1 -> decryption. 
-     02 DF           PIC 9.
-*> Input password.
-     02 PW           PIC X(8).
-*> Input / Output data block.
-     02 DATA-BUFF    PIC X(8).
-
-*>**********************************************************************
- PROCEDURE DIVISION USING COBDES-LNK.        
-
-*>----------------------------------------------------------------------
- DES-MAIN SECTION.
-*>----------------------------------------------------------------------
-
-*>  Password in bin.
-    MOVE PW                            OF COBDES-LNK 
-      TO BIN-DATA
- 
-*>  Convert password in block.
-    PERFORM BIN2CHAR
-
-*>  Create key scheduler from password.     
-    PERFORM SETKEY
-
-*>  Input data in bin.
-    MOVE DATA-BUFF                     OF COBDES-LNK 
-      TO BIN-DATA
-      
-*>  Convert input data in block.
-    PERFORM BIN2CHAR
-
-*>  One block encryption (DF = 0) or decryption (DF = 1).
-    PERFORM CRYPT
-    
-*>  Convert block in bin.
-    PERFORM CHAR2BIN
-    
-*>  Move output data in linkage.
-    MOVE BIN-DATA 
-      TO DATA-BUFF                     OF COBDES-LNK
-
-    . 
- DES-MAIN-EX.
-    GOBACK.
-
-*>----------------------------------------------------------------------
- BIN2CHAR SECTION.
-*>----------------------------------------------------------------------
-*> Input:  BIN -  8 char array.
-*> Output: BLK - 64 char array.
-
-    PERFORM VARYING I FROM 1 BY 1 UNTIL I > 64
-       MOVE ZEROES TO BLK( I )
-    END-PERFORM
-
-    MOVE 1 TO I
-    MOVE 1 TO K
-
-    PERFORM UNTIL I > 64
-       MOVE BIN( K ) TO CHAR
-       MOVE BIN( K ) TO N
-
-       ADD 1 TO K
-
-       PERFORM VARYING J FROM 1 BY 1 UNTIL J > 8
-          COMPUTE M = 8 - J END-COMPUTE
-
-          PERFORM M TIMES
-             COMPUTE L = N / 2 END-COMPUTE
-             MOVE L TO N
-          END-PERFORM
-
-          CALL "CBL_AND" USING AND-VAL N
-                         BY VALUE LENGTH OF AND-VAL
-
-          MOVE N    TO BLK( I )
-          MOVE CHAR TO N
-          ADD  1    TO I
-       END-PERFORM
-    END-PERFORM
-
-    .     
- BIN2CHAR-EX.
-     EXIT.
-
-*>----------------------------------------------------------------------
- CHAR2BIN SECTION.
-*>----------------------------------------------------------------------
-*> Input:  BLK - 64 char array.
-*> Output: BIN -  8 char array.
-
-    PERFORM VARYING I FROM 1 BY 1 UNTIL I > 8
-       MOVE ZEROES TO BIN( I )
-    END-PERFORM
-
-    MOVE 1 TO K
-
-    PERFORM VARYING I FROM 1 BY 1 UNTIL I > 8
-       PERFORM VARYING J FROM 1 BY 1 UNTIL J > 8
-          COMPUTE BIN( I ) = BIN( I ) * 2 END-COMPUTE
-          MOVE BLK( K ) TO N
-          MOVE BIN( I ) TO L
-
-          CALL "CBL_AND" USING AND-VAL N
-                         BY VALUE LENGTH OF AND-VAL
-
-          CALL "CBL_OR"  USING L N
-                         BY VALUE LENGTH OF L
-
-          MOVE N TO BIN( I )
-          ADD 1  TO K
-       END-PERFORM
-    END-PERFORM
-
-    .
- CHAR2BIN-EX.
-    EXIT.
-	 
-*>----------------------------------------------------------------------
- SETKEY SECTION.
-*>----------------------------------------------------------------------
-*> Create the key scheduler from the password. 
-*> Input:  BLK - 64 char array.
-*> Output: KS  - 16x48 char array, the key scheduler.
-
-*>  Permuted selection 1.
-    PERFORM VARYING I FROM 1 BY 1 UNTIL I > 28
-       MOVE PC1-C1( I ) TO K
-       MOVE BLK( K )    TO C( I )
-       MOVE PC1-D1( I ) TO L
-       MOVE BLK( L )    TO D( I )
-    END-PERFORM
-
-*>  Iteration key generation for the key scheduler.
-    PERFORM VARYING I FROM 1 BY 1 UNTIL I > 16
-*>     Cycle rotation.
-       PERFORM VARYING K FROM 1 BY 1 UNTIL K > SS( I )
-          MOVE C( 1 ) TO N
-
-          PERFORM VARYING J FROM 1 BY 1 UNTIL J > 27
-             MOVE C( J + 1 ) TO  C( J )
-          END-PERFORM
-
-          MOVE N      TO  C( 28 )
-          MOVE D( 1 ) TO  N
-
-          PERFORM VARYING J FROM 1 BY 1 UNTIL J > 27
-             MOVE D( J + 1 ) TO  D( J )
-          END-PERFORM
-
-          MOVE N TO D( 28 )
-       END-PERFORM
-
-*>     Permuted selection 2.
-*>     The result are in the key scheduler.
-       PERFORM VARYING J FROM 1 BY 1 UNTIL J > 24
-          MOVE PC2-C2( J ) TO K
-          MOVE C( K )      TO KS( I, J )
-
-          COMPUTE L = PC2-D2( J ) - 28 END-COMPUTE
-
-          MOVE D( L ) TO KS( I, J + 24 )
-       END-PERFORM
-    END-PERFORM
-    
-    .
- SETKEY-EX.
-    EXIT.
-     
-*>----------------------------------------------------------------------
- CRYPT SECTION.
-*>----------------------------------------------------------------------
-*> One block encryption (df = 0), or decryption (df = 1).
-*> Input: DF - flag
-*> Input / Output:  BLK - 64 char array. 
-
-*>  Permutation of the input bits. 
-    PERFORM VARYING J FROM 1 BY 1 UNTIL J > 64
-       MOVE BLK( IP( J ) ) TO LR-TABLE( J )
-    END-PERFORM
-
-*>  The 16-times main cycle.
-    PERFORM VARYING I FROM 1 BY 1 UNTIL I > 16
-
-*>     Save the R (right) half block, this will be later the L (left).
-       PERFORM VARYING J FROM 1 BY 1 UNTIL J > 32
-          MOVE RRIGHT( J ) TO TEMPL( J )
-       END-PERFORM
-
-*>     Extends R to 48-bits with EX.       
-*>     Modulo 2 sum with the actual iteration key.
-       PERFORM VARYING J FROM 1 BY 1 UNTIL J > 48
-*>        Encryption (df = 0), or decryption (df = 1).
-          COMPUTE K = 17 * DF + I * (1 - 2 * DF) END-COMPUTE
-          
-          MOVE KS( K, J )        TO L
-          MOVE RRIGHT( EX( J ) ) TO N
-
-          CALL "CBL_XOR" USING L N
-                         BY VALUE LENGTH OF L
-
-          MOVE N TO PRES( J ) 
-       END-PERFORM
-       
-*>     Cut the 48-bits in 8 parts 6-bits, and
-*>     replace them with the S-boxes corresponding elements. 
-       PERFORM VARYING J FROM 0 BY 1 UNTIL J > 7
-          COMPUTE T = 6 * J END-COMPUTE
-          
-          COMPUTE M = PRES( T + 1 ) * ( 2 ** 5 ) +
-                      PRES( T + 2 ) * ( 2 ** 3 ) +
-                      PRES( T + 3 ) * ( 2 ** 2 ) +
-                      PRES( T + 4 ) * ( 2 ** 1 ) +
-                      PRES( T + 5 ) * ( 2 ** 0 ) +
-                      PRES( T + 6 ) * ( 2 ** 4 ) 
-          END-COMPUTE
-
-          MOVE S( J + 1, M + 1 ) TO K
-
-          COMPUTE T = 4 * J END-COMPUTE
-
-          COMPUTE N = K / ( 2 ** 3 ) END-COMPUTE
-          CALL "CBL_AND" USING AND-VAL N
-                         BY VALUE LENGTH OF AND-VAL
-          MOVE N TO F( T + 1 ) 
-          
-          COMPUTE N = K / ( 2 ** 2 ) END-COMPUTE
-          CALL "CBL_AND" USING AND-VAL N
-                         BY VALUE LENGTH OF AND-VAL
-          MOVE N TO F( T + 2 ) 
-
-          COMPUTE N = K / ( 2 ** 1 ) END-COMPUTE
-          CALL "CBL_AND" USING AND-VAL N
-                         BY VALUE LENGTH OF AND-VAL
-          MOVE N TO F( T + 3 ) 
-
-          COMPUTE N = K / ( 2 ** 0 ) END-COMPUTE
-          CALL "CBL_AND" USING AND-VAL N
-                         BY VALUE LENGTH OF AND-VAL
-          MOVE N TO F( T + 4 ) 
-       END-PERFORM
-
-*>     P permutation.
-*>     R half block new value is the L half block modulo 2 F(R,K).
-       PERFORM VARYING J FROM 1 BY 1 UNTIL J > 32
-          MOVE F( P( J ) ) TO L
-          MOVE LLEFT( J )  TO N
-
-          CALL "CBL_XOR" USING L N
-                         BY VALUE LENGTH OF L
-
-          MOVE N TO RRIGHT( J ) 
-       END-PERFORM
-       
-*>     R half block old value in the L half block.
-       PERFORM VARYING J FROM 1 BY 1 UNTIL J > 32
-          MOVE TEMPL( J ) TO LLEFT( J ) 
-       END-PERFORM
-    END-PERFORM
-
-*>  Change L and R content.
-    PERFORM VARYING J FROM 1 BY 1 UNTIL J > 32
-       MOVE LLEFT( J )  TO N
-       MOVE RRIGHT( J ) TO LLEFT( J )
-       MOVE N           TO RRIGHT( J )
-    END-PERFORM
-
-*>  After the last permutation, the result is in the block.
-    PERFORM VARYING J FROM 1 BY 1 UNTIL J > 64
-       MOVE LR-TABLE( FP( J ) ) TO BLK( J ) 
-    END-PERFORM
-    
-    .
- CRYPT-EX.
-    EXIT.
-     
- 
\ No newline at end of file
+       >>source free
+ IDENTIFICATION DIVISION.
+ PROGRAM-ID. COBDES.
+*>**********************************************************************
+*> Purpose:      DES (Data Encryption Standard) in COBOL
+*>               http://en.wikipedia.org/wiki/Data_Encryption_Standard
+*>
+*>               To use this subroutine, simply CALL it as follows: 
+*>               CALL "COBDES" USING COBDES-LNK
+*>               Fields in COBDES-LNK:
+*>                 <df> - input flag, 0 encryption, 1 decryption 
+*>                 <pw> - input password
+*>                 <data-buff> - input / output data block
+*>
+*> Author:       Laszlo Erdos
+*>               https://www.facebook.com/wortfee
+*>
+*> Tectonics:    cobc -free cobdes.cob
+*>
+*> Date-Written: 21-12-1997 
+*>**********************************************************************
+*> Date       Change description 
+*> ========== ==========================================================
+*> 04.10.2013 Converted to GNU Cobol
+*> 09.08.2026 Added AES-128 (ECB/CBC), audit logging, password-strength
+*>            checking, a COBDES-STATUS return code and a
+*>            COBDES-SELFTEST entry point that round-trips a DES block
+*>            and checks an AES-128 block against the published
+*>            FIPS-197 test vector.
+*>**********************************************************************
+
+*>**********************************************************************
+*> License: COBDES is free for use in any environment, including but 
+*> not necessarily limited to: personal, academic, commercial, 
+*> government, business, non-profit, and for-profit. You may modify, 
+*> adapt, rent, lease, loan, sell, or create derivative works based upon
+*> the Software or any part thereof.
+*> THE SOFTWARE IS PROVIDED "AS IS", WITHOUT WARRANTY OF ANY KIND, 
+*> EXPRESS OR IMPLIED, INCLUDING BUT NOT LIMITED TO THE WARRANTIES OF
+*> MERCHANTABILITY, FITNESS FOR A PARTICULAR PURPOSE AND 
+*> NONINFRINGEMENT. IN NO EVENT SHALL THE AUTHOR BE LIABLE FOR ANY 
+*> CLAIM, DAMAGES OR OTHER LIABILITY, WHETHER IN AN ACTION OF CONTRACT,
+*> TORT OR OTHERWISE, ARISING FROM, OUT OF OR IN CONNECTION WITH THE
+*> SOFTWARE OR THE USE OR OTHER DEALINGS IN THE SOFTWARE. 
+*>**********************************************************************
+
+ ENVIRONMENT DIVISION.
+ INPUT-OUTPUT SECTION.
+ FILE-CONTROL.
+*> Audit log target - name comes from the caller via
+*> COBDES-LNK at call time, so it is assigned off a working-storage
+*> item the same way dectrans assigns its files off Input-FileName.
+     SELECT AUDIT-LOG ASSIGN         DYNAMIC AUDIT-FILE-NAME-WS
+                       ORGANIZATION  LINE SEQUENTIAL
+                       STATUS        AUDIT-FS-REPLY.
+
+ DATA DIVISION.
+ FILE SECTION.
+ FD  AUDIT-LOG.
+ 01  AUDIT-LOG-REC        PIC X(132).
+
+*>**********************************************************************
+ WORKING-STORAGE SECTION.
+*> Initial permutation.
+ 01 IP-TABLE-DATA.
+*> 1
+     03  FILLER      PIC 9(2) COMP-5 VALUE    58.
+     03  FILLER      PIC 9(2) COMP-5 VALUE    50.
+     03  FILLER      PIC 9(2) COMP-5 VALUE    42.
+     03  FILLER      PIC 9(2) COMP-5 VALUE    34.
+     03  FILLER      PIC 9(2) COMP-5 VALUE    26.
+     03  FILLER      PIC 9(2) COMP-5 VALUE    18.
+     03  FILLER      PIC 9(2) COMP-5 VALUE    10.
+     03  FILLER      PIC 9(2) COMP-5 VALUE     2.
+*> 2
+     03  FILLER      PIC 9(2) COMP-5 VALUE    60.
+     03  FILLER      PIC 9(2) COMP-5 VALUE    52.
+     03  FILLER      PIC 9(2) COMP-5 VALUE    44.
+     03  FILLER      PIC 9(2) COMP-5 VALUE    36.
+     03  FILLER      PIC 9(2) COMP-5 VALUE    28.
+     03  FILLER      PIC 9(2) COMP-5 VALUE    20.
+     03  FILLER      PIC 9(2) COMP-5 VALUE    12.
+     03  FILLER      PIC 9(2) COMP-5 VALUE     4.
+*> 3
+     03  FILLER      PIC 9(2) COMP-5 VALUE    62.
+     03  FILLER      PIC 9(2) COMP-5 VALUE    54.
+     03  FILLER      PIC 9(2) COMP-5 VALUE    46.
+     03  FILLER      PIC 9(2) COMP-5 VALUE    38.
+     03  FILLER      PIC 9(2) COMP-5 VALUE    30.
+     03  FILLER      PIC 9(2) COMP-5 VALUE    22.
+     03  FILLER      PIC 9(2) COMP-5 VALUE    14.
+     03  FILLER      PIC 9(2) COMP-5 VALUE     6.
+*> 4
+     03  FILLER      PIC 9(2) COMP-5 VALUE    64.
+     03  FILLER      PIC 9(2) COMP-5 VALUE    56.
+     03  FILLER      PIC 9(2) COMP-5 VALUE    48.
+     03  FILLER      PIC 9(2) COMP-5 VALUE    40.
+     03  FILLER      PIC 9(2) COMP-5 VALUE    32.
+     03  FILLER      PIC 9(2) COMP-5 VALUE    24.
+     03  FILLER      PIC 9(2) COMP-5 VALUE    16.
+     03  FILLER      PIC 9(2) COMP-5 VALUE     8.
+*> 5
+     03  FILLER      PIC 9(2) COMP-5 VALUE    57.
+     03  FILLER      PIC 9(2) COMP-5 VALUE    49.
+     03  FILLER      PIC 9(2) COMP-5 VALUE    41.
+     03  FILLER      PIC 9(2) COMP-5 VALUE    33.
+     03  FILLER      PIC 9(2) COMP-5 VALUE    25.
+     03  FILLER      PIC 9(2) COMP-5 VALUE    17.
+     03  FILLER      PIC 9(2) COMP-5 VALUE     9.
+     03  FILLER      PIC 9(2) COMP-5 VALUE     1.
+*> 6
+     03  FILLER      PIC 9(2) COMP-5 VALUE    59.
+     03  FILLER      PIC 9(2) COMP-5 VALUE    51.
+     03  FILLER      PIC 9(2) COMP-5 VALUE    43.
+     03  FILLER      PIC 9(2) COMP-5 VALUE    35.
+     03  FILLER      PIC 9(2) COMP-5 VALUE    27.
+     03  FILLER      PIC 9(2) COMP-5 VALUE    19.
+     03  FILLER      PIC 9(2) COMP-5 VALUE    11.
+     03  FILLER      PIC 9(2) COMP-5 VALUE     3.
+*> 7
+     03  FILLER      PIC 9(2) COMP-5 VALUE    61.
+     03  FILLER      PIC 9(2) COMP-5 VALUE    53.
+     03  FILLER      PIC 9(2) COMP-5 VALUE    45.
+     03  FILLER      PIC 9(2) COMP-5 VALUE    37.
+     03  FILLER      PIC 9(2) COMP-5 VALUE    29.
+     03  FILLER      PIC 9(2) COMP-5 VALUE    21.
+     03  FILLER      PIC 9(2) COMP-5 VALUE    13.
+     03  FILLER      PIC 9(2) COMP-5 VALUE     5.
+*> 8
+     03  FILLER      PIC 9(2) COMP-5 VALUE    63.
+     03  FILLER      PIC 9(2) COMP-5 VALUE    55.
+     03  FILLER      PIC 9(2) COMP-5 VALUE    47.
+     03  FILLER      PIC 9(2) COMP-5 VALUE    39.
+     03  FILLER      PIC 9(2) COMP-5 VALUE    31.
+     03  FILLER      PIC 9(2) COMP-5 VALUE    23.
+     03  FILLER      PIC 9(2) COMP-5 VALUE    15.
+     03  FILLER      PIC 9(2) COMP-5 VALUE     7.
+
+ 01  IP-TABLE    REDEFINES   IP-TABLE-DATA.
+     03  IP          PIC 9(2) COMP-5  OCCURS  64.
+*>----------------------------------------------------------------------
+
+*> Final permutation. FP = IP (-1)
+ 01 FP-TABLE-DATA.
+*> 1
+     03  FILLER      PIC 9(2) COMP-5 VALUE    40.
+     03  FILLER      PIC 9(2) COMP-5 VALUE     8.
+     03  FILLER      PIC 9(2) COMP-5 VALUE    48.
+     03  FILLER      PIC 9(2) COMP-5 VALUE    16.
+     03  FILLER      PIC 9(2) COMP-5 VALUE    56.
+     03  FILLER      PIC 9(2) COMP-5 VALUE    24.
+     03  FILLER      PIC 9(2) COMP-5 VALUE    64.
+     03  FILLER      PIC 9(2) COMP-5 VALUE    32.
+*> 2
+     03  FILLER      PIC 9(2) COMP-5 VALUE    39.
+     03  FILLER      PIC 9(2) COMP-5 VALUE     7.
+     03  FILLER      PIC 9(2) COMP-5 VALUE    47.
+     03  FILLER      PIC 9(2) COMP-5 VALUE    15.
+     03  FILLER      PIC 9(2) COMP-5 VALUE    55.
+     03  FILLER      PIC 9(2) COMP-5 VALUE    23.
+     03  FILLER      PIC 9(2) COMP-5 VALUE    63.
+     03  FILLER      PIC 9(2) COMP-5 VALUE    31.
+*> 3
+     03  FILLER      PIC 9(2) COMP-5 VALUE    38.
+     03  FILLER      PIC 9(2) COMP-5 VALUE     6.
+     03  FILLER      PIC 9(2) COMP-5 VALUE    46.
+     03  FILLER      PIC 9(2) COMP-5 VALUE    14.
+     03  FILLER      PIC 9(2) COMP-5 VALUE    54.
+     03  FILLER      PIC 9(2) COMP-5 VALUE    22.
+     03  FILLER      PIC 9(2) COMP-5 VALUE    62.
+     03  FILLER      PIC 9(2) COMP-5 VALUE    30.
+*> 4
+     03  FILLER      PIC 9(2) COMP-5 VALUE    37.
+     03  FILLER      PIC 9(2) COMP-5 VALUE     5.
+     03  FILLER      PIC 9(2) COMP-5 VALUE    45.
+     03  FILLER      PIC 9(2) COMP-5 VALUE    13.
+     03  FILLER      PIC 9(2) COMP-5 VALUE    53.
+     03  FILLER      PIC 9(2) COMP-5 VALUE    21.
+     03  FILLER      PIC 9(2) COMP-5 VALUE    61.
+     03  FILLER      PIC 9(2) COMP-5 VALUE    29.
+*> 5
+     03  FILLER      PIC 9(2) COMP-5 VALUE    36.
+     03  FILLER      PIC 9(2) COMP-5 VALUE     4.
+     03  FILLER      PIC 9(2) COMP-5 VALUE    44.
+     03  FILLER      PIC 9(2) COMP-5 VALUE    12.
+     03  FILLER      PIC 9(2) COMP-5 VALUE    52.
+     03  FILLER      PIC 9(2) COMP-5 VALUE    20.
+     03  FILLER      PIC 9(2) COMP-5 VALUE    60.
+     03  FILLER      PIC 9(2) COMP-5 VALUE    28.
+*> 6
+     03  FILLER      PIC 9(2) COMP-5 VALUE    35.
+     03  FILLER      PIC 9(2) COMP-5 VALUE     3.
+     03  FILLER      PIC 9(2) COMP-5 VALUE    43.
+     03  FILLER      PIC 9(2) COMP-5 VALUE    11.
+     03  FILLER      PIC 9(2) COMP-5 VALUE    51.
+     03  FILLER      PIC 9(2) COMP-5 VALUE    19.
+     03  FILLER      PIC 9(2) COMP-5 VALUE    59.
+     03  FILLER      PIC 9(2) COMP-5 VALUE    27.
+*> 7
+     03  FILLER      PIC 9(2) COMP-5 VALUE    34.
+     03  FILLER      PIC 9(2) COMP-5 VALUE     2.
+     03  FILLER      PIC 9(2) COMP-5 VALUE    42.
+     03  FILLER      PIC 9(2) COMP-5 VALUE    10.
+     03  FILLER      PIC 9(2) COMP-5 VALUE    50.
+     03  FILLER      PIC 9(2) COMP-5 VALUE    18.
+     03  FILLER      PIC 9(2) COMP-5 VALUE    58.
+     03  FILLER      PIC 9(2) COMP-5 VALUE    26.
+*> 8
+     03  FILLER      PIC 9(2) COMP-5 VALUE    33.
+     03  FILLER      PIC 9(2) COMP-5 VALUE     1.
+     03  FILLER      PIC 9(2) COMP-5 VALUE    41.
+     03  FILLER      PIC 9(2) COMP-5 VALUE     9.
+     03  FILLER      PIC 9(2) COMP-5 VALUE    49.
+     03  FILLER      PIC 9(2) COMP-5 VALUE    17.
+     03  FILLER      PIC 9(2) COMP-5 VALUE    57.
+     03  FILLER      PIC 9(2) COMP-5 VALUE    25.
+
+ 01  FP-TABLE    REDEFINES   FP-TABLE-DATA.
+     03  FP          PIC 9(2) COMP-5  OCCURS  64.
+*>----------------------------------------------------------------------
+
+*> Permuted key selection bits.
+*> The results are in the C and D arrays.
+*> Every 8-bits are skipped, they are only for parity checking.
+ 01 PC1-C-TABLE-DATA.
+*> 1
+     03  FILLER      PIC 9(2) COMP-5 VALUE    57.
+     03  FILLER      PIC 9(2) COMP-5 VALUE    49.
+     03  FILLER      PIC 9(2) COMP-5 VALUE    41.
+     03  FILLER      PIC 9(2) COMP-5 VALUE    33.
+     03  FILLER      PIC 9(2) COMP-5 VALUE    25.
+     03  FILLER      PIC 9(2) COMP-5 VALUE    17.
+     03  FILLER      PIC 9(2) COMP-5 VALUE     9.
+*> 2
+     03  FILLER      PIC 9(2) COMP-5 VALUE     1.
+     03  FILLER      PIC 9(2) COMP-5 VALUE    58.
+     03  FILLER      PIC 9(2) COMP-5 VALUE    50.
+     03  FILLER      PIC 9(2) COMP-5 VALUE    42.
+     03  FILLER      PIC 9(2) COMP-5 VALUE    34.
+     03  FILLER      PIC 9(2) COMP-5 VALUE    26.
+     03  FILLER      PIC 9(2) COMP-5 VALUE    18.
+*> 3
+     03  FILLER      PIC 9(2) COMP-5 VALUE    10.
+     03  FILLER      PIC 9(2) COMP-5 VALUE     2.
+     03  FILLER      PIC 9(2) COMP-5 VALUE    59.
+     03  FILLER      PIC 9(2) COMP-5 VALUE    51.
+     03  FILLER      PIC 9(2) COMP-5 VALUE    43.
+     03  FILLER      PIC 9(2) COMP-5 VALUE    35.
+     03  FILLER      PIC 9(2) COMP-5 VALUE    27.
+*> 4
+     03  FILLER      PIC 9(2) COMP-5 VALUE    19.
+     03  FILLER      PIC 9(2) COMP-5 VALUE    11.
+     03  FILLER      PIC 9(2) COMP-5 VALUE     3.
+     03  FILLER      PIC 9(2) COMP-5 VALUE    60.
+     03  FILLER      PIC 9(2) COMP-5 VALUE    52.
+     03  FILLER      PIC 9(2) COMP-5 VALUE    44.
+     03  FILLER      PIC 9(2) COMP-5 VALUE    36.
+
+ 01  PC1-C-TABLE    REDEFINES   PC1-C-TABLE-DATA.
+     03  PC1-C1      PIC 9(2) COMP-5  OCCURS  28.
+*>----------------------------------------------------------------------
+
+ 01  PC1-D-TABLE-DATA.
+*> 1
+     03  FILLER      PIC 9(2) COMP-5 VALUE    63.
+     03  FILLER      PIC 9(2) COMP-5 VALUE    55.
+     03  FILLER      PIC 9(2) COMP-5 VALUE    47.
+     03  FILLER      PIC 9(2) COMP-5 VALUE    39.
+     03  FILLER      PIC 9(2) COMP-5 VALUE    31.
+     03  FILLER      PIC 9(2) COMP-5 VALUE    23.
+     03  FILLER      PIC 9(2) COMP-5 VALUE    15.
+*> 2
+     03  FILLER      PIC 9(2) COMP-5 VALUE     7.
+     03  FILLER      PIC 9(2) COMP-5 VALUE    62.
+     03  FILLER      PIC 9(2) COMP-5 VALUE    54.
+     03  FILLER      PIC 9(2) COMP-5 VALUE    46.
+     03  FILLER      PIC 9(2) COMP-5 VALUE    38.
+     03  FILLER      PIC 9(2) COMP-5 VALUE    30.
+     03  FILLER      PIC 9(2) COMP-5 VALUE    22.
+*> 3
+     03  FILLER      PIC 9(2) COMP-5 VALUE    14.
+     03  FILLER      PIC 9(2) COMP-5 VALUE     6.
+     03  FILLER      PIC 9(2) COMP-5 VALUE    61.
+     03  FILLER      PIC 9(2) COMP-5 VALUE    53.
+     03  FILLER      PIC 9(2) COMP-5 VALUE    45.
+     03  FILLER      PIC 9(2) COMP-5 VALUE    37.
+     03  FILLER      PIC 9(2) COMP-5 VALUE    29.
+*> 4
+     03  FILLER      PIC 9(2) COMP-5 VALUE    21.
+     03  FILLER      PIC 9(2) COMP-5 VALUE    13.
+     03  FILLER      PIC 9(2) COMP-5 VALUE     5.
+     03  FILLER      PIC 9(2) COMP-5 VALUE    28.
+     03  FILLER      PIC 9(2) COMP-5 VALUE    20.
+     03  FILLER      PIC 9(2) COMP-5 VALUE    12.
+     03  FILLER      PIC 9(2) COMP-5 VALUE     4.
+
+ 01  PC1-D-TABLE    REDEFINES   PC1-D-TABLE-DATA.
+     03  PC1-D1      PIC 9(2) COMP-5  OCCURS  28.
+*>----------------------------------------------------------------------
+
+*> For the key scheduler. 
+*> Rotate order of cycle.
+ 01  SS-TABLE-DATA.
+     03  FILLER      PIC 9(2) COMP-5 VALUE    1.
+     03  FILLER      PIC 9(2) COMP-5 VALUE    1.
+     03  FILLER      PIC 9(2) COMP-5 VALUE    2.
+     03  FILLER      PIC 9(2) COMP-5 VALUE    2.
+     03  FILLER      PIC 9(2) COMP-5 VALUE    2.
+     03  FILLER      PIC 9(2) COMP-5 VALUE    2.
+     03  FILLER      PIC 9(2) COMP-5 VALUE    2.
+     03  FILLER      PIC 9(2) COMP-5 VALUE    2.
+     03  FILLER      PIC 9(2) COMP-5 VALUE    1.
+     03  FILLER      PIC 9(2) COMP-5 VALUE    2.
+     03  FILLER      PIC 9(2) COMP-5 VALUE    2.
+     03  FILLER      PIC 9(2) COMP-5 VALUE    2.
+     03  FILLER      PIC 9(2) COMP-5 VALUE    2.
+     03  FILLER      PIC 9(2) COMP-5 VALUE    2.
+     03  FILLER      PIC 9(2) COMP-5 VALUE    2.
+     03  FILLER      PIC 9(2) COMP-5 VALUE    1.
+
+ 01  SS-TABLE    REDEFINES   SS-TABLE-DATA.
+     03  SS          PIC 9(2) COMP-5  OCCURS  16.
+*>----------------------------------------------------------------------
+
+*> Permuted selection for the 48-bits key cycle.
+*> The result is in the key scheduler.
+ 01  PC2-C-TABLE-DATA.
+*> 1
+     03  FILLER      PIC 9(2) COMP-5 VALUE    14.
+     03  FILLER      PIC 9(2) COMP-5 VALUE    17.
+     03  FILLER      PIC 9(2) COMP-5 VALUE    11.
+     03  FILLER      PIC 9(2) COMP-5 VALUE    24.
+     03  FILLER      PIC 9(2) COMP-5 VALUE     1.
+     03  FILLER      PIC 9(2) COMP-5 VALUE     5.
+*> 2
+     03  FILLER      PIC 9(2) COMP-5 VALUE     3.
+     03  FILLER      PIC 9(2) COMP-5 VALUE    28.
+     03  FILLER      PIC 9(2) COMP-5 VALUE    15.
+     03  FILLER      PIC 9(2) COMP-5 VALUE     6.
+     03  FILLER      PIC 9(2) COMP-5 VALUE    21.
+     03  FILLER      PIC 9(2) COMP-5 VALUE    10.
+*> 3
+     03  FILLER      PIC 9(2) COMP-5 VALUE    23.
+     03  FILLER      PIC 9(2) COMP-5 VALUE    19.
+     03  FILLER      PIC 9(2) COMP-5 VALUE    12.
+     03  FILLER      PIC 9(2) COMP-5 VALUE     4.
+     03  FILLER      PIC 9(2) COMP-5 VALUE    26.
+     03  FILLER      PIC 9(2) COMP-5 VALUE     8.
+*> 4
+     03  FILLER      PIC 9(2) COMP-5 VALUE    16.
+     03  FILLER      PIC 9(2) COMP-5 VALUE     7.
+     03  FILLER      PIC 9(2) COMP-5 VALUE    27.
+     03  FILLER      PIC 9(2) COMP-5 VALUE    20.
+     03  FILLER      PIC 9(2) COMP-5 VALUE    13.
+     03  FILLER      PIC 9(2) COMP-5 VALUE     2.
+
+ 01  PC2-C-TABLE    REDEFINES   PC2-C-TABLE-DATA.
+     03  PC2-C2      PIC 9(2) COMP-5  OCCURS  24.
+*>----------------------------------------------------------------------
+
+ 01  PC2-D-TABLE-DATA.
+*> 1
+     03  FILLER      PIC 9(2) COMP-5 VALUE    41.
+     03  FILLER      PIC 9(2) COMP-5 VALUE    52.
+     03  FILLER      PIC 9(2) COMP-5 VALUE    31.
+     03  FILLER      PIC 9(2) COMP-5 VALUE    37.
+     03  FILLER      PIC 9(2) COMP-5 VALUE    47.
+     03  FILLER      PIC 9(2) COMP-5 VALUE    55.
+*> 2
+     03  FILLER      PIC 9(2) COMP-5 VALUE    30.
+     03  FILLER      PIC 9(2) COMP-5 VALUE    40.
+     03  FILLER      PIC 9(2) COMP-5 VALUE    51.
+     03  FILLER      PIC 9(2) COMP-5 VALUE    45.
+     03  FILLER      PIC 9(2) COMP-5 VALUE    33.
+     03  FILLER      PIC 9(2) COMP-5 VALUE    48.
+*> 3
+     03  FILLER      PIC 9(2) COMP-5 VALUE    44.
+     03  FILLER      PIC 9(2) COMP-5 VALUE    49.
+     03  FILLER      PIC 9(2) COMP-5 VALUE    39.
+     03  FILLER      PIC 9(2) COMP-5 VALUE    56.
+     03  FILLER      PIC 9(2) COMP-5 VALUE    34.
+     03  FILLER      PIC 9(2) COMP-5 VALUE    53.
+*> 4
+     03  FILLER      PIC 9(2) COMP-5 VALUE    46.
+     03  FILLER      PIC 9(2) COMP-5 VALUE    42.
+     03  FILLER      PIC 9(2) COMP-5 VALUE    50.
+     03  FILLER      PIC 9(2) COMP-5 VALUE    36.
+     03  FILLER      PIC 9(2) COMP-5 VALUE    29.
+     03  FILLER      PIC 9(2) COMP-5 VALUE    32.
+
+ 01  PC2-D-TABLE    REDEFINES   PC2-D-TABLE-DATA.
+     03  PC2-D2      PIC 9(2) COMP-5  OCCURS  24.
+*>----------------------------------------------------------------------
+
+*> C and D arrays for creation of the key scheduler.
+ 01  C-TABLE.
+     03  C           PIC 9(2) COMP-5  OCCURS  28.
+
+ 01  D-TABLE.
+     03  D           PIC 9(2) COMP-5  OCCURS  28.
+*>----------------------------------------------------------------------
+
+*> The key scheduler, created from the password.
+ 01  KS-TABLE.
+     03  KS-ROW          OCCURS 16.
+         05  KS-COL      OCCURS 48.
+             07  KS      PIC 9(2) COMP-5.
+*>----------------------------------------------------------------------
+
+*> This table extends 32-bits to 48-bits.
+ 01  EX-TABLE-DATA.
+*> 1
+     03  FILLER      PIC 9(2) COMP-5 VALUE    32.
+     03  FILLER      PIC 9(2) COMP-5 VALUE     1.
+     03  FILLER      PIC 9(2) COMP-5 VALUE     2.
+     03  FILLER      PIC 9(2) COMP-5 VALUE     3.
+     03  FILLER      PIC 9(2) COMP-5 VALUE     4.
+     03  FILLER      PIC 9(2) COMP-5 VALUE     5.
+*> 2
+     03  FILLER      PIC 9(2) COMP-5 VALUE     4.
+     03  FILLER      PIC 9(2) COMP-5 VALUE     5.
+     03  FILLER      PIC 9(2) COMP-5 VALUE     6.
+     03  FILLER      PIC 9(2) COMP-5 VALUE     7.
+     03  FILLER      PIC 9(2) COMP-5 VALUE     8.
+     03  FILLER      PIC 9(2) COMP-5 VALUE     9.
+*> 3
+     03  FILLER      PIC 9(2) COMP-5 VALUE     8.
+     03  FILLER      PIC 9(2) COMP-5 VALUE     9.
+     03  FILLER      PIC 9(2) COMP-5 VALUE    10.
+     03  FILLER      PIC 9(2) COMP-5 VALUE    11.
+     03  FILLER      PIC 9(2) COMP-5 VALUE    12.
+     03  FILLER      PIC 9(2) COMP-5 VALUE    13.
+*> 4
+     03  FILLER      PIC 9(2) COMP-5 VALUE    12.
+     03  FILLER      PIC 9(2) COMP-5 VALUE    13.
+     03  FILLER      PIC 9(2) COMP-5 VALUE    14.
+     03  FILLER      PIC 9(2) COMP-5 VALUE    15.
+     03  FILLER      PIC 9(2) COMP-5 VALUE    16.
+     03  FILLER      PIC 9(2) COMP-5 VALUE    17.
+*> 5
+     03  FILLER      PIC 9(2) COMP-5 VALUE    16.
+     03  FILLER      PIC 9(2) COMP-5 VALUE    17.
+     03  FILLER      PIC 9(2) COMP-5 VALUE    18.
+     03  FILLER      PIC 9(2) COMP-5 VALUE    19.
+     03  FILLER      PIC 9(2) COMP-5 VALUE    20.
+     03  FILLER      PIC 9(2) COMP-5 VALUE    21.
+*> 6
+     03  FILLER      PIC 9(2) COMP-5 VALUE    20.
+     03  FILLER      PIC 9(2) COMP-5 VALUE    21.
+     03  FILLER      PIC 9(2) COMP-5 VALUE    22.
+     03  FILLER      PIC 9(2) COMP-5 VALUE    23.
+     03  FILLER      PIC 9(2) COMP-5 VALUE    24.
+     03  FILLER      PIC 9(2) COMP-5 VALUE    25.
+*> 7
+     03  FILLER      PIC 9(2) COMP-5 VALUE    24.
+     03  FILLER      PIC 9(2) COMP-5 VALUE    25.
+     03  FILLER      PIC 9(2) COMP-5 VALUE    26.
+     03  FILLER      PIC 9(2) COMP-5 VALUE    27.
+     03  FILLER      PIC 9(2) COMP-5 VALUE    28.
+     03  FILLER      PIC 9(2) COMP-5 VALUE    29.
+*> 8
+     03  FILLER      PIC 9(2) COMP-5 VALUE    28.
+     03  FILLER      PIC 9(2) COMP-5 VALUE    29.
+     03  FILLER      PIC 9(2) COMP-5 VALUE    30.
+     03  FILLER      PIC 9(2) COMP-5 VALUE    31.
+     03  FILLER      PIC 9(2) COMP-5 VALUE    32.
+     03  FILLER      PIC 9(2) COMP-5 VALUE     1.
+
+ 01  EX-TABLE    REDEFINES       EX-TABLE-DATA.
+     03  EX          PIC 9(2) COMP-5  OCCURS  48.
+*>----------------------------------------------------------------------
+
+*> 8 S-boxes.
+ 01  S-TABLE-DATA.
+*> 1-1/4
+     03  FILLER      PIC 9(2) COMP-5 VALUE    14.
+     03  FILLER      PIC 9(2) COMP-5 VALUE     4.
+     03  FILLER      PIC 9(2) COMP-5 VALUE    13.
+     03  FILLER      PIC 9(2) COMP-5 VALUE     1.
+     03  FILLER      PIC 9(2) COMP-5 VALUE     2.
+     03  FILLER      PIC 9(2) COMP-5 VALUE    15.
+     03  FILLER      PIC 9(2) COMP-5 VALUE    11.
+     03  FILLER      PIC 9(2) COMP-5 VALUE     8.
+     03  FILLER      PIC 9(2) COMP-5 VALUE     3.
+     03  FILLER      PIC 9(2) COMP-5 VALUE    10.
+     03  FILLER      PIC 9(2) COMP-5 VALUE     6.
+     03  FILLER      PIC 9(2) COMP-5 VALUE    12.
+     03  FILLER      PIC 9(2) COMP-5 VALUE     5.
+     03  FILLER      PIC 9(2) COMP-5 VALUE     9.
+     03  FILLER      PIC 9(2) COMP-5 VALUE     0.
+     03  FILLER      PIC 9(2) COMP-5 VALUE     7.
+
+*> 1-2/4
+     03  FILLER      PIC 9(2) COMP-5 VALUE     0.
+     03  FILLER      PIC 9(2) COMP-5 VALUE    15.
+     03  FILLER      PIC 9(2) COMP-5 VALUE     7.
+     03  FILLER      PIC 9(2) COMP-5 VALUE     4.
+     03  FILLER      PIC 9(2) COMP-5 VALUE    14.
+     03  FILLER      PIC 9(2) COMP-5 VALUE     2.
+     03  FILLER      PIC 9(2) COMP-5 VALUE    13.
+     03  FILLER      PIC 9(2) COMP-5 VALUE     1.
+     03  FILLER      PIC 9(2) COMP-5 VALUE    10.
+     03  FILLER      PIC 9(2) COMP-5 VALUE     6.
+     03  FILLER      PIC 9(2) COMP-5 VALUE    12.
+     03  FILLER      PIC 9(2) COMP-5 VALUE    11.
+     03  FILLER      PIC 9(2) COMP-5 VALUE     9.
+     03  FILLER      PIC 9(2) COMP-5 VALUE     5.
+     03  FILLER      PIC 9(2) COMP-5 VALUE     3.
+     03  FILLER      PIC 9(2) COMP-5 VALUE     8.
+
+*> 1-3/4
+     03  FILLER      PIC 9(2) COMP-5 VALUE     4.
+     03  FILLER      PIC 9(2) COMP-5 VALUE     1.
+     03  FILLER      PIC 9(2) COMP-5 VALUE    14.
+     03  FILLER      PIC 9(2) COMP-5 VALUE     8.
+     03  FILLER      PIC 9(2) COMP-5 VALUE    13.
+     03  FILLER      PIC 9(2) COMP-5 VALUE     6.
+     03  FILLER      PIC 9(2) COMP-5 VALUE     2.
+     03  FILLER      PIC 9(2) COMP-5 VALUE    11.
+     03  FILLER      PIC 9(2) COMP-5 VALUE    15.
+     03  FILLER      PIC 9(2) COMP-5 VALUE    12.
+     03  FILLER      PIC 9(2) COMP-5 VALUE     9.
+     03  FILLER      PIC 9(2) COMP-5 VALUE     7.
+     03  FILLER      PIC 9(2) COMP-5 VALUE     3.
+     03  FILLER      PIC 9(2) COMP-5 VALUE    10.
+     03  FILLER      PIC 9(2) COMP-5 VALUE     5.
+     03  FILLER      PIC 9(2) COMP-5 VALUE     0.
+
+*> 1-4/4
+     03  FILLER      PIC 9(2) COMP-5 VALUE    15.
+     03  FILLER      PIC 9(2) COMP-5 VALUE    12.
+     03  FILLER      PIC 9(2) COMP-5 VALUE     8.
+     03  FILLER      PIC 9(2) COMP-5 VALUE     2.
+     03  FILLER      PIC 9(2) COMP-5 VALUE     4.
+     03  FILLER      PIC 9(2) COMP-5 VALUE     9.
+     03  FILLER      PIC 9(2) COMP-5 VALUE     1.
+     03  FILLER      PIC 9(2) COMP-5 VALUE     7.
+     03  FILLER      PIC 9(2) COMP-5 VALUE     5.
+     03  FILLER      PIC 9(2) COMP-5 VALUE    11.
+     03  FILLER      PIC 9(2) COMP-5 VALUE     3.
+     03  FILLER      PIC 9(2) COMP-5 VALUE    14.
+     03  FILLER      PIC 9(2) COMP-5 VALUE    10.
+     03  FILLER      PIC 9(2) COMP-5 VALUE     0.
+     03  FILLER      PIC 9(2) COMP-5 VALUE     6.
+     03  FILLER      PIC 9(2) COMP-5 VALUE    13.
+
+*> 2-1/4
+     03  FILLER      PIC 9(2) COMP-5 VALUE    15.
+     03  FILLER      PIC 9(2) COMP-5 VALUE     1.
+     03  FILLER      PIC 9(2) COMP-5 VALUE     8.
+     03  FILLER      PIC 9(2) COMP-5 VALUE    14.
+     03  FILLER      PIC 9(2) COMP-5 VALUE     6.
+     03  FILLER      PIC 9(2) COMP-5 VALUE    11.
+     03  FILLER      PIC 9(2) COMP-5 VALUE     3.
+     03  FILLER      PIC 9(2) COMP-5 VALUE     4.
+     03  FILLER      PIC 9(2) COMP-5 VALUE     9.
+     03  FILLER      PIC 9(2) COMP-5 VALUE     7.
+     03  FILLER      PIC 9(2) COMP-5 VALUE     2.
+     03  FILLER      PIC 9(2) COMP-5 VALUE    13.
+     03  FILLER      PIC 9(2) COMP-5 VALUE    12.
+     03  FILLER      PIC 9(2) COMP-5 VALUE     0.
+     03  FILLER      PIC 9(2) COMP-5 VALUE     5.
+     03  FILLER      PIC 9(2) COMP-5 VALUE    10.
+
+*> 2-2/4
+     03  FILLER      PIC 9(2) COMP-5 VALUE     3.
+     03  FILLER      PIC 9(2) COMP-5 VALUE    13.
+     03  FILLER      PIC 9(2) COMP-5 VALUE     4.
+     03  FILLER      PIC 9(2) COMP-5 VALUE     7.
+     03  FILLER      PIC 9(2) COMP-5 VALUE    15.
+     03  FILLER      PIC 9(2) COMP-5 VALUE     2.
+     03  FILLER      PIC 9(2) COMP-5 VALUE     8.
+     03  FILLER      PIC 9(2) COMP-5 VALUE    14.
+     03  FILLER      PIC 9(2) COMP-5 VALUE    12.
+     03  FILLER      PIC 9(2) COMP-5 VALUE     0.
+     03  FILLER      PIC 9(2) COMP-5 VALUE     1.
+     03  FILLER      PIC 9(2) COMP-5 VALUE    10.
+     03  FILLER      PIC 9(2) COMP-5 VALUE     6.
+     03  FILLER      PIC 9(2) COMP-5 VALUE     9.
+     03  FILLER      PIC 9(2) COMP-5 VALUE    11.
+     03  FILLER      PIC 9(2) COMP-5 VALUE     5.
+
+*> 2-3/4
+     03  FILLER      PIC 9(2) COMP-5 VALUE     0.
+     03  FILLER      PIC 9(2) COMP-5 VALUE    14.
+     03  FILLER      PIC 9(2) COMP-5 VALUE     7.
+     03  FILLER      PIC 9(2) COMP-5 VALUE    11.
+     03  FILLER      PIC 9(2) COMP-5 VALUE    10.
+     03  FILLER      PIC 9(2) COMP-5 VALUE     4.
+     03  FILLER      PIC 9(2) COMP-5 VALUE    13.
+     03  FILLER      PIC 9(2) COMP-5 VALUE     1.
+     03  FILLER      PIC 9(2) COMP-5 VALUE     5.
+     03  FILLER      PIC 9(2) COMP-5 VALUE     8.
+     03  FILLER      PIC 9(2) COMP-5 VALUE    12.
+     03  FILLER      PIC 9(2) COMP-5 VALUE     6.
+     03  FILLER      PIC 9(2) COMP-5 VALUE     9.
+     03  FILLER      PIC 9(2) COMP-5 VALUE     3.
+     03  FILLER      PIC 9(2) COMP-5 VALUE     2.
+     03  FILLER      PIC 9(2) COMP-5 VALUE    15.
+
+*> 2-4/4
+     03  FILLER      PIC 9(2) COMP-5 VALUE    13.
+     03  FILLER      PIC 9(2) COMP-5 VALUE     8.
+     03  FILLER      PIC 9(2) COMP-5 VALUE    10.
+     03  FILLER      PIC 9(2) COMP-5 VALUE     1.
+     03  FILLER      PIC 9(2) COMP-5 VALUE     3.
+     03  FILLER      PIC 9(2) COMP-5 VALUE    15.
+     03  FILLER      PIC 9(2) COMP-5 VALUE     4.
+     03  FILLER      PIC 9(2) COMP-5 VALUE     2.
+     03  FILLER      PIC 9(2) COMP-5 VALUE    11.
+     03  FILLER      PIC 9(2) COMP-5 VALUE     6.
+     03  FILLER      PIC 9(2) COMP-5 VALUE     7.
+     03  FILLER      PIC 9(2) COMP-5 VALUE    12.
+     03  FILLER      PIC 9(2) COMP-5 VALUE     0.
+     03  FILLER      PIC 9(2) COMP-5 VALUE     5.
+     03  FILLER      PIC 9(2) COMP-5 VALUE    14.
+     03  FILLER      PIC 9(2) COMP-5 VALUE     9.
+
+*> 3-1/4
+     03  FILLER      PIC 9(2) COMP-5 VALUE    10.
+     03  FILLER      PIC 9(2) COMP-5 VALUE     0.
+     03  FILLER      PIC 9(2) COMP-5 VALUE     9.
+     03  FILLER      PIC 9(2) COMP-5 VALUE    14.
+     03  FILLER      PIC 9(2) COMP-5 VALUE     6.
+     03  FILLER      PIC 9(2) COMP-5 VALUE     3.
+     03  FILLER      PIC 9(2) COMP-5 VALUE    15.
+     03  FILLER      PIC 9(2) COMP-5 VALUE     5.
+     03  FILLER      PIC 9(2) COMP-5 VALUE     1.
+     03  FILLER      PIC 9(2) COMP-5 VALUE    13.
+     03  FILLER      PIC 9(2) COMP-5 VALUE    12.
+     03  FILLER      PIC 9(2) COMP-5 VALUE     7.
+     03  FILLER      PIC 9(2) COMP-5 VALUE    11.
+     03  FILLER      PIC 9(2) COMP-5 VALUE     4.
+     03  FILLER      PIC 9(2) COMP-5 VALUE     2.
+     03  FILLER      PIC 9(2) COMP-5 VALUE     8.
+
+*> 3-2/4
+     03  FILLER      PIC 9(2) COMP-5 VALUE    13.
+     03  FILLER      PIC 9(2) COMP-5 VALUE     7.
+     03  FILLER      PIC 9(2) COMP-5 VALUE     0.
+     03  FILLER      PIC 9(2) COMP-5 VALUE     9.
+     03  FILLER      PIC 9(2) COMP-5 VALUE     3.
+     03  FILLER      PIC 9(2) COMP-5 VALUE     4.
+     03  FILLER      PIC 9(2) COMP-5 VALUE     6.
+     03  FILLER      PIC 9(2) COMP-5 VALUE    10.
+     03  FILLER      PIC 9(2) COMP-5 VALUE     2.
+     03  FILLER      PIC 9(2) COMP-5 VALUE     8.
+     03  FILLER      PIC 9(2) COMP-5 VALUE     5.
+     03  FILLER      PIC 9(2) COMP-5 VALUE    14.
+     03  FILLER      PIC 9(2) COMP-5 VALUE    12.
+     03  FILLER      PIC 9(2) COMP-5 VALUE    11.
+     03  FILLER      PIC 9(2) COMP-5 VALUE    15.
+     03  FILLER      PIC 9(2) COMP-5 VALUE     1.
+
+*> 3-3/4
+     03  FILLER      PIC 9(2) COMP-5 VALUE    13.
+     03  FILLER      PIC 9(2) COMP-5 VALUE     6.
+     03  FILLER      PIC 9(2) COMP-5 VALUE     4.
+     03  FILLER      PIC 9(2) COMP-5 VALUE     9.
+     03  FILLER      PIC 9(2) COMP-5 VALUE     8.
+     03  FILLER      PIC 9(2) COMP-5 VALUE    15.
+     03  FILLER      PIC 9(2) COMP-5 VALUE     3.
+     03  FILLER      PIC 9(2) COMP-5 VALUE     0.
+     03  FILLER      PIC 9(2) COMP-5 VALUE    11.
+     03  FILLER      PIC 9(2) COMP-5 VALUE     1.
+     03  FILLER      PIC 9(2) COMP-5 VALUE     2.
+     03  FILLER      PIC 9(2) COMP-5 VALUE    12.
+     03  FILLER      PIC 9(2) COMP-5 VALUE     5.
+     03  FILLER      PIC 9(2) COMP-5 VALUE    10.
+     03  FILLER      PIC 9(2) COMP-5 VALUE    14.
+     03  FILLER      PIC 9(2) COMP-5 VALUE     7.
+
+*> 3-4/4
+     03  FILLER      PIC 9(2) COMP-5 VALUE     1.
+     03  FILLER      PIC 9(2) COMP-5 VALUE    10.
+     03  FILLER      PIC 9(2) COMP-5 VALUE    13.
+     03  FILLER      PIC 9(2) COMP-5 VALUE     0.
+     03  FILLER      PIC 9(2) COMP-5 VALUE     6.
+     03  FILLER      PIC 9(2) COMP-5 VALUE     9.
+     03  FILLER      PIC 9(2) COMP-5 VALUE     8.
+     03  FILLER      PIC 9(2) COMP-5 VALUE     7.
+     03  FILLER      PIC 9(2) COMP-5 VALUE     4.
+     03  FILLER      PIC 9(2) COMP-5 VALUE    15.
+     03  FILLER      PIC 9(2) COMP-5 VALUE    14.
+     03  FILLER      PIC 9(2) COMP-5 VALUE     3.
+     03  FILLER      PIC 9(2) COMP-5 VALUE    11.
+     03  FILLER      PIC 9(2) COMP-5 VALUE     5.
+     03  FILLER      PIC 9(2) COMP-5 VALUE     2.
+     03  FILLER      PIC 9(2) COMP-5 VALUE    12.
+
+*> 4-1/4
+     03  FILLER      PIC 9(2) COMP-5 VALUE     7.
+     03  FILLER      PIC 9(2) COMP-5 VALUE    13.
+     03  FILLER      PIC 9(2) COMP-5 VALUE    14.
+     03  FILLER      PIC 9(2) COMP-5 VALUE     3.
+     03  FILLER      PIC 9(2) COMP-5 VALUE     0.
+     03  FILLER      PIC 9(2) COMP-5 VALUE     6.
+     03  FILLER      PIC 9(2) COMP-5 VALUE     9.
+     03  FILLER      PIC 9(2) COMP-5 VALUE    10.
+     03  FILLER      PIC 9(2) COMP-5 VALUE     1.
+     03  FILLER      PIC 9(2) COMP-5 VALUE     2.
+     03  FILLER      PIC 9(2) COMP-5 VALUE     8.
+     03  FILLER      PIC 9(2) COMP-5 VALUE     5.
+     03  FILLER      PIC 9(2) COMP-5 VALUE    11.
+     03  FILLER      PIC 9(2) COMP-5 VALUE    12.
+     03  FILLER      PIC 9(2) COMP-5 VALUE     4.
+     03  FILLER      PIC 9(2) COMP-5 VALUE    15.
+
+*> 4-2/4
+     03  FILLER      PIC 9(2) COMP-5 VALUE    13.
+     03  FILLER      PIC 9(2) COMP-5 VALUE     8.
+     03  FILLER      PIC 9(2) COMP-5 VALUE    11.
+     03  FILLER      PIC 9(2) COMP-5 VALUE     5.
+     03  FILLER      PIC 9(2) COMP-5 VALUE     6.
+     03  FILLER      PIC 9(2) COMP-5 VALUE    15.
+     03  FILLER      PIC 9(2) COMP-5 VALUE     0.
+     03  FILLER      PIC 9(2) COMP-5 VALUE     3.
+     03  FILLER      PIC 9(2) COMP-5 VALUE     4.
+     03  FILLER      PIC 9(2) COMP-5 VALUE     7.
+     03  FILLER      PIC 9(2) COMP-5 VALUE     2.
+     03  FILLER      PIC 9(2) COMP-5 VALUE    12.
+     03  FILLER      PIC 9(2) COMP-5 VALUE     1.
+     03  FILLER      PIC 9(2) COMP-5 VALUE    10.
+     03  FILLER      PIC 9(2) COMP-5 VALUE    14.
+     03  FILLER      PIC 9(2) COMP-5 VALUE     9.
+
+*> 4-3/4
+     03  FILLER      PIC 9(2) COMP-5 VALUE    10.
+     03  FILLER      PIC 9(2) COMP-5 VALUE     6.
+     03  FILLER      PIC 9(2) COMP-5 VALUE     9.
+     03  FILLER      PIC 9(2) COMP-5 VALUE     0.
+     03  FILLER      PIC 9(2) COMP-5 VALUE    12.
+     03  FILLER      PIC 9(2) COMP-5 VALUE    11.
+     03  FILLER      PIC 9(2) COMP-5 VALUE     7.
+     03  FILLER      PIC 9(2) COMP-5 VALUE    13.
+     03  FILLER      PIC 9(2) COMP-5 VALUE    15.
+     03  FILLER      PIC 9(2) COMP-5 VALUE     1.
+     03  FILLER      PIC 9(2) COMP-5 VALUE     3.
+     03  FILLER      PIC 9(2) COMP-5 VALUE    14.
+     03  FILLER      PIC 9(2) COMP-5 VALUE     5.
+     03  FILLER      PIC 9(2) COMP-5 VALUE     2.
+     03  FILLER      PIC 9(2) COMP-5 VALUE     8.
+     03  FILLER      PIC 9(2) COMP-5 VALUE     4.
+
+*> 4-4/4
+     03  FILLER      PIC 9(2) COMP-5 VALUE     3.
+     03  FILLER      PIC 9(2) COMP-5 VALUE    15.
+     03  FILLER      PIC 9(2) COMP-5 VALUE     0.
+     03  FILLER      PIC 9(2) COMP-5 VALUE     6.
+     03  FILLER      PIC 9(2) COMP-5 VALUE    10.
+     03  FILLER      PIC 9(2) COMP-5 VALUE     1.
+     03  FILLER      PIC 9(2) COMP-5 VALUE    13.
+     03  FILLER      PIC 9(2) COMP-5 VALUE     8.
+     03  FILLER      PIC 9(2) COMP-5 VALUE     9.
+     03  FILLER      PIC 9(2) COMP-5 VALUE     4.
+     03  FILLER      PIC 9(2) COMP-5 VALUE     5.
+     03  FILLER      PIC 9(2) COMP-5 VALUE    11.
+     03  FILLER      PIC 9(2) COMP-5 VALUE    12.
+     03  FILLER      PIC 9(2) COMP-5 VALUE     7.
+     03  FILLER      PIC 9(2) COMP-5 VALUE     2.
+     03  FILLER      PIC 9(2) COMP-5 VALUE    14.
+
+*> 5-1/4
+     03  FILLER      PIC 9(2) COMP-5 VALUE     2.
+     03  FILLER      PIC 9(2) COMP-5 VALUE    12.
+     03  FILLER      PIC 9(2) COMP-5 VALUE     4.
+     03  FILLER      PIC 9(2) COMP-5 VALUE     1.
+     03  FILLER      PIC 9(2) COMP-5 VALUE     7.
+     03  FILLER      PIC 9(2) COMP-5 VALUE    10.
+     03  FILLER      PIC 9(2) COMP-5 VALUE    11.
+     03  FILLER      PIC 9(2) COMP-5 VALUE     6.
+     03  FILLER      PIC 9(2) COMP-5 VALUE     8.
+     03  FILLER      PIC 9(2) COMP-5 VALUE     5.
+     03  FILLER      PIC 9(2) COMP-5 VALUE     3.
+     03  FILLER      PIC 9(2) COMP-5 VALUE    15.
+     03  FILLER      PIC 9(2) COMP-5 VALUE    13.
+     03  FILLER      PIC 9(2) COMP-5 VALUE     0.
+     03  FILLER      PIC 9(2) COMP-5 VALUE    14.
+     03  FILLER      PIC 9(2) COMP-5 VALUE     9.
+
+*> 5-2/4
+     03  FILLER      PIC 9(2) COMP-5 VALUE    14.
+     03  FILLER      PIC 9(2) COMP-5 VALUE    11.
+     03  FILLER      PIC 9(2) COMP-5 VALUE     2.
+     03  FILLER      PIC 9(2) COMP-5 VALUE    12.
+     03  FILLER      PIC 9(2) COMP-5 VALUE     4.
+     03  FILLER      PIC 9(2) COMP-5 VALUE     7.
+     03  FILLER      PIC 9(2) COMP-5 VALUE    13.
+     03  FILLER      PIC 9(2) COMP-5 VALUE     1.
+     03  FILLER      PIC 9(2) COMP-5 VALUE     5.
+     03  FILLER      PIC 9(2) COMP-5 VALUE     0.
+     03  FILLER      PIC 9(2) COMP-5 VALUE    15.
+     03  FILLER      PIC 9(2) COMP-5 VALUE    10.
+     03  FILLER      PIC 9(2) COMP-5 VALUE     3.
+     03  FILLER      PIC 9(2) COMP-5 VALUE     9.
+     03  FILLER      PIC 9(2) COMP-5 VALUE     8.
+     03  FILLER      PIC 9(2) COMP-5 VALUE     6.
+
+*> 5-3/4
+     03  FILLER      PIC 9(2) COMP-5 VALUE     4.
+     03  FILLER      PIC 9(2) COMP-5 VALUE     2.
+     03  FILLER      PIC 9(2) COMP-5 VALUE     1.
+     03  FILLER      PIC 9(2) COMP-5 VALUE    11.
+     03  FILLER      PIC 9(2) COMP-5 VALUE    10.
+     03  FILLER      PIC 9(2) COMP-5 VALUE    13.
+     03  FILLER      PIC 9(2) COMP-5 VALUE     7.
+     03  FILLER      PIC 9(2) COMP-5 VALUE     8.
+     03  FILLER      PIC 9(2) COMP-5 VALUE    15.
+     03  FILLER      PIC 9(2) COMP-5 VALUE     9.
+     03  FILLER      PIC 9(2) COMP-5 VALUE    12.
+     03  FILLER      PIC 9(2) COMP-5 VALUE     5.
+     03  FILLER      PIC 9(2) COMP-5 VALUE     6.
+     03  FILLER      PIC 9(2) COMP-5 VALUE     3.
+     03  FILLER      PIC 9(2) COMP-5 VALUE     0.
+     03  FILLER      PIC 9(2) COMP-5 VALUE    14.
+
+*> 5-4/4
+     03  FILLER      PIC 9(2) COMP-5 VALUE    11.
+     03  FILLER      PIC 9(2) COMP-5 VALUE     8.
+     03  FILLER      PIC 9(2) COMP-5 VALUE    12.
+     03  FILLER      PIC 9(2) COMP-5 VALUE     7.
+     03  FILLER      PIC 9(2) COMP-5 VALUE     1.
+     03  FILLER      PIC 9(2) COMP-5 VALUE    14.
+     03  FILLER      PIC 9(2) COMP-5 VALUE     2.
+     03  FILLER      PIC 9(2) COMP-5 VALUE    13.
+     03  FILLER      PIC 9(2) COMP-5 VALUE     6.
+     03  FILLER      PIC 9(2) COMP-5 VALUE    15.
+     03  FILLER      PIC 9(2) COMP-5 VALUE     0.
+     03  FILLER      PIC 9(2) COMP-5 VALUE     9.
+     03  FILLER      PIC 9(2) COMP-5 VALUE    10.
+     03  FILLER      PIC 9(2) COMP-5 VALUE     4.
+     03  FILLER      PIC 9(2) COMP-5 VALUE     5.
+     03  FILLER      PIC 9(2) COMP-5 VALUE     3.
+
+*> 6-1/4
+     03  FILLER      PIC 9(2) COMP-5 VALUE    12.
+     03  FILLER      PIC 9(2) COMP-5 VALUE     1.
+     03  FILLER      PIC 9(2) COMP-5 VALUE    10.
+     03  FILLER      PIC 9(2) COMP-5 VALUE    15.
+     03  FILLER      PIC 9(2) COMP-5 VALUE     9.
+     03  FILLER      PIC 9(2) COMP-5 VALUE     2.
+     03  FILLER      PIC 9(2) COMP-5 VALUE     6.
+     03  FILLER      PIC 9(2) COMP-5 VALUE     8.
+     03  FILLER      PIC 9(2) COMP-5 VALUE     0.
+     03  FILLER      PIC 9(2) COMP-5 VALUE    13.
+     03  FILLER      PIC 9(2) COMP-5 VALUE     3.
+     03  FILLER      PIC 9(2) COMP-5 VALUE     4.
+     03  FILLER      PIC 9(2) COMP-5 VALUE    14.
+     03  FILLER      PIC 9(2) COMP-5 VALUE     7.
+     03  FILLER      PIC 9(2) COMP-5 VALUE     5.
+     03  FILLER      PIC 9(2) COMP-5 VALUE    11.
+
+*> 6-2/4
+     03  FILLER      PIC 9(2) COMP-5 VALUE    10.
+     03  FILLER      PIC 9(2) COMP-5 VALUE    15.
+     03  FILLER      PIC 9(2) COMP-5 VALUE     4.
+     03  FILLER      PIC 9(2) COMP-5 VALUE     2.
+     03  FILLER      PIC 9(2) COMP-5 VALUE     7.
+     03  FILLER      PIC 9(2) COMP-5 VALUE    12.
+     03  FILLER      PIC 9(2) COMP-5 VALUE     9.
+     03  FILLER      PIC 9(2) COMP-5 VALUE     5.
+     03  FILLER      PIC 9(2) COMP-5 VALUE     6.
+     03  FILLER      PIC 9(2) COMP-5 VALUE     1.
+     03  FILLER      PIC 9(2) COMP-5 VALUE    13.
+     03  FILLER      PIC 9(2) COMP-5 VALUE    14.
+     03  FILLER      PIC 9(2) COMP-5 VALUE     0.
+     03  FILLER      PIC 9(2) COMP-5 VALUE    11.
+     03  FILLER      PIC 9(2) COMP-5 VALUE     3.
+     03  FILLER      PIC 9(2) COMP-5 VALUE     8.
+
+*> 6-3/4
+     03  FILLER      PIC 9(2) COMP-5 VALUE     9.
+     03  FILLER      PIC 9(2) COMP-5 VALUE    14.
+     03  FILLER      PIC 9(2) COMP-5 VALUE    15.
+     03  FILLER      PIC 9(2) COMP-5 VALUE     5.
+     03  FILLER      PIC 9(2) COMP-5 VALUE     2.
+     03  FILLER      PIC 9(2) COMP-5 VALUE     8.
+     03  FILLER      PIC 9(2) COMP-5 VALUE    12.
+     03  FILLER      PIC 9(2) COMP-5 VALUE     3.
+     03  FILLER      PIC 9(2) COMP-5 VALUE     7.
+     03  FILLER      PIC 9(2) COMP-5 VALUE     0.
+     03  FILLER      PIC 9(2) COMP-5 VALUE     4.
+     03  FILLER      PIC 9(2) COMP-5 VALUE    10.
+     03  FILLER      PIC 9(2) COMP-5 VALUE     1.
+     03  FILLER      PIC 9(2) COMP-5 VALUE    13.
+     03  FILLER      PIC 9(2) COMP-5 VALUE    11.
+     03  FILLER      PIC 9(2) COMP-5 VALUE     6.
+
+*> 6-4/4
+     03  FILLER      PIC 9(2) COMP-5 VALUE     4.
+     03  FILLER      PIC 9(2) COMP-5 VALUE     3.
+     03  FILLER      PIC 9(2) COMP-5 VALUE     2.
+     03  FILLER      PIC 9(2) COMP-5 VALUE    12.
+     03  FILLER      PIC 9(2) COMP-5 VALUE     9.
+     03  FILLER      PIC 9(2) COMP-5 VALUE     5.
+     03  FILLER      PIC 9(2) COMP-5 VALUE    15.
+     03  FILLER      PIC 9(2) COMP-5 VALUE    10.
+     03  FILLER      PIC 9(2) COMP-5 VALUE    11.
+     03  FILLER      PIC 9(2) COMP-5 VALUE    14.
+     03  FILLER      PIC 9(2) COMP-5 VALUE     1.
+     03  FILLER      PIC 9(2) COMP-5 VALUE     7.
+     03  FILLER      PIC 9(2) COMP-5 VALUE     6.
+     03  FILLER      PIC 9(2) COMP-5 VALUE     0.
+     03  FILLER      PIC 9(2) COMP-5 VALUE     8.
+     03  FILLER      PIC 9(2) COMP-5 VALUE    13.
+
+*> 7-1/4
+     03  FILLER      PIC 9(2) COMP-5 VALUE     4.
+     03  FILLER      PIC 9(2) COMP-5 VALUE    11.
+     03  FILLER      PIC 9(2) COMP-5 VALUE     2.
+     03  FILLER      PIC 9(2) COMP-5 VALUE    14.
+     03  FILLER      PIC 9(2) COMP-5 VALUE    15.
+     03  FILLER      PIC 9(2) COMP-5 VALUE     0.
+     03  FILLER      PIC 9(2) COMP-5 VALUE     8.
+     03  FILLER      PIC 9(2) COMP-5 VALUE    13.
+     03  FILLER      PIC 9(2) COMP-5 VALUE     3.
+     03  FILLER      PIC 9(2) COMP-5 VALUE    12.
+     03  FILLER      PIC 9(2) COMP-5 VALUE     9.
+     03  FILLER      PIC 9(2) COMP-5 VALUE     7.
+     03  FILLER      PIC 9(2) COMP-5 VALUE     5.
+     03  FILLER      PIC 9(2) COMP-5 VALUE    10.
+     03  FILLER      PIC 9(2) COMP-5 VALUE     6.
+     03  FILLER      PIC 9(2) COMP-5 VALUE     1.
+
+*> 7-2/4
+     03  FILLER      PIC 9(2) COMP-5 VALUE    13.
+     03  FILLER      PIC 9(2) COMP-5 VALUE     0.
+     03  FILLER      PIC 9(2) COMP-5 VALUE    11.
+     03  FILLER      PIC 9(2) COMP-5 VALUE     7.
+     03  FILLER      PIC 9(2) COMP-5 VALUE     4.
+     03  FILLER      PIC 9(2) COMP-5 VALUE     9.
+     03  FILLER      PIC 9(2) COMP-5 VALUE     1.
+     03  FILLER      PIC 9(2) COMP-5 VALUE    10.
+     03  FILLER      PIC 9(2) COMP-5 VALUE    14.
+     03  FILLER      PIC 9(2) COMP-5 VALUE     3.
+     03  FILLER      PIC 9(2) COMP-5 VALUE     5.
+     03  FILLER      PIC 9(2) COMP-5 VALUE    12.
+     03  FILLER      PIC 9(2) COMP-5 VALUE     2.
+     03  FILLER      PIC 9(2) COMP-5 VALUE    15.
+     03  FILLER      PIC 9(2) COMP-5 VALUE     8.
+     03  FILLER      PIC 9(2) COMP-5 VALUE     6.
+
+*> 7-3/4
+     03  FILLER      PIC 9(2) COMP-5 VALUE     1.
+     03  FILLER      PIC 9(2) COMP-5 VALUE     4.
+     03  FILLER      PIC 9(2) COMP-5 VALUE    11.
+     03  FILLER      PIC 9(2) COMP-5 VALUE    13.
+     03  FILLER      PIC 9(2) COMP-5 VALUE    12.
+     03  FILLER      PIC 9(2) COMP-5 VALUE     3.
+     03  FILLER      PIC 9(2) COMP-5 VALUE     7.
+     03  FILLER      PIC 9(2) COMP-5 VALUE    14.
+     03  FILLER      PIC 9(2) COMP-5 VALUE    10.
+     03  FILLER      PIC 9(2) COMP-5 VALUE    15.
+     03  FILLER      PIC 9(2) COMP-5 VALUE     6.
+     03  FILLER      PIC 9(2) COMP-5 VALUE     8.
+     03  FILLER      PIC 9(2) COMP-5 VALUE     0.
+     03  FILLER      PIC 9(2) COMP-5 VALUE     5.
+     03  FILLER      PIC 9(2) COMP-5 VALUE     9.
+     03  FILLER      PIC 9(2) COMP-5 VALUE     2.
+
+*> 7-4/4
+     03  FILLER      PIC 9(2) COMP-5 VALUE     6.
+     03  FILLER      PIC 9(2) COMP-5 VALUE    11.
+     03  FILLER      PIC 9(2) COMP-5 VALUE    13.
+     03  FILLER      PIC 9(2) COMP-5 VALUE     8.
+     03  FILLER      PIC 9(2) COMP-5 VALUE     1.
+     03  FILLER      PIC 9(2) COMP-5 VALUE     4.
+     03  FILLER      PIC 9(2) COMP-5 VALUE    10.
+     03  FILLER      PIC 9(2) COMP-5 VALUE     7.
+     03  FILLER      PIC 9(2) COMP-5 VALUE     9.
+     03  FILLER      PIC 9(2) COMP-5 VALUE     5.
+     03  FILLER      PIC 9(2) COMP-5 VALUE     0.
+     03  FILLER      PIC 9(2) COMP-5 VALUE    15.
+     03  FILLER      PIC 9(2) COMP-5 VALUE    14.
+     03  FILLER      PIC 9(2) COMP-5 VALUE     2.
+     03  FILLER      PIC 9(2) COMP-5 VALUE     3.
+     03  FILLER      PIC 9(2) COMP-5 VALUE    12.
+
+*> 8-1/4
+     03  FILLER      PIC 9(2) COMP-5 VALUE    13.
+     03  FILLER      PIC 9(2) COMP-5 VALUE     2.
+     03  FILLER      PIC 9(2) COMP-5 VALUE     8.
+     03  FILLER      PIC 9(2) COMP-5 VALUE     4.
+     03  FILLER      PIC 9(2) COMP-5 VALUE     6.
+     03  FILLER      PIC 9(2) COMP-5 VALUE    15.
+     03  FILLER      PIC 9(2) COMP-5 VALUE    11.
+     03  FILLER      PIC 9(2) COMP-5 VALUE     1.
+     03  FILLER      PIC 9(2) COMP-5 VALUE    10.
+     03  FILLER      PIC 9(2) COMP-5 VALUE     9.
+     03  FILLER      PIC 9(2) COMP-5 VALUE     3.
+     03  FILLER      PIC 9(2) COMP-5 VALUE    14.
+     03  FILLER      PIC 9(2) COMP-5 VALUE     5.
+     03  FILLER      PIC 9(2) COMP-5 VALUE     0.
+     03  FILLER      PIC 9(2) COMP-5 VALUE    12.
+     03  FILLER      PIC 9(2) COMP-5 VALUE     7.
+
+*> 8-2/4
+     03  FILLER      PIC 9(2) COMP-5 VALUE     1.
+     03  FILLER      PIC 9(2) COMP-5 VALUE    15.
+     03  FILLER      PIC 9(2) COMP-5 VALUE    13.
+     03  FILLER      PIC 9(2) COMP-5 VALUE     8.
+     03  FILLER      PIC 9(2) COMP-5 VALUE    10.
+     03  FILLER      PIC 9(2) COMP-5 VALUE     3.
+     03  FILLER      PIC 9(2) COMP-5 VALUE     7.
+     03  FILLER      PIC 9(2) COMP-5 VALUE     4.
+     03  FILLER      PIC 9(2) COMP-5 VALUE    12.
+     03  FILLER      PIC 9(2) COMP-5 VALUE     5.
+     03  FILLER      PIC 9(2) COMP-5 VALUE     6.
+     03  FILLER      PIC 9(2) COMP-5 VALUE    11.
+     03  FILLER      PIC 9(2) COMP-5 VALUE     0.
+     03  FILLER      PIC 9(2) COMP-5 VALUE    14.
+     03  FILLER      PIC 9(2) COMP-5 VALUE     9.
+     03  FILLER      PIC 9(2) COMP-5 VALUE     2.
+
+*> 8-3/4
+     03  FILLER      PIC 9(2) COMP-5 VALUE     7.
+     03  FILLER      PIC 9(2) COMP-5 VALUE    11.
+     03  FILLER      PIC 9(2) COMP-5 VALUE     4.
+     03  FILLER      PIC 9(2) COMP-5 VALUE     1.
+     03  FILLER      PIC 9(2) COMP-5 VALUE     9.
+     03  FILLER      PIC 9(2) COMP-5 VALUE    12.
+     03  FILLER      PIC 9(2) COMP-5 VALUE    14.
+     03  FILLER      PIC 9(2) COMP-5 VALUE     2.
+     03  FILLER      PIC 9(2) COMP-5 VALUE     0.
+     03  FILLER      PIC 9(2) COMP-5 VALUE     6.
+     03  FILLER      PIC 9(2) COMP-5 VALUE    10.
+     03  FILLER      PIC 9(2) COMP-5 VALUE    13.
+     03  FILLER      PIC 9(2) COMP-5 VALUE    15.
+     03  FILLER      PIC 9(2) COMP-5 VALUE     3.
+     03  FILLER      PIC 9(2) COMP-5 VALUE     5.
+     03  FILLER      PIC 9(2) COMP-5 VALUE     8.
+
+*> 8-4/4
+     03  FILLER      PIC 9(2) COMP-5 VALUE     2.
+     03  FILLER      PIC 9(2) COMP-5 VALUE     1.
+     03  FILLER      PIC 9(2) COMP-5 VALUE    14.
+     03  FILLER      PIC 9(2) COMP-5 VALUE     7.
+     03  FILLER      PIC 9(2) COMP-5 VALUE     4.
+     03  FILLER      PIC 9(2) COMP-5 VALUE    10.
+     03  FILLER      PIC 9(2) COMP-5 VALUE     8.
+     03  FILLER      PIC 9(2) COMP-5 VALUE    13.
+     03  FILLER      PIC 9(2) COMP-5 VALUE    15.
+     03  FILLER      PIC 9(2) COMP-5 VALUE    12.
+     03  FILLER      PIC 9(2) COMP-5 VALUE     9.
+     03  FILLER      PIC 9(2) COMP-5 VALUE     0.
+     03  FILLER      PIC 9(2) COMP-5 VALUE     3.
+     03  FILLER      PIC 9(2) COMP-5 VALUE     5.
+     03  FILLER      PIC 9(2) COMP-5 VALUE     6.
+     03  FILLER      PIC 9(2) COMP-5 VALUE    11.
+
+ 01  S-TABLE     REDEFINES       S-TABLE-DATA.
+     03  S-ROW       OCCURS  8.
+         05  S-COL   OCCURS 64.
+             07  S   PIC 9(2) COMP-5.
+*>----------------------------------------------------------------------
+
+*> Permutation of the S-box outputs.
+ 01  P-TABLE-DATA.
+*> 1
+     03  FILLER      PIC 9(2) COMP-5 VALUE    16.
+     03  FILLER      PIC 9(2) COMP-5 VALUE     7.
+     03  FILLER      PIC 9(2) COMP-5 VALUE    20.
+     03  FILLER      PIC 9(2) COMP-5 VALUE    21.
+*> 2
+     03  FILLER      PIC 9(2) COMP-5 VALUE    29.
+     03  FILLER      PIC 9(2) COMP-5 VALUE    12.
+     03  FILLER      PIC 9(2) COMP-5 VALUE    28.
+     03  FILLER      PIC 9(2) COMP-5 VALUE    17.
+*> 3
+     03  FILLER      PIC 9(2) COMP-5 VALUE     1.
+     03  FILLER      PIC 9(2) COMP-5 VALUE    15.
+     03  FILLER      PIC 9(2) COMP-5 VALUE    23.
+     03  FILLER      PIC 9(2) COMP-5 VALUE    26.
+*> 4
+     03  FILLER      PIC 9(2) COMP-5 VALUE     5.
+     03  FILLER      PIC 9(2) COMP-5 VALUE    18.
+     03  FILLER      PIC 9(2) COMP-5 VALUE    31.
+     03  FILLER      PIC 9(2) COMP-5 VALUE    10.
+*> 5
+     03  FILLER      PIC 9(2) COMP-5 VALUE     2.
+     03  FILLER      PIC 9(2) COMP-5 VALUE     8.
+     03  FILLER      PIC 9(2) COMP-5 VALUE    24.
+     03  FILLER      PIC 9(2) COMP-5 VALUE    14.
+*> 6
+     03  FILLER      PIC 9(2) COMP-5 VALUE    32.
+     03  FILLER      PIC 9(2) COMP-5 VALUE    27.
+     03  FILLER      PIC 9(2) COMP-5 VALUE     3.
+     03  FILLER      PIC 9(2) COMP-5 VALUE     9.
+*> 7
+     03  FILLER      PIC 9(2) COMP-5 VALUE    19.
+     03  FILLER      PIC 9(2) COMP-5 VALUE    13.
+     03  FILLER      PIC 9(2) COMP-5 VALUE    30.
+     03  FILLER      PIC 9(2) COMP-5 VALUE     6.
+*> 8
+     03  FILLER      PIC 9(2) COMP-5 VALUE    22.
+     03  FILLER      PIC 9(2) COMP-5 VALUE    11.
+     03  FILLER      PIC 9(2) COMP-5 VALUE     4.
+     03  FILLER      PIC 9(2) COMP-5 VALUE    25.
+
+ 01  P-TABLE     REDEFINES   P-TABLE-DATA.
+     03  P           PIC 9(2) COMP-5  OCCURS  32.
+*>----------------------------------------------------------------------
+
+*> The two sides of the splitted block.
+ 01  LEFT-RIGHT-TABLE.
+     03  LR-TABLE    PIC 9(2) COMP-5  OCCURS  64.
+ 01  LR-TABLE-RE REDEFINES LEFT-RIGHT-TABLE.
+     03  LLEFT       PIC 9(2) COMP-5  OCCURS  32.
+     03  RRIGHT      PIC 9(2) COMP-5  OCCURS  32.
+*>----------------------------------------------------------------------
+
+*> Left half block temp storage.
+ 01  TEMPL-TABLE.
+     03  TEMPL       PIC 9(2) COMP-5  OCCURS  32.
+*>----------------------------------------------------------------------
+
+*> This 32-bits block will be created from 
+*> the right half block and the key scheduler.
+ 01  F-TABLE.
+     03  F           PIC 9(2) COMP-5  OCCURS  32.
+*>----------------------------------------------------------------------
+
+*> The input and the iteration key modulo 2 sum.
+ 01  PRES-TABLE.
+     03  PRES        PIC 9(2) COMP-5  OCCURS  48.
+*>----------------------------------------------------------------------
+
+*> Indices for cycles and temp vars.
+ 01  I               PIC 9(2) COMP-5.
+ 01  J               PIC 9(2) COMP-5.
+ 01  K               PIC 9(2) COMP-5.
+ 01  L               PIC 9(2) COMP-5.
+ 01  M               PIC 9(2) COMP-5.
+ 01  N               PIC 9(2) COMP-5.
+ 01  T               PIC 9(2) COMP-5. 
+
+*> Character processing.
+ 01  CHAR            PIC 9(2) COMP-5.
+ 01  AND-VAL         PIC 9(2) COMP-5  VALUE 1.
+
+*> For BIN2CHAR / CHAR2BIN.
+ 01  BIN-DATA        PIC X(8).
+ 01  BIN-TABLE REDEFINES BIN-DATA.
+     03  BIN         PIC 9(2) COMP-5  OCCURS   8.
+
+*> The block array.
+ 01  BLK-TABLE.
+     03  BLK         PIC 9(2) COMP-5  OCCURS  64.
+
+*>**********************************************************************
+*> AES-128 (single block, ECB/CBC) - alternative algorithm to the DES
+*> above, selected via ALGO in COBDES-LNK. Added 09.08.2026.
+*>**********************************************************************
+
+*> AES S-box, indexed 1 thru 256 for byte values 0 thru 255.
+ 01  SB-TABLE-DATA.
+     03  FILLER      PIC 9(3) COMP-5 VALUE  99.
+     03  FILLER      PIC 9(3) COMP-5 VALUE 124.
+     03  FILLER      PIC 9(3) COMP-5 VALUE 119.
+     03  FILLER      PIC 9(3) COMP-5 VALUE 123.
+     03  FILLER      PIC 9(3) COMP-5 VALUE 242.
+     03  FILLER      PIC 9(3) COMP-5 VALUE 107.
+     03  FILLER      PIC 9(3) COMP-5 VALUE 111.
+     03  FILLER      PIC 9(3) COMP-5 VALUE 197.
+     03  FILLER      PIC 9(3) COMP-5 VALUE  48.
+     03  FILLER      PIC 9(3) COMP-5 VALUE   1.
+     03  FILLER      PIC 9(3) COMP-5 VALUE 103.
+     03  FILLER      PIC 9(3) COMP-5 VALUE  43.
+     03  FILLER      PIC 9(3) COMP-5 VALUE 254.
+     03  FILLER      PIC 9(3) COMP-5 VALUE 215.
+     03  FILLER      PIC 9(3) COMP-5 VALUE 171.
+     03  FILLER      PIC 9(3) COMP-5 VALUE 118.
+     03  FILLER      PIC 9(3) COMP-5 VALUE 202.
+     03  FILLER      PIC 9(3) COMP-5 VALUE 130.
+     03  FILLER      PIC 9(3) COMP-5 VALUE 201.
+     03  FILLER      PIC 9(3) COMP-5 VALUE 125.
+     03  FILLER      PIC 9(3) COMP-5 VALUE 250.
+     03  FILLER      PIC 9(3) COMP-5 VALUE  89.
+     03  FILLER      PIC 9(3) COMP-5 VALUE  71.
+     03  FILLER      PIC 9(3) COMP-5 VALUE 240.
+     03  FILLER      PIC 9(3) COMP-5 VALUE 173.
+     03  FILLER      PIC 9(3) COMP-5 VALUE 212.
+     03  FILLER      PIC 9(3) COMP-5 VALUE 162.
+     03  FILLER      PIC 9(3) COMP-5 VALUE 175.
+     03  FILLER      PIC 9(3) COMP-5 VALUE 156.
+     03  FILLER      PIC 9(3) COMP-5 VALUE 164.
+     03  FILLER      PIC 9(3) COMP-5 VALUE 114.
+     03  FILLER      PIC 9(3) COMP-5 VALUE 192.
+     03  FILLER      PIC 9(3) COMP-5 VALUE 183.
+     03  FILLER      PIC 9(3) COMP-5 VALUE 253.
+     03  FILLER      PIC 9(3) COMP-5 VALUE 147.
+     03  FILLER      PIC 9(3) COMP-5 VALUE  38.
+     03  FILLER      PIC 9(3) COMP-5 VALUE  54.
+     03  FILLER      PIC 9(3) COMP-5 VALUE  63.
+     03  FILLER      PIC 9(3) COMP-5 VALUE 247.
+     03  FILLER      PIC 9(3) COMP-5 VALUE 204.
+     03  FILLER      PIC 9(3) COMP-5 VALUE  52.
+     03  FILLER      PIC 9(3) COMP-5 VALUE 165.
+     03  FILLER      PIC 9(3) COMP-5 VALUE 229.
+     03  FILLER      PIC 9(3) COMP-5 VALUE 241.
+     03  FILLER      PIC 9(3) COMP-5 VALUE 113.
+     03  FILLER      PIC 9(3) COMP-5 VALUE 216.
+     03  FILLER      PIC 9(3) COMP-5 VALUE  49.
+     03  FILLER      PIC 9(3) COMP-5 VALUE  21.
+     03  FILLER      PIC 9(3) COMP-5 VALUE   4.
+     03  FILLER      PIC 9(3) COMP-5 VALUE 199.
+     03  FILLER      PIC 9(3) COMP-5 VALUE  35.
+     03  FILLER      PIC 9(3) COMP-5 VALUE 195.
+     03  FILLER      PIC 9(3) COMP-5 VALUE  24.
+     03  FILLER      PIC 9(3) COMP-5 VALUE 150.
+     03  FILLER      PIC 9(3) COMP-5 VALUE   5.
+     03  FILLER      PIC 9(3) COMP-5 VALUE 154.
+     03  FILLER      PIC 9(3) COMP-5 VALUE   7.
+     03  FILLER      PIC 9(3) COMP-5 VALUE  18.
+     03  FILLER      PIC 9(3) COMP-5 VALUE 128.
+     03  FILLER      PIC 9(3) COMP-5 VALUE 226.
+     03  FILLER      PIC 9(3) COMP-5 VALUE 235.
+     03  FILLER      PIC 9(3) COMP-5 VALUE  39.
+     03  FILLER      PIC 9(3) COMP-5 VALUE 178.
+     03  FILLER      PIC 9(3) COMP-5 VALUE 117.
+     03  FILLER      PIC 9(3) COMP-5 VALUE   9.
+     03  FILLER      PIC 9(3) COMP-5 VALUE 131.
+     03  FILLER      PIC 9(3) COMP-5 VALUE  44.
+     03  FILLER      PIC 9(3) COMP-5 VALUE  26.
+     03  FILLER      PIC 9(3) COMP-5 VALUE  27.
+     03  FILLER      PIC 9(3) COMP-5 VALUE 110.
+     03  FILLER      PIC 9(3) COMP-5 VALUE  90.
+     03  FILLER      PIC 9(3) COMP-5 VALUE 160.
+     03  FILLER      PIC 9(3) COMP-5 VALUE  82.
+     03  FILLER      PIC 9(3) COMP-5 VALUE  59.
+     03  FILLER      PIC 9(3) COMP-5 VALUE 214.
+     03  FILLER      PIC 9(3) COMP-5 VALUE 179.
+     03  FILLER      PIC 9(3) COMP-5 VALUE  41.
+     03  FILLER      PIC 9(3) COMP-5 VALUE 227.
+     03  FILLER      PIC 9(3) COMP-5 VALUE  47.
+     03  FILLER      PIC 9(3) COMP-5 VALUE 132.
+     03  FILLER      PIC 9(3) COMP-5 VALUE  83.
+     03  FILLER      PIC 9(3) COMP-5 VALUE 209.
+     03  FILLER      PIC 9(3) COMP-5 VALUE   0.
+     03  FILLER      PIC 9(3) COMP-5 VALUE 237.
+     03  FILLER      PIC 9(3) COMP-5 VALUE  32.
+     03  FILLER      PIC 9(3) COMP-5 VALUE 252.
+     03  FILLER      PIC 9(3) COMP-5 VALUE 177.
+     03  FILLER      PIC 9(3) COMP-5 VALUE  91.
+     03  FILLER      PIC 9(3) COMP-5 VALUE 106.
+     03  FILLER      PIC 9(3) COMP-5 VALUE 203.
+     03  FILLER      PIC 9(3) COMP-5 VALUE 190.
+     03  FILLER      PIC 9(3) COMP-5 VALUE  57.
+     03  FILLER      PIC 9(3) COMP-5 VALUE  74.
+     03  FILLER      PIC 9(3) COMP-5 VALUE  76.
+     03  FILLER      PIC 9(3) COMP-5 VALUE  88.
+     03  FILLER      PIC 9(3) COMP-5 VALUE 207.
+     03  FILLER      PIC 9(3) COMP-5 VALUE 208.
+     03  FILLER      PIC 9(3) COMP-5 VALUE 239.
+     03  FILLER      PIC 9(3) COMP-5 VALUE 170.
+     03  FILLER      PIC 9(3) COMP-5 VALUE 251.
+     03  FILLER      PIC 9(3) COMP-5 VALUE  67.
+     03  FILLER      PIC 9(3) COMP-5 VALUE  77.
+     03  FILLER      PIC 9(3) COMP-5 VALUE  51.
+     03  FILLER      PIC 9(3) COMP-5 VALUE 133.
+     03  FILLER      PIC 9(3) COMP-5 VALUE  69.
+     03  FILLER      PIC 9(3) COMP-5 VALUE 249.
+     03  FILLER      PIC 9(3) COMP-5 VALUE   2.
+     03  FILLER      PIC 9(3) COMP-5 VALUE 127.
+     03  FILLER      PIC 9(3) COMP-5 VALUE  80.
+     03  FILLER      PIC 9(3) COMP-5 VALUE  60.
+     03  FILLER      PIC 9(3) COMP-5 VALUE 159.
+     03  FILLER      PIC 9(3) COMP-5 VALUE 168.
+     03  FILLER      PIC 9(3) COMP-5 VALUE  81.
+     03  FILLER      PIC 9(3) COMP-5 VALUE 163.
+     03  FILLER      PIC 9(3) COMP-5 VALUE  64.
+     03  FILLER      PIC 9(3) COMP-5 VALUE 143.
+     03  FILLER      PIC 9(3) COMP-5 VALUE 146.
+     03  FILLER      PIC 9(3) COMP-5 VALUE 157.
+     03  FILLER      PIC 9(3) COMP-5 VALUE  56.
+     03  FILLER      PIC 9(3) COMP-5 VALUE 245.
+     03  FILLER      PIC 9(3) COMP-5 VALUE 188.
+     03  FILLER      PIC 9(3) COMP-5 VALUE 182.
+     03  FILLER      PIC 9(3) COMP-5 VALUE 218.
+     03  FILLER      PIC 9(3) COMP-5 VALUE  33.
+     03  FILLER      PIC 9(3) COMP-5 VALUE  16.
+     03  FILLER      PIC 9(3) COMP-5 VALUE 255.
+     03  FILLER      PIC 9(3) COMP-5 VALUE 243.
+     03  FILLER      PIC 9(3) COMP-5 VALUE 210.
+     03  FILLER      PIC 9(3) COMP-5 VALUE 205.
+     03  FILLER      PIC 9(3) COMP-5 VALUE  12.
+     03  FILLER      PIC 9(3) COMP-5 VALUE  19.
+     03  FILLER      PIC 9(3) COMP-5 VALUE 236.
+     03  FILLER      PIC 9(3) COMP-5 VALUE  95.
+     03  FILLER      PIC 9(3) COMP-5 VALUE 151.
+     03  FILLER      PIC 9(3) COMP-5 VALUE  68.
+     03  FILLER      PIC 9(3) COMP-5 VALUE  23.
+     03  FILLER      PIC 9(3) COMP-5 VALUE 196.
+     03  FILLER      PIC 9(3) COMP-5 VALUE 167.
+     03  FILLER      PIC 9(3) COMP-5 VALUE 126.
+     03  FILLER      PIC 9(3) COMP-5 VALUE  61.
+     03  FILLER      PIC 9(3) COMP-5 VALUE 100.
+     03  FILLER      PIC 9(3) COMP-5 VALUE  93.
+     03  FILLER      PIC 9(3) COMP-5 VALUE  25.
+     03  FILLER      PIC 9(3) COMP-5 VALUE 115.
+     03  FILLER      PIC 9(3) COMP-5 VALUE  96.
+     03  FILLER      PIC 9(3) COMP-5 VALUE 129.
+     03  FILLER      PIC 9(3) COMP-5 VALUE  79.
+     03  FILLER      PIC 9(3) COMP-5 VALUE 220.
+     03  FILLER      PIC 9(3) COMP-5 VALUE  34.
+     03  FILLER      PIC 9(3) COMP-5 VALUE  42.
+     03  FILLER      PIC 9(3) COMP-5 VALUE 144.
+     03  FILLER      PIC 9(3) COMP-5 VALUE 136.
+     03  FILLER      PIC 9(3) COMP-5 VALUE  70.
+     03  FILLER      PIC 9(3) COMP-5 VALUE 238.
+     03  FILLER      PIC 9(3) COMP-5 VALUE 184.
+     03  FILLER      PIC 9(3) COMP-5 VALUE  20.
+     03  FILLER      PIC 9(3) COMP-5 VALUE 222.
+     03  FILLER      PIC 9(3) COMP-5 VALUE  94.
+     03  FILLER      PIC 9(3) COMP-5 VALUE  11.
+     03  FILLER      PIC 9(3) COMP-5 VALUE 219.
+     03  FILLER      PIC 9(3) COMP-5 VALUE 224.
+     03  FILLER      PIC 9(3) COMP-5 VALUE  50.
+     03  FILLER      PIC 9(3) COMP-5 VALUE  58.
+     03  FILLER      PIC 9(3) COMP-5 VALUE  10.
+     03  FILLER      PIC 9(3) COMP-5 VALUE  73.
+     03  FILLER      PIC 9(3) COMP-5 VALUE   6.
+     03  FILLER      PIC 9(3) COMP-5 VALUE  36.
+     03  FILLER      PIC 9(3) COMP-5 VALUE  92.
+     03  FILLER      PIC 9(3) COMP-5 VALUE 194.
+     03  FILLER      PIC 9(3) COMP-5 VALUE 211.
+     03  FILLER      PIC 9(3) COMP-5 VALUE 172.
+     03  FILLER      PIC 9(3) COMP-5 VALUE  98.
+     03  FILLER      PIC 9(3) COMP-5 VALUE 145.
+     03  FILLER      PIC 9(3) COMP-5 VALUE 149.
+     03  FILLER      PIC 9(3) COMP-5 VALUE 228.
+     03  FILLER      PIC 9(3) COMP-5 VALUE 121.
+     03  FILLER      PIC 9(3) COMP-5 VALUE 231.
+     03  FILLER      PIC 9(3) COMP-5 VALUE 200.
+     03  FILLER      PIC 9(3) COMP-5 VALUE  55.
+     03  FILLER      PIC 9(3) COMP-5 VALUE 109.
+     03  FILLER      PIC 9(3) COMP-5 VALUE 141.
+     03  FILLER      PIC 9(3) COMP-5 VALUE 213.
+     03  FILLER      PIC 9(3) COMP-5 VALUE  78.
+     03  FILLER      PIC 9(3) COMP-5 VALUE 169.
+     03  FILLER      PIC 9(3) COMP-5 VALUE 108.
+     03  FILLER      PIC 9(3) COMP-5 VALUE  86.
+     03  FILLER      PIC 9(3) COMP-5 VALUE 244.
+     03  FILLER      PIC 9(3) COMP-5 VALUE 234.
+     03  FILLER      PIC 9(3) COMP-5 VALUE 101.
+     03  FILLER      PIC 9(3) COMP-5 VALUE 122.
+     03  FILLER      PIC 9(3) COMP-5 VALUE 174.
+     03  FILLER      PIC 9(3) COMP-5 VALUE   8.
+     03  FILLER      PIC 9(3) COMP-5 VALUE 186.
+     03  FILLER      PIC 9(3) COMP-5 VALUE 120.
+     03  FILLER      PIC 9(3) COMP-5 VALUE  37.
+     03  FILLER      PIC 9(3) COMP-5 VALUE  46.
+     03  FILLER      PIC 9(3) COMP-5 VALUE  28.
+     03  FILLER      PIC 9(3) COMP-5 VALUE 166.
+     03  FILLER      PIC 9(3) COMP-5 VALUE 180.
+     03  FILLER      PIC 9(3) COMP-5 VALUE 198.
+     03  FILLER      PIC 9(3) COMP-5 VALUE 232.
+     03  FILLER      PIC 9(3) COMP-5 VALUE 221.
+     03  FILLER      PIC 9(3) COMP-5 VALUE 116.
+     03  FILLER      PIC 9(3) COMP-5 VALUE  31.
+     03  FILLER      PIC 9(3) COMP-5 VALUE  75.
+     03  FILLER      PIC 9(3) COMP-5 VALUE 189.
+     03  FILLER      PIC 9(3) COMP-5 VALUE 139.
+     03  FILLER      PIC 9(3) COMP-5 VALUE 138.
+     03  FILLER      PIC 9(3) COMP-5 VALUE 112.
+     03  FILLER      PIC 9(3) COMP-5 VALUE  62.
+     03  FILLER      PIC 9(3) COMP-5 VALUE 181.
+     03  FILLER      PIC 9(3) COMP-5 VALUE 102.
+     03  FILLER      PIC 9(3) COMP-5 VALUE  72.
+     03  FILLER      PIC 9(3) COMP-5 VALUE   3.
+     03  FILLER      PIC 9(3) COMP-5 VALUE 246.
+     03  FILLER      PIC 9(3) COMP-5 VALUE  14.
+     03  FILLER      PIC 9(3) COMP-5 VALUE  97.
+     03  FILLER      PIC 9(3) COMP-5 VALUE  53.
+     03  FILLER      PIC 9(3) COMP-5 VALUE  87.
+     03  FILLER      PIC 9(3) COMP-5 VALUE 185.
+     03  FILLER      PIC 9(3) COMP-5 VALUE 134.
+     03  FILLER      PIC 9(3) COMP-5 VALUE 193.
+     03  FILLER      PIC 9(3) COMP-5 VALUE  29.
+     03  FILLER      PIC 9(3) COMP-5 VALUE 158.
+     03  FILLER      PIC 9(3) COMP-5 VALUE 225.
+     03  FILLER      PIC 9(3) COMP-5 VALUE 248.
+     03  FILLER      PIC 9(3) COMP-5 VALUE 152.
+     03  FILLER      PIC 9(3) COMP-5 VALUE  17.
+     03  FILLER      PIC 9(3) COMP-5 VALUE 105.
+     03  FILLER      PIC 9(3) COMP-5 VALUE 217.
+     03  FILLER      PIC 9(3) COMP-5 VALUE 142.
+     03  FILLER      PIC 9(3) COMP-5 VALUE 148.
+     03  FILLER      PIC 9(3) COMP-5 VALUE 155.
+     03  FILLER      PIC 9(3) COMP-5 VALUE  30.
+     03  FILLER      PIC 9(3) COMP-5 VALUE 135.
+     03  FILLER      PIC 9(3) COMP-5 VALUE 233.
+     03  FILLER      PIC 9(3) COMP-5 VALUE 206.
+     03  FILLER      PIC 9(3) COMP-5 VALUE  85.
+     03  FILLER      PIC 9(3) COMP-5 VALUE  40.
+     03  FILLER      PIC 9(3) COMP-5 VALUE 223.
+     03  FILLER      PIC 9(3) COMP-5 VALUE 140.
+     03  FILLER      PIC 9(3) COMP-5 VALUE 161.
+     03  FILLER      PIC 9(3) COMP-5 VALUE 137.
+     03  FILLER      PIC 9(3) COMP-5 VALUE  13.
+     03  FILLER      PIC 9(3) COMP-5 VALUE 191.
+     03  FILLER      PIC 9(3) COMP-5 VALUE 230.
+     03  FILLER      PIC 9(3) COMP-5 VALUE  66.
+     03  FILLER      PIC 9(3) COMP-5 VALUE 104.
+     03  FILLER      PIC 9(3) COMP-5 VALUE  65.
+     03  FILLER      PIC 9(3) COMP-5 VALUE 153.
+     03  FILLER      PIC 9(3) COMP-5 VALUE  45.
+     03  FILLER      PIC 9(3) COMP-5 VALUE  15.
+     03  FILLER      PIC 9(3) COMP-5 VALUE 176.
+     03  FILLER      PIC 9(3) COMP-5 VALUE  84.
+     03  FILLER      PIC 9(3) COMP-5 VALUE 187.
+     03  FILLER      PIC 9(3) COMP-5 VALUE  22.
+ 01  SB-TABLE    REDEFINES   SB-TABLE-DATA.
+     03  SB          PIC 9(3) COMP-5  OCCURS 256.
+*>----------------------------------------------------------------------
+
+*> AES inverse S-box, indexed 1 thru 256 for byte values 0 thru 255.
+ 01  ISB-TABLE-DATA.
+     03  FILLER      PIC 9(3) COMP-5 VALUE  82.
+     03  FILLER      PIC 9(3) COMP-5 VALUE   9.
+     03  FILLER      PIC 9(3) COMP-5 VALUE 106.
+     03  FILLER      PIC 9(3) COMP-5 VALUE 213.
+     03  FILLER      PIC 9(3) COMP-5 VALUE  48.
+     03  FILLER      PIC 9(3) COMP-5 VALUE  54.
+     03  FILLER      PIC 9(3) COMP-5 VALUE 165.
+     03  FILLER      PIC 9(3) COMP-5 VALUE  56.
+     03  FILLER      PIC 9(3) COMP-5 VALUE 191.
+     03  FILLER      PIC 9(3) COMP-5 VALUE  64.
+     03  FILLER      PIC 9(3) COMP-5 VALUE 163.
+     03  FILLER      PIC 9(3) COMP-5 VALUE 158.
+     03  FILLER      PIC 9(3) COMP-5 VALUE 129.
+     03  FILLER      PIC 9(3) COMP-5 VALUE 243.
+     03  FILLER      PIC 9(3) COMP-5 VALUE 215.
+     03  FILLER      PIC 9(3) COMP-5 VALUE 251.
+     03  FILLER      PIC 9(3) COMP-5 VALUE 124.
+     03  FILLER      PIC 9(3) COMP-5 VALUE 227.
+     03  FILLER      PIC 9(3) COMP-5 VALUE  57.
+     03  FILLER      PIC 9(3) COMP-5 VALUE 130.
+     03  FILLER      PIC 9(3) COMP-5 VALUE 155.
+     03  FILLER      PIC 9(3) COMP-5 VALUE  47.
+     03  FILLER      PIC 9(3) COMP-5 VALUE 255.
+     03  FILLER      PIC 9(3) COMP-5 VALUE 135.
+     03  FILLER      PIC 9(3) COMP-5 VALUE  52.
+     03  FILLER      PIC 9(3) COMP-5 VALUE 142.
+     03  FILLER      PIC 9(3) COMP-5 VALUE  67.
+     03  FILLER      PIC 9(3) COMP-5 VALUE  68.
+     03  FILLER      PIC 9(3) COMP-5 VALUE 196.
+     03  FILLER      PIC 9(3) COMP-5 VALUE 222.
+     03  FILLER      PIC 9(3) COMP-5 VALUE 233.
+     03  FILLER      PIC 9(3) COMP-5 VALUE 203.
+     03  FILLER      PIC 9(3) COMP-5 VALUE  84.
+     03  FILLER      PIC 9(3) COMP-5 VALUE 123.
+     03  FILLER      PIC 9(3) COMP-5 VALUE 148.
+     03  FILLER      PIC 9(3) COMP-5 VALUE  50.
+     03  FILLER      PIC 9(3) COMP-5 VALUE 166.
+     03  FILLER      PIC 9(3) COMP-5 VALUE 194.
+     03  FILLER      PIC 9(3) COMP-5 VALUE  35.
+     03  FILLER      PIC 9(3) COMP-5 VALUE  61.
+     03  FILLER      PIC 9(3) COMP-5 VALUE 238.
+     03  FILLER      PIC 9(3) COMP-5 VALUE  76.
+     03  FILLER      PIC 9(3) COMP-5 VALUE 149.
+     03  FILLER      PIC 9(3) COMP-5 VALUE  11.
+     03  FILLER      PIC 9(3) COMP-5 VALUE  66.
+     03  FILLER      PIC 9(3) COMP-5 VALUE 250.
+     03  FILLER      PIC 9(3) COMP-5 VALUE 195.
+     03  FILLER      PIC 9(3) COMP-5 VALUE  78.
+     03  FILLER      PIC 9(3) COMP-5 VALUE   8.
+     03  FILLER      PIC 9(3) COMP-5 VALUE  46.
+     03  FILLER      PIC 9(3) COMP-5 VALUE 161.
+     03  FILLER      PIC 9(3) COMP-5 VALUE 102.
+     03  FILLER      PIC 9(3) COMP-5 VALUE  40.
+     03  FILLER      PIC 9(3) COMP-5 VALUE 217.
+     03  FILLER      PIC 9(3) COMP-5 VALUE  36.
+     03  FILLER      PIC 9(3) COMP-5 VALUE 178.
+     03  FILLER      PIC 9(3) COMP-5 VALUE 118.
+     03  FILLER      PIC 9(3) COMP-5 VALUE  91.
+     03  FILLER      PIC 9(3) COMP-5 VALUE 162.
+     03  FILLER      PIC 9(3) COMP-5 VALUE  73.
+     03  FILLER      PIC 9(3) COMP-5 VALUE 109.
+     03  FILLER      PIC 9(3) COMP-5 VALUE 139.
+     03  FILLER      PIC 9(3) COMP-5 VALUE 209.
+     03  FILLER      PIC 9(3) COMP-5 VALUE  37.
+     03  FILLER      PIC 9(3) COMP-5 VALUE 114.
+     03  FILLER      PIC 9(3) COMP-5 VALUE 248.
+     03  FILLER      PIC 9(3) COMP-5 VALUE 246.
+     03  FILLER      PIC 9(3) COMP-5 VALUE 100.
+     03  FILLER      PIC 9(3) COMP-5 VALUE 134.
+     03  FILLER      PIC 9(3) COMP-5 VALUE 104.
+     03  FILLER      PIC 9(3) COMP-5 VALUE 152.
+     03  FILLER      PIC 9(3) COMP-5 VALUE  22.
+     03  FILLER      PIC 9(3) COMP-5 VALUE 212.
+     03  FILLER      PIC 9(3) COMP-5 VALUE 164.
+     03  FILLER      PIC 9(3) COMP-5 VALUE  92.
+     03  FILLER      PIC 9(3) COMP-5 VALUE 204.
+     03  FILLER      PIC 9(3) COMP-5 VALUE  93.
+     03  FILLER      PIC 9(3) COMP-5 VALUE 101.
+     03  FILLER      PIC 9(3) COMP-5 VALUE 182.
+     03  FILLER      PIC 9(3) COMP-5 VALUE 146.
+     03  FILLER      PIC 9(3) COMP-5 VALUE 108.
+     03  FILLER      PIC 9(3) COMP-5 VALUE 112.
+     03  FILLER      PIC 9(3) COMP-5 VALUE  72.
+     03  FILLER      PIC 9(3) COMP-5 VALUE  80.
+     03  FILLER      PIC 9(3) COMP-5 VALUE 253.
+     03  FILLER      PIC 9(3) COMP-5 VALUE 237.
+     03  FILLER      PIC 9(3) COMP-5 VALUE 185.
+     03  FILLER      PIC 9(3) COMP-5 VALUE 218.
+     03  FILLER      PIC 9(3) COMP-5 VALUE  94.
+     03  FILLER      PIC 9(3) COMP-5 VALUE  21.
+     03  FILLER      PIC 9(3) COMP-5 VALUE  70.
+     03  FILLER      PIC 9(3) COMP-5 VALUE  87.
+     03  FILLER      PIC 9(3) COMP-5 VALUE 167.
+     03  FILLER      PIC 9(3) COMP-5 VALUE 141.
+     03  FILLER      PIC 9(3) COMP-5 VALUE 157.
+     03  FILLER      PIC 9(3) COMP-5 VALUE 132.
+     03  FILLER      PIC 9(3) COMP-5 VALUE 144.
+     03  FILLER      PIC 9(3) COMP-5 VALUE 216.
+     03  FILLER      PIC 9(3) COMP-5 VALUE 171.
+     03  FILLER      PIC 9(3) COMP-5 VALUE   0.
+     03  FILLER      PIC 9(3) COMP-5 VALUE 140.
+     03  FILLER      PIC 9(3) COMP-5 VALUE 188.
+     03  FILLER      PIC 9(3) COMP-5 VALUE 211.
+     03  FILLER      PIC 9(3) COMP-5 VALUE  10.
+     03  FILLER      PIC 9(3) COMP-5 VALUE 247.
+     03  FILLER      PIC 9(3) COMP-5 VALUE 228.
+     03  FILLER      PIC 9(3) COMP-5 VALUE  88.
+     03  FILLER      PIC 9(3) COMP-5 VALUE   5.
+     03  FILLER      PIC 9(3) COMP-5 VALUE 184.
+     03  FILLER      PIC 9(3) COMP-5 VALUE 179.
+     03  FILLER      PIC 9(3) COMP-5 VALUE  69.
+     03  FILLER      PIC 9(3) COMP-5 VALUE   6.
+     03  FILLER      PIC 9(3) COMP-5 VALUE 208.
+     03  FILLER      PIC 9(3) COMP-5 VALUE  44.
+     03  FILLER      PIC 9(3) COMP-5 VALUE  30.
+     03  FILLER      PIC 9(3) COMP-5 VALUE 143.
+     03  FILLER      PIC 9(3) COMP-5 VALUE 202.
+     03  FILLER      PIC 9(3) COMP-5 VALUE  63.
+     03  FILLER      PIC 9(3) COMP-5 VALUE  15.
+     03  FILLER      PIC 9(3) COMP-5 VALUE   2.
+     03  FILLER      PIC 9(3) COMP-5 VALUE 193.
+     03  FILLER      PIC 9(3) COMP-5 VALUE 175.
+     03  FILLER      PIC 9(3) COMP-5 VALUE 189.
+     03  FILLER      PIC 9(3) COMP-5 VALUE   3.
+     03  FILLER      PIC 9(3) COMP-5 VALUE   1.
+     03  FILLER      PIC 9(3) COMP-5 VALUE  19.
+     03  FILLER      PIC 9(3) COMP-5 VALUE 138.
+     03  FILLER      PIC 9(3) COMP-5 VALUE 107.
+     03  FILLER      PIC 9(3) COMP-5 VALUE  58.
+     03  FILLER      PIC 9(3) COMP-5 VALUE 145.
+     03  FILLER      PIC 9(3) COMP-5 VALUE  17.
+     03  FILLER      PIC 9(3) COMP-5 VALUE  65.
+     03  FILLER      PIC 9(3) COMP-5 VALUE  79.
+     03  FILLER      PIC 9(3) COMP-5 VALUE 103.
+     03  FILLER      PIC 9(3) COMP-5 VALUE 220.
+     03  FILLER      PIC 9(3) COMP-5 VALUE 234.
+     03  FILLER      PIC 9(3) COMP-5 VALUE 151.
+     03  FILLER      PIC 9(3) COMP-5 VALUE 242.
+     03  FILLER      PIC 9(3) COMP-5 VALUE 207.
+     03  FILLER      PIC 9(3) COMP-5 VALUE 206.
+     03  FILLER      PIC 9(3) COMP-5 VALUE 240.
+     03  FILLER      PIC 9(3) COMP-5 VALUE 180.
+     03  FILLER      PIC 9(3) COMP-5 VALUE 230.
+     03  FILLER      PIC 9(3) COMP-5 VALUE 115.
+     03  FILLER      PIC 9(3) COMP-5 VALUE 150.
+     03  FILLER      PIC 9(3) COMP-5 VALUE 172.
+     03  FILLER      PIC 9(3) COMP-5 VALUE 116.
+     03  FILLER      PIC 9(3) COMP-5 VALUE  34.
+     03  FILLER      PIC 9(3) COMP-5 VALUE 231.
+     03  FILLER      PIC 9(3) COMP-5 VALUE 173.
+     03  FILLER      PIC 9(3) COMP-5 VALUE  53.
+     03  FILLER      PIC 9(3) COMP-5 VALUE 133.
+     03  FILLER      PIC 9(3) COMP-5 VALUE 226.
+     03  FILLER      PIC 9(3) COMP-5 VALUE 249.
+     03  FILLER      PIC 9(3) COMP-5 VALUE  55.
+     03  FILLER      PIC 9(3) COMP-5 VALUE 232.
+     03  FILLER      PIC 9(3) COMP-5 VALUE  28.
+     03  FILLER      PIC 9(3) COMP-5 VALUE 117.
+     03  FILLER      PIC 9(3) COMP-5 VALUE 223.
+     03  FILLER      PIC 9(3) COMP-5 VALUE 110.
+     03  FILLER      PIC 9(3) COMP-5 VALUE  71.
+     03  FILLER      PIC 9(3) COMP-5 VALUE 241.
+     03  FILLER      PIC 9(3) COMP-5 VALUE  26.
+     03  FILLER      PIC 9(3) COMP-5 VALUE 113.
+     03  FILLER      PIC 9(3) COMP-5 VALUE  29.
+     03  FILLER      PIC 9(3) COMP-5 VALUE  41.
+     03  FILLER      PIC 9(3) COMP-5 VALUE 197.
+     03  FILLER      PIC 9(3) COMP-5 VALUE 137.
+     03  FILLER      PIC 9(3) COMP-5 VALUE 111.
+     03  FILLER      PIC 9(3) COMP-5 VALUE 183.
+     03  FILLER      PIC 9(3) COMP-5 VALUE  98.
+     03  FILLER      PIC 9(3) COMP-5 VALUE  14.
+     03  FILLER      PIC 9(3) COMP-5 VALUE 170.
+     03  FILLER      PIC 9(3) COMP-5 VALUE  24.
+     03  FILLER      PIC 9(3) COMP-5 VALUE 190.
+     03  FILLER      PIC 9(3) COMP-5 VALUE  27.
+     03  FILLER      PIC 9(3) COMP-5 VALUE 252.
+     03  FILLER      PIC 9(3) COMP-5 VALUE  86.
+     03  FILLER      PIC 9(3) COMP-5 VALUE  62.
+     03  FILLER      PIC 9(3) COMP-5 VALUE  75.
+     03  FILLER      PIC 9(3) COMP-5 VALUE 198.
+     03  FILLER      PIC 9(3) COMP-5 VALUE 210.
+     03  FILLER      PIC 9(3) COMP-5 VALUE 121.
+     03  FILLER      PIC 9(3) COMP-5 VALUE  32.
+     03  FILLER      PIC 9(3) COMP-5 VALUE 154.
+     03  FILLER      PIC 9(3) COMP-5 VALUE 219.
+     03  FILLER      PIC 9(3) COMP-5 VALUE 192.
+     03  FILLER      PIC 9(3) COMP-5 VALUE 254.
+     03  FILLER      PIC 9(3) COMP-5 VALUE 120.
+     03  FILLER      PIC 9(3) COMP-5 VALUE 205.
+     03  FILLER      PIC 9(3) COMP-5 VALUE  90.
+     03  FILLER      PIC 9(3) COMP-5 VALUE 244.
+     03  FILLER      PIC 9(3) COMP-5 VALUE  31.
+     03  FILLER      PIC 9(3) COMP-5 VALUE 221.
+     03  FILLER      PIC 9(3) COMP-5 VALUE 168.
+     03  FILLER      PIC 9(3) COMP-5 VALUE  51.
+     03  FILLER      PIC 9(3) COMP-5 VALUE 136.
+     03  FILLER      PIC 9(3) COMP-5 VALUE   7.
+     03  FILLER      PIC 9(3) COMP-5 VALUE 199.
+     03  FILLER      PIC 9(3) COMP-5 VALUE  49.
+     03  FILLER      PIC 9(3) COMP-5 VALUE 177.
+     03  FILLER      PIC 9(3) COMP-5 VALUE  18.
+     03  FILLER      PIC 9(3) COMP-5 VALUE  16.
+     03  FILLER      PIC 9(3) COMP-5 VALUE  89.
+     03  FILLER      PIC 9(3) COMP-5 VALUE  39.
+     03  FILLER      PIC 9(3) COMP-5 VALUE 128.
+     03  FILLER      PIC 9(3) COMP-5 VALUE 236.
+     03  FILLER      PIC 9(3) COMP-5 VALUE  95.
+     03  FILLER      PIC 9(3) COMP-5 VALUE  96.
+     03  FILLER      PIC 9(3) COMP-5 VALUE  81.
+     03  FILLER      PIC 9(3) COMP-5 VALUE 127.
+     03  FILLER      PIC 9(3) COMP-5 VALUE 169.
+     03  FILLER      PIC 9(3) COMP-5 VALUE  25.
+     03  FILLER      PIC 9(3) COMP-5 VALUE 181.
+     03  FILLER      PIC 9(3) COMP-5 VALUE  74.
+     03  FILLER      PIC 9(3) COMP-5 VALUE  13.
+     03  FILLER      PIC 9(3) COMP-5 VALUE  45.
+     03  FILLER      PIC 9(3) COMP-5 VALUE 229.
+     03  FILLER      PIC 9(3) COMP-5 VALUE 122.
+     03  FILLER      PIC 9(3) COMP-5 VALUE 159.
+     03  FILLER      PIC 9(3) COMP-5 VALUE 147.
+     03  FILLER      PIC 9(3) COMP-5 VALUE 201.
+     03  FILLER      PIC 9(3) COMP-5 VALUE 156.
+     03  FILLER      PIC 9(3) COMP-5 VALUE 239.
+     03  FILLER      PIC 9(3) COMP-5 VALUE 160.
+     03  FILLER      PIC 9(3) COMP-5 VALUE 224.
+     03  FILLER      PIC 9(3) COMP-5 VALUE  59.
+     03  FILLER      PIC 9(3) COMP-5 VALUE  77.
+     03  FILLER      PIC 9(3) COMP-5 VALUE 174.
+     03  FILLER      PIC 9(3) COMP-5 VALUE  42.
+     03  FILLER      PIC 9(3) COMP-5 VALUE 245.
+     03  FILLER      PIC 9(3) COMP-5 VALUE 176.
+     03  FILLER      PIC 9(3) COMP-5 VALUE 200.
+     03  FILLER      PIC 9(3) COMP-5 VALUE 235.
+     03  FILLER      PIC 9(3) COMP-5 VALUE 187.
+     03  FILLER      PIC 9(3) COMP-5 VALUE  60.
+     03  FILLER      PIC 9(3) COMP-5 VALUE 131.
+     03  FILLER      PIC 9(3) COMP-5 VALUE  83.
+     03  FILLER      PIC 9(3) COMP-5 VALUE 153.
+     03  FILLER      PIC 9(3) COMP-5 VALUE  97.
+     03  FILLER      PIC 9(3) COMP-5 VALUE  23.
+     03  FILLER      PIC 9(3) COMP-5 VALUE  43.
+     03  FILLER      PIC 9(3) COMP-5 VALUE   4.
+     03  FILLER      PIC 9(3) COMP-5 VALUE 126.
+     03  FILLER      PIC 9(3) COMP-5 VALUE 186.
+     03  FILLER      PIC 9(3) COMP-5 VALUE 119.
+     03  FILLER      PIC 9(3) COMP-5 VALUE 214.
+     03  FILLER      PIC 9(3) COMP-5 VALUE  38.
+     03  FILLER      PIC 9(3) COMP-5 VALUE 225.
+     03  FILLER      PIC 9(3) COMP-5 VALUE 105.
+     03  FILLER      PIC 9(3) COMP-5 VALUE  20.
+     03  FILLER      PIC 9(3) COMP-5 VALUE  99.
+     03  FILLER      PIC 9(3) COMP-5 VALUE  85.
+     03  FILLER      PIC 9(3) COMP-5 VALUE  33.
+     03  FILLER      PIC 9(3) COMP-5 VALUE  12.
+     03  FILLER      PIC 9(3) COMP-5 VALUE 125.
+ 01  ISB-TABLE   REDEFINES   ISB-TABLE-DATA.
+     03  ISB         PIC 9(3) COMP-5  OCCURS 256.
+*>----------------------------------------------------------------------
+
+*> AES round constants, one per round of the key schedule.
+ 01  RC-TABLE-DATA.
+     03  FILLER      PIC 9(3) COMP-5 VALUE   1.
+     03  FILLER      PIC 9(3) COMP-5 VALUE   2.
+     03  FILLER      PIC 9(3) COMP-5 VALUE   4.
+     03  FILLER      PIC 9(3) COMP-5 VALUE   8.
+     03  FILLER      PIC 9(3) COMP-5 VALUE  16.
+     03  FILLER      PIC 9(3) COMP-5 VALUE  32.
+     03  FILLER      PIC 9(3) COMP-5 VALUE  64.
+     03  FILLER      PIC 9(3) COMP-5 VALUE 128.
+     03  FILLER      PIC 9(3) COMP-5 VALUE  27.
+     03  FILLER      PIC 9(3) COMP-5 VALUE  54.
+
+ 01  RC-TABLE    REDEFINES   RC-TABLE-DATA.
+     03  RC          PIC 9(3) COMP-5  OCCURS 10.
+*>----------------------------------------------------------------------
+
+*> The 4x4 byte state, column-major: AST( row + 4 * col + 1 ).
+ 01  AST-TABLE.
+     03  AST         PIC 9(3) COMP-5  OCCURS 16.
+
+*> Expanded key schedule, 44 words of 4 bytes each, word W 0-based,
+*> byte B 0-based -> AWK( W * 4 + B + 1 ).
+ 01  AWK-TABLE.
+     03  AWK         PIC 9(3) COMP-5  OCCURS 176.
+
+*> The raw 16-byte AES key and a scratch word for key expansion.
+ 01  AKB-TABLE.
+     03  AKB         PIC 9(3) COMP-5  OCCURS 16.
+ 01  ATW-TABLE.
+     03  ATW         PIC 9(3) COMP-5  OCCURS 4.
+
+*> AES indices and scratch bytes.  AB0-AB3 hold the 4 bytes of the
+*> state column currently being mixed or round-keyed; AX1-AX3, AN and
+*> AM2/AM4/AM8 are pure scratch for the GF(2^8) multiply helpers below
+*> and never hold a state byte across a PERFORM of one of those helpers.
+ 01  AI              PIC 9(3) COMP-5.
+ 01  AJ              PIC 9(3) COMP-5.
+ 01  AR              PIC 9(3) COMP-5.
+ 01  AC              PIC 9(3) COMP-5.
+ 01  AW              PIC 9(3) COMP-5.
+ 01  ARND            PIC 9(3) COMP-5.
+ 01  AB0             PIC 9(3) COMP-5.
+ 01  AB1             PIC 9(3) COMP-5.
+ 01  AB2             PIC 9(3) COMP-5.
+ 01  AB3             PIC 9(3) COMP-5.
+ 01  ANS0            PIC 9(3) COMP-5.
+ 01  ANS1            PIC 9(3) COMP-5.
+ 01  ANS2            PIC 9(3) COMP-5.
+ 01  ANS3            PIC 9(3) COMP-5.
+ 01  AX1             PIC 9(3) COMP-5.
+ 01  AX2             PIC 9(3) COMP-5.
+ 01  AX3             PIC 9(3) COMP-5.
+ 01  AM2             PIC 9(3) COMP-5.
+ 01  AM4             PIC 9(3) COMP-5.
+ 01  AM8             PIC 9(3) COMP-5.
+ 01  AN              PIC 9(3) COMP-5.
+*> ATX1/ATX2 are XTIME's own private scratch for the modulo-reduction
+*> XOR.  They must never be used by any caller of XTIME to hold a
+*> value across the PERFORM, since XTIME's reduction branch overwrites
+*> them on every call.
+ 01  ATX1            PIC 9(3) COMP-5.
+ 01  ATX2            PIC 9(3) COMP-5.
+*> AACC is INV-MIX-COLUMNS' own running-total scratch.  AX1/AX2/AX3 are
+*> GF-MUL9/11/13/14's private scratch too, clobbered on every call, so
+*> the column's running XOR total must be parked in AACC - never AX3 -
+*> between one GF-MULxx/XOR-BYTES step and the next.
+ 01  AACC            PIC 9(3) COMP-5.
+*>----------------------------------------------------------------------
+
+*> 16-byte scratch blocks used for chaining mode, and a
+*> pair of single-byte scratch fields for the CBL_XOR calls that XOR a
+*> block against the chaining IV one byte at a time.
+ 01  CHAIN-PREV      PIC X(16)   VALUE LOW-VALUES.
+ 01  CHAIN-TEMP      PIC X(16)   VALUE LOW-VALUES.
+ 01  XOR-BYTE-A      PIC X       VALUE SPACE.
+ 01  XOR-BYTE-B      PIC X       VALUE SPACE.
+*>----------------------------------------------------------------------
+
+*> Audit logging - the log file name and status are
+*> supplied by the caller in COBDES-LNK; OPEN needs a working-storage
+*> assignment name the way dectrans' Input-FileName does for its files.
+ 01  AUDIT-FILE-NAME-WS  PIC X(64)   VALUE SPACES.
+ 01  AUDIT-FS-REPLY       PIC XX      VALUE ZEROS.
+ 01  AUDIT-LINE           PIC X(132)  VALUE SPACES.
+ 01  AUDIT-CALLER         PIC X(31)   VALUE SPACES.
+ 01  AUDIT-TIMESTAMP      PIC X(21)   VALUE SPACES.
+
+*> Password validation scratch.
+ 01  PW-LEN                PIC 9(2) COMP-5 VALUE ZERO.
+
+*>**********************************************************************
+ LINKAGE SECTION.
+ 01  COBDES-LNK.
+*> Input flag, DF = 0 -> encryption, DF = 1 -> decryption.
+     02 DF           PIC 9.
+*> Input password.
+     02 PW           PIC X(8).
+*> Input / Output data block.
+     02 DATA-BUFF    PIC X(8).
+*> Algorithm select - 0 = DES (default), 1 = AES-128.
+     02 ALGO           PIC 9        VALUE 0.
+        88 ALGO-IS-DES              VALUE 0.
+        88 ALGO-IS-AES              VALUE 1.
+*> Chaining mode - 0 = ECB (default), 1 = CBC.
+*> For CBC, the caller carries IV-BUFF forward between calls the way
+*> any other block-at-a-time CBC routine does: on return, IV-BUFF
+*> holds the ciphertext block just produced (or just consumed), ready
+*> to feed straight back in as the IV for the next block.
+     02 CHAIN-MODE     PIC 9        VALUE 0.
+        88 CHAIN-IS-ECB             VALUE 0.
+        88 CHAIN-IS-CBC             VALUE 1.
+     02 IV-BUFF         PIC X(16)   VALUE LOW-VALUES.
+*> AES key and data block - only used when ALGO-IS-AES.  Kept separate
+*> from PW/DATA-BUFF above rather than widening them, so existing DES
+*> callers that only fill the first three fields are unaffected.
+     02 AES-KEY         PIC X(16)   VALUE SPACES.
+     02 AES-BUFF         PIC X(16)  VALUE SPACES.
+*> Audit logging - off unless the caller names a log.
+     02 AUDIT-FILE-NAME  PIC X(64)  VALUE SPACES.
+     02 AUDIT-ON-FLAG    PIC 9      VALUE 0.
+        88 AUDIT-IS-ON               VALUE 1.
+*> Password strength/format check - 0 means "no check",
+*> matching how CHAIN-MODE/ALGO default to their own original behavior.
+     02 PW-MIN-LEN       PIC 9(2)   VALUE 0.
+*> Distinguishable status - "00" is the only code the
+*> original DES-only version of this routine ever implicitly returned.
+     02 COBDES-STATUS    PIC XX     VALUE "00".
+        88 COBDES-OK                  VALUE "00".
+        88 COBDES-BAD-PASSWORD        VALUE "10".
+        88 COBDES-BAD-ALGO            VALUE "20".
+        88 COBDES-AUDIT-FAILED        VALUE "30".
+        88 COBDES-SELFTEST-DES-BAD    VALUE "90".
+        88 COBDES-SELFTEST-AES-BAD    VALUE "91".
+
+*>**********************************************************************
+ PROCEDURE DIVISION USING COBDES-LNK.
+
+*>----------------------------------------------------------------------
+ DES-MAIN SECTION.
+*>----------------------------------------------------------------------
+*> The original, implicit entry point - CALL "COBDES" USING COBDES-LNK
+*> falls straight in here and runs to GOBACK below.  The dispatch logic
+*> itself lives in DES-DISPATCH so the COBDES-SELFTEST entry point
+*> can PERFORM it too without inheriting this section's GOBACK.
+
+    PERFORM DES-DISPATCH
+
+    .
+ DES-MAIN-EX.
+    GOBACK.
+
+*>----------------------------------------------------------------------
+ DES-DISPATCH SECTION.
+*>----------------------------------------------------------------------
+
+    SET COBDES-OK OF COBDES-LNK TO TRUE
+
+*>  Password strength/format check.  A caller that leaves PW-MIN-LEN
+*>  at zero gets the original, unchecked behavior.
+    IF PW-MIN-LEN OF COBDES-LNK > 0
+       PERFORM CHECK-PASSWORD
+       IF COBDES-BAD-PASSWORD OF COBDES-LNK
+          PERFORM AUDIT-WRITE
+          GO TO DES-DISPATCH-EX
+       END-IF
+    END-IF
+
+    IF ALGO-IS-AES OF COBDES-LNK
+       PERFORM AES-MAIN
+    ELSE
+       IF ALGO-IS-DES OF COBDES-LNK
+          PERFORM DES-CLASSIC-MAIN
+       ELSE
+          SET COBDES-BAD-ALGO OF COBDES-LNK TO TRUE
+       END-IF
+    END-IF
+
+    PERFORM AUDIT-WRITE
+
+    .
+ DES-DISPATCH-EX.
+    EXIT.
+
+*>----------------------------------------------------------------------
+ DES-CLASSIC-MAIN SECTION.
+*>----------------------------------------------------------------------
+*> The original DES path, unchanged except that when CBC chaining is
+*> selected the data block is now run through IV-BUFF before/after
+*> CRYPT.
+
+*>  Password in bin.
+    MOVE PW                            OF COBDES-LNK
+      TO BIN-DATA
+
+*>  Convert password in block.
+    PERFORM BIN2CHAR
+
+*>  Create key scheduler from password.
+    PERFORM SETKEY
+
+*>  CBC pre-whitening of the plaintext, encryption side.
+    IF CHAIN-IS-CBC OF COBDES-LNK AND DF OF COBDES-LNK = 0
+       MOVE DATA-BUFF OF COBDES-LNK TO CHAIN-TEMP
+       PERFORM VARYING AI FROM 1 BY 1 UNTIL AI > 8
+          MOVE CHAIN-TEMP(AI:1)                  TO XOR-BYTE-A
+          MOVE IV-BUFF OF COBDES-LNK(AI:1)       TO XOR-BYTE-B
+          CALL "CBL_XOR" USING XOR-BYTE-A XOR-BYTE-B
+                         BY VALUE LENGTH OF XOR-BYTE-A
+          MOVE XOR-BYTE-B TO CHAIN-TEMP(AI:1)
+       END-PERFORM
+       MOVE CHAIN-TEMP(1:8) TO BIN-DATA
+    ELSE
+*>  Input data in bin.
+       MOVE DATA-BUFF                     OF COBDES-LNK
+         TO BIN-DATA
+    END-IF
+
+*>  Convert input data in block.
+    PERFORM BIN2CHAR
+
+*>  One block encryption (DF = 0) or decryption (DF = 1).
+    PERFORM CRYPT
+
+*>  Convert block in bin.
+    PERFORM CHAR2BIN
+
+*>  CBC post-processing: on encrypt the new IV is the ciphertext just
+*>  produced; on decrypt, XOR the plaintext out with the *old* IV and
+*>  only then roll IV-BUFF forward to the ciphertext just consumed.
+    IF CHAIN-IS-CBC OF COBDES-LNK AND DF OF COBDES-LNK = 1
+       MOVE DATA-BUFF OF COBDES-LNK TO CHAIN-PREV
+       PERFORM VARYING AI FROM 1 BY 1 UNTIL AI > 8
+          MOVE BIN-DATA(AI:1)                    TO XOR-BYTE-A
+          MOVE IV-BUFF OF COBDES-LNK(AI:1)       TO XOR-BYTE-B
+          CALL "CBL_XOR" USING XOR-BYTE-A XOR-BYTE-B
+                         BY VALUE LENGTH OF XOR-BYTE-A
+          MOVE XOR-BYTE-B TO BIN-DATA(AI:1)
+       END-PERFORM
+       MOVE CHAIN-PREV(1:8) TO IV-BUFF OF COBDES-LNK
+    END-IF
+
+*>  Move output data in linkage.
+    MOVE BIN-DATA
+      TO DATA-BUFF                     OF COBDES-LNK
+
+    IF CHAIN-IS-CBC OF COBDES-LNK AND DF OF COBDES-LNK = 0
+       MOVE DATA-BUFF OF COBDES-LNK TO IV-BUFF OF COBDES-LNK(1:8)
+    END-IF
+
+    .
+ DES-CLASSIC-MAIN-EX.
+    EXIT.
+
+*>----------------------------------------------------------------------
+ CHECK-PASSWORD SECTION.
+*>----------------------------------------------------------------------
+*> Password strength/format check.  PW-MIN-LEN = 0 means
+*> "don't check" and DES-MAIN never calls here in that case.  Trailing
+*> spaces don't count toward the length, the same way a caller would
+*> expect for a PIC X password field; a password that is all spaces or
+*> starts with a LOW-VALUE byte is never acceptable, however small
+*> PW-MIN-LEN is.
+
+    SET COBDES-OK OF COBDES-LNK TO TRUE
+
+    IF PW OF COBDES-LNK = SPACES OR PW OF COBDES-LNK (1:1) = LOW-VALUE
+       SET COBDES-BAD-PASSWORD OF COBDES-LNK TO TRUE
+    ELSE
+       COMPUTE PW-LEN = FUNCTION LENGTH(FUNCTION TRIM(PW OF COBDES-LNK))
+       IF PW-LEN < PW-MIN-LEN OF COBDES-LNK
+          SET COBDES-BAD-PASSWORD OF COBDES-LNK TO TRUE
+       END-IF
+    END-IF
+
+    .
+ CHECK-PASSWORD-EX.
+    EXIT.
+
+*>----------------------------------------------------------------------
+ AUDIT-WRITE SECTION.
+*>----------------------------------------------------------------------
+*> Call-level audit logging.  Off unless the caller names
+*> a log file.  The log is opened, written and closed on every call
+*> the same way - this routine has no state that survives between one
+*> CALL "COBDES" and the next, so the file can't be left open across
+*> calls either.  Appends if the file already exists (OPEN EXTEND);
+*> falls back to OPEN OUTPUT the first time, same as dectrans falls
+*> back when an expected file isn't there yet.
+
+    IF AUDIT-IS-ON OF COBDES-LNK
+       MOVE AUDIT-FILE-NAME OF COBDES-LNK TO AUDIT-FILE-NAME-WS
+
+       OPEN EXTEND AUDIT-LOG
+*> Status 05 ("optional file not found at OPEN, but has now been
+*> created") is success, not a failure to fall back from.
+       IF AUDIT-FS-REPLY NOT = "00" AND AUDIT-FS-REPLY NOT = "05"
+          OPEN OUTPUT AUDIT-LOG
+       END-IF
+
+       IF AUDIT-FS-REPLY = "00" OR AUDIT-FS-REPLY = "05"
+          MOVE FUNCTION MODULE-CALLER-ID TO AUDIT-CALLER
+          MOVE FUNCTION CURRENT-DATE     TO AUDIT-TIMESTAMP
+          MOVE SPACES TO AUDIT-LINE
+          STRING "TS="        DELIMITED BY SIZE
+                 AUDIT-TIMESTAMP DELIMITED BY SIZE
+                 " CALLER="   DELIMITED BY SIZE
+                 FUNCTION TRIM(AUDIT-CALLER) DELIMITED BY SIZE
+                 " DF="       DELIMITED BY SIZE
+                 DF OF COBDES-LNK DELIMITED BY SIZE
+                 " ALGO="     DELIMITED BY SIZE
+                 ALGO OF COBDES-LNK DELIMITED BY SIZE
+                 " CHAIN="    DELIMITED BY SIZE
+                 CHAIN-MODE OF COBDES-LNK DELIMITED BY SIZE
+                 " STATUS="   DELIMITED BY SIZE
+                 COBDES-STATUS OF COBDES-LNK DELIMITED BY SIZE
+            INTO AUDIT-LINE
+          MOVE AUDIT-LINE TO AUDIT-LOG-REC
+          WRITE AUDIT-LOG-REC
+          CLOSE AUDIT-LOG
+       ELSE
+          SET COBDES-AUDIT-FAILED OF COBDES-LNK TO TRUE
+       END-IF
+    END-IF
+
+    .
+ AUDIT-WRITE-EX.
+    EXIT.
+
+*>----------------------------------------------------------------------
+ BIN2CHAR SECTION.
+*>----------------------------------------------------------------------
+*> Input:  BIN -  8 char array.
+*> Output: BLK - 64 char array.
+
+    PERFORM VARYING I FROM 1 BY 1 UNTIL I > 64
+       MOVE ZEROES TO BLK( I )
+    END-PERFORM
+
+    MOVE 1 TO I
+    MOVE 1 TO K
+
+    PERFORM UNTIL I > 64
+       MOVE BIN( K ) TO CHAR
+       MOVE BIN( K ) TO N
+
+       ADD 1 TO K
+
+       PERFORM VARYING J FROM 1 BY 1 UNTIL J > 8
+          COMPUTE M = 8 - J END-COMPUTE
+
+          PERFORM M TIMES
+             COMPUTE L = N / 2 END-COMPUTE
+             MOVE L TO N
+          END-PERFORM
+
+          CALL "CBL_AND" USING AND-VAL N
+                         BY VALUE LENGTH OF AND-VAL
+
+          MOVE N    TO BLK( I )
+          MOVE CHAR TO N
+          ADD  1    TO I
+       END-PERFORM
+    END-PERFORM
+
+    .     
+ BIN2CHAR-EX.
+     EXIT.
+
+*>----------------------------------------------------------------------
+ CHAR2BIN SECTION.
+*>----------------------------------------------------------------------
+*> Input:  BLK - 64 char array.
+*> Output: BIN -  8 char array.
+
+    PERFORM VARYING I FROM 1 BY 1 UNTIL I > 8
+       MOVE ZEROES TO BIN( I )
+    END-PERFORM
+
+    MOVE 1 TO K
+
+    PERFORM VARYING I FROM 1 BY 1 UNTIL I > 8
+       PERFORM VARYING J FROM 1 BY 1 UNTIL J > 8
+          COMPUTE BIN( I ) = BIN( I ) * 2 END-COMPUTE
+          MOVE BLK( K ) TO N
+          MOVE BIN( I ) TO L
+
+          CALL "CBL_AND" USING AND-VAL N
+                         BY VALUE LENGTH OF AND-VAL
+
+          CALL "CBL_OR"  USING L N
+                         BY VALUE LENGTH OF L
+
+          MOVE N TO BIN( I )
+          ADD 1  TO K
+       END-PERFORM
+    END-PERFORM
+
+    .
+ CHAR2BIN-EX.
+    EXIT.
+	 
+*>----------------------------------------------------------------------
+ SETKEY SECTION.
+*>----------------------------------------------------------------------
+*> Create the key scheduler from the password. 
+*> Input:  BLK - 64 char array.
+*> Output: KS  - 16x48 char array, the key scheduler.
+
+*>  Permuted selection 1.
+    PERFORM VARYING I FROM 1 BY 1 UNTIL I > 28
+       MOVE PC1-C1( I ) TO K
+       MOVE BLK( K )    TO C( I )
+       MOVE PC1-D1( I ) TO L
+       MOVE BLK( L )    TO D( I )
+    END-PERFORM
+
+*>  Iteration key generation for the key scheduler.
+    PERFORM VARYING I FROM 1 BY 1 UNTIL I > 16
+*>     Cycle rotation.
+       PERFORM VARYING K FROM 1 BY 1 UNTIL K > SS( I )
+          MOVE C( 1 ) TO N
+
+          PERFORM VARYING J FROM 1 BY 1 UNTIL J > 27
+             MOVE C( J + 1 ) TO  C( J )
+          END-PERFORM
+
+          MOVE N      TO  C( 28 )
+          MOVE D( 1 ) TO  N
+
+          PERFORM VARYING J FROM 1 BY 1 UNTIL J > 27
+             MOVE D( J + 1 ) TO  D( J )
+          END-PERFORM
+
+          MOVE N TO D( 28 )
+       END-PERFORM
+
+*>     Permuted selection 2.
+*>     The result are in the key scheduler.
+       PERFORM VARYING J FROM 1 BY 1 UNTIL J > 24
+          MOVE PC2-C2( J ) TO K
+          MOVE C( K )      TO KS( I, J )
+
+          COMPUTE L = PC2-D2( J ) - 28 END-COMPUTE
+
+          MOVE D( L ) TO KS( I, J + 24 )
+       END-PERFORM
+    END-PERFORM
+    
+    .
+ SETKEY-EX.
+    EXIT.
+     
+*>----------------------------------------------------------------------
+ CRYPT SECTION.
+*>----------------------------------------------------------------------
+*> One block encryption (df = 0), or decryption (df = 1).
+*> Input: DF - flag
+*> Input / Output:  BLK - 64 char array. 
+
+*>  Permutation of the input bits. 
+    PERFORM VARYING J FROM 1 BY 1 UNTIL J > 64
+       MOVE BLK( IP( J ) ) TO LR-TABLE( J )
+    END-PERFORM
+
+*>  The 16-times main cycle.
+    PERFORM VARYING I FROM 1 BY 1 UNTIL I > 16
+
+*>     Save the R (right) half block, this will be later the L (left).
+       PERFORM VARYING J FROM 1 BY 1 UNTIL J > 32
+          MOVE RRIGHT( J ) TO TEMPL( J )
+       END-PERFORM
+
+*>     Extends R to 48-bits with EX.       
+*>     Modulo 2 sum with the actual iteration key.
+       PERFORM VARYING J FROM 1 BY 1 UNTIL J > 48
+*>        Encryption (df = 0), or decryption (df = 1).
+          COMPUTE K = 17 * DF + I * (1 - 2 * DF) END-COMPUTE
+          
+          MOVE KS( K, J )        TO L
+          MOVE RRIGHT( EX( J ) ) TO N
+
+          CALL "CBL_XOR" USING L N
+                         BY VALUE LENGTH OF L
+
+          MOVE N TO PRES( J ) 
+       END-PERFORM
+       
+*>     Cut the 48-bits in 8 parts 6-bits, and
+*>     replace them with the S-boxes corresponding elements. 
+       PERFORM VARYING J FROM 0 BY 1 UNTIL J > 7
+          COMPUTE T = 6 * J END-COMPUTE
+          
+          COMPUTE M = PRES( T + 1 ) * ( 2 ** 5 ) +
+                      PRES( T + 2 ) * ( 2 ** 3 ) +
+                      PRES( T + 3 ) * ( 2 ** 2 ) +
+                      PRES( T + 4 ) * ( 2 ** 1 ) +
+                      PRES( T + 5 ) * ( 2 ** 0 ) +
+                      PRES( T + 6 ) * ( 2 ** 4 ) 
+          END-COMPUTE
+
+          MOVE S( J + 1, M + 1 ) TO K
+
+          COMPUTE T = 4 * J END-COMPUTE
+
+          COMPUTE N = K / ( 2 ** 3 ) END-COMPUTE
+          CALL "CBL_AND" USING AND-VAL N
+                         BY VALUE LENGTH OF AND-VAL
+          MOVE N TO F( T + 1 ) 
+          
+          COMPUTE N = K / ( 2 ** 2 ) END-COMPUTE
+          CALL "CBL_AND" USING AND-VAL N
+                         BY VALUE LENGTH OF AND-VAL
+          MOVE N TO F( T + 2 ) 
+
+          COMPUTE N = K / ( 2 ** 1 ) END-COMPUTE
+          CALL "CBL_AND" USING AND-VAL N
+                         BY VALUE LENGTH OF AND-VAL
+          MOVE N TO F( T + 3 ) 
+
+          COMPUTE N = K / ( 2 ** 0 ) END-COMPUTE
+          CALL "CBL_AND" USING AND-VAL N
+                         BY VALUE LENGTH OF AND-VAL
+          MOVE N TO F( T + 4 ) 
+       END-PERFORM
+
+*>     P permutation.
+*>     R half block new value is the L half block modulo 2 F(R,K).
+       PERFORM VARYING J FROM 1 BY 1 UNTIL J > 32
+          MOVE F( P( J ) ) TO L
+          MOVE LLEFT( J )  TO N
+
+          CALL "CBL_XOR" USING L N
+                         BY VALUE LENGTH OF L
+
+          MOVE N TO RRIGHT( J ) 
+       END-PERFORM
+       
+*>     R half block old value in the L half block.
+       PERFORM VARYING J FROM 1 BY 1 UNTIL J > 32
+          MOVE TEMPL( J ) TO LLEFT( J ) 
+       END-PERFORM
+    END-PERFORM
+
+*>  Change L and R content.
+    PERFORM VARYING J FROM 1 BY 1 UNTIL J > 32
+       MOVE LLEFT( J )  TO N
+       MOVE RRIGHT( J ) TO LLEFT( J )
+       MOVE N           TO RRIGHT( J )
+    END-PERFORM
+
+*>  After the last permutation, the result is in the block.
+    PERFORM VARYING J FROM 1 BY 1 UNTIL J > 64
+       MOVE LR-TABLE( FP( J ) ) TO BLK( J ) 
+    END-PERFORM
+    
+    .
+ CRYPT-EX.
+    EXIT.
+
+*>----------------------------------------------------------------------
+ AES-MAIN SECTION.
+*>----------------------------------------------------------------------
+*> AES-128 on a single 16-byte block.  CBC chaining works the same
+*> way as the DES path above, just 16 bytes wide instead of 8:
+*> IV-BUFF is pre-whitened into the plaintext
+*> on encrypt, and XORed back in, after decrypting, on decrypt.
+
+    PERFORM AES-KEY-EXPAND
+
+    IF CHAIN-IS-CBC OF COBDES-LNK AND DF OF COBDES-LNK = 0
+       MOVE AES-BUFF OF COBDES-LNK TO CHAIN-TEMP
+       PERFORM VARYING AI FROM 1 BY 1 UNTIL AI > 16
+          MOVE CHAIN-TEMP(AI:1)            TO XOR-BYTE-A
+          MOVE IV-BUFF OF COBDES-LNK(AI:1) TO XOR-BYTE-B
+          CALL "CBL_XOR" USING XOR-BYTE-A XOR-BYTE-B
+                         BY VALUE LENGTH OF XOR-BYTE-A
+          MOVE XOR-BYTE-B TO CHAIN-TEMP(AI:1)
+       END-PERFORM
+       PERFORM VARYING AI FROM 1 BY 1 UNTIL AI > 16
+          COMPUTE AST(AI) = FUNCTION ORD(CHAIN-TEMP(AI:1)) - 1
+       END-PERFORM
+    ELSE
+       PERFORM VARYING AI FROM 1 BY 1 UNTIL AI > 16
+          COMPUTE AST(AI) =
+             FUNCTION ORD(AES-BUFF OF COBDES-LNK(AI:1)) - 1
+       END-PERFORM
+    END-IF
+
+    IF DF OF COBDES-LNK = 0
+       PERFORM AES-ENCRYPT-BLOCK
+    ELSE
+       PERFORM AES-DECRYPT-BLOCK
+    END-IF
+
+    IF CHAIN-IS-CBC OF COBDES-LNK AND DF OF COBDES-LNK = 1
+*>     The ciphertext just consumed becomes next call's IV; capture it
+*>     before AES-BUFF is overwritten with the plaintext below.
+       MOVE AES-BUFF OF COBDES-LNK TO CHAIN-PREV
+       PERFORM VARYING AI FROM 1 BY 1 UNTIL AI > 16
+          MOVE FUNCTION CHAR(AST(AI) + 1) TO CHAIN-TEMP(AI:1)
+       END-PERFORM
+       PERFORM VARYING AI FROM 1 BY 1 UNTIL AI > 16
+          MOVE CHAIN-TEMP(AI:1)            TO XOR-BYTE-A
+          MOVE IV-BUFF OF COBDES-LNK(AI:1) TO XOR-BYTE-B
+          CALL "CBL_XOR" USING XOR-BYTE-A XOR-BYTE-B
+                         BY VALUE LENGTH OF XOR-BYTE-A
+          MOVE XOR-BYTE-B TO CHAIN-TEMP(AI:1)
+       END-PERFORM
+       MOVE CHAIN-TEMP TO AES-BUFF OF COBDES-LNK
+       MOVE CHAIN-PREV TO IV-BUFF  OF COBDES-LNK
+    ELSE
+       PERFORM VARYING AI FROM 1 BY 1 UNTIL AI > 16
+          MOVE FUNCTION CHAR(AST(AI) + 1)
+            TO AES-BUFF OF COBDES-LNK(AI:1)
+       END-PERFORM
+       IF CHAIN-IS-CBC OF COBDES-LNK AND DF OF COBDES-LNK = 0
+          MOVE AES-BUFF OF COBDES-LNK TO IV-BUFF OF COBDES-LNK(1:16)
+       END-IF
+    END-IF
+
+    .
+ AES-MAIN-EX.
+    EXIT.
+
+*>----------------------------------------------------------------------
+ AES-KEY-EXPAND SECTION.
+*>----------------------------------------------------------------------
+*> Standard Rijndael key schedule for Nk = 4, Nr = 10 (AES-128): the
+*> first 4 words of the schedule are the key itself; each later word is
+*> the word 4 back XORed with either the previous word (most of the
+*> time) or, every 4th word, SubWord(RotWord(previous word)) XOR Rcon.
+
+    PERFORM VARYING AI FROM 1 BY 1 UNTIL AI > 16
+       COMPUTE AKB(AI) =
+          FUNCTION ORD(AES-KEY OF COBDES-LNK(AI:1)) - 1
+       MOVE AKB(AI) TO AWK(AI)
+    END-PERFORM
+
+    PERFORM VARYING AW FROM 4 BY 1 UNTIL AW > 43
+       COMPUTE AI = AW * 4
+       COMPUTE AR = AI - 4
+       MOVE AWK(AR + 1) TO ATW(1)
+       MOVE AWK(AR + 2) TO ATW(2)
+       MOVE AWK(AR + 3) TO ATW(3)
+       MOVE AWK(AR + 4) TO ATW(4)
+
+       IF FUNCTION MOD(AW, 4) = 0
+*>        RotWord, then SubWord, then XOR in this word's round constant.
+          MOVE ATW(1) TO AB0
+          MOVE ATW(2) TO ATW(1)
+          MOVE ATW(3) TO ATW(2)
+          MOVE ATW(4) TO ATW(3)
+          MOVE AB0    TO ATW(4)
+          MOVE SB(ATW(1) + 1) TO ATW(1)
+          MOVE SB(ATW(2) + 1) TO ATW(2)
+          MOVE SB(ATW(3) + 1) TO ATW(3)
+          MOVE SB(ATW(4) + 1) TO ATW(4)
+          COMPUTE AJ = AW / 4
+          MOVE ATW(1) TO AX1
+          MOVE RC(AJ) TO AX2
+          PERFORM XOR-BYTES
+          MOVE AX3 TO ATW(1)
+       END-IF
+
+       PERFORM VARYING AJ FROM 1 BY 1 UNTIL AJ > 4
+          MOVE AWK(AI - 16 + AJ) TO AX1
+          MOVE ATW(AJ)           TO AX2
+          PERFORM XOR-BYTES
+          MOVE AX3 TO AWK(AI + AJ)
+       END-PERFORM
+    END-PERFORM
+
+    .
+ AES-KEY-EXPAND-EX.
+    EXIT.
+
+*>----------------------------------------------------------------------
+ AES-ENCRYPT-BLOCK SECTION.
+*>----------------------------------------------------------------------
+    MOVE 0 TO ARND
+    PERFORM ADD-ROUND-KEY
+
+    PERFORM VARYING ARND FROM 1 BY 1 UNTIL ARND > 9
+       PERFORM SUB-BYTES
+       PERFORM SHIFT-ROWS
+       PERFORM MIX-COLUMNS
+       PERFORM ADD-ROUND-KEY
+    END-PERFORM
+
+    MOVE 10 TO ARND
+    PERFORM SUB-BYTES
+    PERFORM SHIFT-ROWS
+    PERFORM ADD-ROUND-KEY
+
+    .
+ AES-ENCRYPT-BLOCK-EX.
+    EXIT.
+
+*>----------------------------------------------------------------------
+ AES-DECRYPT-BLOCK SECTION.
+*>----------------------------------------------------------------------
+    MOVE 10 TO ARND
+    PERFORM ADD-ROUND-KEY
+
+    PERFORM VARYING ARND FROM 9 BY -1 UNTIL ARND < 1
+       PERFORM INV-SHIFT-ROWS
+       PERFORM INV-SUB-BYTES
+       PERFORM ADD-ROUND-KEY
+       PERFORM INV-MIX-COLUMNS
+    END-PERFORM
+
+    MOVE 0 TO ARND
+    PERFORM INV-SHIFT-ROWS
+    PERFORM INV-SUB-BYTES
+    PERFORM ADD-ROUND-KEY
+
+    .
+ AES-DECRYPT-BLOCK-EX.
+    EXIT.
+
+*>----------------------------------------------------------------------
+ SUB-BYTES SECTION.
+*>----------------------------------------------------------------------
+    PERFORM VARYING AI FROM 1 BY 1 UNTIL AI > 16
+       MOVE SB(AST(AI) + 1) TO AST(AI)
+    END-PERFORM
+    .
+ SUB-BYTES-EX.
+    EXIT.
+
+*>----------------------------------------------------------------------
+ INV-SUB-BYTES SECTION.
+*>----------------------------------------------------------------------
+    PERFORM VARYING AI FROM 1 BY 1 UNTIL AI > 16
+       MOVE ISB(AST(AI) + 1) TO AST(AI)
+    END-PERFORM
+    .
+ INV-SUB-BYTES-EX.
+    EXIT.
+
+*>----------------------------------------------------------------------
+ SHIFT-ROWS SECTION.
+*>----------------------------------------------------------------------
+*> Row R (0-based) rotates left by R columns; the state is stored
+*> column-major, AST(row + 4*col + 1), so row 0 (AST 1,5,9,13) is left
+*> untouched and rows 1-3 are permuted here.
+
+    MOVE AST(2)  TO AB0
+    MOVE AST(6)  TO AB1
+    MOVE AST(10) TO AB2
+    MOVE AST(14) TO AB3
+    MOVE AB1 TO AST(2)
+    MOVE AB2 TO AST(6)
+    MOVE AB3 TO AST(10)
+    MOVE AB0 TO AST(14)
+
+    MOVE AST(3)  TO AB0
+    MOVE AST(7)  TO AB1
+    MOVE AST(11) TO AB2
+    MOVE AST(15) TO AB3
+    MOVE AB2 TO AST(3)
+    MOVE AB3 TO AST(7)
+    MOVE AB0 TO AST(11)
+    MOVE AB1 TO AST(15)
+
+    MOVE AST(4)  TO AB0
+    MOVE AST(8)  TO AB1
+    MOVE AST(12) TO AB2
+    MOVE AST(16) TO AB3
+    MOVE AB3 TO AST(4)
+    MOVE AB0 TO AST(8)
+    MOVE AB1 TO AST(12)
+    MOVE AB2 TO AST(16)
+
+    .
+ SHIFT-ROWS-EX.
+    EXIT.
+
+*>----------------------------------------------------------------------
+ INV-SHIFT-ROWS SECTION.
+*>----------------------------------------------------------------------
+*> Same rows as SHIFT-ROWS, rotated right instead of left.
+
+    MOVE AST(2)  TO AB0
+    MOVE AST(6)  TO AB1
+    MOVE AST(10) TO AB2
+    MOVE AST(14) TO AB3
+    MOVE AB3 TO AST(2)
+    MOVE AB0 TO AST(6)
+    MOVE AB1 TO AST(10)
+    MOVE AB2 TO AST(14)
+
+    MOVE AST(3)  TO AB0
+    MOVE AST(7)  TO AB1
+    MOVE AST(11) TO AB2
+    MOVE AST(15) TO AB3
+    MOVE AB2 TO AST(3)
+    MOVE AB3 TO AST(7)
+    MOVE AB0 TO AST(11)
+    MOVE AB1 TO AST(15)
+
+    MOVE AST(4)  TO AB0
+    MOVE AST(8)  TO AB1
+    MOVE AST(12) TO AB2
+    MOVE AST(16) TO AB3
+    MOVE AB1 TO AST(4)
+    MOVE AB2 TO AST(8)
+    MOVE AB3 TO AST(12)
+    MOVE AB0 TO AST(16)
+
+    .
+ INV-SHIFT-ROWS-EX.
+    EXIT.
+
+*>----------------------------------------------------------------------
+ MIX-COLUMNS SECTION.
+*>----------------------------------------------------------------------
+*> Each column s0..s3 mixes to 2*s0^3*s1^s2^s3, s0^2*s1^3*s2^s3,
+*> s0^s1^2*s2^3*s3, 3*s0^s1^s2^2*s3 (all arithmetic in GF(2^8)).
+
+    PERFORM VARYING AC FROM 0 BY 1 UNTIL AC > 3
+       COMPUTE AI = AC * 4
+       MOVE AST(AI + 1) TO AB0
+       MOVE AST(AI + 2) TO AB1
+       MOVE AST(AI + 3) TO AB2
+       MOVE AST(AI + 4) TO AB3
+
+       MOVE AB0 TO AN
+       PERFORM XTIME
+       MOVE AN TO ANS0
+       MOVE AB1 TO AN
+       PERFORM GF-MUL3
+       MOVE ANS0 TO AX1
+       MOVE AN   TO AX2
+       PERFORM XOR-BYTES
+       MOVE AX3 TO AX1
+       MOVE AB2 TO AX2
+       PERFORM XOR-BYTES
+       MOVE AX3 TO AX1
+       MOVE AB3 TO AX2
+       PERFORM XOR-BYTES
+       MOVE AX3 TO ANS0
+
+       MOVE AB1 TO AN
+       PERFORM XTIME
+       MOVE AN TO ANS1
+       MOVE AB2 TO AN
+       PERFORM GF-MUL3
+       MOVE ANS1 TO AX1
+       MOVE AN   TO AX2
+       PERFORM XOR-BYTES
+       MOVE AX3 TO AX1
+       MOVE AB0 TO AX2
+       PERFORM XOR-BYTES
+       MOVE AX3 TO AX1
+       MOVE AB3 TO AX2
+       PERFORM XOR-BYTES
+       MOVE AX3 TO ANS1
+
+       MOVE AB2 TO AN
+       PERFORM XTIME
+       MOVE AN TO ANS2
+       MOVE AB3 TO AN
+       PERFORM GF-MUL3
+       MOVE ANS2 TO AX1
+       MOVE AN   TO AX2
+       PERFORM XOR-BYTES
+       MOVE AX3 TO AX1
+       MOVE AB0 TO AX2
+       PERFORM XOR-BYTES
+       MOVE AX3 TO AX1
+       MOVE AB1 TO AX2
+       PERFORM XOR-BYTES
+       MOVE AX3 TO ANS2
+
+       MOVE AB3 TO AN
+       PERFORM XTIME
+       MOVE AN TO ANS3
+       MOVE AB0 TO AN
+       PERFORM GF-MUL3
+       MOVE ANS3 TO AX1
+       MOVE AN   TO AX2
+       PERFORM XOR-BYTES
+       MOVE AX3 TO AX1
+       MOVE AB1 TO AX2
+       PERFORM XOR-BYTES
+       MOVE AX3 TO AX1
+       MOVE AB2 TO AX2
+       PERFORM XOR-BYTES
+       MOVE AX3 TO ANS3
+
+       MOVE ANS0 TO AST(AI + 1)
+       MOVE ANS1 TO AST(AI + 2)
+       MOVE ANS2 TO AST(AI + 3)
+       MOVE ANS3 TO AST(AI + 4)
+    END-PERFORM
+
+    .
+ MIX-COLUMNS-EX.
+    EXIT.
+
+*>----------------------------------------------------------------------
+ INV-MIX-COLUMNS SECTION.
+*>----------------------------------------------------------------------
+*> Inverse of MIX-COLUMNS: each column becomes 14*s0^11*s1^13*s2^9*s3,
+*> 9*s0^14*s1^11*s2^13*s3, 13*s0^9*s1^14*s2^11*s3, 11*s0^13*s1^9*s2^14*s3.
+
+    PERFORM VARYING AC FROM 0 BY 1 UNTIL AC > 3
+       COMPUTE AI = AC * 4
+       MOVE AST(AI + 1) TO AB0
+       MOVE AST(AI + 2) TO AB1
+       MOVE AST(AI + 3) TO AB2
+       MOVE AST(AI + 4) TO AB3
+
+       MOVE AB0 TO AN
+       PERFORM GF-MUL14
+       MOVE AN TO ANS0
+       MOVE AB1 TO AN
+       PERFORM GF-MUL11
+       MOVE ANS0 TO AX1
+       MOVE AN   TO AX2
+       PERFORM XOR-BYTES
+       MOVE AX3 TO AACC
+       MOVE AB2 TO AN
+       PERFORM GF-MUL13
+       MOVE AACC TO AX1
+       MOVE AN   TO AX2
+       PERFORM XOR-BYTES
+       MOVE AX3 TO AACC
+       MOVE AB3 TO AN
+       PERFORM GF-MUL9
+       MOVE AACC TO AX1
+       MOVE AN   TO AX2
+       PERFORM XOR-BYTES
+       MOVE AX3 TO ANS0
+
+       MOVE AB0 TO AN
+       PERFORM GF-MUL9
+       MOVE AN TO ANS1
+       MOVE AB1 TO AN
+       PERFORM GF-MUL14
+       MOVE ANS1 TO AX1
+       MOVE AN   TO AX2
+       PERFORM XOR-BYTES
+       MOVE AX3 TO AACC
+       MOVE AB2 TO AN
+       PERFORM GF-MUL11
+       MOVE AACC TO AX1
+       MOVE AN   TO AX2
+       PERFORM XOR-BYTES
+       MOVE AX3 TO AACC
+       MOVE AB3 TO AN
+       PERFORM GF-MUL13
+       MOVE AACC TO AX1
+       MOVE AN   TO AX2
+       PERFORM XOR-BYTES
+       MOVE AX3 TO ANS1
+
+       MOVE AB0 TO AN
+       PERFORM GF-MUL13
+       MOVE AN TO ANS2
+       MOVE AB1 TO AN
+       PERFORM GF-MUL9
+       MOVE ANS2 TO AX1
+       MOVE AN   TO AX2
+       PERFORM XOR-BYTES
+       MOVE AX3 TO AACC
+       MOVE AB2 TO AN
+       PERFORM GF-MUL14
+       MOVE AACC TO AX1
+       MOVE AN   TO AX2
+       PERFORM XOR-BYTES
+       MOVE AX3 TO AACC
+       MOVE AB3 TO AN
+       PERFORM GF-MUL11
+       MOVE AACC TO AX1
+       MOVE AN   TO AX2
+       PERFORM XOR-BYTES
+       MOVE AX3 TO ANS2
+
+       MOVE AB0 TO AN
+       PERFORM GF-MUL11
+       MOVE AN TO ANS3
+       MOVE AB1 TO AN
+       PERFORM GF-MUL13
+       MOVE ANS3 TO AX1
+       MOVE AN   TO AX2
+       PERFORM XOR-BYTES
+       MOVE AX3 TO AACC
+       MOVE AB2 TO AN
+       PERFORM GF-MUL9
+       MOVE AACC TO AX1
+       MOVE AN   TO AX2
+       PERFORM XOR-BYTES
+       MOVE AX3 TO AACC
+       MOVE AB3 TO AN
+       PERFORM GF-MUL14
+       MOVE AACC TO AX1
+       MOVE AN   TO AX2
+       PERFORM XOR-BYTES
+       MOVE AX3 TO ANS3
+
+       MOVE ANS0 TO AST(AI + 1)
+       MOVE ANS1 TO AST(AI + 2)
+       MOVE ANS2 TO AST(AI + 3)
+       MOVE ANS3 TO AST(AI + 4)
+    END-PERFORM
+
+    .
+ INV-MIX-COLUMNS-EX.
+    EXIT.
+
+*>----------------------------------------------------------------------
+ ADD-ROUND-KEY SECTION.
+*>----------------------------------------------------------------------
+    COMPUTE AR = ARND * 16
+    PERFORM VARYING AI FROM 1 BY 1 UNTIL AI > 16
+       MOVE AST(AI)      TO AX1
+       MOVE AWK(AR + AI) TO AX2
+       PERFORM XOR-BYTES
+       MOVE AX3 TO AST(AI)
+    END-PERFORM
+    .
+ ADD-ROUND-KEY-EX.
+    EXIT.
+
+*>----------------------------------------------------------------------
+ XOR-BYTES SECTION.
+*>----------------------------------------------------------------------
+*> AX3 := AX1 XOR AX2.  CBL_XOR's second argument receives the result
+*> (see CRYPT SECTION above for the original precedent), so a throwaway
+*> copy of AX1 is XORed with AX2, leaving the caller's AX1/AX2 intact.
+
+    MOVE AX1 TO AX3
+    CALL "CBL_XOR" USING AX2 AX3 BY VALUE LENGTH OF AX3
+    .
+ XOR-BYTES-EX.
+    EXIT.
+
+*>----------------------------------------------------------------------
+ XTIME SECTION.
+*>----------------------------------------------------------------------
+*> Doubles AN in GF(2^8), reduction polynomial x^8+x^4+x^3+x+1 (0x11B):
+*> shift left one bit and, if a bit was carried out of the top, XOR
+*> back in the low byte of the reduction polynomial (0x1B = 27).
+
+    IF AN >= 128
+       COMPUTE AN = (AN - 128) * 2
+       MOVE AN TO ATX1
+       MOVE 27 TO ATX2
+       CALL "CBL_XOR" USING ATX1 ATX2 BY VALUE LENGTH OF ATX2
+       MOVE ATX2 TO AN
+    ELSE
+       COMPUTE AN = AN * 2
+    END-IF
+    .
+ XTIME-EX.
+    EXIT.
+
+*>----------------------------------------------------------------------
+ GF-MUL3 SECTION.
+*>----------------------------------------------------------------------
+*> AN := 3 * AN in GF(2^8): 3x = 2x ^ x.
+    MOVE AN TO AX2
+    PERFORM XTIME
+    MOVE AN TO AX1
+    PERFORM XOR-BYTES
+    MOVE AX3 TO AN
+    .
+ GF-MUL3-EX.
+    EXIT.
+
+*>----------------------------------------------------------------------
+ GF-MUL9 SECTION.
+*>----------------------------------------------------------------------
+*> AN := 9 * AN in GF(2^8): 9x = 8x ^ x.
+    MOVE AN TO AX2
+    PERFORM XTIME
+    MOVE AN TO AM2
+    PERFORM XTIME
+    MOVE AN TO AM4
+    PERFORM XTIME
+    MOVE AN TO AM8
+    MOVE AM8 TO AX1
+    PERFORM XOR-BYTES
+    MOVE AX3 TO AN
+    .
+ GF-MUL9-EX.
+    EXIT.
+
+*>----------------------------------------------------------------------
+ GF-MUL11 SECTION.
+*>----------------------------------------------------------------------
+*> AN := 11 * AN in GF(2^8): 11x = 8x ^ 2x ^ x.
+    MOVE AN TO AX2
+    PERFORM XTIME
+    MOVE AN TO AM2
+    PERFORM XTIME
+    MOVE AN TO AM4
+    PERFORM XTIME
+    MOVE AN TO AM8
+    MOVE AM8 TO AX1
+    PERFORM XOR-BYTES
+    MOVE AX3 TO AX1
+    MOVE AM2 TO AX2
+    PERFORM XOR-BYTES
+    MOVE AX3 TO AN
+    .
+ GF-MUL11-EX.
+    EXIT.
+
+*>----------------------------------------------------------------------
+ GF-MUL13 SECTION.
+*>----------------------------------------------------------------------
+*> AN := 13 * AN in GF(2^8): 13x = 8x ^ 4x ^ x.
+    MOVE AN TO AX2
+    PERFORM XTIME
+    MOVE AN TO AM2
+    PERFORM XTIME
+    MOVE AN TO AM4
+    PERFORM XTIME
+    MOVE AN TO AM8
+    MOVE AM8 TO AX1
+    PERFORM XOR-BYTES
+    MOVE AX3 TO AX1
+    MOVE AM4 TO AX2
+    PERFORM XOR-BYTES
+    MOVE AX3 TO AN
+    .
+ GF-MUL13-EX.
+    EXIT.
+
+*>----------------------------------------------------------------------
+ GF-MUL14 SECTION.
+*>----------------------------------------------------------------------
+*> AN := 14 * AN in GF(2^8): 14x = 8x ^ 4x ^ 2x.
+    MOVE AN TO AX2
+    PERFORM XTIME
+    MOVE AN TO AM2
+    PERFORM XTIME
+    MOVE AN TO AM4
+    PERFORM XTIME
+    MOVE AN TO AM8
+    MOVE AM8 TO AX1
+    MOVE AM4 TO AX2
+    PERFORM XOR-BYTES
+    MOVE AX3 TO AX1
+    MOVE AM2 TO AX2
+    PERFORM XOR-BYTES
+    MOVE AX3 TO AN
+    .
+ GF-MUL14-EX.
+    EXIT.
+
+*>----------------------------------------------------------------------
+*> Self-test / known-answer-test entry point.  A second
+*> callable entry point into this same subroutine, alongside "COBDES",
+*> so an operator or a start-up check can confirm both ciphers still
+*> match their published test vectors without having to wire up a
+*> separate program.  Runs the DES and AES-128 FIPS example vectors and
+*> reports COBDES-OK, or which side failed, in COBDES-STATUS.
+*>----------------------------------------------------------------------
+ ENTRY "COBDES-SELFTEST" USING COBDES-LNK.
+
+    SET COBDES-OK OF COBDES-LNK TO TRUE
+
+*> DES, ECB, the published NIST/FIPS example vector: key
+*> 133457799BBCDFF1 encrypting plaintext 0123456789ABCDEF must produce
+*> ciphertext 85E813540F0AB405.
+    MOVE 0                TO DF OF COBDES-LNK
+    MOVE 0                TO ALGO OF COBDES-LNK
+    MOVE 0                TO CHAIN-MODE OF COBDES-LNK
+    MOVE 0                TO PW-MIN-LEN OF COBDES-LNK
+    MOVE 0                TO AUDIT-ON-FLAG OF COBDES-LNK
+    MOVE X"133457799BBCDFF1" TO PW OF COBDES-LNK
+    MOVE X"0123456789ABCDEF" TO DATA-BUFF OF COBDES-LNK
+    PERFORM DES-DISPATCH
+
+    IF DATA-BUFF OF COBDES-LNK NOT = X"85E813540F0AB405"
+       SET COBDES-SELFTEST-DES-BAD OF COBDES-LNK TO TRUE
+    END-IF
+
+*> Round-trip the same vector back to plaintext as a second check that
+*> decryption, not just encryption, matches.
+    MOVE 1                TO DF OF COBDES-LNK
+    MOVE X"85E813540F0AB405" TO DATA-BUFF OF COBDES-LNK
+    PERFORM DES-DISPATCH
+
+    IF DATA-BUFF OF COBDES-LNK NOT = X"0123456789ABCDEF"
+       SET COBDES-SELFTEST-DES-BAD OF COBDES-LNK TO TRUE
+    END-IF
+
+*> AES-128, the published FIPS-197 Appendix B example: key
+*> 000102030405060708090a0b0c0d0e0f encrypting plaintext
+*> 00112233445566778899aabbccddeeff must produce ciphertext
+*> 69c4e0d86a7b0430d8cdb78070b4c55a.
+    MOVE 0                TO DF OF COBDES-LNK
+    MOVE 1                TO ALGO OF COBDES-LNK
+    MOVE 0                TO CHAIN-MODE OF COBDES-LNK
+    MOVE X"000102030405060708090A0B0C0D0E0F" TO AES-KEY OF COBDES-LNK
+    MOVE X"00112233445566778899AABBCCDDEEFF" TO AES-BUFF OF COBDES-LNK
+    PERFORM DES-DISPATCH
+
+    IF AES-BUFF OF COBDES-LNK
+       NOT = X"69C4E0D86A7B0430D8CDB78070B4C55A"
+       SET COBDES-SELFTEST-AES-BAD OF COBDES-LNK TO TRUE
+    END-IF
+
+    GOBACK.
