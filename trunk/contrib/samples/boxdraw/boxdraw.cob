@@ -13,28 +13,56 @@
       *> 
       *> Published under GNU General Public License. 
       *> 
-       Data division. 
-       Working-storage section. 
+       Data division.
+       Working-storage section.
       *>
-      *> MS DOS box characters. 
-       01  box-dos-line-horizontal        pic x(01) value x"cd". 
-       01  box-dos-line-vertical          pic x(01) value x"ba". 
-       01  box-dos-top-left               pic x(01) value x"c9". 
-       01  box-dos-top-right              pic x(01) value x"bb". 
-       01  box-dos-bottom-left            pic x(01) value x"c8". 
-       01  box-dos-bottom-right           pic x(01) value x"bc". 
-      *> 
-      *> UTF-8 box characters. 
-       01  box-utf8-line-horizontal       pic x(03) value x"e29590". 
-       01  box-utf8-line-vertical         pic x(03) value x"e29591". 
-       01  box-utf8-top-left              pic x(03) value x"e29594". 
-       01  box-utf8-top-right             pic x(03) value x"e29597". 
-       01  box-utf8-bottom-left           pic x(03) value x"e2959a". 
-       01  box-utf8-bottom-right          pic x(03) value x"e2959d". 
+       copy "box-chars.cpy".
       *>
-       Procedure division. 
-      *> MS DOS box characters. 
-          Display " ". 
+      *> Terminal capability check - used only when BOXDRAW_CHARSET is
+      *> not set, to guess DOS vs UTF-8 from the session's own LANG or
+      *> TERM setting.
+       01  term-env                       pic x(60).
+       01  bx-utf-tally                   pic 9 value zero.
+      *>
+       Procedure division.
+      *> Startup capability check, folded in ahead of the diagnostic
+      *> display below so a session picks its box-drawing charset
+      *> automatically.
+          Accept bx-mode-ws from environment "BOXDRAW_CHARSET"
+              on exception
+                  move spaces to bx-mode-ws
+          end-accept.
+          If bx-mode-auto
+              Accept term-env from environment "LANG"
+                  on exception
+                      move spaces to term-env
+              end-accept
+              If term-env is equal to spaces
+                  Accept term-env from environment "TERM"
+                      on exception
+                          move spaces to term-env
+                  end-accept.
+              Inspect term-env tallying bx-utf-tally for all "UTF".
+              If bx-utf-tally > 0
+                  move "UTF8" to bx-mode-ws
+              else
+                  move "DOS" to bx-mode-ws.
+          If bx-mode-dos
+              move box-dos-line-horizontal  to box-line-horizontal
+              move box-dos-line-vertical    to box-line-vertical
+              move box-dos-top-left         to box-top-left
+              move box-dos-top-right        to box-top-right
+              move box-dos-bottom-left      to box-bottom-left
+              move box-dos-bottom-right     to box-bottom-right
+          else
+              move box-utf8-line-horizontal to box-line-horizontal
+              move box-utf8-line-vertical    to box-line-vertical
+              move box-utf8-top-left         to box-top-left
+              move box-utf8-top-right        to box-top-right
+              move box-utf8-bottom-left      to box-bottom-left
+              move box-utf8-bottom-right     to box-bottom-right.
+      *> MS DOS box characters.
+          Display " ".
           Display "MS DOS box characters. ".
           Display "If these display correctly, this computer is MS DOS compatible. ". 
       *> 
@@ -65,9 +93,21 @@
           Display "║". 
           Display "╔". 
           Display "╗". 
-          Display "╚". 
-          Display "╝". 
-      *> 
-          Display " ". 
-          Goback. 
-      *> 
+          Display "╚".
+          Display "╝".
+      *>
+      *> Recommended charset for this session.
+          Display " ".
+          Display "Recommended box characters for this session ("
+              bx-mode-ws (1:4) "). ".
+      *>
+          Display box-line-horizontal.
+          Display box-line-vertical.
+          Display box-top-left.
+          Display box-top-right.
+          Display box-bottom-left.
+          Display box-bottom-right.
+      *>
+          Display " ".
+          Goback.
+      *>
