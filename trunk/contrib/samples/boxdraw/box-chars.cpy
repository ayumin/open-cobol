@@ -0,0 +1,52 @@
+      *> ***************************************************************
+      *> Copybook:  box-chars.cpy
+      *> Purpose:   Shared box-drawing character constants (MS DOS code
+      *>            page 437 line-drawing glyphs and their UTF-8
+      *>            equivalents), plus a runtime charset flag so a
+      *>            program can pick one set automatically instead of
+      *>            always displaying both side by side.
+      *>
+      *>            The copying program is responsible for deciding
+      *>            BX-MODE-WS (normally by checking BOXDRAW_CHARSET
+      *>            from the environment, and falling back to a look
+      *>            at LANG/TERM for a UTF-8 hint when that is unset)
+      *>            and then moving the matching set of BOX-DOS-xxx /
+      *>            BOX-UTF8-xxx fields into the BOX-xxx "active"
+      *>            fields below, since this copybook only supplies
+      *>            data items, no executable code.
+      *> ***************************************************************
+      *> MS DOS box characters.
+       01  box-dos-line-horizontal   pic x(01) value x"cd".
+       01  box-dos-line-vertical     pic x(01) value x"ba".
+       01  box-dos-top-left          pic x(01) value x"c9".
+       01  box-dos-top-right         pic x(01) value x"bb".
+       01  box-dos-bottom-left       pic x(01) value x"c8".
+       01  box-dos-bottom-right     pic x(01) value x"bc".
+      *>
+      *> UTF-8 box characters.
+       01  box-utf8-line-horizontal  pic x(03) value x"e29590".
+       01  box-utf8-line-vertical    pic x(03) value x"e29591".
+       01  box-utf8-top-left        pic x(03) value x"e29594".
+       01  box-utf8-top-right       pic x(03) value x"e29597".
+       01  box-utf8-bottom-left     pic x(03) value x"e2959a".
+       01  box-utf8-bottom-right    pic x(03) value x"e2959d".
+      *>
+      *> BOXDRAW_CHARSET values.  Blank/unset means auto-detect from
+      *> the terminal's own environment (LANG/TERM) at startup - see
+      *> the copying program's capability check.  "DOS" and "UTF8"
+      *> force that charset regardless of what auto-detection would
+      *> have picked.
+       01  bx-mode-ws                pic x(16).
+           88  bx-mode-auto          value spaces.
+           88  bx-mode-dos           value "DOS".
+           88  bx-mode-utf8          value "UTF8".
+      *>
+      *> Active box-drawing characters, filled by the copying program's
+      *> capability check from the DOS or UTF-8 set above.  Sized to
+      *> hold either a 1-byte DOS glyph or a 3-byte UTF-8 glyph.
+       01  box-line-horizontal       pic x(03).
+       01  box-line-vertical         pic x(03).
+       01  box-top-left              pic x(03).
+       01  box-top-right             pic x(03).
+       01  box-bottom-left           pic x(03).
+       01  box-bottom-right         pic x(03).
