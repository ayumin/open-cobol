@@ -16,14 +16,7 @@ Colors*> Purpose:   Show the GNU Cobol default colour palette
 
        data division.
        working-storage section.
-       01 black   constant as 0.
-       01 blue    constant as 1.
-       01 green   constant as 2.
-       01 cyan    constant as 3.
-       01 red     constant as 4.
-       01 magenta constant as 5.
-       01 brown   constant as 6.
-       01 white   constant as 7.
+       copy "colour-palette.cpy".
 
        01 anykey  pic x.
 
@@ -35,93 +28,99 @@ Colors*> Purpose:   Show the GNU Cobol default colour palette
                value "default          highlight        "
                    & "lowlight         reverse-video    "
                    & "blink".
-          05 line  +4 column 1 value "Black   0" foreground-color black.
-          05 line  +5 column 1 value "Blue    1" foreground-color blue.
-          05 line  +6 column 1 value "Green   2" foreground-color green.
-          05 line  +7 column 1 value "Cyan    3" foreground-color cyan.
-          05 line  +8 column 1 value "Red     4" foreground-color red.
+          05 line  +4 column 1 value "Black   0"
+                                         foreground-color cp-fg-black.
+          05 line  +5 column 1 value "Blue    1"
+                                         foreground-color cp-fg-blue.
+          05 line  +6 column 1 value "Green   2"
+                                         foreground-color cp-fg-green.
+          05 line  +7 column 1 value "Cyan    3"
+                                         foreground-color cp-fg-cyan.
+          05 line  +8 column 1 value "Red     4"
+                                         foreground-color cp-fg-red.
           05 line  +9 column 1 value "Magenta 5"
-                                         foreground-color magenta.
-          05 line +10 column 1 value "Brown   6" foreground-color brown.
+                                         foreground-color cp-fg-magenta.
+          05 line +10 column 1 value "Brown   6"
+                                         foreground-color cp-fg-brown.
           05 line +11 column 1 value "White   7"
-                                         foreground-color white
-                                         background-color black.
+                                         foreground-color cp-fg-white
+                                         background-color cp-bg-white.
 
           05 line  +4 column 18 value "Black   0"
-                               highlight foreground-color black
-                                         background-color white.
+                               highlight foreground-color cp-black
+                                         background-color cp-white.
           05 line  +5 column 18 value "Blue    1"
-                               highlight foreground-color blue.
+                               highlight foreground-color cp-blue.
           05 line  +6 column 18 value "Green   2"
-                               highlight foreground-color green.
+                               highlight foreground-color cp-green.
           05 line  +7 column 18 value "Cyan    3"
-                               highlight foreground-color cyan.
+                               highlight foreground-color cp-cyan.
           05 line  +8 column 18 value "Red     4"
-                               highlight foreground-color red.
+                               highlight foreground-color cp-red.
           05 line  +9 column 18 value "Magenta 5"
-                               highlight foreground-color magenta.
+                               highlight foreground-color cp-magenta.
           05 line +10 column 18 value "Brown   6"
-                               highlight foreground-color brown.
+                               highlight foreground-color cp-brown.
           05 line +11 column 18 value "White   7"
-                               highlight foreground-color white
-                                         background-color black.
+                               highlight foreground-color cp-white
+                                         background-color cp-black.
 
           05 line  +4 column 35 value "Black   0"
-                               lowlight  foreground-color black
-                                         background-color white.
+                               lowlight  foreground-color cp-black
+                                         background-color cp-white.
           05 line  +5 column 35 value "Blue    1"
-                               lowlight  foreground-color blue.
+                               lowlight  foreground-color cp-blue.
           05 line  +6 column 35 value "Green   2"
-                               lowlight  foreground-color green.
+                               lowlight  foreground-color cp-green.
           05 line  +7 column 35 value "Cyan    3"
-                               lowlight  foreground-color cyan.
+                               lowlight  foreground-color cp-cyan.
           05 line  +8 column 35 value "Red     4"
-                               lowlight  foreground-color red.
+                               lowlight  foreground-color cp-red.
           05 line  +9 column 35 value "Magenta 5"
-                               lowlight  foreground-color magenta.
+                               lowlight  foreground-color cp-magenta.
           05 line +10 column 35 value "Brown   6"
-                               lowlight  foreground-color brown.
+                               lowlight  foreground-color cp-brown.
           05 line +11 column 35 value "White   7"
-                               lowlight  foreground-color white
-                                         background-color black.
+                               lowlight  foreground-color cp-white
+                                         background-color cp-black.
 
           05 line  +4 column 52 value "Black   0"
-                          reverse-video  foreground-color black
-                                         background-color white.
+                          reverse-video  foreground-color cp-black
+                                         background-color cp-white.
           05 line  +5 column 52 value "Blue    1"
-                          reverse-video  foreground-color blue.
+                          reverse-video  foreground-color cp-blue.
           05 line  +6 column 52 value "Green   2"
-                          reverse-video  foreground-color green.
+                          reverse-video  foreground-color cp-green.
           05 line  +7 column 52 value "Cyan    3"
-                          reverse-video  foreground-color cyan.
+                          reverse-video  foreground-color cp-cyan.
           05 line  +8 column 52 value "Red     4"
-                          reverse-video  foreground-color red.
+                          reverse-video  foreground-color cp-red.
           05 line  +9 column 52 value "Magenta 5"
-                          reverse-video  foreground-color magenta.
+                          reverse-video  foreground-color cp-magenta.
           05 line +10 column 52 value "Brown   6"
-                          reverse-video  foreground-color brown.
+                          reverse-video  foreground-color cp-brown.
           05 line +11 column 52 value "White   7"
-                          reverse-video  foreground-color white
-                                         background-color black.
+                          reverse-video  foreground-color cp-white
+                                         background-color cp-black.
 
           05 line  +4 column 69 value "Black   0"
-                                  blink  foreground-color black
-                                         background-color white.
+                                  blink  foreground-color cp-black
+                                         background-color cp-white.
           05 line  +5 column 69 value "Blue    1"
-                                  blink  foreground-color blue.
+                                  blink  foreground-color cp-blue.
           05 line  +6 column 69 value "Green   2"
-                                  blink  foreground-color green.
+                                  blink  foreground-color cp-green.
           05 line  +7 column 69 value "Cyan    3"
-                                  blink  foreground-color cyan.
+                                  blink  foreground-color cp-cyan.
           05 line  +8 column 69 value "Red     4"
-                                  blink  foreground-color red.
+                                  blink  foreground-color cp-red.
           05 line  +9 column 69 value "Magenta 5"
-                                  blink  foreground-color magenta.
+                                  blink  foreground-color cp-magenta.
           05 line +10 column 69 value "Brown   6"
-                                  blink  foreground-color brown.
+                                  blink  foreground-color cp-brown.
           05 line +11 column 69 value "White   7"
-                                  blink  foreground-color white
-                                         background-color black.
+                                  blink  foreground-color cp-white
+                                         background-color cp-black.
 
           05 line +13 column 30 value "Enter to exit".
           05 line +13 column 44 using anykey.
@@ -129,7 +128,60 @@ Colors*> Purpose:   Show the GNU Cobol default colour palette
       *> ***************************************************************
        procedure division.
 
+       accept cp-mode-ws from environment "GNUCOBOL_COLOUR_MODE"
+           on exception
+               move spaces to cp-mode-ws
+       end-accept
+
+       perform set-colour-mode
+
        accept gnu-cobol-colours end-accept
 
        goback.
+
+      *> ***************************************************************
+      *> SET-COLOUR-MODE - fill the cp-fg-xxx fields from cp-mode-ws for
+      *> the "default" demonstration column.  Normal mode leaves them
+      *> holding the original, unconditioned palette (foreground running
+      *> Black thru White) so a caller that never sets
+      *> GNUCOBOL_COLOUR_MODE sees no change from before this paragraph
+      *> existed.  Mono drops every row to the terminal's own white
+      *> foreground, relying on the other four demo columns'
+      *> highlight/lowlight/reverse-video/blink attributes to stay
+      *> legible without colour.  High-contrast alternates
+      *> black/white foreground by row for maximum banding.
+       set-colour-mode.
+           if cp-mode-mono
+               move cp-white to cp-fg-black
+               move cp-white to cp-fg-blue
+               move cp-white to cp-fg-green
+               move cp-white to cp-fg-cyan
+               move cp-white to cp-fg-red
+               move cp-white to cp-fg-magenta
+               move cp-white to cp-fg-brown
+               move cp-white to cp-fg-white
+               move cp-black to cp-bg-white
+           else if cp-mode-high-contrast
+               move cp-white to cp-fg-black
+               move cp-black to cp-fg-blue
+               move cp-white to cp-fg-green
+               move cp-black to cp-fg-cyan
+               move cp-white to cp-fg-red
+               move cp-black to cp-fg-magenta
+               move cp-white to cp-fg-brown
+               move cp-black to cp-fg-white
+               move cp-white to cp-bg-white
+           else
+               move cp-black   to cp-fg-black
+               move cp-blue    to cp-fg-blue
+               move cp-green   to cp-fg-green
+               move cp-cyan    to cp-fg-cyan
+               move cp-red     to cp-fg-red
+               move cp-magenta to cp-fg-magenta
+               move cp-brown   to cp-fg-brown
+               move cp-white   to cp-fg-white
+               move cp-black   to cp-bg-white
+           end-if
+           .
+
        end program gnucobol-colours.
