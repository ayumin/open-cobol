@@ -0,0 +1,71 @@
+      *> ***************************************************************
+      *> Copybook:  colour-palette.cpy
+      *> Author:    Brian Tiffin
+      *> Date:      20131026
+      *> License:   Public Domain
+      *> Purpose:   Shared GnuCOBOL screen colour-index constants,
+      *>            pulled into WORKING-STORAGE SECTION by
+      *>            gnucobol-colours, the sample that demonstrates the
+      *>            standard 8-colour palette and its mono/high-contrast
+      *>            fallback modes.  Boxdraw, wumpus and ctrek each
+      *>            still declare their own colour numbers; if one of
+      *>            them is ever moved onto this shared palette, update
+      *>            this note to say so.
+      *>
+      *>            Also carries the monochrome/high-contrast fallback
+      *>            flag.  The copying program is responsible for doing
+      *>            the actual
+      *>                ACCEPT CP-MODE-WS FROM ENVIRONMENT
+      *>                        'GNUCOBOL_COLOUR_MODE'
+      *>            and PERFORM of its own colour-table setup, since
+      *>            this copybook only supplies data items, no
+      *>            executable code.
+      *> ***************************************************************
+       01 cp-black   constant as 0.
+       01 cp-blue    constant as 1.
+       01 cp-green   constant as 2.
+       01 cp-cyan    constant as 3.
+       01 cp-red     constant as 4.
+       01 cp-magenta constant as 5.
+       01 cp-brown   constant as 6.
+       01 cp-white   constant as 7.
+
+      *> GNUCOBOL_COLOUR_MODE values.  Unset/blank means the normal,
+      *> full 8-colour palette - existing callers that never set this
+      *> variable see no change in behaviour.  'MONO' drops back to the
+      *> terminal's default foreground/background and leans on
+      *> highlight/lowlight/reverse-video/blink attributes - which are
+      *> not colours and work on monochrome terminals too - to keep rows
+      *> distinguishable.  'HIGH-CONTRAST' forces strict alternating
+      *> black/white banding for maximum legibility on a low-quality or
+      *> glare-washed display.
+       01 cp-mode-ws             pic x(16).
+           88 cp-mode-normal         value spaces.
+           88 cp-mode-mono           value 'MONO'.
+           88 cp-mode-high-contrast  value 'HIGH-CONTRAST'.
+
+      *> Per-row effective colour, one field per row of the demo
+      *> screens (Black, Blue, Green, Cyan, Red, Magenta, Brown,
+      *> White), named the same way the palette constants above are -
+      *> one identifier per colour rather than a subscripted table -
+      *> since that is how this copybook already lays things out.  The
+      *> copying program fills these from a SET-COLOUR-MODE-driven
+      *> paragraph of its own; left at zero here since a copybook
+      *> carries no PROCEDURE DIVISION logic in this shop's house
+      *> style.
+       01 cp-fg-black   pic 9 usage comp.
+       01 cp-fg-blue    pic 9 usage comp.
+       01 cp-fg-green   pic 9 usage comp.
+       01 cp-fg-cyan    pic 9 usage comp.
+       01 cp-fg-red     pic 9 usage comp.
+       01 cp-fg-magenta pic 9 usage comp.
+       01 cp-fg-brown   pic 9 usage comp.
+       01 cp-fg-white   pic 9 usage comp.
+
+      *> the White row's own background, normally the fixed black that
+      *> makes white-on-black read as a row rather than a blank line -
+      *> a variable field rather than the plain literal the other rows
+      *> use, since high-contrast mode forces that row's foreground to
+      *> black and needs to swap its background to white to match, or
+      *> the row would render as unreadable black-on-black
+       01 cp-bg-white   pic 9 usage comp.
