@@ -0,0 +1,310 @@
+      >>source free
+ Identification division.
+*>**********************
+      program-id.       devtools.
+*>**
+*>    author.           Vincent Bryan Coen, Applewood Computers,
+*>                      Applewood, Epping Road, Roydon, Essex, UK.
+*>**
+*>    date-written.     9 August 2026.
+*>**
+*>    Security.         Copyright (C) 2026- forever, Vincent Bryan Coen.
+*>                      Distributed under the GNU General Public License
+*>                      v2.0. Only. See the file COPYING for details but
+*>                      for use within Open Cobol ONLY.
+*>**
+*>    Usage.            A single menu that ties together the separate
+*>                      command-line dev tools scattered around
+*>                      contrib/tools, so a developer working on a
+*>                      source file doesn't have to remember each
+*>                      tool's own name and parameter order:
+*>
+*>                        1 - Cobxref    (cross-reference a source)
+*>                        2 - Printcbl   (print/list with copybooks
+*>                                        expanded)
+*>                        3 - Dectrans   (decision-table translator)
+*>                        4 - CBL_OC_DUMP (hex-dump a sample value, as
+*>                                        a live demonstration of the
+*>                                        dump routine programs CALL
+*>                                        from their own code)
+*>
+*>                      Options 1-3 gather the filename(s) each tool
+*>                      needs and then CALL "SYSTEM" the already-built
+*>                      tool executable, the same way get-reserved-lists
+*>                      shells out to cobc. Option 4 CALLs CBL_OC_DUMP
+*>                      directly, since it is a subprogram meant to be
+*>                      CALLed from Cobol, not run standalone.
+*>**
+*>    Called by.
+*>                      Run standalone from contrib/tools/devtools.
+*>**
+*>    Calls.
+*>                      SYSTEM (cobxref, printcbl, dectrans)
+*>                      CBL_OC_DUMP
+*>**
+*>    Changes.          See Changelog & Prog-Name.
+*>
+*>*************************************************************************
+*>
+*> Copyright Notice.
+*>*****************
+*>
+*> This file/program is part of Open Cobol and is copyright
+*> (c) Vincent B Coen 2026 - forever.
+*>
+*> This program is free software; you can redistribute it and/or modify it
+*> under the terms of the GNU General Public License as published by the
+*> Free Software Foundation; version 2 ONLY within Open Cobol, providing
+*> the package continues to be issued or marketed as 'Open Cobol' and
+*> is available FREE OF CHARGE AND WITH FULL SOURCE CODE.
+*>
+*> It cannot be included or used with any other Compiler without the
+*> written Authority by the copyright holder, Vincent B Coen.
+*>
+*> This program is distributed in the hope that it will be useful, but
+*> WITHOUT ANY WARRANTY; without even the implied warranty of
+*> MERCHANTABILITY or FITNESS FOR A PARTICULAR PURPOSE.  See the GNU
+*> General Public License for more details. If it breaks, you own both
+*> pieces but I will endevor to fix it, providing you tell me about the
+*> problem.
+*>
+*> You should have received a copy of the GNU General Public License along
+*> with this program; see the file COPYING.  If not, write to the Free
+*> Software Foundation, 59 Temple Place, Suite 330, Boston, MA 02111-1307
+*> USA.
+*>*************************************************************************
+*>
+ environment division.
+ configuration section.
+ source-computer.      linux.
+ object-computer.      linux.
+*>
+ data division.
+ working-storage section.
+*>**********************
+ 77  Prog-Name             pic x(19) value "devtools v1.00.00".
+*>
+ 77  ws-Choice             pic x        value space.
+ 77  ws-Quit-Flag          pic x        value "N".
+     88  ws-Quit                        value "Y".
+*>
+ 01  ws-Source-Name        pic x(256)   value spaces.
+ 01  ws-Print-Name         pic x(256)   value spaces.
+ 01  ws-Spool-Name         pic x(64)    value spaces.
+ 01  ws-Command            pic x(600)   value spaces.
+ 01  ws-Format-Reply       pic x(5)     value spaces.
+     88  ws-Format-Fixed                value "FIXED", "fixed".
+     88  ws-Format-Free                 value "FREE", "free".
+*>
+*> A typed-in name is about to be pasted straight into a command
+*> line handed to CALL "SYSTEM", so it is checked here for shell
+*> metacharacters before any of options 1-3 will use it
+*>
+ 01  ws-Check-Name         pic x(256)   value spaces.
+ 77  ws-Bad-Name-Tally     pic 9(3)     value zero.
+ 77  ws-Bad-Name-Sw        pic x        value space.
+     88  ws-Bad-Name                    value "Y".
+*>
+*> Sample buffer for the CBL_OC_DUMP demonstration, option 4
+*>
+ 01  ws-Dump-Text          pic x(60)    value spaces.
+ 01  ws-Dump-Length        pic 9(4)     value zero.
+ 01  ws-Dump-Label         pic x(30)    value "devtools sample buffer".
+*>
+ procedure division.
+*>==================
+ 0000-mainline section.
+ 0000-Main.
+     perform  1000-Show-Menu thru 1000-Exit until ws-Quit.
+     stop     run.
+*>
+*>----------------------------------------------------------------
+*> display the menu, read a choice and dispatch it
+*>----------------------------------------------------------------
+ 1000-Show-Menu.
+     display  " ".
+     display  "Open Cobol Dev Tools".
+     display  "--------------------".
+     display  "1  Cobxref    - cross-reference a Cobol source".
+     display  "2  Printcbl   - print/list a source with copy books".
+     display  "3  Dectrans   - decision table translator".
+     display  "4  CBL_OC_DUMP - hex-dump a sample value (demo)".
+     display  "5  Exit".
+     display  " ".
+     display  "Enter choice (1-5): " with no advancing.
+     accept   ws-Choice.
+     evaluate ws-Choice
+         when "1"
+              perform 2000-Run-Cobxref  thru 2000-Exit
+         when "2"
+              perform 3000-Run-Printcbl thru 3000-Exit
+         when "3"
+              perform 4000-Run-Dectrans thru 4000-Exit
+         when "4"
+              perform 5000-Run-Dump-Demo thru 5000-Exit
+         when "5"
+              move "Y" to ws-Quit-Flag
+         when other
+              display "Please enter a number from 1 to 5."
+     end-evaluate.
+ 1000-Exit.
+     exit.
+*>
+*>----------------------------------------------------------------
+*> reject a name bound for a SYSTEM command line if it carries
+*> anything the shell would treat specially - check ws-Check-Name,
+*> come back with ws-Bad-Name-Sw set to "Y" if it is unsafe
+*>----------------------------------------------------------------
+ 1900-Check-Filename.
+     move     zero to ws-Bad-Name-Tally.
+     move     space to ws-Bad-Name-Sw.
+     inspect  ws-Check-Name tallying ws-Bad-Name-Tally
+              for all ";" all "|" all "&" all "`" all "$"
+                      all "<" all ">" all "'" all '"'
+                      all "(" all ")" all "\" all "*" all "?"
+                      all "~" all x"0A".
+     if       ws-Bad-Name-Tally not = zero
+              move "Y" to ws-Bad-Name-Sw.
+ 1900-Exit.
+     exit.
+*>
+*>----------------------------------------------------------------
+*> option 1 - cross-reference a source with cobxref
+*>----------------------------------------------------------------
+ 2000-Run-Cobxref.
+     display  "Source file name to cross-reference: " with no advancing.
+     accept   ws-Source-Name.
+     if       ws-Source-Name = spaces
+              display "No file name entered - returning to menu."
+              go to 2000-Exit.
+     move     ws-Source-Name to ws-Check-Name.
+     perform  1900-Check-Filename thru 1900-Exit.
+     if       ws-Bad-Name
+              display "File name contains characters not allowed - "
+                       "returning to menu."
+              go to 2000-Exit.
+     move     spaces to ws-Command.
+     string   "cobxref " delimited by size
+              function trim (ws-Source-Name) delimited by size
+              into ws-Command.
+     call     "SYSTEM" using ws-Command.
+ 2000-Exit.
+     exit.
+*>
+*>----------------------------------------------------------------
+*> option 2 - print/list a source with printcbl
+*>----------------------------------------------------------------
+ 3000-Run-Printcbl.
+     display  "Source file name to print/list: " with no advancing.
+     accept   ws-Source-Name.
+     if       ws-Source-Name = spaces
+              display "No file name entered - returning to menu."
+              go to 3000-Exit.
+     move     ws-Source-Name to ws-Check-Name.
+     perform  1900-Check-Filename thru 1900-Exit.
+     if       ws-Bad-Name
+              display "File name contains characters not allowed - "
+                       "returning to menu."
+              go to 3000-Exit.
+     display  "Print (work) file name to write: " with no advancing.
+     accept   ws-Print-Name.
+     if       ws-Print-Name = spaces
+              display "No print file name entered - returning to menu."
+              go to 3000-Exit.
+     move     ws-Print-Name to ws-Check-Name.
+     perform  1900-Check-Filename thru 1900-Exit.
+     if       ws-Bad-Name
+              display "File name contains characters not allowed - "
+                       "returning to menu."
+              go to 3000-Exit.
+     move     spaces to ws-Format-Reply.
+     display  "Source format, FIXED or FREE: " with no advancing.
+     accept   ws-Format-Reply.
+     if       not ws-Format-Fixed and not ws-Format-Free
+              display "Must answer FIXED or FREE - returning to menu."
+              go to 3000-Exit.
+     display  "Print spool name (PSN): " with no advancing.
+     accept   ws-Spool-Name.
+     if       ws-Spool-Name = spaces
+              display "No print spool name entered - returning to menu."
+              go to 3000-Exit.
+     move     spaces to ws-Command.
+     string   "printcbl " delimited by size
+              function trim (ws-Source-Name) delimited by size
+              " "         delimited by size
+              function trim (ws-Print-Name)  delimited by size
+              " "         delimited by size
+              function trim (ws-Format-Reply) delimited by size
+              " "         delimited by size
+              function trim (ws-Spool-Name)   delimited by size
+              into ws-Command.
+     call     "SYSTEM" using ws-Command.
+ 3000-Exit.
+     exit.
+*>
+*>----------------------------------------------------------------
+*> option 3 - translate a decision table with dectrans
+*>----------------------------------------------------------------
+ 4000-Run-Dectrans.
+     display  "Decision table source file name: " with no advancing.
+     accept   ws-Source-Name.
+     if       ws-Source-Name = spaces
+              display "No file name entered - returning to menu."
+              go to 4000-Exit.
+     move     ws-Source-Name to ws-Check-Name.
+     perform  1900-Check-Filename thru 1900-Exit.
+     if       ws-Bad-Name
+              display "File name contains characters not allowed - "
+                       "returning to menu."
+              go to 4000-Exit.
+     display  "Output Cobol file name (blank for <source>.cpy): "
+              with no advancing.
+     accept   ws-Print-Name.
+     if       ws-Print-Name not = spaces
+              move ws-Print-Name to ws-Check-Name
+              perform 1900-Check-Filename thru 1900-Exit
+              if ws-Bad-Name
+                 display "File name contains characters not allowed - "
+                          "returning to menu."
+                 go to 4000-Exit
+              end-if
+     end-if.
+     move     spaces to ws-Command.
+     if       ws-Print-Name = spaces
+              string "dectrans " delimited by size
+                     function trim (ws-Source-Name) delimited by size
+                     into ws-Command
+     else
+              string "dectrans " delimited by size
+                     function trim (ws-Source-Name) delimited by size
+                     " "         delimited by size
+                     function trim (ws-Print-Name)  delimited by size
+                     into ws-Command.
+     call     "SYSTEM" using ws-Command.
+ 4000-Exit.
+     exit.
+*>
+*>----------------------------------------------------------------
+*> option 4 - hex-dump a short typed-in value, calling CBL_OC_DUMP
+*> directly rather than shelling out, since it is a subprogram, not
+*> a program of its own
+*>----------------------------------------------------------------
+ 5000-Run-Dump-Demo.
+     move     spaces to ws-Dump-Text.
+     display  "Text to hex-dump (up to 60 characters): "
+              with no advancing.
+     accept   ws-Dump-Text.
+     perform  varying ws-Dump-Length from length of ws-Dump-Text
+              by -1
+              until ws-Dump-Length < 2
+              or ws-Dump-Text (ws-Dump-Length:1) not = space
+              continue
+     end-perform.
+     if       ws-Dump-Text = spaces
+              display "Nothing entered - returning to menu."
+              go to 5000-Exit.
+     call     "CBL_OC_DUMP" using ws-Dump-Text
+                                  ws-Dump-Length
+                                  ws-Dump-Label.
+ 5000-Exit.
+     exit.
