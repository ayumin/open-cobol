@@ -49,6 +49,16 @@
  file-control.
            select Print-File     assign to WS-Print-File-Name
                                  organization line sequential.
+           select Log-File       assign to WS-Log-File-Name
+                                 organization line sequential.
+           select Cups-Cfg-File  assign to WS-Cups-Cfg-File-Name
+                                 organization line sequential
+                                 status     fs-reply3.
+           select Diff-Old-File  assign to WS-Diff-File-Name
+                                 organization line sequential
+                                 status     fs-reply4.
+           select Diff-Rpt-File  assign to WS-Diff-Rpt-Name
+                                 organization line sequential.
 *>
  data division.
  file section.
@@ -62,6 +72,30 @@
          05  PL-Level        pic z.
          05  filler          pic x.
      03  PL-Text             pic x(152).
+*>
+*>   **********************************************************
+*>   *  Machine-readable log, see P6 option LOG=                *
+*>   **********************************************************
+*>
+ fd  Log-File.
+ 01  Log-Line                pic x(250).
+*>
+*>   **********************************************************
+*>   *  Externalised CUPS/lpr options, P6 option CUPSCFG=      *
+*>   **********************************************************
+*>
+ fd  Cups-Cfg-File.
+ 01  Cups-Cfg-Rec             pic x(160).
+*>
+*>   **********************************************************
+*>   *  Side-by-side diff against an older listing, P6 DIFF=   *
+*>   **********************************************************
+*>
+ fd  Diff-Old-File.
+ 01  Diff-Old-Rec              pic x(160).
+*>
+ fd  Diff-Rpt-File.
+ 01  Diff-Rpt-Rec              pic x(166).
 *>
  working-storage section.
 *>======================
@@ -114,6 +148,25 @@
 *>
      03  PR-Name            pic x(32)     value spaces.     *> O/P filename goes here
 *>
+*>   +----------------------------------------------------+
+*>   | Same lpr/Cups job but routed to a PDF virtual queue |
+*>   |  (the 'cups-pdf' package's queue, by default 'PDF') |
+*>   +----------------------------------------------------+
+*>
+ 01  Print-Report-Pdf.
+     03  filler             pic x(119)     value
+    "lpr " &
+    "-o 'orientation-requested=3 page-left=24 page-top=24 " &
+    "page-right=24 sides=two-sided-long-edge " &
+    "cpi=16.6 " &
+    "lpi=9' -P ".
+     03  PDF-PSN            pic x(48)      value "PDF ".     *> Change to your Cups-Pdf spool name
+     03  PDF-PR-Name        pic x(32)     value spaces.      *> O/P filename goes here
+*>
+ 01  WS-Page-Lines-A4       pic 999       value 99.         *> paper-size defaults for auto-detect
+ 01  WS-Page-Lines-Letter   pic 999       value 92.
+ 01  WS-Env-Locale          pic x(8)      value spaces.     *> PRTCBL_LOCALE env var: UK | USA | UNIX
+ 01  WS-Env-Paper           pic x(8)      value spaces.     *> PRTCBL_PAPER  env var: A4 | LETTER
  01  WS-Page-Lines          pic 999       value 99.         *> Change if you do not fill a page or go over to
 *>                                                              a new one without a heading line (see Docs)
 *>
@@ -139,6 +192,10 @@
  01  WS-Page-Number         pic 999   comp value zero.
  01  WS-Error-Count         pic 999   comp value zero.
  01  WS-Caution-Count       pic 999   comp value zero.
+ 01  WS-Eject-Count         pic 999   comp value zero.   *> '/' | EJECT directives honoured
+ 01  WS-Widow-Count         pic 999   comp value zero.   *> possible widow paragraph headers found
+ 01  WS-Log-Open-Flag       pic 9     value zero.
+     88  WS-Log-Open                       value 1      False is 0.
  01  WS-Current-Date        pic x(21)      value spaces.  *> cc17-21 = +/-, hhmm UTC diff not used.
  01  WS-PPage               PIC ZZ9.
  01  WS-Switch-Print        pic 9          value 1.
@@ -187,6 +244,17 @@
  01  WS-P12                 pic s9(7) comp value zero.
  01  WS-P13                 pic s9(7) comp value zero.
  01  WS-End                 pic s9(7) comp value zero.    *> Normal end of record, eg, 256 or 72
+ 01  WS-Widow-Trim          pic x(152)     value spaces.  *> used by zz105-Check-Widow
+ 01  WS-Widow-Word          pic x(31)      value spaces.
+ 01  WS-Widow-Chk           pic x(31)      value spaces.
+ 01  WS-Widow-Rest          pic x(152)     value spaces.
+ 01  WS-Widow-Delim         pic x          value space.
+ 01  WS-Log-Num             pic zzz9      value zero.    *> scratch, used to edit comp counts for zz650 logging
+ 01  fs-reply3              pic 99         value zero.   *> Cups-Cfg-File status
+ 01  WS-Cups-Opts           pic x(119)     value spaces. *> lpr options read back from CUPSCFG= file, if any
+ 01  WS-Cups-Opts-Sw        pic 9          value zero.
+     88  WS-Cups-Opts-Found                value 1      False is 0.
+ 01  WS-Print-Command       pic x(400)     value spaces. *> final lpr/Cups command line built for CALL "SYSTEM"
  01  WS-Disp                pic z9.
  01  WS-Disp2               pic zz9.
  01  WS-Disp3               pic ----9.
@@ -222,9 +290,43 @@
 *>
  01  Arg-Number             pic 9          value zero.
  01  Arg-Vals                              value spaces.
-     03  Arg-Value          pic x(515)                 occurs 5.
+     03  Arg-Value          pic x(515)                 occurs 6.
  01  Arg-Test               pic x(515)     value spaces.
 *>
+*>   **************************************************************
+*>   *  P6 - optional, comma separated 'keyword[=value]' switches  *
+*>   *  eg, 'PDF,NOSUMMARY,DEPTH=05,LOG=run.log,CUPSCFG=prt.cfg'   *
+*>   **************************************************************
+*>
+ 01  WS-Options-Raw         pic x(500)     value spaces.
+ 01  Options-Block.
+     03  No-Of-Options      pic s99  comp  value zero.
+     03  WS-Option-Entry    pic x(64)                  occurs 10.
+ 01  WS-Option-Upper        pic x(64)      value spaces.
+ 01  WS-Depth-Raw           pic xx         value spaces.
+ 01  WS-Output-Mode         pic 9          value zero.
+     88  Output-Lpr                        value zero.
+     88  Output-Pdf                        value 1.
+ 01  WS-Suppress-Summary    pic 9          value zero.
+     88  Summary-Suppressed                value 1.
+ 01  WS-Copy-Depth-Limit    pic 99         value 10.      *> Defaults to Fht-Max-Table-Size, P6 DEPTH= lowers it
+ 01  WS-Logging-On          pic 9          value zero.
+     88  Logging-Enabled                   value 1.
+ 01  WS-Log-File-Name       pic x(256)     value spaces.
+ 01  WS-Cups-Cfg-File-Name  pic x(256)     value spaces.
+ 01  WS-Diff-On             pic 9          value zero.
+     88  Diff-Mode                         value 1.
+ 01  WS-Diff-File-Name      pic x(256)     value spaces.
+ 01  WS-Diff-Rpt-Name       pic x(266)     value spaces.
+ 01  fs-reply4              pic 99         value zero.
+ 01  WS-Diff-Old-EOF-Sw     pic 9          value zero.
+     88  WS-Diff-Old-EOF                   value 1 False is 0.
+ 01  WS-Diff-New-EOF-Sw     pic 9          value zero.
+     88  WS-Diff-New-EOF                   value 1 False is 0.
+ 01  WS-Diff-Count          pic 999  comp  value zero.
+ 01  Diff-Old-Hold           pic x(80)     value spaces.
+ 01  Diff-New-Hold           pic x(80)     value spaces.
+*>
 *>   *******************************************
 *>   *  Variables/Tables for Copy input files  *
 *>   *******************************************
@@ -310,6 +412,7 @@
                  88  Fht-Block-Eof                     value 1.
          05  Fht-Current-Rec       pic x(256)          value spaces. *> Max size of free recs + 1
          05  Fht-File-Name         pic x(768)          value spaces.
+         05  Fht-Resolved-Lib      pic x(500)          value spaces. *> COBCPY/P5 path that found it
          05  Fht-Buffer.
              07  filler            pic x(1024)  occurs 1024.         *> same as Fht-Buffer-Size
              07  filler            pic x.                            *> Fht-Buffer-Size + 1
@@ -512,6 +615,7 @@
      display  "4) Enter Print Spool Name - "        at 1801  with erase eos.
      Accept   PSN at 1829 with update.
      move     WS-Print-File-Name to PR-Name.
+     move     WS-Print-File-Name to PDF-PR-Name.
      display  "Warning: Only using Env. vars. for searches"  at 2001 with background-color 3.
 *>
  aa030-Bypass-Accepts.
@@ -642,10 +746,12 @@
                and  (IR-Buffer (7:1) = "/"
                 or  function upper-case (IR-Buffer (7:7)) = "**EJECT")  *> force page break NEXT line
                     move 250 to WS-Page-Line-Counter
+                    add  1 to WS-Eject-Count
               end-if
               if    (ws-Free-Set
                and  function upper-case (IR-Buffer (1:7)) = "*>EJECT")
                     move 250 to WS-Page-Line-Counter
+                    add  1 to WS-Eject-Count
               end-if
               perform zz010-Write-Print-Line1
      end-if
@@ -1327,6 +1433,12 @@
      move CRT-Instance (Fht-Table-Size + 1) to WS-CRT-Instance.      *> copy file closed so sames as fht ???
      if       WS-CRT-Replacing-Count = zero
               go to bc999-Exit.
+     if       Logging-Enabled
+              perform varying WS-P11 from 1 by 1 until WS-P11 > WS-CRT-Replacing-Count
+                                                     or WS-CRT-Replacing-Count > CRT-Replace-Arguments-Size
+                       perform zz650-Log-Replace-Count thru zz650-Log-Exit
+              end-perform
+     end-if.
      perform  varying WS-P11 from 1 by 1 until WS-P11 > WS-CRT-Replacing-Count
                                             or WS-CRT-Replacing-Count > CRT-Replace-Arguments-Size
 *>              if       WS-CRT-Leading (WS-P11)
@@ -1354,6 +1466,12 @@
  bd000-Test-For-Messages Section.
 *>******************************
 *>
+     if       Logging-Enabled
+              perform zz650-Write-Log-Summary thru zz650-Exit
+     end-if.
+     if       Summary-Suppressed
+              go to bd999-Exit
+     end-if.
      move spaces to Print-Line.
      perform  zz010-Write-Print-Line2.
      move  1 to a.
@@ -1374,6 +1492,20 @@
                            into Print-Line pointer a
               end-string
      end-if
+     if       WS-Eject-Count > zero
+              move    WS-Eject-Count to WS-Disp2
+              string  ";  Eject directives honoured = " delimited by size
+                      WS-Disp2                           delimited by size
+                           into Print-Line pointer a
+              end-string
+     end-if
+     if       WS-Widow-Count > zero
+              move    WS-Widow-Count to WS-Disp2
+              string  ";  Possible widow paragraphs = " delimited by size
+                      WS-Disp2                           delimited by size
+                           into Print-Line pointer a
+              end-string
+     end-if
      perform  zz010-Write-Print-Line2.
 *>
  bd999-Exit.
@@ -1385,7 +1517,13 @@
      close    print-file.
 *>
      if       Print-It-Out = 1
-              call "SYSTEM" using Print-Report.
+              perform zz700-Build-Print-Command thru zz700-Exit
+              call "SYSTEM" using WS-Print-Command
+     end-if.
+*>
+     if       Diff-Mode
+              perform zz750-Write-Diff-Report thru zz750-Exit
+     end-if.
 *>
      exit     section.
 *>
@@ -1500,20 +1638,30 @@
               move spaces to Cob_Copy_Dir
      end-if
 *>
+*> Auto-detect reporting locale/paper size from the environment,
+*>  overriding the compiled-in WS-Local-Time-Zone/WS-Page-Lines
+*>  defaults above if set and recognised
+*>
+     accept   WS-Env-Locale from Environment "PRTCBL_LOCALE".
+     accept   WS-Env-Paper  from Environment "PRTCBL_PAPER".
+     perform  zz020i-Detect-Locale thru zz020i-Exit.
+*>
 *> See if we have all Mandatory params otherwise we will request
 *>   them manually having given details of required params
 *>
      accept   Arg-Number from argument-number.
-     if       Arg-Number < 4 or > 5
+     if       Arg-Number < 4 or > 6
               display " " at 0101 with erase eos
               display WS-Name-Program " Usage:"
               display " "
-              display " Prtcbl P1 P2 P3 P4 P5"
+              display " Prtcbl P1 P2 P3 P4 P5 P6"
               display "  P1: Input Filename"
               display "  P2: Output-Filename"
               display "  P3: Source format [-fixed or -free, fixed or free]"
               display "  P4: PSN (Print Spool Name)"
               display "  P5: 'Temp-CopyLib-Path'"
+              display "  P6: Options, comma separated, eg PDF,NOSUMMARY,"
+              display "      DEPTH=05,LOG=run.log,CUPSCFG=prt.cfg,DIFF=old.lst"
               display " "
               display " P1 thru P4 are Mandatory"
               display " "
@@ -1556,7 +1704,12 @@
                       exit perform
               end-if
      end-perform.
+     if       Arg-Number = 6
+              accept  Arg-Value (6) from Argument-Value
+              move    Arg-Value (6) to WS-Options-Raw
+     end-if.
      perform zz020d-Process-CopyLibs thru zz020f-Get-CobCopyDir.
+     perform zz020g-Parse-Options thru zz020h-Exit.
      move     zero to x z.
 *>
 *>  \******************************/
@@ -1659,6 +1812,98 @@
                     end-unstring
               end-perform
      end-if.
+*>
+ zz020g-Parse-Options.
+*>
+*> Split the optional P6 options string on commas into Options-Block,
+*>   same unstring-with-pointer idiom as the copy-lib paths above
+*>
+     initialize Options-Block.
+     if        WS-Options-Raw (1:1) = space
+               go to zz020h-Exit
+     end-if.
+     move      "Z" to Uns-Delimiter.
+     move      1 to x.
+     perform   forever
+               if   Uns-Delimiter = " "
+                or  x > 498
+                or  No-Of-Options > 9
+                    exit perform
+               end-if
+               add  1 to No-Of-Options
+               unstring WS-Options-Raw delimited by "," or " "
+                        into WS-Option-Entry (No-Of-Options)
+                        delimiter Uns-Delimiter    pointer x
+               end-unstring
+     end-perform.
+     move      "Z" to Uns-Delimiter.
+ zz020h-Apply-Options.
+     perform   varying z from 1 by 1 until z > No-Of-Options
+               move    function upper-case (WS-Option-Entry (z))
+                       to WS-Option-Upper
+               if      WS-Option-Upper (1:3) = "PDF"
+                       set Output-Pdf to true
+               end-if
+               if      WS-Option-Upper (1:10) = "NOSUMMARY "
+                       set Summary-Suppressed to true
+               end-if
+               if      WS-Option-Upper (1:6) = "DEPTH="
+                       move spaces to WS-Depth-Raw
+                       move WS-Option-Entry (z) (7:2) to WS-Depth-Raw
+                       if  WS-Depth-Raw (2:1) = space
+                           move WS-Depth-Raw (1:1) to WS-Depth-Raw (2:1)
+                           move "0" to WS-Depth-Raw (1:1)
+                       end-if
+                       move WS-Depth-Raw to WS-Copy-Depth-Limit
+                       if  WS-Copy-Depth-Limit = zero
+                        or WS-Copy-Depth-Limit > Fht-Max-Table-Size
+                           move Fht-Max-Table-Size to WS-Copy-Depth-Limit
+                       end-if
+               end-if
+               if      WS-Option-Upper (1:4) = "LOG="
+                       move WS-Option-Entry (z) (5:60) to WS-Log-File-Name
+                       set  Logging-Enabled to true
+               end-if
+               if      WS-Option-Upper (1:8) = "CUPSCFG="
+                       move WS-Option-Entry (z) (9:56) to WS-Cups-Cfg-File-Name
+               end-if
+               if      WS-Option-Upper (1:5) = "DIFF="
+                       move WS-Option-Entry (z) (6:59) to WS-Diff-File-Name
+                       set  Diff-Mode to true
+               end-if
+     end-perform.
+     move      zero to z.
+ zz020h-Exit.
+     exit.
+*>
+ zz020i-Detect-Locale.
+*>
+*> PRTCBL_LOCALE selects the date layout/implied paper size, PRTCBL_PAPER
+*>  overrides the paper size alone. Anything unset or unrecognised leaves
+*>  the compiled-in defaults (Unix/A4, see WS-Local-Time-Zone) untouched.
+*>
+     move     function upper-case (WS-Env-Locale) to WS-Env-Locale.
+     if       WS-Env-Locale (1:2) = "UK"
+              set  LTZ-UK   to true
+              move WS-Page-Lines-A4 to WS-Page-Lines
+     end-if.
+     if       WS-Env-Locale (1:3) = "USA"
+              set  LTZ-USA  to true
+              move WS-Page-Lines-Letter to WS-Page-Lines
+     end-if.
+     if       WS-Env-Locale (1:4) = "UNIX" or "INTL"
+              set  LTZ-Unix to true
+              move WS-Page-Lines-A4 to WS-Page-Lines
+     end-if.
+     move     function upper-case (WS-Env-Paper) to WS-Env-Paper.
+     if       WS-Env-Paper (1:6) = "LETTER"
+              move WS-Page-Lines-Letter to WS-Page-Lines
+     end-if.
+     if       WS-Env-Paper (1:2) = "A4"
+              move WS-Page-Lines-A4     to WS-Page-Lines
+     end-if.
+ zz020i-Exit.
+     exit.
 *>
  zz020-Exit.
      exit     section.
@@ -1731,6 +1976,7 @@
               go to  zz100-Exit.
      if       WS-Page-Line-Counter not > WS-Page-Lines
               go to  zz100-Exit.
+     perform  zz105-Check-Widow thru zz105-Exit.
      move     spaces                to Print-Line.
      add      1                     to WS-Page-Number.
      if       WS-Page-Number not = 1
@@ -1833,6 +2079,44 @@
 *>
  zz100-Exit.
      exit     Section.
+*>
+ zz105-Check-Widow Section.
+*>*******************************
+*>
+*>  The line still sitting in PL-Text is the last one written on the
+*>  page we are about to close. If it is nothing but a paragraph-name
+*>  (one word immediately followed by a period) then its body text is
+*>  about to be carried over to the next page - flag it so the source
+*>  can be re-paragraphed or an explicit EJECT added ahead of it.
+*>
+     move     function trim (PL-Text) to WS-Widow-Trim.
+     move     space                   to WS-Widow-Delim.
+     move     spaces to WS-Widow-Word WS-Widow-Rest.
+     unstring WS-Widow-Trim delimited by "."
+                            into WS-Widow-Word WS-Widow-Rest
+                            delimiter WS-Widow-Delim.
+     if       WS-Widow-Delim not = "."
+       or     WS-Widow-Word = spaces
+       or     WS-Widow-Rest not = spaces
+              go to zz105-Exit
+     end-if.
+     move     spaces to WS-Widow-Chk.
+     unstring WS-Widow-Word delimited by space into WS-Widow-Chk.
+     if       WS-Widow-Chk not = WS-Widow-Word
+              go to zz105-Exit               *> more than one word, not a bare paragraph name
+     end-if.
+     add      1 to WS-Widow-Count.
+     move     spaces to Print-Line.
+     move     1 to a.
+     string   "Caution: Possible widow paragraph header '" delimited by size
+              WS-Widow-Word                                delimited by space
+              "' split across a page break"                delimited by size
+              into Print-Line pointer a
+     end-string.
+     perform  zz010-Write-Print-Line2.
+     add      1 to WS-Caution-Count.
+ zz105-Exit.
+     exit     section.
 *>
  zz300-Copy-Control Section.
 *>*************************
@@ -1849,6 +2133,7 @@
 *>
      move     zero to Return-Code.
      if       Fht-Table-Size > Fht-Max-Table-Size                *> 10
+       or     Fht-Table-Size > WS-Copy-Depth-Limit               *> P6 DEPTH= can lower this
               move 24 to Return-Code                             *> RT 24 file table limit exceeded
               display Msg1
               go to zz300-Exit
@@ -1904,6 +2189,10 @@
      end-if
 *>
      move     Cbl-File-Handle to Fht-File-Handle (e).
+     move     Cbl-File-Name to Fht-Resolved-Lib (e).  *> which path actually resolved this copy
+     if       Logging-Enabled and e > 1
+              perform zz650-Log-Copy-Resolved thru zz650-Log-Exit
+     end-if.
      add      1 to Copy-Depth.
      if       Copy-Depth > Max-Copy-Depth           *> Keep track of how deep we went!
               move Copy-Depth to Max-Copy-Depth.
@@ -2130,6 +2419,229 @@
 *>
  zz600-Exit.
      exit.
+*>
+ zz650-Write-Log-Summary Section.
+*>*******************************
+*>
+*>  Machine-readable log, P6 option LOG=, one CSV-style record per
+*>  event plus a closing SUMMARY record. Opened lazily on first use
+*>  (same "open if not already open" idiom as Print-File) and closed
+*>  here at end of job.
+*>
+     if       not WS-Log-Open
+              perform zz650-Log-Open thru zz650-Log-Exit
+     end-if.
+     move     spaces to Log-Line.
+     move     1 to a.
+     string   "SUMMARY,copy-depth="    delimited by size
+              Max-Copy-Depth           delimited by size
+                      into Log-Line pointer a
+     end-string.
+     move     WS-Error-Count to WS-Log-Num.
+     string   ",errors="               delimited by size
+              WS-Log-Num               delimited by size
+                      into Log-Line pointer a
+     end-string.
+     move     WS-Caution-Count to WS-Log-Num.
+     string   ",cautions="             delimited by size
+              WS-Log-Num               delimited by size
+                      into Log-Line pointer a
+     end-string.
+     move     WS-Eject-Count to WS-Log-Num.
+     string   ",ejects="               delimited by size
+              WS-Log-Num               delimited by size
+                      into Log-Line pointer a
+     end-string.
+     move     WS-Widow-Count to WS-Log-Num.
+     string   ",widows="               delimited by size
+              WS-Log-Num               delimited by size
+                      into Log-Line pointer a
+     end-string.
+     perform  zz650-Log-Write thru zz650-Log-Exit.
+     close    Log-File.
+     set      WS-Log-Open to false.
+ zz650-Exit.
+     exit.
+*>
+*>----------------------------------------------------------------
+*> record which path actually resolved a copybook
+*>----------------------------------------------------------------
+*>
+ zz650-Log-Copy-Resolved.
+     if       not WS-Log-Open
+              perform zz650-Log-Open thru zz650-Log-Exit
+     end-if.
+     move     spaces to Log-Line.
+     move     Fht-Table-Size to WS-Log-Num.
+     move     1 to a.
+     string   "COPY,depth="               delimited by size
+              WS-Log-Num                  delimited by size
+              ","                         delimited by size
+              Fht-Resolved-Lib (Fht-Table-Size) delimited by space
+                      into Log-Line pointer a
+     end-string.
+     perform  zz650-Log-Write thru zz650-Log-Exit.
+     go       to zz650-Log-Exit.
+*>
+*>----------------------------------------------------------------
+*> track COPY REPLACING substitution counts
+*>----------------------------------------------------------------
+*>
+ zz650-Log-Replace-Count.
+     if       not WS-Log-Open
+              perform zz650-Log-Open thru zz650-Log-Exit
+     end-if.
+     move     spaces to Log-Line.
+     move     1 to a.
+     string   "REPLACE,"                           delimited by size
+              WS-CRT-Copy-FileName                 delimited by space
+              ","                                  delimited by size
+              WS-CRT-Replacing-Source (WS-P11)      delimited by space
+              ","                                  delimited by size
+              WS-CRT-Replacing-Target (WS-P11)      delimited by space
+              ",count="                            delimited by size
+              WS-CRT-Found-Src (WS-P11)             delimited by size
+                      into Log-Line pointer a
+     end-string.
+     perform  zz650-Log-Write thru zz650-Log-Exit.
+     go       to zz650-Log-Exit.
+*>
+ zz650-Log-Open.
+     open     output Log-File.
+     set      WS-Log-Open to true.
+*>
+ zz650-Log-Write.
+     write    Log-Line.
+     move     spaces to Log-Line.
+*>
+ zz650-Log-Exit.
+     exit     section.
+*>
+ zz700-Build-Print-Command Section.
+*>*********************************
+*>
+*>  Build the lpr/Cups command line passed to CALL "SYSTEM" in
+*>  ca000-End-of-Job. If P6 named CUPSCFG=<file> and that file has a
+*>  usable options record, it replaces the compiled-in '-o ...'
+*>  string from Print-Report/Print-Report-Pdf; otherwise the hardcoded
+*>  defaults are used exactly as before.
+*>
+     set      WS-Cups-Opts-Found to false.
+     if       WS-Cups-Cfg-File-Name not = spaces
+              open input Cups-Cfg-File
+              if   fs-reply3 = zero
+                   perform forever
+                      read Cups-Cfg-File at end
+                           exit perform
+                      end-read
+                      if   Cups-Cfg-Rec (1:1) not = "*"
+                       and Cups-Cfg-Rec not = spaces
+                           move Cups-Cfg-Rec (1:119) to WS-Cups-Opts
+                           set  WS-Cups-Opts-Found to true
+                           exit perform
+                      end-if
+                   end-perform
+                   close Cups-Cfg-File
+              end-if
+     end-if.
+     move     spaces to WS-Print-Command.
+     move     1 to a.
+     if       Output-Pdf
+              if   WS-Cups-Opts-Found
+                   string "lpr "       delimited by size
+                          WS-Cups-Opts delimited by space
+                          " -P "       delimited by size
+                          PDF-PSN      delimited by space
+                          " "          delimited by size
+                          PDF-PR-Name  delimited by space
+                                  into WS-Print-Command pointer a
+                   end-string
+              else
+                   move Print-Report-Pdf to WS-Print-Command
+              end-if
+     else
+              if   WS-Cups-Opts-Found
+                   string "lpr "       delimited by size
+                          WS-Cups-Opts delimited by space
+                          " -P "       delimited by size
+                          PSN          delimited by space
+                          " "          delimited by size
+                          PR-Name      delimited by space
+                                  into WS-Print-Command pointer a
+                   end-string
+              else
+                   move Print-Report to WS-Print-Command
+              end-if
+     end-if.
+ zz700-Exit.
+     exit     section.
+*>
+*>   **********************************************************
+*>   *  Side-by-side diff report against the P6 DIFF= listing  *
+*>   **********************************************************
+*>
+*> Builds <output-file>.diff - each record holds the old listing's
+*>  line in columns 1-80, a 3 char marker in 81-83 ('<> ' where the
+*>  two lines differ, spaces where they agree) and the new listing's
+*>  line, just written to WS-Print-File-Name, in columns 84-163.
+*>
+ zz750-Write-Diff-Report Section.
+     if       WS-Diff-File-Name = spaces
+              go to zz750-Exit.
+     open     input Diff-Old-File.
+     if       fs-reply4 not = zero
+              display "Caution: DIFF= file not found - "
+                       WS-Diff-File-Name
+              add 1 to WS-Caution-Count
+              go to zz750-Exit
+     end-if.
+     move     spaces to WS-Diff-Rpt-Name.
+     move     1 to a.
+     string   function trim (WS-Print-File-Name) delimited by size
+              ".diff"                             delimited by size
+                      into WS-Diff-Rpt-Name pointer a
+     end-string.
+     open     input  Print-File.
+     open     output Diff-Rpt-File.
+     set      WS-Diff-Old-EOF to false.
+     set      WS-Diff-New-EOF to false.
+ zz750-Next-Pair.
+     if       not WS-Diff-Old-EOF
+              move spaces to Diff-Old-Hold
+              read Diff-Old-File into Diff-Old-Hold
+                   at end
+                   set WS-Diff-Old-EOF to true
+              end-read
+     end-if.
+     if       not WS-Diff-New-EOF
+              move spaces to Diff-New-Hold
+              read Print-File into Diff-New-Hold
+                   at end
+                   set WS-Diff-New-EOF to true
+              end-read
+     end-if.
+     if       WS-Diff-Old-EOF and WS-Diff-New-EOF
+              go to zz750-Done
+     end-if.
+     move     spaces to Diff-Rpt-Rec.
+     move     Diff-Old-Hold to Diff-Rpt-Rec (1:80).
+     if       Diff-Old-Hold = Diff-New-Hold
+              move spaces  to Diff-Rpt-Rec (81:3)
+     else
+              move "<> "   to Diff-Rpt-Rec (81:3)
+              add 1 to WS-Diff-Count
+     end-if.
+     move     Diff-New-Hold to Diff-Rpt-Rec (84:80).
+     write    Diff-Rpt-Rec.
+     go       to zz750-Next-Pair.
+ zz750-Done.
+     close    Diff-Old-File Print-File Diff-Rpt-File.
+     if       WS-Diff-Count > zero
+              display "Diff: " WS-Diff-Count
+                       " line(s) differ, see " WS-Diff-Rpt-Name
+     end-if.
+ zz750-Exit.
+     exit     section.
 *>
  zz900-Process-Replace  Section.
 *>*****************************
