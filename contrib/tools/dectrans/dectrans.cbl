@@ -71,6 +71,11 @@
 007000                            organization    line sequential
 007100                            status          fs-reply.
 007200*
+007210* directory listing for BATCH mode
+007220*
+007230     select Batch-Source-List assign        Batch-List-FileName
+007240                            organization    line sequential
+007250                            status          fs-reply3.
 007300 data  division.
 007400*===============
 007500*
@@ -84,7 +89,14 @@
 008300     03  id-field                pic x(4).
 008400     03  filler                  pic x.
 008500     03  header-field            pic x(44).
-008600     03  filler                  pic x(20).
+008510*
+008520* was all filler (cols 53-72) - now carries this table's own
+008530*  sequence-increment override and ident-tagging switch
+008540*
+008550     03  seq-inc-field           pic 9(6).
+008560     03  ident-tag-flag          pic x.
+008570         88  Ident-Tagging-On              value "I".
+008580     03  filler                  pic x(13).
 008700     03  idslot                  pic x(8).
 008800*
 008900 01  filler.
@@ -126,6 +138,10 @@
 012500             07  filler          pic x(57).
 012600     03  log-rule                pic 99.
 012700/
+012710 fd  Batch-Source-List.
+012720*
+012730 01  Batch-Source-Rec           pic x(64).
+012740/
 012800 working-storage section.
 012900*=======================
 013000*
@@ -153,9 +169,20 @@
 015200 77  page-cnt                pic 99    comp  value zero.
 015300 77  current-sequence        pic 9(6)        value zero.
 015400 77  users-sequence-inc      pic 9(6)        value 10.
+015410 77  default-sequence-inc    pic 9(6)        value 10.
 015500 77  users-ident             pic x(8)        value space.
+015510 77  ident-tag-active-sw     pic 9           value zero.
+015520     88  Ident-Tag-Active                    value 1
+015530                                           False is 0.
 015600 77  ws-seq                  pic 9(4)        value zero.
 015700 77  Arg-Number              pic 99          value zero.
+015710*
+015720* idslot (card cols 73-80) doubles as a source revision stamp -
+015730*  deck-version holds the stamp last seen, so a change mid-deck
+015740*  can be logged as change history.
+015750*
+015760 77  deck-version            pic x(8)        value spaces.
+015770 01  ws-version-text         pic x(72)       value spaces.
 015800*
 015900 77  y-entry                 pic x(18)       value "Y".
 016000 77  n-entry                 pic x(18)       value "N".
@@ -166,11 +193,27 @@
 016500 77  Output-FileName         pic x(128)  value spaces.
 016600 77  Report-FileName         pic x(128)  value spaces.
 016700*
+016710* BATCH mode - whole directory through one
+016715*  consolidated transhist instead of one run per file
+016720*
+016725 77  Batch-Mode-Sw           pic 9           value zero.
+016730     88  Batch-Mode                          value 1
+016735                                           False is 0.
+016740 77  Batch-Dir-Name          pic x(128)  value spaces.
+016745 77  Batch-List-FileName     pic x(64)   value
+016750                                   "dectrans_batch.tmp".
+016755 77  Batch-List-Eof-Sw       pic 9           value zero.
+016760     88  Batch-List-Eof                       value 1
+016765                                           False is 0.
+016770 01  ws-batch-cmd            pic x(160)  value spaces.
+016772 77  Batch-Dir-Bad-Tally     pic 9(3)    value zero.
+016775*
 016800 77  cbl-status              pic 9      value zero.
 016900  88 cbl-fixed                          value zero.
 017000  88 cbl-free                           value 1.
 017100*
 017200 01  fs-reply                pic xx          value zeros.
+017250 01  fs-reply3               pic xx          value zeros.
 017300*
 017400 01  tag-building-slot.
 017500     03  sub-set-builder.
@@ -243,7 +286,17 @@
 024200
 024300* no end-if, could be problems with no period
 024400*
-024500 01  yestagstack.
+024410* scratch area used to re-render a built IF statement as an
+024420*  EVALUATE TRUE when the table's header asked for it (e-check)
+024430*
+024440 01  ws-evaluate-text       pic x(137) value spaces.
+024450 01  ws-ep                  pic s999  comp  value zero.
+024460 01  ws-cond-trim           pic x(72)  value spaces.
+024470 01  ws-value-trim          pic x(18)  value spaces.
+024480 01  ws-true-trim           pic x(7)   value spaces.
+024490 01  ws-false-trim          pic x(7)   value spaces.
+024495*
+024498 01  yestagstack.
 024600     03  true-tag            pic x(7)  occurs 25.
 024700*
 024800 01  notagstack.
@@ -256,10 +309,12 @@
 025500     03  number-of-conditions pic 999.
 025600     03  number-of-actions   pic 999.
 025700     03  number-of-rules     pic 999.
-025800     03  filler              pic xx.
-025900     03  g-check             pic x.
-026000         88  g-suppress               value "G".
-026100*
+025750     03  filler              pic x.
+025775     03  e-check             pic x.
+025785         88  Evaluate-Style           value "E".
+025800     03  g-check             pic x.
+025900         88  g-suppress               value "G".
+026000*
 026200 01  dummy-stub.
 026300     03  temp-stub           pic x    occurs 72.
 026400*
@@ -279,9 +334,11 @@
 027800     03  condition-stub      pic x(72)  occurs 26.
 027900     03  action-stub         pic x(72)  occurs 26.
 028000*
+028010 01  grid-line               pic x(72)  value spaces.
+028020 77  grid-row-count          pic s999   comp  value zero.
 028100 01  rule-index.
-028200     03  first-column        pic 999    occurs 26.
-028300     03  number-of-columns   pic 999    occurs 26.
+028200     03  first-column        pic 999    occurs 51.
+028300     03  number-of-columns   pic 999    occurs 51.
 028400*
 028500 01  error-message.
 028600	   03  filler              pic x(3)   value "**E".
@@ -329,8 +386,11 @@
 032800-    "Error: File not present Try Again!".
 032900     03  filler              pic x(72)  value
 033000     "Error: Cannot create output file/s".
+033050     03  filler              pic x(72)  value
+033060     "EVALUATE STATEMENT TEXT TOO LONG FOR WORK AREA, STATEMENT TRUN
+033070-    "CATED".
 033100 01  filler redefines error-table.
-033200     03  error-line          pic x(72)  occurs 17.
+033200     03  error-line          pic x(72)  occurs 18.
 033300*
 033400 01  warning-message.
 033500     03  filler              pic x(3)   value "* W".
@@ -349,13 +409,16 @@
 034800	   03  filler              pic x(72)  value
 034900	   "AUTO GOTO SUPPRESSED, GOTO MUST BE PROVIDED TO LEAVE EACH SE
 035000-    "T OF ACTIONS".
+035010	   03  filler              pic x(72)  value
+035020	   "RULE MATCHES ALL REMAINING COMBINATIONS, LATER RULES ARE UN
+035030-    "REACHABLE".
 035100*
 035200 01  filler redefines warning-table.
-035300     03  warning-line        pic x(72)  occurs 5.
+035300     03  warning-line        pic x(72)  occurs 6.
 035400*
 035500 01  table-array.
 035600     03  row     occurs 26.
-035700         05  entry-matrix    pic x(18)  occurs 25.
+035700         05  entry-matrix    pic x(18)  occurs 50.
 035800*
 035900* holds program parameter values from command line
 036000 01  Arg-Vals                           value spaces.
@@ -390,6 +453,9 @@
 038900                   accept Arg-Value (Index1)
 039000                                         from argument-value
 039100              end-perform
+039150              if Arg-Value (1) = "BATCH"
+039160                  go to batch-args
+039170              end-if
 039200              if Arg-Number = 1            *>  2 or 3
 039300                  unstring Arg-Value (1) delimited by spaces
 039400                       into Input-FileName
@@ -423,9 +489,29 @@
 042200              move zero to Index1
 042300     end-if
 042400*
-042500* Give help if args empty
-042600*
-042700     if       Input-FileName = spaces
+042410     go       to args-checked.
+042420*
+042430* BATCH <directory> [consolidated-report-name] -
+042440*  whole directory through one run, one shared transhist
+042450*
+042460 batch-args.
+042470***********
+042480*
+042490     set      Batch-Mode to true.
+042500     move     Arg-Value (2) to Batch-Dir-Name.
+042510     move     "batch.lst" to Report-FileName.
+042520     if       Arg-Number > 2
+042530              unstring Arg-Value (3) delimited by spaces
+042540                       into Report-FileName
+042550              end-unstring.
+042560     move     zero to Index1.
+042570*
+042580 args-checked.
+042590*************
+042595*
+042610* Give help if args empty
+042620*
+042630     if       not Batch-Mode and Input-FileName = spaces
 042800              display  space
 042900              display  Prog-Name
 043000                       "  Cobol Decision Table Translator"
@@ -436,8 +522,12 @@
 043500              display "1: Input  FileName (Mandatory)"
 043600           display "2: Output FileName (Mandatory if not IFN.cpy)"
 043700           display "3: Report FileName (Mandatory if not IFN.lst)"
+043710           display "or BATCH <directory> [consolidated-report]"
 043800              stop run returning 16.
 043900*
+043910     if       Batch-Mode
+043920              go to batch-init.
+043930*
 044000     open     input input-file
 044100     if       fs-reply not = "00"
 044200              display error-line (16)
@@ -451,7 +541,102 @@
 045000              display error-line (17) "(.lst)"
 045100              stop run returning 16.
 045200     move     prog-name to p-prog-name.
-045300*
+045210     go       to main-loop.
+045211*
+045212* BATCH mode - list the directory via the same shell-out idiom
+045213*  get-reserved-lists uses for cobc --list-intrinsics, then
+045214*  drive the normal single-file logic once per listed name, all
+045215*  writing into one already-open transhist
+045216*
+045217 batch-init.
+045218************
+045219*
+045220* the directory name came straight off the command line, so
+045221*  refuse it outright if it carries anything the shell would
+045222*  treat specially rather than hand it to SYSTEM unquoted
+045223*
+045224     move     zero to Batch-Dir-Bad-Tally.
+045225     inspect  Batch-Dir-Name tallying Batch-Dir-Bad-Tally
+045226              for all ";" all "|" all "&" all "`" all "$"
+045227                      all "<" all ">" all "'" all '"'
+045228                      all "(" all ")" all "\".
+045229     if       Batch-Dir-Bad-Tally not = zero
+045230              display "BATCH: directory name contains characters "
+045231                       "not allowed in a directory name"
+045232              stop run returning 16.
+045233     move     spaces to ws-batch-cmd.
+045234     string   "ls " delimited by size
+045235              quote delimited by size
+045236              function trim (Batch-Dir-Name) delimited by size
+045237              quote delimited by size
+045238              " > " delimited by size
+045239              Batch-List-FileName delimited by space
+045240                      into ws-batch-cmd.
+045241     call     "SYSTEM" using ws-batch-cmd.
+045242     open     input Batch-Source-List.
+045243     if       fs-reply3 not = "00"
+045244              display error-line (16)
+045245              stop run returning 16.
+045246     open     output transhist.
+045247     if       fs-reply not = "00"
+045248              display error-line (17) "(.lst)"
+045249              stop run returning 16.
+045250     move     prog-name to p-prog-name.
+045251     perform  batch-next-file thru batch-next-file-exit.
+045252     if       Batch-List-Eof
+045253              display "BATCH: no files found in " Batch-Dir-Name
+045254              go to batch-done.
+045255     go       to main-loop.
+045256*
+045257 batch-next-file.
+045258****************
+045259*
+045260     read     Batch-Source-List at end
+045261              set Batch-List-Eof to true
+045262              go to batch-next-file-exit.
+045263     move     spaces to Input-FileName Output-FileName.
+045264     string   Batch-Dir-Name delimited by space
+045265              "/" delimited by size
+045266              Batch-Source-Rec delimited by space
+045267                      into Input-FileName.
+045268     string   Input-FileName delimited by space
+045269              ".cpy" delimited by size
+045270                      into Output-FileName.
+045271     open     input input-file.
+045272     if       fs-reply not = "00"
+045273              move "**E   " to history-record
+045274              string "UNABLE TO OPEN " delimited by size
+045275                     Input-FileName delimited by space
+045276                             into log-message
+045277              perform history-write
+045278              go to batch-next-file.
+045279     open     output transout.
+045280     if       fs-reply not = "00"
+045281              move "**E   " to history-record
+045282              string "UNABLE TO OPEN " delimited by size
+045283                     Output-FileName delimited by space
+045284                             into log-message
+045285              perform history-write
+045286              close input-file
+045287              go to batch-next-file.
+045288     move     zero to in-table-flag.
+045289*
+045290 batch-next-file-exit.
+045291******************
+045292     exit.
+045293*
+045294 batch-done.
+045295***********
+045296*
+045297     close    transhist Batch-Source-List.
+045298     if       warning-flag not = zero
+045299              display "CAUTION:"
+045300              display "Warnings".
+045301     if       error-flag not = zero
+045302              display "CAUTION:"
+045303              display "Errors".
+045304     stop     run.
+045305*
 045400 main-loop.
 045500**********
 045600*
@@ -473,6 +658,21 @@
 047200***********************
 047300*
 047400     move     header-field to current-header.
+047410*
+047420* per-table sequence increment and ident-tagging
+047430*
+047440     if       seq-inc-field numeric and seq-inc-field > zero
+047450              move seq-inc-field to users-sequence-inc
+047460     else
+047470              move default-sequence-inc to users-sequence-inc
+047480     end-if.
+047490     if       Ident-Tagging-On
+047500              move idslot to users-ident
+047510              set  Ident-Tag-Active to true
+047520     else
+047530              move spaces to users-ident
+047540              set  Ident-Tag-Active to false
+047550     end-if.
 047500     move     current-table-name to p-section-name.
 047600     perform  headings thru headings-exit.
 047700     perform  history-write.
@@ -492,7 +692,7 @@
 049100              go to main-loop.
 049200*
 049300     if       number-of-rules not numeric or
-049400              number-of-rules > 25
+049400              number-of-rules > 50
 049500              move 10 to error-type
 049600              perform log-error
 049700              go to main-loop.
@@ -809,9 +1009,70 @@
 080800*
 080900     exit.
 081000*
-081100 table-processor.
-081200****************
+081005 grid-report.
+081010*************
+081015*
+081020*    self-documenting grid of this table's conditions and
+081025*    actions against its rules, written to transhist while the
+081030*    entry-matrix still holds the table exactly as punched, ahead
+081035*    of row-set below which dedups and blanks out redundant rows
+081040*
+081045     move     spaces to log-record.
+081050     move     "**G   " to history-record.
+081055     move     spaces to log-message.
+081060     string   "GRID TABLE " delimited by size
+081065              current-table-name delimited by space
+081070                      into log-message.
+081075     perform  history-write.
+081080     compute  grid-row-count = number-of-conditions
+081082                               + number-of-actions.
+081084     move     1 to index1 index3.
+081086*
+081088 grid-row-loop.
+081090**************
+081092*
+081094     if       index1 > grid-row-count
+081096              go to grid-report-exit.
+081098     move     spaces to grid-line.
+081100     if       index1 not > number-of-conditions
+081102              move condition-stub (index1) (1:20)
+081104                      to grid-line (1:20)
+081106     else
+081108              move action-stub (index3) (1:20)
+081110                      to grid-line (1:20)
+081112              add 1 to index3
+081114     end-if.
+081116     move     22 to index5.
+081118     move     1 to index2.
+081120*
+081122 grid-col-loop.
+081124**************
+081126*
+081128     if       index2 > number-of-rules or index5 > 69
+081130              go to grid-col-done.
+081132     move     entry-matrix (index1, index2) (1:2)
+081134                      to grid-line (index5:2).
+081136     add      3 to index5.
+081138     add      1 to index2.
+081140     go       to grid-col-loop.
+081142*
+081144 grid-col-done.
+081146***************
+081148*
+081150     move     grid-line to log-message.
+081152     perform  history-write.
+081154     add      1 to index1.
+081156     go       to grid-row-loop.
+081158*
+081160 grid-report-exit.
+081162*****************
+081164*
+081166     exit.
+081168*
+081200 table-processor.
+081210****************
 081300*
+081350     perform   grid-report thru grid-report-exit.
 081400     move     spaces to rough-statement new-image.
 081500     move     spaces to a-card.
 081600     move     zero to deleted-conditions a-margin-flag.
@@ -848,6 +1109,48 @@
 084700     if       index2 not > number-of-conditions
 084800              go to row-set.
 084900*
+084910 check-else-conflict.
+084912**********************
+084914*
+084916*    a rule whose conditions are all blank or don't-care matches
+084918*    every combination reaching it, so it can only legitimately
+084920*    be the last rule - any rule like that ahead of the last one
+084922*    makes every rule after it unreachable
+084924*
+084926     move     1 to index1.
+084928*
+084930 celoop.
+084932******
+084934*
+084936     if       index1 >= number-of-rules
+084938              go to celsexit.
+084940     move     1 to index2.
+084942     move     zero to space-flag.
+084944*
+084946 cecloop.
+084948*******
+084950*
+084952     if       index2 > number-of-conditions
+084954              go to cetest.
+084956     if       entry-matrix (index2, index1) not = spaces and
+084958              entry-matrix (index2, index1) not = x-entry
+084960              move 1 to space-flag.
+084962     add      1 to index2.
+084964     go       to cecloop.
+084966*
+084968 cetest.
+084970*******
+084972*
+084974     if       space-flag = zero
+084976              perform warning6.
+084978     add      1 to index1.
+084980     go       to celoop.
+084982*
+084984 celsexit.
+084986*********
+084988*
+084990     exit.
+084992*
 085000 mixed-table-processor.
 085100***********************
 085200*
@@ -858,6 +1161,7 @@
 085700     if       form = "L"
 085800              go to limited-table-processor.
 085900     move     zero to deleted-conditions.
+085950     perform   check-else-conflict thru celsexit.
 086000*
 086100 pick-entry.
 086200***********
@@ -1072,6 +1376,8 @@
 107100 reducer.
 107200********
 107300*
+107350     if       Evaluate-Style
+107360              perform build-evaluate-stmt.
 107400     perform  reduce-staging-area thru rsaexit.
 107500*
 107600 mssexit.     exit.
@@ -1230,6 +1536,7 @@
 122900              perform error7
 123000              go to main-loop.
 123100     if       total-rule (index2) < 2
+123150              perform warning3
 123200              go to check-spacing.
 123300     if       relative-y (index2) not = 1 or
 123400              relative-n (index2) not = 1
@@ -1386,6 +1693,8 @@
 138500 gpwrite.
 138600********
 138700*
+138750     if       Evaluate-Style
+138760              perform build-evaluate-stmt.
 138800     perform  reduce-staging-area thru rsaexit.
 138900*
 139000 skip-coding.
@@ -1508,6 +1817,61 @@
 150700*
 150800     move     action-stub (index3) to stub-area.
 150900     perform  reduce-staging-area thru rsaexit.
+150901*
+150902 build-evaluate-stmt.
+150903*********************
+150904*
+150905* re-render the IF/GO TO statement just built in patch-area as
+150906*  EVALUATE TRUE/WHEN - requested for tables coded with e-check
+150907*  = "E" in the THDR.  Rendered straight into rough-statement,
+150908*  bypassing the fixed-width patch-area slots, then handed to
+150909*  reduce-staging-area as usual - it only cares about the last
+150910*  non-space byte, not which fields built the text.
+150911*
+150912     move     stub-area  to ws-cond-trim.
+150913     move     value-slot to ws-value-trim.
+150914     move     true-path  to ws-true-trim.
+150915     move     false-path to ws-false-trim.
+150916     move     function trim (ws-cond-trim)  to ws-cond-trim.
+150917     move     function trim (ws-value-trim) to ws-value-trim.
+150918     move     function trim (ws-true-trim)  to ws-true-trim.
+150919     move     function trim (ws-false-trim) to ws-false-trim.
+150920     move     spaces to rough-statement ws-evaluate-text.
+150921     move     1 to ws-ep.
+150922     string   "EVALUATE TRUE WHEN " delimited by size
+150923              ws-cond-trim               delimited by space
+150924              into ws-evaluate-text pointer ws-ep
+150925         on overflow perform error18
+150926     end-string.
+150927     if       ws-value-trim not = spaces
+150928              string " " delimited by size
+150929                     ws-value-trim delimited by space
+150930                             into ws-evaluate-text pointer ws-ep
+150931                 on overflow perform error18
+150932     end-string end-if.
+150933     if       true-action = next-sentence-plug
+150934              string " CONTINUE" delimited by size
+150935                             into ws-evaluate-text pointer ws-ep
+150936                 on overflow perform error18
+150937     end-string
+150938     else
+150939              string " GO TO " delimited by size
+150940                     ws-true-trim  delimited by space
+150941                             into ws-evaluate-text pointer ws-ep
+150942                 on overflow perform error18
+150943     end-string
+150944     end-if.
+150945     if       ws-false-trim not = spaces
+150946              string " WHEN OTHER GO TO " delimited by size
+150947                     ws-false-trim delimited by space
+150948                             into ws-evaluate-text pointer ws-ep
+150949                 on overflow perform error18
+150950     end-string end-if.
+150951     string   " END-EVALUATE" delimited by size
+150952                      into ws-evaluate-text pointer ws-ep
+150953         on overflow perform error18
+150954     end-string.
+150955     move     ws-evaluate-text to rough-statement.
 151000*
 151100 reduce-staging-area.
 151200********************
@@ -1622,7 +1986,9 @@
 162100     add      users-sequence-inc to current-sequence.
 162200     move     current-sequence to sequence-field.
 162300*
-162400*    move     users-ident to ident-field.   *> no longer needed
+162310     if       Ident-Tag-Active
+162320              move users-ident to ident-field
+162330     end-if.
 162500*
 162600 card-write.
 162700***********
@@ -1640,7 +2006,31 @@
 163900*
 164000     read     input-file at end
 164100              go to end-of-file.
-164200*
+164101     perform  version-check thru version-check-exit.
+164105*
+164109 version-check.
+164113**************
+164117*
+164121     if       idslot = spaces
+164125              go to version-check-exit.
+164129     if       deck-version = spaces
+164133              move idslot to deck-version
+164137              go to version-check-exit.
+164141     if       idslot = deck-version
+164145              go to version-check-exit.
+164149     move     spaces to ws-version-text.
+164153     string   "VERSION CHANGED: " delimited by size
+164157              deck-version         delimited by space
+164161              " -> "               delimited by size
+164165              idslot               delimited by space
+164169                      into ws-version-text.
+164173     move     "**V   " to history-record.
+164177     move     ws-version-text to log-message.
+164181     perform  history-write.
+164185     move     idslot to deck-version.
+164189 version-check-exit.
+164193     exit.
+164197*
 164300 history-write.
 164400**************
 164500*
@@ -1659,7 +2049,14 @@
 165800 end-of-file.
 165900************
 166000*
-166100     close    input-file transout transhist.
+166010     close    input-file transout.
+166020     if       Batch-Mode
+166030              perform batch-next-file thru batch-next-file-exit
+166040              if Batch-List-Eof
+166050                 go to batch-done
+166060              end-if
+166070              go to main-loop.
+166100     close    transhist.
 166200     if       warning-flag not = zero
 166300              display "CAUTION:"
 166400              display "Warnings".   *> upon crt-under.
@@ -1688,6 +2085,12 @@
 168700     move     3 to warning-type.
 168800     perform  log-warning.
 168900*
+168920 warning6.
+168930*********
+168940*
+168950     move     6 to warning-type.
+168960     perform  log-warning.
+168970*
 169000 log-error.
 169100**********
 169200*
@@ -1720,6 +2123,12 @@
 171900     move     13 to error-type.
 172000     perform  log-error.
 172100*
+172110 error18.
+172120********
+172130*
+172140     move     18 to error-type.
+172150     perform  log-error.
+172160*
 172200 headings.
 172300*********
 172400*
