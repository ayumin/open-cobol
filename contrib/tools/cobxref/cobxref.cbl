@@ -78,6 +78,26 @@
 006700              file status fs-reply.
 006800*>
 006900     select   SortFile assign Sort1tmp.
+006910*>
+006920*> CSV/JSON export of the dictionary, for spreadsheets
+006930     select   Export-File assign Export-FileName
+006940              organization line sequential
+                     file status fs-reply-exp.
+006950*>
+006960*> durable fixed-layout extract for the program inventory
+006970     select   Extract-File assign Extract-FileName
+006980              organization line sequential
+                     file status fs-reply-ext.
+006990*>
+006991*> list of source files to xref as one consolidated run
+006992     select   Batch-Source-List assign Batch-List-FileName
+006993              organization line sequential
+006994              file status fs-reply-batch.
+006995*>
+006996*> copybooks/sections excluded from the unreferenced-WS rpt
+006997     select   Exclude-List assign Exclude-List-FileName
+006998              organization line sequential
+006999              file status fs-reply-excl.
 007000*>
 007100 i-o-control.
 007200*>
@@ -110,6 +130,21 @@
 009800     03  P-Conditions      pic x(32).
 009900     03  P-Variables       pic x(32).
 010000*>
+      *> call/perform graph report - one From/Verb/To row
+       01  CG-PrintLine.
+           03  CG-P-From         pic x(32).
+           03  filler            pic x(2).
+           03  CG-P-Verb         pic x(7).
+           03  filler            pic x(2).
+           03  CG-P-To           pic x(32).
+      *>
+      *> case-insensitive duplicate data-name report - the two spellings
+      *>   found under the one upper-cased name
+       01  Dup-PrintLine.
+           03  Dup-P-Name1       pic x(32).
+           03  filler            pic x(2).
+           03  Dup-P-Name2       pic x(32).
+      *>
 010100 fd  SourceInput.
 010300 01  SourceRecIn           pic x(255).
 010400*>
@@ -127,7 +162,30 @@
 011800 01  filler.
 011900     03  SdSortKey         pic x(40).
 012000*>
-012100 working-storage section.
+012010 fd  Export-File.
+012020 01  Export-Record         pic x(1000).
+012030*>
+012040*> fixed extract layout: one row per data-name/reference,
+012050*>   documented here so the inventory database load job can rely
+012060*>   on the column positions never moving around between builds.
+012070 fd  Extract-File.
+012080 01  Extract-Record.
+012090     03  Ext-Prog-Name     pic x(32).
+012100     03  Ext-Data-Name     pic x(32).
+012110     03  Ext-Section-Code  pic x.
+012120     03  Ext-Defn-RefNo    pic 9(6).
+012130     03  Ext-Ref-RefNo     pic 9(6).
+012140     03  filler            pic x(10).
+012150*>
+012151*> one source file name per record in the batch list
+012152 fd  Batch-Source-List.
+012153 01  Batch-Source-Rec      pic x(64).
+012154*>
+012155*> one copybook name (or "name*" wildcard) per record
+012156 fd  Exclude-List.
+012157 01  Exclude-List-Rec      pic x(64).
+012158*>
+012160 working-storage section.
 012200 77  Prog-Name             pic x(13) value "Xref v0.95.44".
 012300 77  String-Pointer        Binary-Long  value 1.
 012400 77  String-Pointer2       Binary-Long  value 1.
@@ -170,6 +228,135 @@
 015900 77  sw-6                  pic 9           value zero.
 016000  88  Reports-In-Lower                     value 1.
 016100*>
+      *> export switch: space=normal listing only,
+      *>   J=also write Export-File as JSON, C=also write it as CSV
+       77  sw-7                  pic x           value space.
+        88 Export-Json                           value "J".
+        88 Export-Csv                            value "C".
+        88 Export-Wanted                         value "J" "C".
+      *> batch mode: one consolidated xref over a list of
+      *>   source files named in Batch-List-FileName
+       77  sw-8                  pic x           value "N".
+        88 Batch-Mode                            value "Y".
+      *> copybook "where used" report
+       77  sw-9                  pic x           value "N".
+        88 Copybook-Report                       value "Y".
+      *> CALL/PERFORM call-graph report
+       77  sw-10                 pic x           value "N".
+        88 Call-Graph-Report                     value "Y".
+      *> write the durable fixed-layout extract as well
+       77  sw-11                 pic x           value "N".
+        88 Extract-Wanted                        value "Y".
+      *> restrict -G All-Reports to just one report section,
+      *>   instead of generating & archiving the full listing every time
+       77  sw-12                 pic x           value space.
+        88 Report-All                            value space.
+        88 Report-Subset-9                       value "9".
+        88 Report-Subset-9B                      value "B".
+        88 Report-Subset-10                      value "P".
+        88 Report-Subset-11                      value "1".
+      *>
+      *> extra file names used by the optional export/extract/batch
+      *> and exclude-list features
+       77  Export-FileName       pic x(64)       value spaces.
+       77  Extract-FileName      pic x(64)       value spaces.
+       77  Batch-List-FileName   pic x(64)       value spaces.
+       77  Exclude-List-FileName pic x(64)       value spaces.
+      *>
+      *> no more names left in Batch-List-FileName
+       77  sw-Batch-Eof          pic 9           value zero.
+        88 Batch-List-Eof                        value 1.
+      *> more batch files to go, carrying on as if nested
+       77  sw-Batch-Continuing   pic 9           value zero.
+        88 Batch-Continuing                      value 1.
+      *> copybook/section exclude-list, loaded once at start
+       77  Excl-Table-Count      Binary-Long     value zero.
+       77  Excl-Check-Name       pic x(32)       value spaces.
+       77  Excl-Found            pic x           value "N".
+        88 Excl-Is-Excluded                      value "Y".
+       01  Excl-Table            value spaces.
+           03  Excl-Table-Row    occurs 500.
+               05  Excl-Entry        pic x(64).
+               05  Excl-Prefix-Len   Binary-Long.
+               05  Excl-Wild         pic x.
+                88 Excl-Is-Wild                  value "Y".
+      *>
+      *> severity-coded message counters, one per Msgn
+       01  Msg-Counters          value zero.
+           03  Msg1-Count        Binary-Long.
+           03  Msg2-Count        Binary-Long.
+           03  Msg4-Count        Binary-Long.
+           03  Msg5-Count        Binary-Long.
+           03  Msg6-Count        Binary-Long.
+           03  Msg7-Count        Binary-Long.
+           03  Msg8-Count        Binary-Long.
+           03  Msg9-Count        Binary-Long.
+           03  Msg10-Count       Binary-Long.
+           03  Msg16-Count       Binary-Long.
+      *>
+      *> copybook "where used" table: one entry per distinct
+      *>   COPY member, with the list of programs that pulled it in
+       77  Copybook-Table-Count  Binary-Long     value zero.
+       01  Copybook-Table.
+           03  Copybook-Entry    occurs 300.
+               05  Cpy-Name      pic x(32).
+               05  Cpy-Prog-Count Binary-Long.
+               05  Cpy-Prog      occurs 200 pic x(32).
+       77  Cpy-Name-Wanted       pic x(32)       value spaces.
+       77  Cpy-Table-Sub         Binary-Long     value zero.
+      *>
+      *> call/perform graph: one entry per from-para/to-para
+       77  CallGraph-Count       Binary-Long     value zero.
+       01  CallGraph-Table.
+           03  CallGraph-Entry   occurs 4000.
+               05  CG-From       pic x(32).
+               05  CG-Verb       pic x(7).
+               05  CG-To         pic x(32).
+       77  Current-Proc-Name     pic x(32)       value spaces.
+       77  CG-Last-Verb          pic x(7)        value spaces.
+       77  CG-To-Name            pic x(32)       value spaces.
+       77  CG-Table-Sub          Binary-Long     value zero.
+       77  saveExtDefnRefNo      pic 9(6)        value zero.
+      *>
+      *> paragraph names in physical definition order for the program
+      *>   currently being xrefd - lets the unreferenced-procedures
+      *>   report tell "nothing points here, this is dead code" (the
+      *>   first paragraph in the division) apart from "nothing points
+      *>   here, but it runs anyway because the paragraph above it
+      *>   falls through" (everything after it) - reset per program,
+      *>   same lifecycle as the condition/global tables
+       77  Proc-Seq-Count        Binary-Long     value zero.
+       01  Proc-Seq-Table        value spaces.
+           03  Proc-Seq-Name     occurs 2000 pic x(32).
+           03  Proc-Seq-Falls-Thru occurs 2000 pic x.
+      *>
+      *> flow tracking used to fill in Proc-Seq-Falls-Thru as paragraphs
+      *>   go by - Flow-Sentence-Start marks the next word fetched as
+      *>   the first word of a new sentence, and Flow-Unconditional-Exit
+      *>   is "Y" once the sentence just closed was an unconditional
+      *>   GOBACK, STOP RUN or GO TO (a sentence starting with IF clears
+      *>   it instead, since any exit inside the IF is conditional, not
+      *>   a guaranteed paragraph exit)
+       77  Flow-Pending-Reset    pic x           value "Y".
+       77  Flow-Sentence-Start   pic x           value "Y".
+       77  Flow-Unconditional-Exit pic x         value space.
+       77  Proc-Seq-Sub          Binary-Long     value zero.
+      *>
+      *> case-insensitive duplicate data-name detection: COBOL treats
+      *>   data names as case-insensitive, so two WS/File-section items
+      *>   differing only by case are really one clashing name to the
+      *>   compiler even though this scanner (which keeps the source's
+      *>   own case) would otherwise list them as unrelated symbols
+       77  Dup-Check-Count       Binary-Long     value zero.
+       01  Dup-Check-Table       value spaces.
+           03  Dup-Check-Entry   occurs 1000.
+               05  Dup-Upper     pic x(32).
+               05  Dup-Spelling1 pic x(32).
+               05  Dup-Spelling2 pic x(32).
+       77  Dup-Check-Sub         Binary-Long     value zero.
+       77  Dup-Check-Name        pic x(32)       value spaces.
+       77  Dup-Check-Upper       pic x(32)       value spaces.
+      *>
 016200*> Switches used during processing
 016300*>
       *> And these two are the size of any Cobol word currently set
@@ -211,6 +398,10 @@
 018900 77  saveSkaWSorPD2        pic 9           value zero.
 019000 77  WS-Anal1              pic 9           value zero.
 019100 77  fs-reply              pic xx          value zeros.
+       77  fs-reply-batch        pic xx          value zeros.
+       77  fs-reply-excl         pic xx          value zeros.
+       77  fs-reply-exp          pic xx          value zeros.
+       77  fs-reply-ext          pic xx          value zeros.
 019200 77  SourceFileName        pic x(64)       value spaces.
 019300 77  Print-FileName        pic x(64)       value spaces.
 019400 77  Prog-BaseName         pic x(60)       value spaces.
@@ -310,8 +501,8 @@
 028000                   value "Unreferenced Globals throughout Source".
 028100*>
 028200 01  hdr10.
-028300     03  filler            pic x(23)
-028400                                  value "Unreferenced Procedures".
+028300     03  filler            pic x(45)
+028400         value "Unreferenced Procedures (F=fall-through only)".
 028500*>
 028600 01  hdr11.
 028700     03  filler            pic x(16) value "Variable Tested".
@@ -322,6 +513,18 @@
 029200     03  hdr11b-sorted     pic xxx   value spaces.
 029300     03  filler            pic x(5)  value spaces.
 029400*>
+      *> copybook "where used" report
+       01  hdr13.
+           03  filler            pic x(32)
+                               value "Copybooks and the programs using".
+      *> CALL/PERFORM call-graph report
+       01  hdr14.
+           03  filler            pic x(33)
+                               value "Call Graph (From / Verb / To)".
+      *> case-insensitive duplicate data-name report
+       01  hdr15.
+           03  filler            pic x(40)
+                       value "Data Names Clashing Only by Letter Case".
 029500 01  hdr12-hyphens.
 029600     03  filler            pic x(62) value all "-".
 029700*>
@@ -365,14 +568,14 @@
 033500               value "Logic Error:Lost1 wsFoundWord2 numeric? = ".
 033600     03 Msg5      pic x(32)
 033700                     value "Logic Error:Lost2 wsFoundWord2 =".
-033800     03 Msg6      pic x(34)
-033900                     value "Error: Con table size needs > 5000".
+033800     03 Msg6      pic x(36)
+033900                     value "Error: Con table size needs > 50000".
 034000     03 Msg7      pic x(24) value "bb050 Error: Logic error".
 034100     03 Msg8      pic x(26) value "Error: Eof on source again".
 034200     03 Msg9      pic x(34)
 034300                    value "Error: File not present Try Again!".
-034400     03 Msg10     pic x(36)
-034500                    value "Error: Git Table size exceeds 10,000".
+034400     03 Msg10     pic x(38)
+034500                    value "Error: Git Table size exceeds 100,000".
 034600     03 Msg16     pic x(66)  value "Error: " &
 034610     "Eof on source possible logic error at aa047 ASSUMING again".
 034800*>
@@ -385,7 +588,16 @@
 035500     03  USect             pic 9  occurs 9.
 035600*> holds program parameter values from command line
 035700 01  Arg-Vals                       value spaces.
-035800     03  Arg-Value         pic x(128)  occurs 6.
+035800     03  Arg-Value         pic x(128)  occurs 24.
+      *> more switches than the
+      *>   original 5 slots can now be combined on one command line
+       77  Switch-Want           pic x(16)   value spaces.
+       77  Switch-Want-Len       pic 999     value zero.
+       77  Switch-Value          pic x(128)  value spaces.
+       77  Switch-Value-Start    pic 999     value zero.
+       77  Switch-Value-Len      pic 999     value zero.
+       77  Switch-Found          pic x       value "N".
+        88 Switch-Is-Found                   value "Y".
 035900*>
 036000 01  Section-Names-Table.
 036100     03  filler pic x(24) value "FILE SECTION.           ".
@@ -1046,7 +1258,7 @@
 101900 01  Resvd-Table-Size        pic s9(5)   comp    value 526.
 102000*>
 102100 01  Condition-Table                           value high-values.
-102200     03  Con-Tab-Blocks occurs 10 to 5001
+102200     03  Con-Tab-Blocks occurs 10 to 50001
 102300                                       depending on Con-Tab-Size.
 102400*> +1 used, when testing for max table size
 102500       05  Conditions      pic x(32).
@@ -1057,7 +1269,7 @@
 102800 01  Con-Tab-Count         Binary-Long value zero.
 102900*>
 103000 01  Global-Item-Table                         value high-values.
-103100     03  Git-Elements  occurs 10 to 10001
+103100     03  Git-Elements  occurs 10 to 100001
 103200                                     depending on Git-Table-Size.
 103300*> +1 used, when testing for max table size
 103400       05  Git-Word        pic x(32).
@@ -1118,6 +1330,29 @@
            end-if
 108900*>
 109000     open     output Source-Listing.
+      *>
+      *> export/extract files, if either was asked for - opened once
+      *>   for the whole run (batch mode included) and closed only at
+      *>   true end of run, same lifecycle as Source-Listing
+      *>
+           if       Export-Json or Export-Csv
+                    open output Export-File
+                    if  fs-reply-exp not = "00"
+                        display Msg9
+                        add 1 to Msg9-Count
+                        move 16 to return-code
+                        goback
+                    end-if
+           end-if.
+           if       Extract-Wanted
+                    open output Extract-File
+                    if  fs-reply-ext not = "00"
+                        display Msg9
+                        add 1 to Msg9-Count
+                        move 16 to return-code
+                        goback
+                    end-if
+           end-if.
 109100     if       Reports-In-Lower
 109200              move function lower-case (Prog-BaseName (1:CWS))
                                           to HoldID
@@ -1168,6 +1403,7 @@
 113700 aa030-ReadLoop1.
 113800     if       Source-Eof
 113900           or End-Prog
+           add      1 to Msg2-Count
 114000              display Msg2
 114100              close Supplemental-Part1-Out Source-Listing
 114200              close SourceInput
@@ -1312,6 +1548,7 @@
 129100 aa047-Getword2.
 129200     perform  zz110-Get-A-Word thru zz110-Exit.
 129300     if       Source-Eof
+           add      1 to Msg16-Count
 129400              display Msg16
 114100              close Supplemental-Part1-Out Source-Listing
 114200              close SourceInput
@@ -1399,25 +1636,69 @@
 137900              close SourceInput Supplemental-Part1-Out.
 138000     perform  bc000-Last-Act.
 138100     if       not End-Prog
-                    perform  bc620-Do-Global-Conditions thru bc629-Exit
-138200              close Source-Listing.
+                if   Batch-Mode and not Batch-List-Eof
+                     move 1 to sw-Batch-Continuing
+                else
+                     perform  bc620-Do-Global-Conditions thru bc629-Exit
+                     if  Copybook-Report
+                         perform bc650-Print-Copybook-Report
+                                 thru bc650-Exit
+                     end-if
+                     if  Call-Graph-Report
+                         perform bc660-Print-CallGraph-Report
+                                 thru bc660-Exit
+                     end-if
+                     perform  bc670-Print-Case-Dup-Report
+                              thru bc670-Exit
+                     if  Extract-Wanted
+                         perform bc700-Print-Extract
+                                 thru bc700-Exit
+                     end-if
+                     if  Export-Json or Export-Csv
+                         perform bc710-Print-Export
+                                 thru bc710-Exit
+                     end-if
+                     if  Export-Json or Export-Csv
+                         close Export-File
+                     end-if
+                     if  Extract-Wanted
+                         close Extract-File
+                     end-if
+138200               close Source-Listing
+                end-if
+           end-if.
 138300*>
 138400     if       not We-Are-Testing
 138500          and not End-Prog
+138510          and not Batch-Continuing
 138600*>            call "CBL_DELETE_FILE" using SourceFileName
 138700*> kill temp input file (anything else?) but not yet Use when in OC
 138800              call "CBL_DELETE_FILE" using Supp-File-2
 138900              call "CBL_DELETE_FILE" using Supp-File-1.
 139000*>
-139100     if       End-Prog
+139100     if       End-Prog or Batch-Continuing
 139200              perform  zz190-Init-Program thru zz190-Exit
+                    if      Batch-Continuing
+                            perform zz187-Batch-Next-File
+                                    thru zz187-Exit
+                    end-if
 139300              move  spaces to PrintLine
 139400              write PrintLine
 139500              write PrintLine
 139600              write PrintLine
-139700              move  zero to sw-End-Prog
+139700              move  zero to sw-End-Prog sw-Batch-Continuing
 139800              go    to aa020-Bypass-Open
-           end-if
+           end-if.
+      *>
+           if       Batch-Mode
+                    close Batch-Source-List
+           end-if.
+      *>
+      *> severity-coded summary of every message raised
+      *>   during this run, so a batch job log shows logic errors vs
+      *>   purely informational conditions at a glance
+      *>
+           perform  zz900-Write-Summary thru zz900-Exit.
 139810     move     zero to return-code.
 139900     goback.
 140300*>
@@ -1427,6 +1708,15 @@
 140700*> this should be getting first word of source record
 140800*>
 140900     perform  zz110-Get-A-Word thru zz110-Exit.
+      *>
+      *> COPY statement - note which program pulled in which copybook,
+      *> then skip on to the next sentence as if it was never there
+      *>
+           if       wsFoundWord2 (1:5) = "COPY "
+                    perform zz320-Record-Copybook-Use
+                            thru zz320-Exit
+                    perform ba040-Clear-To-Next-Period thru ba040-Exit
+                    go to ba020-GetAWord.
 141000     if       GotASection = "Y" *> check for Proc. Div
 141100         and  HoldWSorPD = 8
 141200              go to ba000-Exit. *> done, so process proc. div
@@ -1460,6 +1750,7 @@
 144000*> we now have basic ws records, ie starting 01-49,66,77,78,88 etc
 144100*>
 144200      if      wsFoundWord2 (1:Word-Length) not numeric
+           add      1 to Msg4-Count
 144300              display "ba020:" Msg4 wsFoundWord2 (1:Word-Length)
 144500              close Source-Listing SourceInput
                           Supplemental-Part1-Out
@@ -1484,6 +1775,7 @@
       *>
 146400*> getting here Should never happen
       *>
+           add      1 to Msg5-Count
 146500      display "ba020:" Msg5 "bld=" Build-Number
 146600              " word=" wsFoundWord2 (1:CWS).
 146800     close    Source-Listing SourceInput Supplemental-Part1-Out.
@@ -1536,8 +1828,9 @@
 154900     if       Build-Number = 88
 155000          and Con-Tab-Count not < Con-Tab-Size
 155100              add 10 to    Con-Tab-Size.
-155200     if       Con-Tab-Size > 5000
-155300              move 5001 to Con-Tab-Size           *> just in case
+155200     if       Con-Tab-Size > 50000
+155300              move 50001 to Con-Tab-Size          *> just in case
+           add      1 to Msg6-Count
 155400              display Msg6
 155500              go to ba050-Bypass-Add-2-Con-Table.
       *>
@@ -1664,6 +1957,18 @@
 165200              go to bb000-Exit.
 165300     if       Source-Eof
 165400              go to bb000-Exit.
+      *>
+      *> carry the "start of sentence" state forward from the word
+      *>   that just closed a sentence to this one, then record
+      *>   whether this word in turn closes its own sentence - done
+      *>   ahead of all the early exits below, so every word gets
+      *>   accounted for regardless of which one applies to it
+      *>
+       if       Flow-Pending-Reset = "Y"
+                move "Y" to Flow-Sentence-Start
+                move space to Flow-Pending-Reset.
+       if       Word-Delimit = "."
+                move "Y" to Flow-Pending-Reset.
 165500     if       Word-Delimit = "."
 165600         and  wsf1-1 = space
 165700              go to bb020-GetAWord.
@@ -1676,6 +1981,34 @@
 166100*>
 166200*> Do we have a reserved word? a = 0 means no or a number so ignore
 166300*>
+      *>
+      *> remember PERFORM/CALL as the pending call-graph verb - its
+      *>   target (the next identifier or literal) is picked up below
+      *>
+           if       a > zero
+                    if  wsFoundWord2 (1:8) = "PERFORM "
+                        move "PERFORM" to CG-Last-Verb
+                    else
+                    if  wsFoundWord2 (1:5) = "CALL "
+                        move "CALL   " to CG-Last-Verb
+                    end-if
+                    end-if.
+      *>
+      *> this word is a reserved word - if it is also the first word
+      *>   of a sentence, decide whether the sentence it starts is an
+      *>   unconditional paragraph exit (GOBACK, STOP RUN, GO TO) or an
+      *>   IF (whose own GO TO/GOBACK/STOP RUN, if any, is conditional)
+      *>
+           if       a > zero
+               and  Flow-Sentence-Start = "Y"
+                    move space to Flow-Sentence-Start
+                    if       wsFoundWord2 (1:7) = "GOBACK "
+                        or   wsFoundWord2 (1:5) = "STOP "
+                        or   wsFoundWord2 (1:3) = "GO "
+                             move "Y" to Flow-Unconditional-Exit
+                    else
+                             move space to Flow-Unconditional-Exit
+                    end-if.
 166400     if       a > zero
 166500              go to bb020-GetAWord.
 166600     if       wsf1-1 numeric
@@ -1686,8 +2019,22 @@
 167100     if       wsf1-1 = "+"
 167200        and   wsFoundWord2 (2:1) numeric
 167300              go to bb020-GetAWord.
-167400     if       wsf1-1 = quote or = "'"
-167500              go to bb020-GetAWord.
+      *>
+      *> CALL "LITERAL-NAME" - the literal is the call-graph target,
+      *>   but is otherwise ignored (never treated as a dataname)
+      *>
+           if       wsf1-1 = quote or = "'"
+                    if  CG-Last-Verb = "CALL   "
+                        subtract 2 from Word-Length giving z
+                        if  z > zero and Current-Proc-Name not = spaces
+                            move spaces to CG-To-Name
+                            move wsFoundWord2 (2:z) to CG-To-Name
+                            perform zz340-Add-CallGraph-Entry
+                        end-if
+                        move spaces to CG-Last-Verb
+                    end-if
+                    go to bb020-GetAWord.
+167400*>    (old quote-skip test folded into the call-graph check above)
 167600     if       wsf1-1 = "X"
 167700        and   (wsFoundWord2 (2:1) = quote or = "'")
 167800              go to bb020-GetAWord.
@@ -1738,7 +2085,41 @@
                         subtract 1 from Word-Length
                     end-if
 171900              go to bb030-Chk1
+           end-if.
+      *>
+      *> a paragraph name is being defined - remember it as the
+      *>   "from" side of any PERFORM/CALL found inside it; otherwise,
+      *>   if a PERFORM/CALL verb is still pending, this word is its
+      *>   target
+      *>
+           if       HoldWSorPD2 = zero
+      *>
+      *> this word starts a new paragraph, so the paragraph above it
+      *>   (if any) is now complete - record whether it falls through
+      *>   into this one or ended with an unconditional exit
+      *>
+                    if  Proc-Seq-Count > zero
+                        move "Y" to Proc-Seq-Falls-Thru (Proc-Seq-Count)
+                        if  Flow-Unconditional-Exit = "Y"
+                            move space
+                              to Proc-Seq-Falls-Thru (Proc-Seq-Count)
+                        end-if
+                    end-if
+                    move wsFoundWord2 (1:32) to Current-Proc-Name
+                    if  Proc-Seq-Count < 2000
+                        add 1 to Proc-Seq-Count
+                        move Current-Proc-Name
+                             to Proc-Seq-Name (Proc-Seq-Count)
+                    end-if
+           else
+           if       CG-Last-Verb not = spaces
+                    and Current-Proc-Name not = spaces
+                    move spaces to CG-To-Name
+                    move wsFoundWord2 (1:32) to CG-To-Name
+                    perform zz340-Add-CallGraph-Entry
+                    move spaces to CG-Last-Verb
            end-if
+           end-if.
 172000     perform  zz030-Write-Sort.
 172100     go       to bb020-GetAWord.
 172200*>
@@ -1811,6 +2192,7 @@
 177600              perform zz030-Write-Sort
 177700              go to bb020-GetAWord.
 177800*> cockup trap
+           add      1 to Msg7-Count
 177900     display Msg7
 178000     go to bb020-GetAWord.
 178100*>
@@ -1919,6 +2301,7 @@
 180400     move     spaces to saveSkaDataName.
 180500     open     input Supplemental-Part2-In.
 180600     read     Supplemental-Part2-In at end
+           add      1 to Msg1-Count
 180700              display Msg1
 180800              go to bc000-Exit.
 180900     perform  zz150-WriteHdb thru zz150-Exit.
@@ -1974,6 +2357,11 @@
 186600*> Check if any w-s used in module if not, do conditions, functions etc
 186700*>
 186800     move     70 to Line-Count.
+      *> -G9/-G9B/-GP/-G1 limits the run to one report section -
+      *>   this WS-by-section dump and the global listing aren't any
+      *>   of those four, so skip them outright when a subset is set
+           if       not Report-All
+                    go to bc190-Do-Conditions.
 186900     if       Section-Used-Table not = zeros
 187000              move  1 to WS-Anal1
 187100              perform bc100-Working-Storage-Report
@@ -1994,6 +2382,7 @@
 188600     move     spaces to saveSkaDataName.
 188700     open     input Supplemental-Part2-In.
 188800     read     Supplemental-Part2-In at end
+           add      1 to Msg1-Count
 188900              display Msg1
 189000              go to bc000-Exit.
 189100     perform  zz150-WriteHdb thru zz150-Exit.
@@ -2065,6 +2454,8 @@
 195700*>
 195800*> start with sorted variables
 195900*>
+           if       not Report-All and not Report-Subset-11
+                    go to bc195-Done.
 196000     if       Con-Tab-Count = zero
 196100              go to bc195-Done.
 196200     if       Con-Tab-Count > 1
@@ -2108,10 +2499,13 @@
 199800*>****************
 199900*> now do procedure div and ref to procedure div but no functions
 200000*>
+           if       not Report-All
+                    go to bc400-Last-Pass5.
 200100     move     spaces to saveSkaDataName.
 200200     move     zero to saveSkaWSorPD saveSkaWSorPD2 q2.
 200300     open     input Supplemental-Part2-In.
 200400     read     Supplemental-Part2-In at end
+           add      1 to Msg1-Count
 200500              display Msg1
 200600              go to bc000-Exit.
 200700     perform  zz150-WriteHdb.
@@ -2190,6 +2584,8 @@
 208100*>****************
 208200*> now do functions
 208300*>
+           if       not Report-All
+                    go to bc399-Exit.
 188200     if       USect (9) = zero
 188400              go to bc399-Exit.
 208400     move     spaces to saveSkaDataName.
@@ -2197,6 +2593,7 @@
 208600     move     70 to Line-Count.
 208700     open     input Supplemental-Part2-In.
 208800     read     Supplemental-Part2-In at end
+           add      1 to Msg1-Count
 208900              display Msg1
 209000              go to bc000-Exit.
 209100     move     zero to q.
@@ -2258,10 +2655,13 @@
 215000*>****************
 215100*> now do non referenced ws but ignore references of zero (Globals).
 215200*>
+           if       not Report-All and not Report-Subset-9
+                    go to bc500-Last-Pass6.
 215300     move     spaces to saveSkaDataName.
 215400     move     zero to saveSkaWSorPD saveSkaWSorPD2 S-Pointer.
 215500     open     input Supplemental-Part2-In.
 215600     read     Supplemental-Part2-In at end
+           add      1 to Msg1-Count
 215700              display Msg1
 215800              go to bc000-Exit.
 215900     perform  zz150-WriteHdb.
@@ -2316,8 +2716,19 @@
 220600     go       to bc450-Exit.
 220800 bc440-Check-4Old.
 220900     if       q = 1
-221000              move 1 to S-Pointer
-221100              write PrintLine.
+      *>
+      *> an exclude-list was loaded - a name matching it (or its
+      *>   wildcard prefix) is left off the unreferenced-WS report,
+      *>   since shops often COPY in utility fields they never
+      *>   reference on purpose (e.g. filler blocks, file layouts
+      *>   kept only for documentation)
+      *>
+                    move saveSkaDataName to Excl-Check-Name
+                    perform zz189-Is-Excluded thru zz189-Exit
+                    if  not Excl-Is-Excluded
+                        move 1 to S-Pointer
+                        write PrintLine
+                    end-if.
 221300 bc450-Exit.
 221400     exit.
 221500*>
@@ -2325,10 +2736,13 @@
 221700*>****************
 221800*> now do non referenced procedure paragraphs.
 221900*>
+           if       not Report-All and not Report-Subset-10
+                    go to bc000-Exit.
 222400     move     spaces to saveSkaDataName.
 222500     move     zero to saveSkaWSorPD S-Pointer.
 222600     open     input Supplemental-Part2-In.
 222700     read     Supplemental-Part2-In at end
+           add      1 to Msg1-Count
 222800              display Msg1
 222900              go to bc000-Exit.
 223000     perform  zz150-WriteHdb.
@@ -2356,6 +2770,13 @@
 225600*> print only occurance then store new one
 225700     if       q = 1
 225800        and   saveSkaWSorPD = 8
+      *>
+      *> flag unreferenced paragraphs that are nonetheless reachable
+      *>   by falling off the end of the paragraph physically above
+      *>   them, so the reader can tell "truly dead code" from "runs,
+      *>   just never named" at a glance
+      *>
+                    perform zz195-Calc-Fallthru-Flag thru zz195-Exit
 225900              move 1 to S-Pointer
 226000              write PrintLine.
 226100*>
@@ -2375,6 +2796,7 @@
 227500     go       to bc550-Exit.
 227700 bc540-Check-4Old.
 227800     if       q = 1 and saveSkaWSorPD = 8
+                    perform zz195-Calc-Fallthru-Flag thru zz195-Exit
 227900              move 1 to S-Pointer
 228000              write PrintLine.
 228200 bc540-Check-4Old6.
@@ -2415,6 +2837,8 @@
 195700*>**************************
 195800*> Produce report of unused Global Conditions if any
 195900*>
+           if       not Report-All and not Report-Subset-9B
+                    go to bc629-Exit.
 196000     if       Git-Table-Count = zero
 196100              go to bc629-Exit.
       *>
@@ -2442,6 +2866,191 @@
 222300              write PrintLine.
        bc629-Exit.
            exit.
+      *>
+      *> copybook "where used" report - one line per copybook/program
+      *>   pair, covering every program xrefd this run (batch mode
+      *>   included, since Copybook-Table is never reset mid-run)
+      *>
+       bc650-Print-Copybook-Report.
+           if       Copybook-Table-Count = zero
+                    go to bc650-Exit.
+           perform  zz150-WriteHdb.
+           move     spaces to PrintLine.
+           write    PrintLine from hdr13.
+           write    PrintLine from hdr12-hyphens.
+           perform  varying a from 1 by 1
+                     until a > Copybook-Table-Count
+                    move spaces to PrintLine
+                    move Cpy-Name (a) to XrDataName
+                    perform varying b from 1 by 1
+                              until b > Cpy-Prog-Count (a)
+                             move Cpy-Prog (a b) to PL-Prog-Name
+                             write PrintLine
+                             move spaces to XrDataName
+                    end-perform
+           end-perform.
+       bc650-Exit.
+           exit.
+      *>
+      *> CALL/PERFORM graph report - one line per distinct From/Verb/To
+      *>   edge found this run (batch mode included, since
+      *>   CallGraph-Table is never reset mid-run)
+      *>
+       bc660-Print-CallGraph-Report.
+           if       CallGraph-Count = zero
+                    go to bc660-Exit.
+           perform  zz150-WriteHdb.
+           move     spaces to PrintLine.
+           write    PrintLine from hdr14.
+           write    PrintLine from hdr12-hyphens.
+           perform  varying a from 1 by 1
+                     until a > CallGraph-Count
+                    move spaces to CG-PrintLine
+                    move CG-From (a) to CG-P-From
+                    move CG-Verb (a) to CG-P-Verb
+                    move CG-To   (a) to CG-P-To
+                    write CG-PrintLine
+           end-perform.
+       bc660-Exit.
+           exit.
+      *>
+      *> case-insensitive duplicate data-name report - one line per
+      *>   upper-cased name that was defined under more than one
+      *>   spelling within the same module (Dup-Check-Table is reset
+      *>   by zz190-Init-Program for every module, the same as
+      *>   Proc-Seq-Table, so two unrelated programs in one batch run
+      *>   never get compared against each other)
+      *>
+       bc670-Print-Case-Dup-Report.
+           if       Dup-Check-Count = zero
+                    go to bc670-Exit.
+           move     zero to a.
+           perform  varying Dup-Check-Sub from 1 by 1
+                     until Dup-Check-Sub > Dup-Check-Count
+                    if  Dup-Spelling2 (Dup-Check-Sub) not = spaces
+                        move 1 to a
+                    end-if
+           end-perform.
+           if       a = zero
+                    go to bc670-Exit.
+           perform  zz150-WriteHdb.
+           move     spaces to PrintLine.
+           write    PrintLine from hdr15.
+           write    PrintLine from hdr12-hyphens.
+           perform  varying Dup-Check-Sub from 1 by 1
+                     until Dup-Check-Sub > Dup-Check-Count
+                    if  Dup-Spelling2 (Dup-Check-Sub) not = spaces
+                        move spaces to Dup-PrintLine
+                        move Dup-Spelling1 (Dup-Check-Sub)
+                             to Dup-P-Name1
+                        move Dup-Spelling2 (Dup-Check-Sub)
+                             to Dup-P-Name2
+                        write Dup-PrintLine
+                    end-if
+           end-perform.
+       bc670-Exit.
+           exit.
+      *>
+      *> durable fixed-layout extract for the program inventory DB -
+      *>   one row per name/reference read off Supplemental-Part2-In,
+      *>   same re-open-and-scan idiom as the other bc0NN passes, with
+      *>   Ext-Defn-RefNo carried from that name's first (defining)
+      *>   occurrence so a load job can group rows by definition
+      *>   without a second pass over the file
+      *>
+       bc700-Print-Extract.
+           if       not Extract-Wanted
+                    go to bc700-Exit.
+           move     spaces to saveSkaDataName.
+           move     zero to saveExtDefnRefNo.
+           open     input Supplemental-Part2-In.
+           read     Supplemental-Part2-In at end
+           add      1 to Msg1-Count
+                    display Msg1
+                    go to bc700-Exit.
+           go       to bc720-Write-Row.
+       bc710-Read-Sorter7.
+           read     Supplemental-Part2-In at end
+                    close Supplemental-Part2-In
+                    go to bc700-Exit.
+       bc720-Write-Row.
+           if       SkaDataName = spaces
+                    go to bc710-Read-Sorter7.
+           if       SkaDataName not = saveSkaDataName
+                    move SkaDataName to saveSkaDataName
+                    move SkaRefNo to saveExtDefnRefNo.
+           move     spaces to Extract-Record.
+           move     HoldID to Ext-Prog-Name.
+           move     SkaDataName to Ext-Data-Name.
+           move     LSect (SkaWSorPD) to Ext-Section-Code.
+           move     saveExtDefnRefNo to Ext-Defn-RefNo.
+           move     SkaRefNo to Ext-Ref-RefNo.
+           write    Extract-Record.
+           go       to bc710-Read-Sorter7.
+       bc700-Exit.
+           exit.
+      *>
+      *> CSV/JSON export of the dictionary - same source rows as the
+      *>   fixed extract above, reformatted for a spreadsheet or a
+      *>   script to pick up instead of a fixed-column load job
+      *>
+       bc710-Print-Export.
+           if       not Export-Json and not Export-Csv
+                    go to bc710-Exit.
+           move     spaces to saveSkaDataName.
+           move     zero to saveExtDefnRefNo.
+           if       Export-Csv
+                    move spaces to Export-Record
+                    string "program,data_name,section,defn_ref,ref_no"
+                            delimited by size into Export-Record
+                    write Export-Record
+           end-if.
+           open     input Supplemental-Part2-In.
+           read     Supplemental-Part2-In at end
+           add      1 to Msg1-Count
+                    display Msg1
+                    go to bc710-Exit.
+           go       to bc730-Write-Row.
+       bc720-Read-Sorter8.
+           read     Supplemental-Part2-In at end
+                    close Supplemental-Part2-In
+                    go to bc710-Exit.
+       bc730-Write-Row.
+           if       SkaDataName = spaces
+                    go to bc720-Read-Sorter8.
+           if       SkaDataName not = saveSkaDataName
+                    move SkaDataName to saveSkaDataName
+                    move SkaRefNo to saveExtDefnRefNo.
+           move     spaces to Export-Record.
+           if       Export-Json
+                    string '{"program":"'   delimited by size
+                           HoldID           delimited by space
+                           '","data_name":"' delimited by size
+                           SkaDataName      delimited by space
+                           '","section":"'   delimited by size
+                           LSect (SkaWSorPD) delimited by size
+                           '","defn_ref":'   delimited by size
+                           saveExtDefnRefNo  delimited by size
+                           ',"ref_no":'      delimited by size
+                           SkaRefNo          delimited by size
+                           '}'               delimited by size
+                           into Export-Record
+           else
+                    string HoldID           delimited by space
+                           ","               delimited by size
+                           SkaDataName       delimited by space
+                           ","               delimited by size
+                           LSect (SkaWSorPD) delimited by size
+                           ","               delimited by size
+                           saveExtDefnRefNo  delimited by size
+                           ","               delimited by size
+                           SkaRefNo          delimited by size
+                           into Export-Record
+           end-if.
+           write    Export-Record.
+           go       to bc720-Read-Sorter8.
+       bc710-Exit.
+           exit.
 231700 bc000-Exit.
 231800     exit.
 231900*>
@@ -2477,6 +3086,16 @@
 233500              if   HoldWSorPD > 7  *> only do for proc div.
                          perform zz310-Check-For-Globals thru zz319-Exit
                     end-if
+      *>
+      *> a data name is being defined (not just referenced) in WS or
+      *>   the File Section - check it for a case-only clash against
+      *>   every other name defined so far, using the name exactly as
+      *>   typed (before any Reports-In-Lower folding above)
+      *>
+                    if   HoldWSorPD < 8 and HoldWSorPD2 = zero
+                         move wsFoundWord2 (1:CWS) to Dup-Check-Name
+                         perform zz350-Check-Case-Dup thru zz350-Exit
+                    end-if
            end-if.
 235100*>
 235200 zz100-Get-A-Source-Record.
@@ -2490,6 +3109,7 @@
 236000     if       End-Prog
 236100              go to zz100-Exit.
 236200     if       Source-Eof
+           add      1 to Msg8-Count
 236300              display Msg8
 236400              go to zz100-Exit.
 236500*>
@@ -2965,6 +3585,17 @@
                     display "6: -G    produce only group xref: Comp. MF"
 284700              display "7: -H    Display this help message"
 284800              display "   --H   as -H"
+                    display "-JSON   dictionary as JSON"
+                    display "-CSV    dictionary as CSV"
+                    display "-B=f    batch xref, file list=f"
+                    display "-CPY    copybook where-used rpt"
+                    display "-CALLMAP CALL/PERFORM call-graph"
+                    display "-G9     unref W-S symbols only"
+                    display "-G9B    unref globals only"
+                    display "-GP     unref procedures only"
+                    display "-G1     88-level rpt only"
+                    display "-EXTRACT fixed-layout extract"
+                    display "-EXCL=f exclude copybooks in f"
                     move zero to return-code
 284900              goback.
 285000*>
@@ -2977,6 +3608,15 @@
 285400     string   Prog-BaseName delimited by space
 285500              ".lst"        delimited by size into Print-FileName
 285600              with pointer String-Pointer2.
+      *>
+      *> extension of the export/extract files, built
+      *>   from the same program base name the listing file uses
+      *>
+           move     1 to String-Pointer2.
+           string   Prog-BaseName delimited by space
+                     ".ext" delimited by size
+                            into Extract-FileName
+                    with pointer String-Pointer2.
 285700*>
 285800*> Can now convert to upper-case as source filename is processed
 285900*>
@@ -3030,8 +3670,119 @@
       *>***************************************************************
       *>    END OF SPECIAL TEST BLOCK but with bc030 - bc080 also     *
       *>***************************************************************
+      *>
+      *> CSV/JSON export switches
+      *>
+           move     "-JSON" to Switch-Want.
+           perform  zz185-Check-Switch thru zz185-Exit.
+           if       Switch-Is-Found
+                    move "J" to sw-7.
+           move     "-CSV" to Switch-Want.
+           perform  zz185-Check-Switch thru zz185-Exit.
+           if       Switch-Is-Found
+                    move "C" to sw-7.
+           move     1 to String-Pointer2.
+           if       Export-Json
+                    string Prog-BaseName delimited by space
+                           ".json" delimited by size
+                                  into Export-FileName
+                          with pointer String-Pointer2
+           end-if.
+           move     1 to String-Pointer2.
+           if       Export-Csv
+                    string Prog-BaseName delimited by space
+                           ".csv" delimited by size
+                                 into Export-FileName
+                         with pointer String-Pointer2
+           end-if.
+      *>
+      *> copybook "where used" report
+      *>
+           move     "-CPY" to Switch-Want.
+           perform  zz185-Check-Switch thru zz185-Exit.
+           if       Switch-Is-Found
+                    move "Y" to sw-9.
+      *>
+      *> CALL/PERFORM call-graph report
+      *>
+           move     "-CALLMAP" to Switch-Want.
+           perform  zz185-Check-Switch thru zz185-Exit.
+           if       Switch-Is-Found
+                    move "Y" to sw-10.
+      *>
+      *> durable fixed-layout extract
+      *>
+           move     "-EXTRACT" to Switch-Want.
+           perform  zz185-Check-Switch thru zz185-Exit.
+           if       Switch-Is-Found
+                    move "Y" to sw-11.
+      *>
+      *> restrict -G to a single report subset
+      *>
+           move     "-G9" to Switch-Want.
+           perform  zz185-Check-Switch thru zz185-Exit.
+           if       Switch-Is-Found
+                    move "9" to sw-12.
+           move     "-G9B" to Switch-Want.
+           perform  zz185-Check-Switch thru zz185-Exit.
+           if       Switch-Is-Found
+                    move "B" to sw-12.
+           move     "-GP" to Switch-Want.
+           perform  zz185-Check-Switch thru zz185-Exit.
+           if       Switch-Is-Found
+                    move "P" to sw-12.
+           move     "-G1" to Switch-Want.
+           perform  zz185-Check-Switch thru zz185-Exit.
+           if       Switch-Is-Found
+                    move "1" to sw-12.
+      *>
+      *> batch mode, "-B=<list file>"
+      *>
+           move     3 to Switch-Want-Len.
+           move     "-B=" to Switch-Want.
+           perform  zz185b-Get-Switch-Value thru zz185-Exit.
+           if       Switch-Value not = spaces
+                    move "Y" to sw-8
+                    move Switch-Value (1:64) to Batch-List-FileName.
+      *>
+      *> exclude-list of copybooks, "-EXCL=<list file>"
+      *>
+           move     6 to Switch-Want-Len.
+           move     "-EXCL=" to Switch-Want.
+           perform  zz185b-Get-Switch-Value thru zz185-Exit.
+           if       Switch-Value not = spaces
+                    move Switch-Value (1:64) to Exclude-List-FileName.
+      *>
+      *> load the exclude-list once, if one was given
+      *>
+           if       Exclude-List-FileName not = spaces
+                    open input Exclude-List
+                    if  fs-reply-excl = "00"
+                        perform zz188-Load-Exclude-List thru zz188-Exit
+                        close Exclude-List
+                    end-if
+           end-if.
+      *>
+      *> batch mode: the first name in the batch list
+      *>   replaces whatever source filename was given on the command
+      *>   line, so "-B=listfile" drives the whole run
+      *>
+           if       Batch-Mode
+                    open input Batch-Source-List
+                    if  fs-reply-batch not = "00"
+                        display Msg9
+                        add 1 to Msg9-Count
+                        move 16 to return-code
+                        goback
+                    end-if
+                    read Batch-Source-List into SourceFileName
+                         at end move 1 to sw-Batch-Eof
+                    end-read
+           end-if.
+      *>
 289900     open     input SourceInput.
 290000     if       fs-reply not = "00"
+           add      1 to Msg9-Count
 290100              display Msg9
                     move 16 to return-code
 290200              goback.
@@ -3069,6 +3820,259 @@
        zz182-Exit.
            Exit.
       *>
+      *> is Switch-Want anywhere in
+      *>   the argument list (from position 2 on, position 1 is the
+      *>   source filename)?  Sets Switch-Found "Y"/"N".
+       zz185-Check-Switch.
+           move     "N" to Switch-Found.
+           perform  varying a from 2 by 1 until a > 24
+                    if  Arg-Value (a) = Switch-Want
+                        move "Y" to Switch-Found
+                        go to zz185-Exit
+                    end-if
+           end-perform.
+      *>
+      *> Switch-Want holds "-B=" / "-EXCL=" style prefix;
+      *>   if present, the remainder of that argument (after the "=")
+      *>   is returned in Switch-Value
+       zz185b-Get-Switch-Value.
+           move     spaces to Switch-Value.
+           subtract Switch-Want-Len from 129 giving Switch-Value-Start.
+           subtract Switch-Want-Len from 128 giving Switch-Value-Len.
+           perform  varying a from 2 by 1 until a > 24
+                    if  Arg-Value (a) (1:Switch-Want-Len) =
+                                  Switch-Want (1:Switch-Want-Len)
+                        move Arg-Value (a) (Switch-Value-Start:
+                                              Switch-Value-Len)
+                                          to Switch-Value
+                        go to zz185-Exit
+                    end-if
+           end-perform.
+       zz185-Exit.
+           exit.
+      *>
+      *> advance to the next file named in the batch list,
+      *>   carrying the accumulated Global-Item-Table forward so the
+      *>   final hdr9B report covers the whole project, not just one
+      *>   physical file
+      *>
+       zz187-Batch-Next-File.
+           close    SourceInput.
+           read     Batch-Source-List into SourceFileName
+                    at end move 1 to sw-Batch-Eof
+           end-read.
+           open     input SourceInput.
+           if       fs-reply not = "00"
+                    display Msg9
+                    add 1 to Msg9-Count
+           end-if.
+       zz187-Exit.
+           exit.
+      *>
+      *> load the copybook exclude-list into Excl-Table; a
+      *>   trailing "*" on an entry is a wildcard prefix match
+      *>
+       zz188-Load-Exclude-List.
+           move     spaces to Exclude-List-Rec.
+       zz188-Read.
+           read     Exclude-List into Exclude-List-Rec
+                    at end go to zz188-Exit
+           end-read.
+           if       Exclude-List-Rec = spaces
+                    go to zz188-Read.
+           if       Excl-Table-Count < 500
+                    add  1 to Excl-Table-Count
+                    move Exclude-List-Rec
+                                    to Excl-Entry (Excl-Table-Count)
+                    move "N" to Excl-Wild (Excl-Table-Count)
+                    move zero to b
+                    perform varying b from 64 by -1
+                            until b < 1
+                               or Exclude-List-Rec (b:1) not = space
+                    end-perform
+                    if  b > zero and Exclude-List-Rec (b:1) = "*"
+                        move "Y" to Excl-Wild (Excl-Table-Count)
+                        subtract 1 from b giving
+                                 Excl-Prefix-Len (Excl-Table-Count)
+                    else
+                        move b to Excl-Prefix-Len (Excl-Table-Count)
+                    end-if
+      *>
+      *> Excl-Check-Name (the name being tested in zz189-Is-Excluded)
+      *>   is only pic x(32), the same width as every copybook/section
+      *>   name cobxref ever compares it against, so a prefix length
+      *>   taken from a longer exclude-list entry must be capped here
+      *>   or the reference modification below reads past the field
+      *>
+                    if  Excl-Prefix-Len (Excl-Table-Count) > 32
+                        move 32 to Excl-Prefix-Len (Excl-Table-Count)
+                    end-if
+           end-if.
+           go       to zz188-Read.
+       zz188-Exit.
+           exit.
+      *>
+      *> is Excl-Check-Name excluded because it came from a
+      *>   copybook (or section) named in the exclude-list?  Sets
+      *>   Excl-Found "Y"/"N".  A wildcard entry "NAME*" matches any
+      *>   copybook name starting with NAME
+      *>
+       zz189-Is-Excluded.
+           move     "N" to Excl-Found.
+           if       Excl-Table-Count = zero
+                    go to zz189-Exit.
+           perform  varying a from 1 by 1 until a > Excl-Table-Count
+                    if  Excl-Prefix-Len (a) > zero
+                    and Excl-Check-Name (1:Excl-Prefix-Len (a)) =
+                          Excl-Entry (a) (1:Excl-Prefix-Len (a))
+                    and (Excl-Is-Wild (a)
+                     or  Excl-Check-Name = Excl-Entry (a) (1:32))
+                        move "Y" to Excl-Found
+                        go to zz189-Exit
+                    end-if
+           end-perform.
+       zz189-Exit.
+           exit.
+      *>
+      *> one line per message type, showing how many times
+      *>   it fired this run, so a batch log shows at a glance whether
+      *>   a run hit logic errors (Msg4/5/6/7/8/9/10/16) versus purely
+      *>   informational conditions (Msg1/2)
+      *>
+      *> a COPY statement was just seen in ba020-GetAWord - grab the
+      *>   copybook name that follows and file it under the current
+      *>   program (HoldID) in Copybook-Table
+      *>
+       zz320-Record-Copybook-Use.
+           perform  zz110-Get-A-Word thru zz110-Exit.
+           if       wsFoundWord2 (1:1) = "." or = spaces
+                    go to zz320-Exit.
+           move     wsFoundWord2 (1:32) to Cpy-Name-Wanted.
+           perform  zz330-Add-Copybook-Entry.
+       zz320-Exit.
+           exit.
+      *>
+      *> find (or add) Cpy-Name-Wanted in Copybook-Table, then find
+      *>   (or add) HoldID under that copybook's list of using
+      *>   programs - both tables capped, extras are silently dropped
+      *>   since the report is advisory, not a build-breaking check
+      *>
+       zz330-Add-Copybook-Entry.
+           move     zero to Cpy-Table-Sub.
+           perform  varying a from 1 by 1
+                     until a > Copybook-Table-Count
+                    if  Cpy-Name (a) = Cpy-Name-Wanted
+                        move a to Cpy-Table-Sub
+                        go to zz330-Have-Copybook
+                    end-if
+           end-perform.
+           if       Copybook-Table-Count < 300
+                    add  1 to Copybook-Table-Count
+                    move Copybook-Table-Count to Cpy-Table-Sub
+                    move Cpy-Name-Wanted to Cpy-Name (Cpy-Table-Sub)
+                    move zero to Cpy-Prog-Count (Cpy-Table-Sub)
+           else
+                    go to zz330-Exit.
+       zz330-Have-Copybook.
+           perform  varying a from 1 by 1
+                     until a > Cpy-Prog-Count (Cpy-Table-Sub)
+                    if  Cpy-Prog (Cpy-Table-Sub a) = HoldID
+                        go to zz330-Exit
+                    end-if
+           end-perform.
+           if       Cpy-Prog-Count (Cpy-Table-Sub) < 200
+                    add  1 to Cpy-Prog-Count (Cpy-Table-Sub)
+                    move HoldID to
+                         Cpy-Prog (Cpy-Table-Sub
+                                   Cpy-Prog-Count (Cpy-Table-Sub)).
+       zz330-Exit.
+           exit.
+      *>
+      *> a PERFORM or CALL naming its target was just seen in
+      *>   bb000-Process-Procedure - add From/Verb/To to CallGraph-Table
+      *>   if this exact edge isn't already in it (a paragraph calling
+      *>   the same target several times only needs one graph edge)
+      *>
+       zz340-Add-CallGraph-Entry.
+           perform  varying CG-Table-Sub from 1 by 1
+                     until CG-Table-Sub > CallGraph-Count
+                    if  CG-From (CG-Table-Sub) = Current-Proc-Name
+                    and CG-Verb (CG-Table-Sub) = CG-Last-Verb
+                    and CG-To   (CG-Table-Sub) = CG-To-Name
+                        go to zz340-Exit
+                    end-if
+           end-perform.
+           if       CallGraph-Count < 4000
+                    add  1 to CallGraph-Count
+                    move Current-Proc-Name to CG-From (CallGraph-Count)
+                    move CG-Last-Verb      to CG-Verb (CallGraph-Count)
+                    move CG-To-Name        to CG-To   (CallGraph-Count).
+       zz340-Exit.
+           exit.
+      *>
+      *> Dup-Check-Name was just defined as a WS/File-section data
+      *>   name - find (or add) its upper-cased form in Dup-Check-Table;
+      *>   the 2nd distinct spelling seen under the same upper-cased
+      *>   key is kept so the report can show both as typed
+      *>
+       zz350-Check-Case-Dup.
+           move     function upper-case (Dup-Check-Name)
+                    to Dup-Check-Upper.
+           perform  varying Dup-Check-Sub from 1 by 1
+                     until Dup-Check-Sub > Dup-Check-Count
+                    if  Dup-Upper (Dup-Check-Sub) = Dup-Check-Upper
+                        if  Dup-Spelling1 (Dup-Check-Sub)
+                                 not = Dup-Check-Name
+                        and Dup-Spelling2 (Dup-Check-Sub) = spaces
+                            move Dup-Check-Name
+                                 to Dup-Spelling2 (Dup-Check-Sub)
+                        end-if
+                        go to zz350-Exit
+                    end-if
+           end-perform.
+           if       Dup-Check-Count < 1000
+                    add  1 to Dup-Check-Count
+                    move Dup-Check-Upper
+                         to Dup-Upper (Dup-Check-Count)
+                    move Dup-Check-Name
+                         to Dup-Spelling1 (Dup-Check-Count).
+       zz350-Exit.
+           exit.
+      *>
+       zz900-Write-Summary.
+           display  " ".
+           display  "Xref run summary - message counts:".
+           display  "  Msg1  (info, no data on a section)     : "
+                    Msg1-Count.
+           display  "  Msg2  (info, normal end of source)      : "
+                    Msg2-Count.
+           display  "  Msg4  (error, non-numeric level number) : "
+                    Msg4-Count.
+           display  "  Msg5  (error, unexpected ws level)      : "
+                    Msg5-Count.
+           display  "  Msg6  (error, condition table full)     : "
+                    Msg6-Count.
+           display  "  Msg7  (error, bb050 logic error)        : "
+                    Msg7-Count.
+           display  "  Msg8  (error, eof on source again)      : "
+                    Msg8-Count.
+           display  "  Msg9  (error, file not present)         : "
+                    Msg9-Count.
+           display  "  Msg10 (error, global item table full)   : "
+                    Msg10-Count.
+           display  "  Msg16 (error, eof possible logic error) : "
+                    Msg16-Count.
+           if       Msg4-Count > zero or Msg5-Count > zero
+                 or  Msg6-Count > zero or Msg7-Count > zero
+                 or  Msg8-Count > zero or Msg9-Count > zero
+                 or  Msg10-Count > zero or Msg16-Count > zero
+                    display "Xref run summary - SEVERITY: ERRORS FOUND"
+           else
+                    display "Xref run summary - SEVERITY: CLEAN"
+           end-if.
+       zz900-Exit.
+           exit.
+      *>
 291000 zz180-Exit.
 291100     exit.
 291200*>
@@ -3086,12 +4090,42 @@
            move     10 to Con-Tab-Size.
 292600     move     zeros to GotEndProgram sw-Source-Eof
 292700              Section-Used-Table
-292800              HoldWSorPD HoldWSorPD2 Con-Tab-Count.
+292800              HoldWSorPD HoldWSorPD2 Con-Tab-Count
+292840               Proc-Seq-Count Dup-Check-Count.
+292880     move     spaces to Proc-Seq-Table Dup-Check-Table.
+292920     move     "Y" to Flow-Pending-Reset Flow-Sentence-Start.
+292960     move     space to Flow-Unconditional-Exit.
 293000     move     1 to S-Pointer F-Pointer S-Pointer2 S-Pointer3
 293100                   S-Pointer4.
 293300 zz190-Exit.
 293400     exit.
-293500*>
+293407*>
+293414 zz195-Calc-Fallthru-Flag.
+293421*>
+293428*> caller has saveSkaDataName = the unreferenced paragraph being
+293435*>   reported on - look it up in Proc-Seq-Table and flag it "F"
+293442*>   only when the paragraph physically above it is known to
+293449*>   fall through into it; the first paragraph in the division
+293456*>   has no paragraph above it to fall through from, so it is
+293463*>   never flagged
+293470*>
+293477     move     space to XrCond.
+293484     if       Proc-Seq-Count > zero
+293491              move zero to Proc-Seq-Sub
+293498              perform  varying Proc-Seq-Sub from 1 by 1
+293505                        until Proc-Seq-Sub > Proc-Seq-Count
+293512                       or Proc-Seq-Name (Proc-Seq-Sub)
+293519                                              = saveSkaDataName
+293526              end-perform
+293533              if   Proc-Seq-Sub <= Proc-Seq-Count
+293540               and Proc-Seq-Sub > 1
+293547               and Proc-Seq-Falls-Thru (Proc-Seq-Sub - 1) = "Y"
+293554                   move "F" to XrCond
+293561              end-if
+293568     end-if.
+293575 zz195-Exit.
+293582     exit.
+293589*>
 293600 zz200-Load-Git.
 293700*>
 293800*> Load the Global Item Table with item associated with 01/FD Global
@@ -3100,10 +4134,11 @@
 294100              go to zz200-Exit.
 294200     add      1 to Git-Table-Count.
 294300     if       Git-Table-Count > Git-Table-Size
-294400         and  Git-Table-Size < 10000
+294400         and  Git-Table-Size < 100000
 294500              add 10 to Git-Table-Size.
-294600     if       Git-Table-Size > 10000
-294700              move 10001 to Git-Table-Size        *> just in case
+294600     if       Git-Table-Size > 100000
+294700              move 100001 to Git-Table-Size       *> just in case
+           add      1 to Msg10-Count
 294800              display Msg10
 294900              go to zz200-Exit.
 295000     move     Global-Current-Word to Git-Word (Git-Table-Count).
