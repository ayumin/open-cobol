@@ -2,11 +2,35 @@
 Identification division. 
 Program-id. wumpus. 
 
-*> This is a translation of the BASIC wumpus game into COBOL. 
-*> Translation published under GNU General Public License. 
-
-Data division. 
-Working-storage section. 
+*> This is a translation of the BASIC wumpus game into COBOL.
+*> Translation published under GNU General Public License.
+
+Environment division.
+Input-output section.
+File-control.
+    Select wumpus-log assign to "WUMPUS.LOG"
+        organization line sequential
+        status ws-log-status.
+
+Data division.
+File section.
+
+FD  wumpus-log.
+01  wl-record                      pic x(80).
+
+Working-storage section.
+
+*> Play-log file status and career score tally (persists across runs
+*> in WUMPUS.LOG - one line per game played, read back in and summed
+*> at startup, one line appended at the end of every game).
+01  ws-log-status                  pic xx.
+01  flag-log-eof                   pic x(01).
+01  ws-games-played                pic 9(05) binary value zero.
+01  ws-games-won                   pic 9(05) binary value zero.
+01  ws-games-lost                  pic 9(05) binary value zero.
+01  ws-disp-stat                   pic zzzz9.
+01  ws-log-result                  pic x(04).
+01  ws-log-arrows                  pic 9(02).
 
 *> Number of arrows. 
 01  A                              pic 9(02) binary. 
@@ -126,8 +150,24 @@ Procedure division.
 *> 0025 IF I$="N" THEN 35
 *> 0030 GOSUB 375 
 
-Display "INSTRUCTIONS (Y-N) "               *> Print instructions yes or no. 
-    with no advancing 
+Perform lg-read-log-stats.                  *> Tally WUMPUS.LOG into career score.
+Display "CAREER: "
+    with no advancing
+end-display.
+Move ws-games-played to ws-disp-stat.
+Display ws-disp-stat " GAMES, "
+    with no advancing
+end-display.
+Move ws-games-won to ws-disp-stat.
+Display ws-disp-stat " WON, "
+    with no advancing
+end-display.
+Move ws-games-lost to ws-disp-stat.
+Display ws-disp-stat " LOST "
+end-display.
+
+Display "INSTRUCTIONS (Y-N) "               *> Print instructions yes or no.
+    with no advancing
 end-display. 
 Perform ac-accept-character.                *> Accept I from keyboard.
 If I is equal to "N" 
@@ -252,15 +292,17 @@ end-evaluate.
 If F is equal to zero                       *> Move or shoot again. 
     Go to 250-line 
 end-if. 
-If F is greater than zero                   *> You win. 
-    Display "HEE HEE HEE - THE WUMPUS'LL GETCHA NEXT TIME!! " 
+If F is greater than zero                   *> You win.
+    Display "HEE HEE HEE - THE WUMPUS'LL GETCHA NEXT TIME!! "
     end-display
-  else 
-    Display  "HA HA HA - YOU LOSE! "        *> You lose. 
-    end-display 
-end-if. 
+  else
+    Display  "HA HA HA - YOU LOSE! "        *> You lose.
+    end-display
+end-if.
 
-Perform                                     *> Reset game. 
+Perform lg-write-log-entry.                 *> Record this game's outcome.
+
+Perform                                     *> Reset game.
     varying J 
        from 1 
          by 1 
@@ -772,15 +814,69 @@ Inspect I                                   *> Early BASIC programs did not acco
 
 ar-accept-room.                             *> Accept room number from keyboard into ws-9-2.
 
-Accept ws-x-2                               *> Accept room number. 
-end-accept. 
+Accept ws-x-2                               *> Accept room number.
+end-accept.
 If ws-x-2 is numeric                        *> Validate numeric 2 digit room number.
-    Continue 
-  else 
-    Move ws-x-2 (1:1) to ws-x-1             *> Validate numeric 1 digit room number. 
-    If ws-x-1 is numeric 
+    Continue
+  else
+    Move ws-x-2 (1:1) to ws-x-1             *> Validate numeric 1 digit room number.
+    If ws-x-1 is numeric
         Move ws-9-1 to ws-9-2
-      else 
-        Move zero to ws-9-2  
-    end-if 
-end-if. 
+      else
+        Move zero to ws-9-2
+    end-if
+end-if.
+
+lg-read-log-stats.                          *> Read WUMPUS.LOG and tally career score.
+
+Move zero to ws-games-played
+              ws-games-won
+              ws-games-lost.
+Move low-value to flag-log-eof.
+Open input wumpus-log.
+If ws-log-status is equal to "00"
+    Perform until flag-log-eof is equal to high-value
+        Read wumpus-log
+            at end
+                Move high-value to flag-log-eof
+            not at end
+                Perform lg-tally-log-line
+        end-read
+    end-perform
+    Close wumpus-log
+end-if.
+
+lg-tally-log-line.                          *> Count one logged game into the career totals.
+
+Add 1 to ws-games-played.
+If wl-record (1:4) is equal to "WIN "
+    Add 1 to ws-games-won
+  else
+    Add 1 to ws-games-lost
+end-if.
+
+lg-write-log-entry.                         *> Append this game's result to WUMPUS.LOG.
+
+If F is greater than zero
+    Move "WIN " to ws-log-result
+  else
+    Move "LOSE" to ws-log-result
+end-if.
+Move A to ws-log-arrows.
+Move spaces to wl-record.
+String ws-log-result   delimited by size
+       " ARROWS-LEFT=" delimited by size
+       ws-log-arrows   delimited by size
+    into wl-record
+end-string.
+
+Open extend wumpus-log.
+If ws-log-status is not equal to "00"
+and ws-log-status is not equal to "05"
+    Open output wumpus-log
+end-if.
+If ws-log-status is equal to "00"
+or ws-log-status is equal to "05"
+    Write wl-record
+    Close wumpus-log
+end-if.
