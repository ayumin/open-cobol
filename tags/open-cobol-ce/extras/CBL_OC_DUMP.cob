@@ -7,6 +7,25 @@
       *>            (memory address and dump length)
       *>            export OC_DUMP_EXT=Y for extended explanatory text
       *>            (architecture   and endian-order plus above)
+      *>            export OC_DUMP_FILE=<path> to append the dump to a
+      *>            file instead of writing it to SYSERR.  Usage
+      *>            errors (bad/missing parameters) still go to SYSERR
+      *>            regardless of this setting.
+      *>            export OC_DUMP_BOTH=Y to show the CHARS column
+      *>            interpreted both ways, ASCII and EBCDIC, side by
+      *>            side, instead of only the one matching the
+      *>            detected runtime character set.
+      *>            export OC_DUMP_CSV=Y to write one comma-separated
+      *>            record per byte (offset, hex pair, decimal value,
+      *>            Y/N printable flag) instead of the formatted hex
+      *>            dump.
+      *>            Three further CALL parameters are accepted after
+      *>            buffer and the length parameter, all optional and
+      *>            positional: a record/field-name label to head the
+      *>            dump with, a 1-based starting byte offset into
+      *>            buffer (for paging through a large buffer window
+      *>            by window), and the caller's own FILE STATUS value
+      *>            to stamp into the extended-info header.
       *>----------------------------------------------------------------
       *>
       *>  This file is part of OpenCOBOL.
@@ -30,7 +49,18 @@
        PROGRAM-ID.      CBL_OC_DUMP.
        ENVIRONMENT      DIVISION.
        CONFIGURATION    SECTION.
+       INPUT-OUTPUT     SECTION.
+       FILE-CONTROL.
+      *> Dump-redirect target - only opened when the
+      *> caller has exported OC_DUMP_FILE; named the way cobdes names
+      *> its own caller-configured audit log.
+           SELECT OPTIONAL DUMP-FILE ASSIGN TO DYNAMIC DUMP-FILE-NAME
+                  ORGANIZATION LINE SEQUENTIAL
+                  FILE STATUS   DUMP-FS-REPLY.
        DATA             DIVISION.
+       FILE             SECTION.
+       FD  DUMP-FILE.
+       01  DUMP-FILE-REC         PIC X(132).
        WORKING-STORAGE  SECTION.
        77  addr                             usage pointer.
        77  addr2addr                        usage pointer.
@@ -71,23 +101,59 @@
            03  hex-line          pic x(48).
            03                    pic xx     value space.
            03  show              pic x(16).
+           03                    pic xx     value space.
+           03  show-ebcdic       pic x(16).
        77  hex-digit             pic x(16)  value '0123456789abcdef'.
 
        01  extended-infos        pic x.
            88 show-extended-infos      values '1', '2', 'Y', 'y'.
            88 show-very-extended-infos values '2', 'Y', 'y'.
 
+      *> Dump-to-file support.
+       01  dump-file-name        pic x(256).
+       01  dump-fs-reply         pic xx.
+       01  dump-to-file-flag     pic x.
+           88 dump-to-file             value 'Y'.
+       01  emit-text             pic x(132).
+
+      *> Side-by-side ASCII/EBCDIC columns.
+       01  both-charsets-flag    pic x.
+           88 show-both-charsets       value 'Y', 'y'.
+
+      *> CSV output variant.
+       01  csv-output-flag       pic x.
+           88 csv-output               value 'Y', 'y'.
+       01  csv-offset-display    pic 9(06).
+       01  csv-decimal-display   pic zz9.
+       01  csv-printable-flag    pic x.
+
+      *> Record/field-name label.
+       01  dump-label-ws         pic x(64) value spaces.
+
+      *> Starting byte offset - 1-based, same convention
+      *> as the existing buffer (counter + byline : 1) reference.
+       77  dump-start-offset     pic 9(06) usage comp-5 value 1.
+
+      *> Caller FILE STATUS to echo.
+       01  caller-fs-ws          pic xx value spaces.
+
        77  len                   pic 999999 usage comp-5.
        77  len-display           pic ZZZZZ9.
+       77  valuelen-num          pic 9(06)  usage comp-5.
+       77  start-offset-num      pic 9(06)  usage comp-5.
 
        LINKAGE SECTION.
        01  buffer                pic x any length.
-       01  valuelen              pic 9 any length.
+       01  valuelen              pic x any length.
+       01  dump-label            pic x any length.
+       01  start-offset          pic x any length.
+       01  caller-file-status    pic x any length.
       *
        01  byte                  pic x.
        01  byte-redef redefines  byte  usage binary-char unsigned.
       *>----------------------------------------------------------------
-       PROCEDURE DIVISION USING buffer valuelen.
+       PROCEDURE DIVISION USING buffer valuelen dump-label
+                                 start-offset caller-file-status.
        MAIN SECTION.
        MAIN00.
            if number-of-call-parameters < 1
@@ -114,23 +180,44 @@
               accept extended-infos from environment 'OC_DUMP_EXT'
               end-accept
 
+              *> optional redirect of the dump to a file
+              accept dump-file-name from environment 'OC_DUMP_FILE'
+                     not on exception
+                        set dump-to-file to true
+              end-accept
+
+              *> optional side-by-side ASCII/EBCDIC
+              accept both-charsets-flag from environment 'OC_DUMP_BOTH'
+              end-accept
+
+              *> optional CSV output variant
+              accept csv-output-flag from environment 'OC_DUMP_CSV'
+              end-accept
+
               if show-very-extended-infos
                  *> Stuff that we only need to display once
                  *> Longer pointers in 64-bit architecture
                  perform TEST-64BIT
 
-                 display 'Program runs on '
-                         architecture ' architecture. '
-                         upon SYSERR
-                 end-display
-                 display 'Character set is '
-                         function trim (char-set) '.'
-                         upon SYSERR
-                 end-display
-                 display 'Byte order is '
-                         function trim (endian-order)
-                         upon SYSERR
-                 end-display
+                 move 'Program runs on ' to emit-text
+                 move 18 to hex-line-pointer
+                 string architecture ' architecture. '
+                        delimited by size into emit-text
+                        with pointer hex-line-pointer
+                 end-string
+                 move 1 to hex-line-pointer
+                 perform EMIT-LINE
+                 string 'Character set is ' delimited by size
+                        function trim (char-set) delimited by size
+                        '.' delimited by size
+                        into emit-text
+                 end-string
+                 perform EMIT-LINE
+                 string 'Byte order is ' delimited by size
+                        function trim (endian-order) delimited by size
+                        into emit-text
+                 end-string
+                 perform EMIT-LINE
               end-if
            end-if
 
@@ -139,25 +226,57 @@
                 giving len
            end-call
 
-           *> Check if the user specified a length
-           if number-of-call-parameters > 1
-              if valuelen not numeric
-                 display 'CBL_OC_DUMP: Length parameter is not numeric'
+           *> optional starting byte offset, 1-based
+           move 1 to dump-start-offset
+           if number-of-call-parameters > 3
+              if start-offset not numeric
+                 display 'CBL_OC_DUMP: Invalid offset parameter: '
+                         start-offset
                          upon SYSERR
                  end-display
                  goback
               end-if
-              if valuelen < 0
-                 display 'CBL_OC_DUMP: Invalid length parameter: '
-                         valuelen
+              compute start-offset-num = function numval (start-offset)
+              if start-offset-num = 0
+                 display 'CBL_OC_DUMP: Invalid offset parameter: '
+                         start-offset
                          upon SYSERR
                  end-display
                  goback
               end-if
-              if valuelen < len
-                 move valuelen to len
+              if start-offset-num <= len
+                 move start-offset-num to dump-start-offset
               end-if
            end-if
+           if dump-start-offset > 1
+              compute len = len - dump-start-offset + 1
+           end-if
+
+           *> Check if the user specified a length
+           if number-of-call-parameters > 1
+              if valuelen not numeric
+                 display 'CBL_OC_DUMP: Length parameter is not numeric'
+                         upon SYSERR
+                 end-display
+                 goback
+              end-if
+              compute valuelen-num = function numval (valuelen)
+              if valuelen-num < len
+                 move valuelen-num to len
+              end-if
+           end-if
+
+           *> optional record/field-name label
+           move spaces to dump-label-ws
+           if number-of-call-parameters > 2
+              move function trim (dump-label) to dump-label-ws
+           end-if
+
+           *> optional caller FILE STATUS to echo
+           move spaces to caller-fs-ws
+           if number-of-call-parameters > 4
+              move caller-file-status (1:2) to caller-fs-ws
+           end-if
       *
            set addr      to address of buffer
            set addr2addr to address of addr
@@ -181,27 +300,8 @@
               end-perform
            end-if
 
-           if show-extended-infos
-              display ' '
-                      upon SYSERR
-              end-display
-              if len > 0
-                 display 'Dump of memory beginning at address: '
-                          hex-line (1 : 3 * (byline - 1) )
-                          upon SYSERR
-                 end-display
-              end-if
-              move len to len-display
-              display 'Length of memory dump is: ' len-display
-                       upon SYSERR
-              end-display
-           end-if
-
            *> Do we have anything to dump?
            if len = 0
-              display ' '
-                      upon SYSERR
-              end-display
               display 'CBL_OC_DUMP: Nothing to dump.'
                       upon SYSERR
               end-display
@@ -217,21 +317,64 @@
               end-display
            end-if
 
-           display ' '
-                   upon SYSERR
-           end-display
-           display 'Offset  ' &
+           *> everything from here on is dump content,
+           *> not a usage error, so it is the part that gets
+           *> redirected when OC_DUMP_FILE is set
+           perform OPEN-DUMP-FILE
+
+           move spaces to emit-text
+           perform EMIT-LINE
+
+           if dump-label-ws not = spaces
+              string 'Dump of ' delimited by size
+                     function trim (dump-label-ws) delimited by size
+                     ':' delimited by size
+                     into emit-text
+              end-string
+              perform EMIT-LINE
+           end-if
+
+           if show-extended-infos
+              if len > 0
+                 string 'Dump of memory beginning at address: '
+                        delimited by size
+                        hex-line (1 : 3 * (byline - 1) )
+                        delimited by size
+                        into emit-text
+                 end-string
+                 perform EMIT-LINE
+              end-if
+              move len to len-display
+              string 'Length of memory dump is: ' delimited by size
+                     len-display delimited by size
+                     into emit-text
+              end-string
+              perform EMIT-LINE
+              if caller-fs-ws not = spaces
+                 string 'Caller FILE STATUS is: ' delimited by size
+                        caller-fs-ws delimited by size
+                        into emit-text
+                 end-string
+                 perform EMIT-LINE
+              end-if
+           end-if
+
+           if csv-output
+              move 'OFFSET,HEX,DECIMAL,PRINTABLE' to emit-text
+              perform EMIT-LINE
+           else
+              move 'Offset  ' &
                    'HEX-- -- -- -5 -- -- -- -- 10 ' &
                    '-- -- -- -- 15 --   ' &
-                   'CHARS----1----5-'
-                   upon SYSERR
-           end-display
+                   'CHARS----1----5-' to emit-text
+              perform EMIT-LINE
+           end-if
 
            *> Main loop
            perform varying counter from 0 by 16
                    until   counter  >=   len
-              move counter to offset
-              move spaces  to hex-line, show
+              move counter to offset, csv-offset-display
+              move spaces  to hex-line, show, show-ebcdic
               move '-'     to hex-line (24:01)
               move 1       to hex-line-pointer
               perform varying byline from 1 by 1
@@ -240,27 +383,86 @@
                     if byline < 9
                        move space to hex-line (24:01)
                     end-if
-                    inspect show (byline:) replacing all spaces by dots
+                    inspect show        (byline:) replacing all
+                            spaces by dots
+                    inspect show-ebcdic (byline:) replacing all
+                            spaces by dots
                     exit perform
                  end-if
-                 move buffer (counter + byline : 1) to byte
+                 move buffer (dump-start-offset + counter + byline - 1
+                              : 1)
+                      to byte
                  perform CALC-HEX-VALUE
-                 if ((some-is-printable-iso88591 and is-ascii) or
-                     (some-is-printable-ebcdic   and is-ebdic)   )
-                    move byte to show (byline:1)
-                 else
-                    move dots to show (byline:1)
+                 evaluate true
+                    when show-both-charsets
+                       if some-is-printable-iso88591
+                          move byte to show (byline:1)
+                       else
+                          move dots to show (byline:1)
+                       end-if
+                       if some-is-printable-ebcdic
+                          move byte to show-ebcdic (byline:1)
+                       else
+                          move dots to show-ebcdic (byline:1)
+                       end-if
+                    when (some-is-printable-iso88591 and is-ascii)
+                      or (some-is-printable-ebcdic   and is-ebdic)
+                       move byte to show (byline:1)
+                    when other
+                       move dots to show (byline:1)
+                 end-evaluate
+      *> CSV output is one record per byte - offset, hex pair,
+      *>   decimal value and a Y/N printable flag - rather than one
+      *>   record per 16-byte line, so a spreadsheet or loader can key
+      *>   on a single byte per row
+                 if csv-output
+                    move counter to csv-offset-display
+                    add  byline  to csv-offset-display
+                    subtract 1 from csv-offset-display
+                    move some to csv-decimal-display
+                    if (some-is-printable-iso88591 and is-ascii)
+                      or (some-is-printable-ebcdic  and is-ebdic)
+                       move 'Y' to csv-printable-flag
+                    else
+                       move 'N' to csv-printable-flag
+                    end-if
+                    move spaces to emit-text
+                    string csv-offset-display delimited by size
+                           ',' delimited by size
+                           hex-line (3 * (byline - 1) + 1 : 2)
+                           delimited by size
+                           ',' delimited by size
+                           csv-decimal-display delimited by size
+                           ',' delimited by size
+                           csv-printable-flag delimited by size
+                           into emit-text
+                    end-string
+                    perform EMIT-LINE
                  end-if
               end-perform
               move counter to offset
-              display disp-line
-                      upon SYSERR
-              end-display
+              if not csv-output
+                 if show-both-charsets
+                    string offset delimited by size
+                           '  ' delimited by size
+                           hex-line delimited by size
+                           '  ' delimited by size
+                           show delimited by size
+                           '  ' delimited by size
+                           show-ebcdic delimited by size
+                           into emit-text
+                    end-string
+                 else
+                    move disp-line (1 : 70) to emit-text
+                 end-if
+                 perform EMIT-LINE
+              end-if
            end-perform
 
-           display ' '
-                   upon SYSERR
-           end-display
+           move spaces to emit-text
+           perform EMIT-LINE
+
+           perform CLOSE-DUMP-FILE
 
            goback
            .
@@ -319,5 +521,51 @@
            end-string
       *
            continue.
+      *-----------------------------------------------------------------
+       OPEN-DUMP-FILE SECTION.
+      *Function: open the caller-named dump file, if any,
+      *          the same append-or-create way cobdes opens its audit
+      *          log: OPEN EXTEND, falling back to OPEN OUTPUT the
+      *          first time the file does not yet exist.
+           if dump-to-file
+              open extend DUMP-FILE
+      *> Status 05 ("optional file not found at OPEN, but has now
+      *> been created") is success, not a failure to fall back from.
+              if dump-fs-reply not = '00' and dump-fs-reply not = '05'
+                 open output DUMP-FILE
+              end-if
+              if dump-fs-reply not = '00' and dump-fs-reply not = '05'
+                 display 'CBL_OC_DUMP: Cannot open OC_DUMP_FILE, '
+                         'writing to SYSERR instead'
+                         upon SYSERR
+                 end-display
+                 set dump-to-file-flag to space
+              end-if
+           end-if
+      *
+           continue.
+      *-----------------------------------------------------------------
+       CLOSE-DUMP-FILE SECTION.
+      *Function: close the dump file opened above, if
+      *          this call had one open.
+           if dump-to-file
+              close DUMP-FILE
+           end-if
+      *
+           continue.
+      *-----------------------------------------------------------------
+       EMIT-LINE SECTION.
+      *Function: send one line of dump output either to the caller's
+      *          redirected file or to SYSERR, whichever this call is
+      *          configured for.
+           if dump-to-file
+              write DUMP-FILE-REC from emit-text
+           else
+              display emit-text upon SYSERR
+              end-display
+           end-if
+           move spaces to emit-text
+      *
+           continue.
       *-----------------------------------------------------------------
        end program CBL_OC_DUMP.
